@@ -0,0 +1,18 @@
+              10          XB38-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB38-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB38-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB38-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB38-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB38-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB38-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB38-ADTSEG.
+      *                             /DONNEES DU SEGMENT LIBELLE TEOM
+               15         XB38-DLITEO PICTURE X(100).
+      *                             /LIBELLE ZONE TEOM INTERCOMMUNALE
