@@ -0,0 +1,154 @@
+      *********************************************************
+      * PROGRAMME LISTAUD                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * UTILITAIRE DE CONSULTATION DU TAUDIS : EDITE, POUR UN *
+      * COUPLE DEPARTEMENT/DIRECTION (CODEP/CODIR) DONNE EN    *
+      * PARAMETRE, LA LISTE DES ARTICLES (DIRECTION, COMMUNES, *
+      * IFP/TRESORERIE) PRESENTS DANS LE FICHIER TAUDIS.       *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAUD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  LISTING     ASSIGN  TO  LISTING
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS LI-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+
+       FD  LISTING.
+       01  ENR-LISTING         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'LISTAUD 00 DU 08/08/26'.
+
+       01  PL-FS                PIC X(2).
+           88 PL-OK                  VALUE '00'.
+           88 PL-FIN                 VALUE '10'.
+       01  LI-FS                PIC X(2).
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK               VALUE '00'.
+           88 TAUDIS-FIN              VALUE '10'.
+
+       01  W-FINDIR               PIC X(1) VALUE 'N'.
+           88 W-FIN-DIRECTION         VALUE 'O'.
+
+       01  LD-ENTETE            PIC X(100) VALUE
+           'TAUDIS  DIR COM IFP PER                       LETTRE BENEF.
+      -    'OM'.
+       01  LD-DETAIL.
+           05 LD-DIR            PIC X(3).
+           05 FILLER            PIC X(1).
+           05 LD-COM            PIC X(3).
+           05 FILLER            PIC X(1).
+           05 LD-IFP            PIC X(3).
+           05 FILLER            PIC X(1).
+           05 LD-PER            PIC X(3).
+           05 FILLER            PIC X(30).
+           05 LD-LETTRE         PIC X(1).
+           05 FILLER            PIC X(1).
+           05 LD-OMLIB          PIC X(9).
+           05 FILLER            PIC X(44).
+
+      *    SURCHARGE DE L'ARTICLE IFP/TRESORERIE POUR LE DECODAGE
+      *    DU CODE BENEFICIAIRE DES ORDURES MENAGERES
+       01  TAUDIS-IFP-VUE.
+           COPY T800 REPLACING 'X' BY T-R.
+           COPY T84R REPLACING 'X' BY T-R.
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT PARAMLST.
+           OPEN INPUT TAUDIS.
+           OPEN OUTPUT LISTING.
+           WRITE ENR-LISTING FROM LD-ENTETE.
+
+           PERFORM 1000-TRAITER-DEMANDE
+               THRU 1000-TRAITER-DEMANDE-EXIT
+               UNTIL PL-FIN.
+
+           CLOSE PARAMLST TAUDIS LISTING.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-DEMANDE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               MOVE PL-CODEP TO T-DIR (1:2)
+               MOVE PL-CODIR TO T-DIR (3:1)
+               MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER
+               START TAUDIS KEY IS NOT LESS THAN TAUDIS-CLE
+                   INVALID KEY SET W-FIN-DIRECTION TO TRUE
+               END-START
+               MOVE 'N' TO W-FINDIR
+               PERFORM 1100-LISTER-ARTICLE
+                   THRU 1100-LISTER-ARTICLE-EXIT
+                   UNTIL W-FIN-DIRECTION
+           END-IF.
+       1000-TRAITER-DEMANDE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-LISTER-ARTICLE.
+      *---------------------------------------------------------
+           READ TAUDIS NEXT RECORD
+               AT END SET W-FIN-DIRECTION TO TRUE
+           END-READ.
+           IF NOT W-FIN-DIRECTION
+               IF T-DIR (1:2) NOT = PL-CODEP OR
+                  T-DIR (3:1) NOT = PL-CODIR
+                   SET W-FIN-DIRECTION TO TRUE
+               ELSE
+                   MOVE T-DIR        TO LD-DIR
+                   MOVE T-COM        TO LD-COM
+                   MOVE T-CCOIFP     TO LD-IFP
+                   MOVE T-CCPPER     TO LD-PER
+                   MOVE TAUDIS-SUITE (1:1) TO LD-LETTRE
+                   MOVE SPACE        TO LD-OMLIB
+                   IF LD-LETTRE = 'R'
+                       MOVE ENR-TAUDIS TO TAUDIS-IFP-VUE
+                       EVALUATE T-R-CCOBOM
+                           WHEN 22   MOVE 'COMMUNE  ' TO LD-OMLIB
+                           WHEN 23   MOVE 'EPCI     ' TO LD-OMLIB
+                           WHEN 34   MOVE 'SYND. OM ' TO LD-OMLIB
+                           WHEN OTHER
+                                     MOVE 'CODE ??? ' TO LD-OMLIB
+                       END-EVALUATE
+                   END-IF
+                   WRITE ENR-LISTING FROM LD-DETAIL
+               END-IF
+           END-IF.
+       1100-LISTER-ARTICLE-EXIT.
+           EXIT.
