@@ -33,6 +33,34 @@
        01 W-F800ARN             PIC 9V9(4).
        01 W-F900FRS             PIC 9V9(4).
        01 W-F900ARN             PIC 9V9(4).
+
+      * PLAFOND LEGAL DE LA COTISATION GEMAPI (PRODUIT VOTE
+      * RAPPORTE A LA POPULATION DE LA COMMUNE)
+       01 W-TXPLAFGEM           PIC 9(2)V99 VALUE 40.00.
+       01 W-PLAFGEM             PIC S9(10).
+
+      * CUMUL DE LA COTISATION GEMAPI PAR COMMUNE, POUR LE
+      * PLAFONNEMENT COMMUNE PAR COMMUNE (LES ARTICLES D'UNE MEME
+      * COMMUNE ETANT PRESENTES CONSECUTIVEMENT). REMIS A ZERO A
+      * CHAQUE CHANGEMENT D'ANNEE, DE DIRECTION OU DE COMMUNE.
+       01 W-GEM-AN              PIC 9(4)    VALUE 0.
+       01 W-GEM-DIR.
+          05 W-GEM-CC2DEP       PIC X(2)    VALUE SPACE.
+          05 W-GEM-CODDIR       PIC X       VALUE SPACE.
+       01 W-GEM-COM             PIC X(3)    VALUE SPACE.
+       01 W-CUMGEM              PIC S9(10)  VALUE 0.
+
+      * PLAFOND DE VALEUR LOCATIVE OM/TEOM (VALEUR LOCATIVE MOYENNE
+      * COMMUNALE X COEFFICIENT DE PLAFONNEMENT VOTE : DVLPOM/PPLOM
+      * DE L'ARTICLE COMMUNE TAUDIS)
+       01 W-PLAFOM              PIC S9(10).
+
+      * PLAGE DE VRAISEMBLANCE DES BASES, CONTROLEE AVANT LE CALCUL
+      * DE CHAQUE COTISATION (PROTECTION CONTRE UNE BASE NEGATIVE
+      * ANORMALE ISSUE D'UNE CORRECTION DE ROLE DEMESUREE)
+       01 W-LIMBASE-P           PIC S9(10) VALUE 999999999.
+       01 W-LIMBASE-N           PIC S9(10) VALUE -999999.
+
       * BASES RECONSTITUEES
        01 BASEB.
           COPY XBASEB   REPLACING 'X' BY BASEB.
@@ -65,6 +93,12 @@
 
        01 ZES.
           05 ZESTAUX PIC X(400) OCCURS 7.
+
+      * SEGMENT COMMUNE DE LA BASE TAUX DL/I (CHEMIN FMSTAU2), UTILISE
+      * POUR RECALER PAR NOM DE ZONE LES POSTES QUE LE CALQUE BRUT
+      * ZESTAUX(3)->TAU-C-COM NE PLACE PAS AU MEME OCTET QUE XBXTDCOM
+       01 XB40-VUE.
+          COPY XB40.
       * ZONES INTERMEDIAIRES
        01 COTISB GLOBAL.
           COPY XCOTB    REPLACING 'X' BY COTISB.
@@ -87,8 +121,11 @@
        01 CRM                      PIC 9(2).
        01 RCM                      PIC 9(2).
        01 PARM                     PIC X.
+      * RETOUR DE LA VUE BASES/TAUX RECONSTITUEE (ARCHIVAGE)
+       01 BASEM.
+          COPY XBASEB REPLACING 'X' BY BASEM.
 
-       PROCEDURE DIVISION USING COMBATM RETOURM CRM RCM PARM.
+       PROCEDURE DIVISION USING COMBATM RETOURM CRM RCM PARM BASEM.
 
       ***********************************************************
       * INITIALISATIONS                                         *
@@ -96,6 +133,7 @@
            INITIALIZE RETOURB BASEB COTISB.
            MOVE 0 TO CR RC
            MOVE COMBATM TO COMBAT
+           MOVE COMBAT-GCTXTA TO RETOURB-GCTXTA
            MOVE 0.0800  TO W-F800FRS
            MOVE 0.0440  TO W-F800ARN
            MOVE 0.0300  TO W-F300FRS
@@ -131,13 +169,14 @@
               COMBAT-MBAGE3     NOT NUMERIC OR
               COMBAT-MBATA3     NOT NUMERIC OR
               COMBAT-MBBT13(1)  NOT NUMERIC OR
-              COMBAT-MBBT13(2)  NOT NUMERIC
+              COMBAT-MBBT13(2)  NOT NUMERIC OR
+              COMBAT-MBBT13(3)  NOT NUMERIC
               MOVE 12 TO CR
               MOVE 11 TO RC
            END-IF
 
       * VERIFICATION DU ZONAGE ET DES BASES OM
-           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 6
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 7
               IF NOT COMBAT-GTAUOM-OK(IND)
                  MOVE 12 TO CR MOVE 5 TO RC
               END-IF
@@ -164,9 +203,10 @@
       * LA RECUPERATION DES TAUX SE FAIT SOIT AVEC LE SS-PRG :     *
       *  - EFITAUX2 QUAND L'APPEL EST FAIT PAR CROISIC (ROLE       *
       *      GENERAL DE TF), AVEC LA VARIABLE PARM VALORISEE A 'M' *
+      *      OU L'ARTICLE PORTANT LE CONTEXTE COMBAT-GCTXTA = 'G'  *
       *  - FMSTAU2 QUAND L'APPEL EST FAIT PAR MAJIC ( IMPOSITIONS  *
       *      SUPPLEMENTAIRES TF OU CONTENTIEUX TF ) AVEC UN PARM   *
-      *      NON VALORISE A 'M'                                    *
+      *      NON VALORISE A 'M', SOIT COMBAT-GCTXTA A 'S' OU 'C'   *
       **************************************************************
 
               EVALUATE TRUE ALSO TRUE ALSO TRUE ALSO TRUE
@@ -176,7 +216,8 @@
                       COMBAT-CCOIFP = TAU-R-CCOIFP
                     CONTINUE
                  WHEN OTHER
-                    IF PARM = 'M'
+                    IF PARM = 'M' OR COMBAT-CTX-ROLE-GENERAL
+                       MOVE 'T' TO RETOURB-GVOIE
                        CALL 'EFITAUX2' USING
       * PROGRAMME EFITAUX2
       * DESCRIPTION SOMMAIRE DU TRAITEMENT :
@@ -196,6 +237,7 @@
                           ON EXCEPTION MOVE 24 TO CR MOVE 01 TO RC
                        END-CALL
                     ELSE
+                       MOVE 'B' TO RETOURB-GVOIE
                        CALL 'FMSTAU2' USING
       * PROGRAMME FMSTAU2
       * DESCRIPTION SOMMAIRE DU TRAITEMENT :
@@ -223,6 +265,44 @@
                     MOVE ZESTAUX(4) TO TAU-R-ROL
               END-EVALUATE
 
+      **************************************************************
+      * LE CHEMIN FMSTAU2/DL-I RENVOIE LES SEGMENTS XB35/XB40, DONT  *
+      * LA DISPOSITION N'EST PAS IDENTIQUE OCTET A OCTET A CELLE DE  *
+      * XBXTDDIR/XBXTDCOM (MEME CONSTAT DEJA FAIT POUR ECARTTAU) :   *
+      * LE CALQUE BRUT CI-DESSUS PLACE DONC CERTAINS POSTES AU       *
+      * MAUVAIS OCTET. NPOCOM/DVLPOM/PPLOM EXISTENT BIEN SUR XB40    *
+      * SOUS CES MEMES NOMS : ON LES RECALE ICI PAR NOM DE ZONE.     *
+      * PBBOMI N'A PAS D'EQUIVALENT SUR XB35 (PAS DE TEOMI EN BASE   *
+      * TAUX DL/I) : ON LE REMET A ZERO PLUTOT QUE DE LAISSER DES    *
+      * OCTETS ALEATOIRES                                            *
+      **************************************************************
+              IF RETOURB-GVOIE = 'B'
+                 MOVE ZESTAUX(3)   TO XB40-VUE
+                 MOVE XB40-NPOCOM  TO TAU-C-NPOCOM
+                 MOVE XB40-DVLPOM  TO TAU-C-DVLPOM
+                 MOVE XB40-PPLOM   TO TAU-C-PPLOM
+                 MOVE ZERO         TO TAU-D-PBBOMI
+              END-IF
+
+      **************************************************************
+      * SIMULATION "QUE SE PASSERAIT-IL SI" AVANT DELIBERATION :    *
+      * QUAND L'APPELANT A VALORISE PARM A 'S' ET ACTIVE LE         *
+      * SIMULATEUR DANS COMBAT (GSIMUL='O'), LES TAUX PROPOSES      *
+      * REMPLACENT LES TAUX COMMUNAL/SYNDICAT/EPCI/TSE/GEMAPI       *
+      * QUI VIENNENT D'ETRE RECUPERES, AVANT LE CALCUL DE LA        *
+      * COTISATION. LE RESTE DU CONTEXTE (ANNEE, BASES, TAUX        *
+      * DEPARTEMENTAUX) N'EST PAS MODIFIE                           *
+      **************************************************************
+              IF PARM = 'S' AND COMBAT-SIMUL-ACTIF
+                 MOVE COMBAT-STAUCOM     TO TAU-R-TAUCOM-B
+                 MOVE COMBAT-STAUSYN     TO TAU-R-TAUSYNDSFP-B
+                 MOVE COMBAT-STAUCU      TO TAU-R-TAUCUDFPVN-B
+                 MOVE COMBAT-STAUTSEN(1) TO TAU-R-TAUTSE-B
+                 MOVE COMBAT-STAUTSEN(2) TO TAU-R-PTBTGP
+                 MOVE COMBAT-STAUTSEN(3) TO TAU-R-PTBT3E
+                 MOVE COMBAT-STAUGEM     TO TAU-R-PTBGEM
+              END-IF
+
       *************************************************************
       *     CONSTITUTION DE BASEB ET COTISB                       *
       *                                                           *
@@ -250,6 +330,9 @@
       * TAUX TASA
               MOVE TAU-D-PTBTAS       TO BASEB-TAUTAS
                                          COTISB-TAUTAS
+      * PSEUDO-TAUX TEOMI
+              MOVE TAU-D-PBBOMI       TO BASEB-TAUOMI
+                                         COTISB-TAUOMI
       * TAUX SYNDICAT DE COMMUNE
               MOVE TAU-R-TAUSYNDSFP-B TO BASEB-TAUSYN
                                          COTISB-TAUSYN
@@ -262,6 +345,9 @@
       * TAUX TSE 2
               MOVE TAU-R-PTBTGP       TO BASEB-TAUTSEN(2)
                                          COTISB-TAUTSEN(2)
+      * TAUX TSE 3
+              MOVE TAU-R-PTBT3E       TO BASEB-TAUTSEN(3)
+                                         COTISB-TAUTSEN(3)
       * TAUX GEMAPI
               MOVE TAU-R-PTBGEM       TO BASEB-TAUGEM
                                          COTISB-TAUGEM
@@ -283,6 +369,9 @@
       * TAUX OM ZONE TAUX REDUIT E
               MOVE TAU-C-PBBOME       TO BASEB-TAUOM1(6)
                                          COTISB-TAUOM1(6)
+      * TAUX OM ZONE TAUX REDUIT F
+              MOVE TAU-C-PBBOMF       TO BASEB-TAUOM1(7)
+                                         COTISB-TAUOM1(7)
 
       *
       *  ALIMENTATION DES BASES
@@ -312,13 +401,127 @@
       * BASE TSE 2
               MOVE COMBAT-MBBT13(2)   TO BASEB-BBTSEN(2)
                                          COTISB-BBTSEN(2)
-              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 6
+      * BASE TSE 3
+              MOVE COMBAT-MBBT13(3)   TO BASEB-BBTSEN(3)
+                                         COTISB-BBTSEN(3)
+              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 7
                  MOVE COMBAT-GTAUOM(IND) TO BASEB-GTAUOM(IND)
                                             COTISB-GTAUOM(IND)
                  MOVE COMBAT-MBAOM(IND)  TO BASEB-BBTEOM(IND)
                                             COTISB-BBTEOM(IND)
               END-PERFORM
 
+      **************************************************************
+      * ECRETEMENT LEGAL DE LA BASE OM/TEOM : LA VALEUR LOCATIVE     *
+      * RETENUE NE PEUT EXCEDER LE PLAFOND OBTENU EN MULTIPLIANT LA  *
+      * VALEUR LOCATIVE MOYENNE DE LA COMMUNE (DVLPOM) PAR LE        *
+      * COEFFICIENT DE PLAFONNEMENT QU'ELLE A VOTE (PPLOM). CES      *
+      * DONNEES NE SONT RENSEIGNEES QUE SI LA COMMUNE A DELIBERE UN  *
+      * PLAFONNEMENT ; A DEFAUT, AUCUN ECRETEMENT N'EST APPLIQUE.    *
+      * QUAND LE PLAFOND EST DEPASSE, LA BASE EST ECRETEE A CE       *
+      * PLAFOND ET L'ANOMALIE EST SIGNALEE EN CR/RC SANS INTERROMPRE *
+      * LE CALCUL DES AUTRES COTISATIONS                             *
+      **************************************************************
+              IF TAU-C-DVLPOM NUMERIC AND TAU-C-PPLOM NUMERIC
+                 AND TAU-C-DVLPOM NOT = 0 AND TAU-C-PPLOM NOT = 0
+                 COMPUTE W-PLAFOM = TAU-C-DVLPOM * TAU-C-PPLOM
+                 PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 7
+                    IF COTISB-BBTEOM(IND) > W-PLAFOM
+                       MOVE W-PLAFOM TO COTISB-BBTEOM(IND)
+                                        BASEB-BBTEOM(IND)
+                       MOVE 56 TO CR
+                       MOVE IND TO RC
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+      **************************************************************
+      * CONTROLE DE VRAISEMBLANCE DES BASES : UNE BASE HORS DE LA   *
+      * PLAGE PLAUSIBLE (NOTAMMENT UNE BASE NEGATIVE DEMESUREE SUITE*
+      * A UNE CORRECTION DE ROLE) EST ECRETEE A LA BORNE FRANCHIE   *
+      * ET L'ANOMALIE EST SIGNALEE EN CR/RC SANS INTERROMPRE LE     *
+      * CALCUL DES AUTRES COTISATIONS                               *
+      **************************************************************
+              IF COTISB-BBCOM > W-LIMBASE-P
+                 OR COTISB-BBCOM < W-LIMBASE-N
+                 IF COTISB-BBCOM > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBCOM
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBCOM
+                 END-IF
+                 MOVE 55 TO CR  MOVE 01 TO RC
+              END-IF
+
+              IF COTISB-BBDEP > W-LIMBASE-P
+                 OR COTISB-BBDEP < W-LIMBASE-N
+                 IF COTISB-BBDEP > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBDEP
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBDEP
+                 END-IF
+                 MOVE 55 TO CR  MOVE 02 TO RC
+              END-IF
+
+              IF COTISB-BBSYN > W-LIMBASE-P
+                 OR COTISB-BBSYN < W-LIMBASE-N
+                 IF COTISB-BBSYN > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBSYN
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBSYN
+                 END-IF
+                 MOVE 55 TO CR  MOVE 03 TO RC
+              END-IF
+
+              IF COTISB-BBCU  > W-LIMBASE-P
+                 OR COTISB-BBCU  < W-LIMBASE-N
+                 IF COTISB-BBCU  > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBCU
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBCU
+                 END-IF
+                 MOVE 55 TO CR  MOVE 04 TO RC
+              END-IF
+
+              IF COTISB-BBGEM > W-LIMBASE-P
+                 OR COTISB-BBGEM < W-LIMBASE-N
+                 IF COTISB-BBGEM > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBGEM
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBGEM
+                 END-IF
+                 MOVE 55 TO CR  MOVE 05 TO RC
+              END-IF
+
+              IF COTISB-BBTSEN(1) > W-LIMBASE-P
+                 OR COTISB-BBTSEN(1) < W-LIMBASE-N
+                 IF COTISB-BBTSEN(1) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBTSEN(1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBTSEN(1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 06 TO RC
+              END-IF
+
+              IF COTISB-BBTSEN(2) > W-LIMBASE-P
+                 OR COTISB-BBTSEN(2) < W-LIMBASE-N
+                 IF COTISB-BBTSEN(2) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBTSEN(2)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBTSEN(2)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 07 TO RC
+              END-IF
+
+              IF COTISB-BBTSEN(3) > W-LIMBASE-P
+                 OR COTISB-BBTSEN(3) < W-LIMBASE-N
+                 IF COTISB-BBTSEN(3) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISB-BBTSEN(3)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISB-BBTSEN(3)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 08 TO RC
+              END-IF
+
       *
       * CALCUL DES COTISATION BATIES DE TAXE FONCIERE
       *
@@ -338,6 +541,41 @@
       * COTISATION GEMAPI
               COMPUTE COTISB-MCOGE3      ROUNDED =
                       COTISB-BBGEM  * COTISB-TAUGEM / 100
+
+      **************************************************************
+      * PLAFONNEMENT LEGAL DE LA COTISATION GEMAPI : LE PRODUIT     *
+      * VOTE NE PEUT EXCEDER, POUR L'ENSEMBLE DES ARTICLES D'UNE    *
+      * MEME COMMUNE, LE PLAFOND RAPPORTE A LA POPULATION DE LA     *
+      * COMMUNE (NPOCOM DE L'ARTICLE COMMUNE TAUDIS). LE CUMUL      *
+      * GEMAPI EST REMIS A ZERO A CHAQUE CHANGEMENT D'ANNEE, DE     *
+      * DIRECTION OU DE COMMUNE. QUAND LE CUMUL DEPASSE LE PLAFOND, *
+      * LA COTISATION DE L'ARTICLE COURANT EST ECRETEE A HAUTEUR DU *
+      * DEPASSEMENT ET L'ANOMALIE EST SIGNALEE EN CR/RC SANS        *
+      * INTERROMPRE LE CALCUL DES AUTRES COTISATIONS                *
+      **************************************************************
+              IF COMBAT-DAN    NOT = W-GEM-AN
+              OR COMBAT-AC3DIR NOT = W-GEM-DIR
+              OR COMBAT-CCOCOM NOT = W-GEM-COM
+                 MOVE COMBAT-DAN    TO W-GEM-AN
+                 MOVE COMBAT-AC3DIR TO W-GEM-DIR
+                 MOVE COMBAT-CCOCOM TO W-GEM-COM
+                 MOVE 0             TO W-CUMGEM
+              END-IF
+
+              IF TAU-C-NPOCOM NOT NUMERIC OR TAU-C-NPOCOM = 0
+                 CONTINUE
+              ELSE
+                 COMPUTE W-PLAFGEM = TAU-C-NPOCOM * W-TXPLAFGEM
+                 ADD COTISB-MCOGE3 TO W-CUMGEM
+                 IF W-CUMGEM > W-PLAFGEM
+                    COMPUTE COTISB-MCOGE3 = COTISB-MCOGE3
+                                           - (W-CUMGEM - W-PLAFGEM)
+                    MOVE W-PLAFGEM TO W-CUMGEM
+                    MOVE 50 TO CR
+                    MOVE 01 TO RC
+                 END-IF
+              END-IF
+
       * COTISATION TASA
               COMPUTE COTISB-MCOTA3      ROUNDED =
                       COTISB-BBTAS  * COTISB-TAUTAS / 100
@@ -347,12 +585,15 @@
       * COTISATION TSE 2
               COMPUTE COTISB-COTITSEN(2) ROUNDED =
                       COTISB-BBTSEN(2) * COTISB-TAUTSEN(2) / 100
-      * COTISATION AMALGAMEE TSE 1 + TSE 2 + TASA
+      * COTISATION TSE 3
+              COMPUTE COTISB-COTITSEN(3) ROUNDED =
+                      COTISB-BBTSEN(3) * COTISB-TAUTSEN(3) / 100
+      * COTISATION AMALGAMEE TSE 1 + TSE 2 + TSE 3 + TASA
               COMPUTE COTISB-MCBTSA      ROUNDED =
                       COTISB-COTITSEN(1) + COTISB-COTITSEN(2) +
-                      COTISB-MCOTA3
+                      COTISB-COTITSEN(3) + COTISB-MCOTA3
       *  COTISATION ORDURES MENAGERES
-              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 6
+              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 7
                  EVALUATE BASEB-GTAUOM(IND)
                     WHEN '  '
                        MOVE ZERO TO COTISB-COTIS-OM(IND)
@@ -384,11 +625,25 @@
                        COMPUTE COTISB-COTIS-OM(IND) ROUNDED =
                                COTISB-BBTEOM(IND) * COTISB-TAUOM1(6)
                                                   / 100
+                    WHEN 'RF'
+                       COMPUTE COTISB-COTIS-OM(IND) ROUNDED =
+                               COTISB-BBTEOM(IND) * COTISB-TAUOM1(7)
+                                                  / 100
                     WHEN OTHER CONTINUE
                  END-EVALUATE
               END-PERFORM
-      * COTISATION TEOMI
+      * COTISATION TEOMI : LE MONTANT RESTE CELUI TRANSMIS PAR
+      * L'APPELANT (NON RECALCULE), MAIS ON RECONSTITUE LA BASE
+      * IMPLICITE A PARTIR DU PSEUDO-TAUX TAUDIS, POUR POUVOIR
+      * AUDITER/EDITER LA TEOMI COMME LES AUTRES ZONES OM
               MOVE COMBAT-MVLTIM TO COTISB-COTIS-OMI
+              IF COTISB-TAUOMI NOT = 0
+                 COMPUTE COTISB-BBTEIOM ROUNDED =
+                         COTISB-COTIS-OMI * 100 / COTISB-TAUOMI
+              ELSE
+                 MOVE 0 TO COTISB-BBTEIOM
+              END-IF
+              MOVE COTISB-BBTEIOM TO BASEB-BBTEIOM
 
       *
       * CALCUL DES FRAIS
@@ -408,7 +663,8 @@
                                   COTISB-MCOTA3
       * TOTAL DES COTISATIONS SOUMISES AUX FRAIS DE 9%
               COMPUTE W-TOTCOT9 = COTISB-COTITSEN(1) +
-                                  COTISB-COTITSEN(2)
+                                  COTISB-COTITSEN(2) +
+                                  COTISB-COTITSEN(3)
       * FRAIS A 3%
       *  ( FRAIS ASSIETTE : 1% - FRAIS DEGVT NON VALEUR : 2%)
               COMPUTE COTISB-FA300  ROUNDED = W-TOTCOT3 * W-F300ARN
@@ -455,6 +711,11 @@
               MOVE COTISB-COTISYN     TO RETOURB-MCTSYN
       * EPCI
               MOVE COTISB-COTICU      TO RETOURB-MCTCU
+      * BASES AYANT SERVI AU CALCUL (CONTROLE BASES/COTISATIONS)
+              MOVE COTISB-BBCOM       TO RETOURB-BBCOM
+              MOVE COTISB-BBDEP       TO RETOURB-BBDEP
+              MOVE COTISB-BBSYN       TO RETOURB-BBSYN
+              MOVE COTISB-BBCU        TO RETOURB-BBCU
       * GEMAPI
               MOVE COTISB-MCOGE3      TO RETOURB-MCOGE3
       * TASA
@@ -463,12 +724,14 @@
               MOVE COTISB-COTITSEN(1) TO RETOURB-MCBT13(1)
       * TSE 2
               MOVE COTISB-COTITSEN(2) TO RETOURB-MCBT13(2)
-      * AMALGAME TSE 1 + TSE 2 + TASA
+      * TSE 3
+              MOVE COTISB-COTITSEN(3) TO RETOURB-MCBT13(3)
+      * AMALGAME TSE 1 + TSE 2 + TSE 3 + TASA
               MOVE COTISB-MCBTSA      TO RETOURB-MCBTSA
       * TEOMI
               MOVE COTISB-COTIS-OMI   TO RETOURB-MVLTIM
       * ORDURES MENAGERES
-              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 6
+              PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 7
                  MOVE COTISB-GTAUOM(IND)   TO RETOURB-GTAUOM(IND)
                  MOVE COTISB-COTIS-OM(IND) TO RETOURB-MCTOM(IND)
               END-PERFORM
@@ -506,10 +769,23 @@
       **************************************************************
            END-IF
 
+      **************************************************************
+      * MODE TEST (QA) : L'APPELANT VALORISE PARM A 'T' POUR FAIRE  *
+      * TOURNER LE CALCUL COMPLET SANS QUE LE RESULTAT PUISSE ETRE  *
+      * PRIS POUR UNE LIQUIDATION REELLE. LA CALCULETTE N'A ELLE-   *
+      * MEME AUCUN EFFET DE BORD (PAS DE FICHIER OUVERT ICI) ; LE   *
+      * SEUL MARQUEUR EST PORTE PAR RETOURB-GMODE, QUE LE PROGRAMME *
+      * APPELANT DOIT VERIFIER AVANT TOUTE HISTORISATION/EXPORT     *
+      **************************************************************
+           IF PARM = 'T'
+              MOVE 'T' TO RETOURB-GMODE
+           END-IF
+
       **************************************************************
       *          RETOUR MAJIC2                                     *
       **************************************************************
            MOVE RETOURB TO RETOURM
+           MOVE BASEB   TO BASEM
            MOVE CR TO CRM MOVE RC TO RCM
            GOBACK
            .
