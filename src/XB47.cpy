@@ -0,0 +1,20 @@
+              10          XB47-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB47-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB47-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB47-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB47-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB47-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB47-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee (Z = SYND)
+              10          XB47-ADTSEG.
+      *                             /DONNEES DU SEGMENT LIBELLE SYNDICAT
+               15         XB47-SIRSYN PICTURE X(9).
+      *                             /SIREN DU SYNDICAT
+               15         XB47-DLISYN PICTURE X(91).
+      *                             /LIBELLE SYNDICAT
