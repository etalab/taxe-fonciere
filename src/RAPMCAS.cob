@@ -0,0 +1,155 @@
+      *********************************************************
+      * PROGRAMME RAPMCAS                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * ISOLE, DANS LE FICHIER DE SORTIE DU LOT (EFIBAT3), LES *
+      * ARTICLES NON BATIS PORTANT UNE COTISATION CHAMBRE      *
+      * D'AGRICULTURE DE SAINT-MARTIN (MCTCAS) ET EN EDITE UNE *
+      * LIGNE DE RAPPORT DEDIEE, DEPARTEMENT PAR DEPARTEMENT,  *
+      * AVEC UN TOTAL GENERAL. CETTE COTISATION EST AUJOURD'HUI*
+      * NOYEE DANS LE TOTAL CHAMBRE D'AGRICULTURE (CF RAPPRA3) *
+      * ET N'EST SUIVIE NULLE PART DE FACON ISOLEE.            *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPMCAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  SORTIE-LOT  ASSIGN  TO  SORTLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS SL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SORTIE-LOT.
+       01  ENR-SORTIE-LOT.
+           05 SL-RETOUR        PIC X(600).
+           05 SL-CR            PIC 9(2).
+           05 SL-RC            PIC 9(2).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'RAPMCAS 00 DU 09/08/26'.
+
+       01  RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RETNB.
+
+       01  SL-FS                PIC X(2).
+           88 SL-OK                  VALUE '00'.
+           88 SL-FIN                 VALUE '10'.
+       01  RP-FS                PIC X(2).
+
+       01  W-NBART              PIC 9(7) COMP.
+       01  W-TOTAL-MCTCAS       PIC S9(11).
+
+       01  LIGNE-ENTETE1        PIC X(132) VALUE
+           'ARTICLES PORTANT COTISATION CHAMBRE AGRICULTURE ST-MARTIN (M
+      -    'CTCAS)'.
+       01  LIGNE-ENTETE2        PIC X(132) VALUE
+           'DEP DIR COM PAR   NO COMPTE            MCTCAS'.
+       01  LIGNE-DETAIL.
+           05 LD-DEP            PIC X(2).
+           05 FILLER            PIC X(1).
+           05 LD-DIR            PIC X(1).
+           05 FILLER            PIC X(2).
+           05 LD-COM            PIC X(3).
+           05 FILLER            PIC X(1).
+           05 LD-PAR            PIC X(1).
+           05 FILLER            PIC X(3).
+           05 LD-CGROUP         PIC X(1).
+           05 LD-NNUPRO         PIC 9(5).
+           05 FILLER            PIC X(11).
+           05 LD-MCTCAS         PIC -(9)9.
+           05 FILLER            PIC X(88).
+       01  LIGNE-TOTAL.
+           05 FILLER            PIC X(5)  VALUE 'TOTAL'.
+           05 FILLER            PIC X(27).
+           05 LT-NBART          PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(4)  VALUE ' ART'.
+           05 FILLER            PIC X(3).
+           05 LT-MCTCAS         PIC -(9)9.
+           05 FILLER            PIC X(78).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+           PERFORM 2000-TRAITER-SORTIE-LOT
+               THRU 2000-TRAITER-SORTIE-LOT-EXIT
+               UNTIL SL-FIN.
+           PERFORM 3000-EDITER-TOTAL
+               THRU 3000-EDITER-TOTAL-EXIT.
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           MOVE 0 TO W-NBART.
+           MOVE 0 TO W-TOTAL-MCTCAS.
+           OPEN INPUT SORTIE-LOT.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE2.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-SORTIE-LOT.
+      *---------------------------------------------------------
+           READ SORTIE-LOT
+               AT END SET SL-FIN TO TRUE
+           END-READ.
+           IF SL-OK
+               MOVE SL-RETOUR TO RETNB-VUE
+               IF RETNB-CCOBNB = '1' AND RETNB-MCTCAS NOT = 0
+                   PERFORM 2100-EDITER-ARTICLE
+                       THRU 2100-EDITER-ARTICLE-EXIT
+               END-IF
+           END-IF.
+       2000-TRAITER-SORTIE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-EDITER-ARTICLE.
+      *---------------------------------------------------------
+           ADD 1                TO W-NBART.
+           ADD RETNB-MCTCAS     TO W-TOTAL-MCTCAS.
+           MOVE RETNB-CC2DEP    TO LD-DEP.
+           MOVE RETNB-CCODIR    TO LD-DIR.
+           MOVE RETNB-CCOCOM    TO LD-COM.
+           MOVE RETNB-DSRPAR    TO LD-PAR.
+           MOVE RETNB-CGROUP    TO LD-CGROUP.
+           MOVE RETNB-NNUPRO    TO LD-NNUPRO.
+           MOVE RETNB-MCTCAS    TO LD-MCTCAS.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       2100-EDITER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-EDITER-TOTAL.
+      *---------------------------------------------------------
+           MOVE W-NBART           TO LT-NBART.
+           MOVE W-TOTAL-MCTCAS    TO LT-MCTCAS.
+           WRITE ENR-RAPPORT FROM LIGNE-TOTAL.
+       3000-EDITER-TOTAL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           CLOSE SORTIE-LOT.
+           CLOSE RAPPORT.
+       9000-TERMINAISON-EXIT.
+           EXIT.
