@@ -0,0 +1,161 @@
+      *********************************************************
+      * PROGRAMME TESTA3                                      *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * PILOTE DE TESTS QA : POUR CHAQUE ENREGISTREMENT        *
+      * COMBAT/COMNONBA DU FICHIER D'ENTREE, APPELLE             *
+      * DIRECTEMENT EFITA3B8/EFITA3N8 AVEC PARM='T' (MODE       *
+      * TEST), QUI FAIT TOURNER LE CALCUL COMPLET SANS AUCUN    *
+      * EFFET DE BORD ET MARQUE LE RESULTAT RETOURB-GMODE/      *
+      * RETOURNB-GMODE A 'T'. LE RESULTAT EST SEULEMENT EDITE   *
+      * SUR LE RAPPORT CI-DESSOUS : CE PROGRAMME N'OUVRE NI     *
+      * N'ECRIT AUCUN DES FICHIERS DE LA CHAINE REELLE          *
+      * (HISTOB/HISTONB, HELIOS, SORTIE-LOT), CE QUI PERMET DE  *
+      * REJOUER UN SCENARIO DE CORRECTION SANS RISQUE QU'IL     *
+      * SOIT CONFONDU AVEC UNE VRAIE LIQUIDATION.               *
+      *                                                         *
+      * CE PROGRAMME APPELLE EFITA3B8/EFITA3N8 DIRECTEMENT,     *
+      * SANS PASSER PAR CTXTA3B/CTXTA3N, CAR CES AIGUILLAGES     *
+      * RECALCULENT EUX-MEME LA ZONE PARM A PARTIR DE CRM ET    *
+      * NE PERMETTENT PAS DE VEHICULER LE PARM='T'.             *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTA3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-TST  ASSIGN  TO  ENTRTST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS ET-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-TST.
+       01  ENR-ENTREE-TST            PIC X(600).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'TESTA3  00 DU 08/08/26'.
+
+       01  ET-FS                     PIC X(2).
+           88 ET-OK                      VALUE '00'.
+           88 ET-FIN                     VALUE '10'.
+       01  RP-FS                     PIC X(2).
+
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB               PIC X(1).
+              88 W-BATI                   VALUE '2'.
+              88 W-NONBATI                VALUE '1'.
+           05 W-DAN                  PIC 9(4).
+           05 W-CC2DEP               PIC X(2).
+           05 W-CCODIR               PIC X(1).
+           05 W-CCOCOM               PIC X(3).
+           05 FILLER                 PIC X(589).
+
+       01  W-PARM-TEST               PIC X(1) VALUE 'T'.
+
+       01  TST-ENTREE                PIC X(600).
+       01  TST-SORTIE                PIC X(600).
+       01  TST-CR                    PIC 9(2).
+       01  TST-RC                    PIC 9(2).
+
+      * ZONE DE RETOUR BASES/TAUX RECONSTITUEE, NON EXPLOITEE ICI
+      * (PAS D'ARCHIVAGE EN MODE TEST), MAIS A FOURNIR A LA
+      * CALCULETTE QUI L'ATTEND EN DERNIER PARAMETRE
+       01  TST-BASES-B.
+           COPY XBASEB REPLACING 'X' BY TST-BASES-B.
+       01  TST-BASES-NB.
+           02 EL-TST-BASES-NB OCCURS 5.
+           COPY XBASNB REPLACING 'X' BY TST-BASES-NB.
+
+       01  TST-RETB-VUE.
+           COPY XRETB REPLACING 'X' BY TSTB.
+       01  TST-RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY TSTNB.
+
+       01  LIGNE-ENTETE              PIC X(132) VALUE
+           'DIR COM  CR RC MD COTISATION DUE (MODE TEST)'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR              PIC X(4).
+           05 FILLER                 PIC X(1).
+           05 LD-COM                 PIC X(3).
+           05 FILLER                 PIC X(3).
+           05 LD-CR                  PIC 9(2).
+           05 FILLER                 PIC X(1).
+           05 LD-RC                  PIC 9(2).
+           05 FILLER                 PIC X(1).
+           05 LD-GMODE               PIC X(1).
+           05 FILLER                 PIC X(2).
+           05 LD-TCTDU               PIC -(10)9.
+           05 FILLER                 PIC X(81).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-TST.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1000-TRAITER-ENREGISTREMENT
+               THRU 1000-TRAITER-ENREGISTREMENT-EXIT
+               UNTIL ET-FIN.
+
+           CLOSE ENTREE-TST RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ENREGISTREMENT.
+      *---------------------------------------------------------
+           READ ENTREE-TST INTO W-ENTREE-VUE
+               AT END SET ET-FIN TO TRUE
+           END-READ.
+           IF ET-OK
+               PERFORM 2000-TESTER-UN-ARTICLE
+                   THRU 2000-TESTER-UN-ARTICLE-EXIT
+           END-IF.
+       1000-TRAITER-ENREGISTREMENT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TESTER-UN-ARTICLE.
+      *---------------------------------------------------------
+           MOVE W-ENTREE-VUE TO TST-ENTREE.
+           INITIALIZE TST-SORTIE TST-CR TST-RC.
+
+           IF W-BATI
+               CALL 'EFITA3B8' USING TST-ENTREE TST-SORTIE
+                                     TST-CR TST-RC W-PARM-TEST
+                                     TST-BASES-B
+                   ON EXCEPTION MOVE 24 TO TST-CR MOVE 01 TO TST-RC
+               END-CALL
+               MOVE TST-SORTIE TO TST-RETB-VUE
+               MOVE TSTB-GMODE TO LD-GMODE
+               MOVE TSTB-TCTDU TO LD-TCTDU
+           ELSE
+               CALL 'EFITA3N8' USING TST-ENTREE TST-SORTIE
+                                     TST-CR TST-RC W-PARM-TEST
+                                     TST-BASES-NB
+                   ON EXCEPTION MOVE 24 TO TST-CR MOVE 01 TO TST-RC
+               END-CALL
+               MOVE TST-SORTIE TO TST-RETNB-VUE
+               MOVE TSTNB-GMODE TO LD-GMODE
+               MOVE TSTNB-TCTDU TO LD-TCTDU
+           END-IF.
+
+           MOVE W-CC2DEP   TO LD-DEPDIR (1:2).
+           MOVE W-CCODIR   TO LD-DEPDIR (3:1).
+           MOVE W-CCOCOM   TO LD-COM.
+           MOVE TST-CR     TO LD-CR.
+           MOVE TST-RC     TO LD-RC.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       2000-TESTER-UN-ARTICLE-EXIT.
+           EXIT.
