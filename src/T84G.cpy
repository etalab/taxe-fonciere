@@ -56,5 +56,8 @@
                10 'X'-FILLER PIC X.
                10 'X'-VMAILG PIC X(50).
                10 'X'-VMAILD PIC X(50).
+      * MOIS DE CREATION DE EPCI (PRORATA TEMPORIS ANNEE DE CREATION)
+               10 'X'-FILLER PIC X.
+               10 'X'-JMOCRE PIC 9(2).
       * LIBRE
-               10 'X'-FILLER PIC X(2733).
+               10 'X'-FILLER PIC X(2730).
