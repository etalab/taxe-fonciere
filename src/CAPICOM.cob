@@ -0,0 +1,301 @@
+      *********************************************************
+      * PROGRAMME CAPICOM                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * POUR CHAQUE COUPLE DEPARTEMENT/DIRECTION DEMANDE EN    *
+      * PARAMETRE, CUMULE PAR COMMUNE LES COTISATIONS COMMUNE, *
+      * SYNDICAT ET GROUPEMENT A FISCALITE PROPRE (MCTCOM +    *
+      * MCTSYN + MCTCU) EFFECTIVEMENT LIQUIDEES PAR LE LOT ET   *
+      * EXPORTEES SUR HELIOS, LES RAPPROCHE DE LA POPULATION   *
+      * (NPOCOM) PORTEE PAR L'ARTICLE COMMUNE DU TAUDIS, ET     *
+      * EDITE LA COTISATION PAR HABITANT, COMMUNE PAR COMMUNE   *
+      * ET EN TOTAL DE DIRECTION.                               *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPICOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  HELIOS      ASSIGN  TO  HELIOS
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS HE-FS.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  HELIOS.
+       01  ENR-HELIOS.
+           COPY XHELIO REPLACING 'X' BY HE.
+
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'CAPICOM 00 DU 09/08/26'.
+
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK               VALUE '00'.
+       01  HE-FS                 PIC X(2).
+           88 HE-OK                   VALUE '00'.
+           88 HE-FIN                  VALUE '10'.
+       01  PL-FS                 PIC X(2).
+           88 PL-OK                   VALUE '00'.
+           88 PL-FIN                  VALUE '10'.
+       01  RP-FS                 PIC X(2).
+
+       01  W-FINDIR              PIC X(1) VALUE 'N'.
+           88 W-FIN-DIRECTION        VALUE 'O'.
+
+       01  TAUDIS-COM.
+           COPY T800 REPLACING 'X' BY T-C.
+           COPY T84C REPLACING 'X' BY T-C.
+
+      * CUMUL, PAR COMMUNE, DES COTISATIONS COMMUNE + SYNDICAT +
+      * GROUPEMENT A FISCALITE PROPRE CONSTATEES SUR L'EXPORT HELIOS
+      * POUR LE LOT EN COURS DE CONTROLE
+       01  W-MAXCOM               PIC 9(4) COMP VALUE 9999.
+       01  W-NBCOM                PIC 9(4) COMP VALUE 0.
+       01  TABLE-COM.
+           05 COM-ENTREE OCCURS 9999.
+              10 COM-CODEP        PIC X(2).
+              10 COM-CODIR        PIC X(1).
+              10 COM-CCOCOM       PIC X(3).
+              10 COM-MTCUM        PIC S9(11) VALUE 0.
+       01  IX                     PIC 9(4) COMP.
+       01  W-COM-TROUVEE          PIC X(1).
+           88 COM-TROUVEE             VALUE 'O'.
+
+       01  W-DIRCUM               PIC S9(11) VALUE 0.
+       01  W-DIRPOP               PIC 9(9)   VALUE 0.
+
+       01  W-CAPITA               PIC S9(6)V9(2).
+       01  W-COTIS                PIC S9(11).
+
+       01  LIGNE-ENTETE          PIC X(132) VALUE
+           'DIR COM  COTIS.COM+SYN+CU  POPULATION  COTIS. PAR HABITANT'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(2).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(3).
+           05 LD-COTIS           PIC -(10)9.
+           05 FILLER             PIC X(3).
+           05 LD-POP             PIC ZZZZZZ9.
+           05 FILLER             PIC X(3).
+           05 LD-CAPITA          PIC ---9,99.
+           05 FILLER             PIC X(40).
+
+       01  LIGNE-TOTAL.
+           05 FILLER             PIC X(10) VALUE 'TOTAL DIR '.
+           05 LT-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(6).
+           05 LT-COTIS           PIC -(10)9.
+           05 FILLER             PIC X(3).
+           05 LT-POP             PIC ZZZZZZZZ9.
+           05 FILLER             PIC X(1).
+           05 LT-CAPITA          PIC ---9,99.
+           05 FILLER             PIC X(40).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-TRAITER-DEMANDE
+               THRU 2000-TRAITER-DEMANDE-EXIT
+               UNTIL PL-FIN.
+
+           CLOSE PARAMLST TAUDIS RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT PARAMLST.
+           OPEN INPUT TAUDIS.
+           OPEN INPUT HELIOS.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1100-CUMULER-HELIOS
+               THRU 1100-CUMULER-HELIOS-EXIT
+               UNTIL HE-FIN OR W-NBCOM >= W-MAXCOM.
+           CLOSE HELIOS.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-CUMULER-HELIOS.
+      *---------------------------------------------------------
+      * UNE SEULE PASSE SUR L'EXPORT HELIOS : CHAQUE COTISATION
+      * COMMUNE + SYNDICAT + GROUPEMENT EST CUMULEE DANS L'ENTREE
+      * DE TABLE DE SA COMMUNE
+           READ HELIOS
+               AT END SET HE-FIN TO TRUE
+           END-READ.
+           IF HE-OK
+               PERFORM 1200-CHERCHER-COM
+                   THRU 1200-CHERCHER-COM-EXIT
+               IF NOT COM-TROUVEE
+                   ADD 1 TO W-NBCOM
+                   MOVE W-NBCOM      TO IX
+                   MOVE HE-CC2DEP    TO COM-CODEP (IX)
+                   MOVE HE-CCODIR    TO COM-CODIR (IX)
+                   MOVE HE-CCOCOM    TO COM-CCOCOM (IX)
+               END-IF
+               ADD HE-MCTCOM  TO COM-MTCUM (IX)
+               ADD HE-MCTSYN  TO COM-MTCUM (IX)
+               ADD HE-MCTCU   TO COM-MTCUM (IX)
+           END-IF.
+       1100-CUMULER-HELIOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1200-CHERCHER-COM.
+      *---------------------------------------------------------
+           MOVE 'N' TO W-COM-TROUVEE.
+           MOVE 0   TO IX.
+           PERFORM 1210-TESTER-ENTREE
+               THRU 1210-TESTER-ENTREE-EXIT
+               VARYING IX FROM 1 BY 1
+               UNTIL IX > W-NBCOM OR COM-TROUVEE.
+       1200-CHERCHER-COM-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1210-TESTER-ENTREE.
+      *---------------------------------------------------------
+           IF COM-CODEP (IX) = HE-CC2DEP AND
+              COM-CODIR (IX) = HE-CCODIR AND
+              COM-CCOCOM (IX) = HE-CCOCOM
+               SET COM-TROUVEE TO TRUE
+           END-IF.
+       1210-TESTER-ENTREE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-DEMANDE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               MOVE 0 TO W-DIRCUM W-DIRPOP
+               MOVE PL-CODEP TO T-DIR (1:2)
+               MOVE PL-CODIR TO T-DIR (3:1)
+               MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER
+               START TAUDIS KEY IS NOT LESS THAN TAUDIS-CLE
+                   INVALID KEY SET W-FIN-DIRECTION TO TRUE
+               END-START
+               MOVE 'N' TO W-FINDIR
+               PERFORM 2100-TRAITER-ARTICLE
+                   THRU 2100-TRAITER-ARTICLE-EXIT
+                   UNTIL W-FIN-DIRECTION
+               PERFORM 2900-EDITER-TOTAL-DIR
+                   THRU 2900-EDITER-TOTAL-DIR-EXIT
+           END-IF.
+       2000-TRAITER-DEMANDE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-TRAITER-ARTICLE.
+      *---------------------------------------------------------
+           READ TAUDIS NEXT RECORD
+               AT END SET W-FIN-DIRECTION TO TRUE
+           END-READ.
+           IF NOT W-FIN-DIRECTION
+               IF T-DIR (1:2) NOT = PL-CODEP OR
+                  T-DIR (3:1) NOT = PL-CODIR
+                   SET W-FIN-DIRECTION TO TRUE
+               ELSE
+                   IF TAUDIS-SUITE (1:1) = 'C'
+                       MOVE ENR-TAUDIS TO TAUDIS-COM
+                       PERFORM 3000-EDITER-COMMUNE
+                           THRU 3000-EDITER-COMMUNE-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2100-TRAITER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-EDITER-COMMUNE.
+      *---------------------------------------------------------
+           PERFORM 1200-CHERCHER-COM
+               THRU 1200-CHERCHER-COM-EXIT.
+
+           IF COM-TROUVEE
+               MOVE COM-MTCUM (IX) TO W-COTIS
+           ELSE
+               MOVE 0 TO W-COTIS
+           END-IF.
+           MOVE W-COTIS           TO LD-COTIS.
+
+           MOVE T-C-NPOCOM        TO LD-POP.
+
+           IF T-C-NPOCOM NOT = 0
+               COMPUTE W-CAPITA ROUNDED =
+                   W-COTIS / T-C-NPOCOM
+           ELSE
+               MOVE 0 TO W-CAPITA
+           END-IF.
+           MOVE W-CAPITA          TO LD-CAPITA.
+
+           MOVE T-C-CODEP         TO LD-DEPDIR (1:2).
+           MOVE T-C-CODIR         TO LD-DEPDIR (3:1).
+           MOVE T-C-CCOCOM        TO LD-COM.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+
+           ADD W-COTIS        TO W-DIRCUM.
+           ADD T-C-NPOCOM     TO W-DIRPOP.
+       3000-EDITER-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2900-EDITER-TOTAL-DIR.
+      *---------------------------------------------------------
+           MOVE PL-CODEP          TO LT-DEPDIR (1:2).
+           MOVE PL-CODIR          TO LT-DEPDIR (3:1).
+           MOVE W-DIRCUM          TO LT-COTIS.
+           MOVE W-DIRPOP          TO LT-POP.
+
+           IF W-DIRPOP NOT = 0
+               COMPUTE W-CAPITA ROUNDED =
+                   W-DIRCUM / W-DIRPOP
+           ELSE
+               MOVE 0 TO W-CAPITA
+           END-IF.
+           MOVE W-CAPITA          TO LT-CAPITA.
+
+           WRITE ENR-RAPPORT FROM LIGNE-TOTAL.
+       2900-EDITER-TOTAL-DIR-EXIT.
+           EXIT.
