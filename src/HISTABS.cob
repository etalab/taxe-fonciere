@@ -0,0 +1,201 @@
+      *********************************************************
+      * PROGRAMME HISTABS                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * ALIMENTE UN FICHIER DE REFERENCE PLURIANNUEL DU CODE   *
+      * COMMUNE ABSORBEE (CCOIFP) PORTE PAR LES ARTICLES DU     *
+      * LOT DE SORTIE (SORTLOT), BATI ET NON BATI CONFONDUS.    *
+      * A RAISON D'UN ENREGISTREMENT PAR COUPLE ANNEE/COMMUNE,  *
+      * IL PERMET DE RETROUVER, POUR UNE COMMUNE FUSIONNEE OU   *
+      * RATTACHEE, VERS QUELLE COMMUNE ELLE ETAIT ABSORBEE UNE  *
+      * ANNEE DONNEE, SANS AVOIR A REJOUER LE CALCUL DU LOT     *
+      * CORRESPONDANT. LE FICHIER HISTIFP EST CUMULATIF D'UNE   *
+      * ANNEE SUR L'AUTRE (OUVERT EN E/S, JAMAIS EN SORTIE) :   *
+      * UNE COMMUNE DEJA REFERENCEE POUR UNE ANNEE N'EST PAS    *
+      * RECREEE, SEULE UNE PREMIERE OCCURRENCE EST CONSERVEE.   *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTABS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  SORTIE-LOT  ASSIGN  TO  SORTLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS SL-FS.
+           SELECT  HISTIFP     ASSIGN  TO  HISTIFP
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  HI-CLETOT
+                               FILE STATUS  HI-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SORTIE-LOT.
+       01  ENR-SORTIE-LOT.
+           05 SL-RETOUR        PIC X(600).
+           05 SL-CR            PIC 9(2).
+           05 SL-RC            PIC 9(2).
+
+      * REFERENCE PLURIANNUELLE DU CODE COMMUNE ABSORBEE, UN
+      * ENREGISTREMENT PAR ANNEE ET PAR COMMUNE
+       FD  HISTIFP.
+       01  ENR-HISTIFP.
+           05 HI-CLETOT.
+              10 HI-JANIPT         PIC 9(4).
+              10 HI-ACODIR.
+                 15 HI-CCODEP      PIC X(2).
+                 15 HI-CCODIR      PIC X(1).
+              10 HI-CCOCOM         PIC X(3).
+           05 HI-CCOIFP            PIC X(3).
+           05 HI-DATMAJ            PIC 9(8).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION         PIC X(23) VALUE 'HISTABS 00 DU 09/08/26'.
+
+       01  SL-FS                    PIC X(2).
+           88 SL-OK                     VALUE '00'.
+           88 SL-FIN                    VALUE '10'.
+       01  HI-FS                    PIC X(2).
+           88 HI-OK                     VALUE '00'.
+           88 HI-DEJA-CONNUE             VALUE '22'.
+       01  RP-FS                    PIC X(2).
+
+       01  W-DATJOU                 PIC 9(8).
+
+       01  RETB-VUE.
+           COPY XRETB  REPLACING 'X' BY RETB.
+       01  RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RETNB.
+
+       01  W-NBART                  PIC 9(9) COMP VALUE 0.
+       01  W-NBNOUVEAU              PIC 9(9) COMP VALUE 0.
+       01  W-NBCONNUE               PIC 9(9) COMP VALUE 0.
+
+       01  LIGNE-BILAN              PIC X(132) VALUE SPACES.
+       01  LB-DETAIL REDEFINES LIGNE-BILAN.
+           05 FILLER                PIC X(20) VALUE
+              'ARTICLES LUS       '.
+           05 LB-NBART              PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(20) VALUE
+              ' COMMUNES NOUVELLES'.
+           05 LB-NBNOUVEAU          PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(20) VALUE
+              ' COMMUNES CONNUES  '.
+           05 LB-NBCONNUE           PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(37).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-TRAITER-SORTIE-LOT
+               THRU 2000-TRAITER-SORTIE-LOT-EXIT
+               UNTIL SL-FIN.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           ACCEPT W-DATJOU FROM DATE YYYYMMDD.
+           OPEN INPUT SORTIE-LOT.
+           OPEN I-O   HISTIFP.
+           OPEN OUTPUT RAPPORT.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-SORTIE-LOT.
+      *---------------------------------------------------------
+           READ SORTIE-LOT
+               AT END SET SL-FIN TO TRUE
+           END-READ.
+           IF SL-OK
+               ADD 1 TO W-NBART
+               IF SL-RETOUR (18:1) = '1'
+                   MOVE SL-RETOUR TO RETNB-VUE
+                   IF RETNB-CCOIFP NOT = SPACES
+                       PERFORM 3000-REFERENCER-NB
+                           THRU 3000-REFERENCER-NB-EXIT
+                   END-IF
+               ELSE
+                   IF SL-RETOUR (18:1) = '2'
+                       MOVE SL-RETOUR TO RETB-VUE
+                       IF RETB-CCOIFP NOT = SPACES
+                           PERFORM 3100-REFERENCER-B
+                               THRU 3100-REFERENCER-B-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2000-TRAITER-SORTIE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-REFERENCER-NB.
+      *---------------------------------------------------------
+           MOVE RETNB-DAN       TO HI-JANIPT.
+           MOVE RETNB-CC2DEP    TO HI-CCODEP.
+           MOVE RETNB-CCODIR    TO HI-CCODIR.
+           MOVE RETNB-CCOCOM    TO HI-CCOCOM.
+           MOVE RETNB-CCOIFP    TO HI-CCOIFP.
+           PERFORM 4000-ENREGISTRER-REFERENCE
+               THRU 4000-ENREGISTRER-REFERENCE-EXIT.
+       3000-REFERENCER-NB-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-REFERENCER-B.
+      *---------------------------------------------------------
+           MOVE RETB-DAN        TO HI-JANIPT.
+           MOVE RETB-CC2DEP     TO HI-CCODEP.
+           MOVE RETB-CCODIR     TO HI-CCODIR.
+           MOVE RETB-CCOCOM     TO HI-CCOCOM.
+           MOVE RETB-CCOIFP     TO HI-CCOIFP.
+           PERFORM 4000-ENREGISTRER-REFERENCE
+               THRU 4000-ENREGISTRER-REFERENCE-EXIT.
+       3100-REFERENCER-B-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       4000-ENREGISTRER-REFERENCE.
+      *---------------------------------------------------------
+      * UNE COMMUNE DEJA REFERENCEE POUR L'ANNEE COURANTE N'EST PAS
+      * RECREEE : SEULE LA PREMIERE OCCURRENCE VUE DANS LE LOT EST
+      * CONSERVEE COMME REFERENCE HISTORIQUE
+           MOVE W-DATJOU TO HI-DATMAJ.
+           WRITE ENR-HISTIFP
+               INVALID KEY
+                   ADD 1 TO W-NBCONNUE
+           NOT INVALID KEY
+               ADD 1 TO W-NBNOUVEAU
+           END-WRITE.
+       4000-ENREGISTRER-REFERENCE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           MOVE W-NBART          TO LB-NBART.
+           MOVE W-NBNOUVEAU      TO LB-NBNOUVEAU.
+           MOVE W-NBCONNUE       TO LB-NBCONNUE.
+           WRITE ENR-RAPPORT FROM LIGNE-BILAN.
+           CLOSE SORTIE-LOT.
+           CLOSE HISTIFP.
+           CLOSE RAPPORT.
+       9000-TERMINAISON-EXIT.
+           EXIT.
