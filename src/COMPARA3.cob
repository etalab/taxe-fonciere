@@ -0,0 +1,189 @@
+      *********************************************************
+      * PROGRAMME COMPARA3                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * POUR UN JEU DE BASES DONNE (UN ENREGISTREMENT COMBAT  *
+      * OU COMNONBA), REJOUE LE CALCUL DE LA COTISATION SUR    *
+      * LES CINQ DERNIERS MILLESIMES EN PASSANT PAR CTXTA3B OU *
+      * CTXTA3N (SELON CCOBNB) ANNEE PAR ANNEE, ET TABULE LES  *
+      * COTISATIONS DUES DE CHAQUE ANNEE COTE A COTE, POUR     *
+      * MONTRER L'EVOLUTION D'UNE IMPOSITION SOUS LES TAUX      *
+      * REELLEMENT VOTES CHAQUE ANNEE.                         *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARA3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-CMP  ASSIGN  TO  ENTRCMP
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS EC-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-CMP.
+       01  ENR-ENTREE-CMP           PIC X(600).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION           PIC X(23) VALUE 'COMPARA3 00 DU 08/08/26'.
+
+       01  EC-FS                    PIC X(2).
+           88 EC-OK                      VALUE '00'.
+           88 EC-FIN                     VALUE '10'.
+       01  RP-FS                    PIC X(2).
+
+      * CINQ DERNIERS MILLESIMES COUVERTS PAR CTXTA3B ET CTXTA3N
+       01  W-TABANNEES-INIT.
+           05 FILLER                PIC 9(4) VALUE 2014.
+           05 FILLER                PIC 9(4) VALUE 2015.
+           05 FILLER                PIC 9(4) VALUE 2016.
+           05 FILLER                PIC 9(4) VALUE 2017.
+           05 FILLER                PIC 9(4) VALUE 2018.
+       01  W-TABANNEES REDEFINES W-TABANNEES-INIT.
+           05 W-ANNEE               PIC 9(4) OCCURS 5.
+
+       01  IY                       PIC 9(1) COMP.
+
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB              PIC X(1).
+              88 W-BATI                  VALUE '2'.
+              88 W-NONBATI                VALUE '1'.
+           05 W-DAN                 PIC 9(4).
+           05 W-CC2DEP              PIC X(2).
+           05 W-CCODIR              PIC X(1).
+           05 W-CCOCOM              PIC X(3).
+           05 FILLER                PIC X(589).
+
+       01  ENTREE-ANNEE-B.
+           05 FILLER                PIC X(1).
+           05 EAB-E-ANNEE           PIC X(4).
+           05 FILLER                PIC X(595).
+       01  ENTREE-ANNEE-N REDEFINES ENTREE-ANNEE-B.
+           05 FILLER                PIC X(1).
+           05 EAN-ANNEE             PIC 9(4).
+           05 FILLER                PIC X(595).
+
+       01  W-SORTIE                 PIC X(600).
+       01  W-CRM                    PIC 9(2).
+       01  W-RCM                    PIC 9(2).
+
+       01  RETB-VUE.
+           COPY XRETB REPLACING 'X' BY RETB.
+       01  RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RETNB.
+
+       01  W-TCTDU-AN               PIC S9(12) OCCURS 5.
+       01  W-CRM-AN                 PIC 9(2) OCCURS 5.
+
+       01  LIGNE-ENTETE1            PIC X(132) VALUE
+           'DIR COM    2014        2015        2016        2017
+      -    '        2018'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR             PIC X(4).
+           05 FILLER                PIC X(1).
+           05 LD-COM                PIC X(3).
+           05 FILLER                PIC X(2).
+           05 LD-COTIS              PIC -(9)9 OCCURS 5.
+           05 FILLER                PIC X(15).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-CMP.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+
+           PERFORM 1000-TRAITER-ENREGISTREMENT
+               THRU 1000-TRAITER-ENREGISTREMENT-EXIT
+               UNTIL EC-FIN.
+
+           CLOSE ENTREE-CMP RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ENREGISTREMENT.
+      *---------------------------------------------------------
+           READ ENTREE-CMP INTO W-ENTREE-VUE
+               AT END SET EC-FIN TO TRUE
+           END-READ.
+           IF EC-OK
+               PERFORM 2000-REJOUER-LES-ANNEES
+                   THRU 2000-REJOUER-LES-ANNEES-EXIT
+               PERFORM 3000-EDITER-LIGNE
+                   THRU 3000-EDITER-LIGNE-EXIT
+           END-IF.
+       1000-TRAITER-ENREGISTREMENT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-REJOUER-LES-ANNEES.
+      *---------------------------------------------------------
+           PERFORM 2100-REJOUER-UNE-ANNEE
+               THRU 2100-REJOUER-UNE-ANNEE-EXIT
+               VARYING IY FROM 1 BY 1
+               UNTIL IY > 5.
+       2000-REJOUER-LES-ANNEES-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-REJOUER-UNE-ANNEE.
+      *---------------------------------------------------------
+           MOVE W-ENTREE-VUE TO ENTREE-ANNEE-B.
+           INITIALIZE W-SORTIE.
+           MOVE 0 TO W-CRM W-RCM.
+
+           IF W-BATI
+               MOVE W-ANNEE (IY) TO EAB-E-ANNEE
+               CALL 'CTXTA3B' USING ENTREE-ANNEE-B W-SORTIE
+                                    W-CRM W-RCM
+                   ON EXCEPTION MOVE 24 TO W-CRM MOVE 01 TO W-RCM
+               END-CALL
+               MOVE W-SORTIE TO RETB-VUE
+               MOVE RETB-TCTDU TO W-TCTDU-AN (IY)
+           ELSE
+               MOVE W-ANNEE (IY) TO EAN-ANNEE
+               CALL 'CTXTA3N' USING ENTREE-ANNEE-N W-SORTIE
+                                    W-CRM W-RCM
+                   ON EXCEPTION MOVE 24 TO W-CRM MOVE 01 TO W-RCM
+               END-CALL
+               MOVE W-SORTIE TO RETNB-VUE
+               MOVE RETNB-TCTDU TO W-TCTDU-AN (IY)
+           END-IF.
+           MOVE W-CRM TO W-CRM-AN (IY).
+       2100-REJOUER-UNE-ANNEE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-EDITER-LIGNE.
+      *---------------------------------------------------------
+           MOVE W-CC2DEP TO LD-DEPDIR (1:2).
+           MOVE W-CCODIR TO LD-DEPDIR (3:1).
+           MOVE W-CCOCOM TO LD-COM.
+           PERFORM 3100-EDITER-UNE-ANNEE
+               THRU 3100-EDITER-UNE-ANNEE-EXIT
+               VARYING IY FROM 1 BY 1
+               UNTIL IY > 5.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       3000-EDITER-LIGNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-EDITER-UNE-ANNEE.
+      *---------------------------------------------------------
+           IF W-CRM-AN (IY) = 0
+               MOVE W-TCTDU-AN (IY) TO LD-COTIS (IY)
+           ELSE
+               MOVE 0 TO LD-COTIS (IY)
+           END-IF.
+       3100-EDITER-UNE-ANNEE-EXIT.
+           EXIT.
