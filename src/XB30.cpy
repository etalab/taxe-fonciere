@@ -0,0 +1 @@
+       COPY XBXTDAN REPLACING 'X' BY XB30.
