@@ -0,0 +1,22 @@
+              10          XB51-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB51-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB51-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB51-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB51-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB51-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB51-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB51-ADTSEG.
+      *                             /DONNEES DU SEGMENT RESTITUTION
+               15         XB51-DLITEO PICTURE X(100).
+      *                             /LIBELLE ZONE TEOM INTERCOMMUNALE
+               15         XB51-VMAILG PICTURE X(50).
+      *                             /ADRESSE EMAIL COMMUNE (GAUCHE)
+               15         XB51-VMAILD PICTURE X(50).
+      *                             /ADRESSE EMAIL COMMUNE (DROITE)
