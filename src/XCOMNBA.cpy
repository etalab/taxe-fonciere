@@ -40,7 +40,7 @@
                15         'X'-MBATSE PICTURE S9(10).
       *                             /BASE TSE
                15         'X'-MBNT13 PICTURE S9(10)
-                               OCCURS 002.
+                               OCCURS 003.
       *                             /BASE NON BATI TSE EPF 1  APRES
                15         'X'-MBACA PICTURE S9(10).
       *                             /BASE CHAMBRE D'AGRICULTURE
@@ -61,7 +61,7 @@
                15         'X'-MBJTSE PICTURE S9(10).
       *                             /BASE JEUNE AGRICULTEUR - TSE
                15         'X'-MBJT13 PICTURE S9(10)
-                               OCCURS 002.
+                               OCCURS 003.
       *                             /BASE JEUNE AGRICULT TSE EPF 1  APRES
                15         'X'-MBJDEP PICTURE S9(10).
       *                             /BASE JEUNE AGRICULTEUR - DEPARTEMENT
@@ -75,10 +75,41 @@
       *                             /BASE JEUNE AGRICULTEUR - ETAT SYN
                15         'X'-MBJEIC PICTURE S9(10).
       *                             /BASE JEUNE AGRICULTEUR - ETAT CU
+              10          'X'-ABACAL.
+      *                             /BASES CALAMITES AGRICOLES
+               15         'X'-MBKCOM PICTURE S9(10).
+      *                             /BASE CALAMITES AGRICOLES - COMMUNE
+               15         'X'-MBKSYN PICTURE S9(10).
+      *                             /BASE CALAMITES AGRICOLES - SYNDICAT
+               15         'X'-MBKCU PICTURE S9(10).
+      *                             /BASE CALAMITES AGRICOLES - CU
+               15         'X'-MBKECO PICTURE S9(10).
+      *                             /BASE CALAMITES AGRICOLES - ETAT COM
+               15         'X'-MBKESY PICTURE S9(10).
+      *                             /BASE CALAMITES AGRICOLES - ETAT SYN
+               15         'X'-MBKEIC PICTURE S9(10).
+      *                             /BASE CALAMITES AGRICOLES - ETAT CU
               10          'X'-MBAGE3 PICTURE S9(10).
       *                             /BASE GEMAPI
               10          'X'-CCOIFP PICTURE X(3).
       *                             /CODE commune absorbee
               10          'X'-CCPPER PICTURE X(3).
       *                             /CODE TRESORERIE
-              10          'X'-FILLER PICTURE X(315).
+              10          'X'-GSIMUL PICTURE X.
+      *                             /INDIC. SIMULATION TAUX (O=ACTIF)
+                 88        'X'-SIMUL-ACTIF VALUE 'O'.
+              10          'X'-SIMTAUX.
+      *                             /TAUX PROPOSES POUR SIMULATION
+                 15        'X'-STAUCOM PICTURE 9(4)V9(6).
+                 15        'X'-STAUSYN PICTURE 9(4)V9(6).
+                 15        'X'-STAUCU PICTURE 9(4)V9(6).
+                 15        'X'-STAUTSEN PICTURE 9(4)V9(6)
+                               OCCURS 003.
+                 15        'X'-STAUGEM PICTURE 9(4)V9(6).
+              10          'X'-GCTXTA PICTURE X.
+      *                             /CONTEXTE TAXATION : G=GENERAL
+      *                             /S=SUPPLEMENTAIRE C=CONTENTIEUX
+                 88        'X'-CTX-ROLE-GENERAL VALUE 'G'.
+                 88        'X'-CTX-ROLE-SUPPL VALUE 'S'.
+                 88        'X'-CTX-CONTENTIEUX VALUE 'C'.
+              10          'X'-FILLER PICTURE X(163).
