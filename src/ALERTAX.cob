@@ -0,0 +1,155 @@
+      *********************************************************
+      * PROGRAMME ALERTAX                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * LIT LE JOURNAL DES ANOMALIES DE RECHERCHE TAUDIS/BASE  *
+      * TAUX ALIMENTE PAR LE LOT (EFIBAT3 - JNLTAUX) ET PRODUIT *
+      * UN EXTRAIT D'ALERTE MEL, UNE LIGNE PAR COMMUNE EN       *
+      * ANOMALIE, ADRESSE A LA DIRECTION CONCERNEE (ADRESSE     *
+      * MEL VMAILG/VMAILD PORTEE PAR L'ARTICLE DIRECTION DU     *
+      * TAUDIS), AFIN DE SIGNALER SANS ATTENDRE UNE ARTICLE     *
+      * TAUDIS COMMUNE MANQUANT OU INVALIDE.                    *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERTAX.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  JOURNAL-TAUX ASSIGN TO  JNLTAUX
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS JT-FS.
+           SELECT  ALERTES     ASSIGN  TO  ALERTES
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS AL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  JOURNAL-TAUX.
+       01  ENR-JOURNAL-TAUX.
+           05 JT-DAN                PIC 9(4).
+           05 JT-CODDIR             PIC X(3).
+           05 JT-CCOCOM             PIC X(3).
+           05 JT-CCOIFP             PIC X(3).
+           05 JT-CR                 PIC 9(2).
+           05 JT-RC                 PIC 9(2).
+           05 JT-DATJOU             PIC 9(8).
+           05 JT-HEUJOU             PIC 9(8).
+
+       FD  ALERTES.
+       01  ENR-ALERTES              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'ALERTAX 00 DU 09/08/26'.
+
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK               VALUE '00'.
+       01  JT-FS                 PIC X(2).
+           88 JT-OK                   VALUE '00'.
+           88 JT-FIN                  VALUE '10'.
+       01  AL-FS                 PIC X(2).
+
+       01  TAUDIS-DIR.
+           COPY T800 REPLACING 'X' BY T-D.
+           COPY T84D REPLACING 'X' BY T-D.
+
+       01  W-DERCODDIR          PIC X(3) VALUE SPACES.
+       01  W-MEL-DEST           PIC X(100).
+
+       01  LIGNE-ENTETE          PIC X(132) VALUE
+           'DIR COM IFP CR RC DATE     HEURE    DEST. ALERTE'.
+       01  LIGNE-DETAIL.
+           05 LD-DIR             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-IFP              PIC X(3).
+           05 FILLER              PIC X(1).
+           05 LD-CR                PIC 9(2).
+           05 FILLER               PIC X(1).
+           05 LD-RC                 PIC 9(2).
+           05 FILLER                PIC X(1).
+           05 LD-DATE                PIC 9(8).
+           05 FILLER                 PIC X(1).
+           05 LD-HEURE                PIC 9(8).
+           05 FILLER                  PIC X(1).
+           05 LD-DEST                  PIC X(100).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT JOURNAL-TAUX.
+           OPEN INPUT TAUDIS.
+           OPEN OUTPUT ALERTES.
+           WRITE ENR-ALERTES FROM LIGNE-ENTETE.
+
+           PERFORM 1000-TRAITER-JOURNAL
+               THRU 1000-TRAITER-JOURNAL-EXIT
+               UNTIL JT-FIN.
+
+           CLOSE JOURNAL-TAUX TAUDIS ALERTES.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-JOURNAL.
+      *---------------------------------------------------------
+           READ JOURNAL-TAUX
+               AT END SET JT-FIN TO TRUE
+           END-READ.
+           IF JT-OK
+               IF JT-CODDIR NOT = W-DERCODDIR
+                   PERFORM 1100-LIRE-DIRECTION
+                       THRU 1100-LIRE-DIRECTION-EXIT
+                   MOVE JT-CODDIR TO W-DERCODDIR
+               END-IF
+               MOVE JT-CODDIR    TO LD-DIR
+               MOVE JT-CCOCOM    TO LD-COM
+               MOVE JT-CCOIFP    TO LD-IFP
+               MOVE JT-CR        TO LD-CR
+               MOVE JT-RC        TO LD-RC
+               MOVE JT-DATJOU    TO LD-DATE
+               MOVE JT-HEUJOU    TO LD-HEURE
+               MOVE W-MEL-DEST   TO LD-DEST
+               WRITE ENR-ALERTES FROM LIGNE-DETAIL
+           END-IF.
+       1000-TRAITER-JOURNAL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-LIRE-DIRECTION.
+      *---------------------------------------------------------
+      * L'ADRESSE MEL D'ALERTE DE LA DIRECTION EST CELLE PORTEE PAR
+      * SON ARTICLE DIRECTION DU TAUDIS (VMAILG/VMAILD). A DEFAUT
+      * D'ARTICLE DIRECTION OU D'ADRESSE RENSEIGNEE, L'ALERTE EST
+      * TOUT DE MEME TRACEE, DESTINATAIRE VIDE
+           MOVE JT-CODDIR    TO T-DIR.
+           MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER.
+           READ TAUDIS INTO TAUDIS-DIR
+               INVALID KEY MOVE SPACES TO TAUDIS-DIR
+           END-READ.
+           IF TAUDIS-OK
+               STRING T-D-VMAILG DELIMITED BY SPACE
+                      T-D-VMAILD DELIMITED BY SPACE
+                      INTO W-MEL-DEST
+           ELSE
+               MOVE SPACES TO W-MEL-DEST
+           END-IF.
+       1100-LIRE-DIRECTION-EXIT.
+           EXIT.
