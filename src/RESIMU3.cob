@@ -0,0 +1,260 @@
+      *********************************************************
+      * PROGRAMME RESIMU3                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * RE-SIMULATION DE MASSE APRES CORRECTION DE TAUX A      *
+      * L'ISSUE DE LA COMMISSION COMMUNALE (TAUDIS DEJA         *
+      * CORRIGE). REJOUE, POUR CHAQUE ARTICLE DU FICHIER        *
+      * D'ENTREE DU LOT (ENTRLOT), LE CALCUL DE LA COTISATION   *
+      * VIA CTXTA3B/CTXTA3N (LES TAUX EN VIGUEUR SONT DONC LES  *
+      * TAUX CORRIGES) ET LA COMPARE A LA COTISATION HISTORISEE *
+      * LORS DU PRECEDENT PASSAGE DU LOT (HISTOB/HISTONB,       *
+      * REQUETE 019), SANS RIEN HISTORISER NI EXPORTER : C'EST  *
+      * UNE RELECTURE, PAS UNE NOUVELLE LIQUIDATION.            *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESIMU3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-LOT  ASSIGN  TO  ENTRLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS EL-FS.
+           SELECT  HISTOB      ASSIGN  TO  HISTOB
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY HB-CLETOT
+                               FILE STATUS HB-FS.
+           SELECT  HISTONB     ASSIGN  TO  HISTONB
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY HNB-CLETOT
+                               FILE STATUS HNB-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-LOT.
+       01  ENR-ENTREE-LOT          PIC X(600).
+
+      * HISTORIQUE DES RETOURB, CLE IDENTIQUE A XBASEB/XBASNB
+       FD  HISTOB.
+       01  ENR-HISTOB.
+           05 HB-CLETOT.
+              10 HB-JANIPT             PIC 9(4).
+              10 HB-ACODIR.
+                 15 HB-CCODEP          PIC X(2).
+                 15 HB-CCODIR          PIC X(1).
+              10 HB-CCOCOM             PIC X(3).
+              10 HB-DLETSR             PIC X(1).
+              10 HB-ANUPRO.
+                 15 HB-CGROUP          PIC X(1).
+                 15 HB-DNUMCP          PIC 9(5).
+           05 HB-RETOUR                PIC X(600).
+           05 HB-CR                    PIC 9(2).
+           05 HB-RC                    PIC 9(2).
+
+       FD  HISTONB.
+       01  ENR-HISTONB.
+           05 HNB-CLETOT.
+              10 HNB-JANIPT            PIC 9(4).
+              10 HNB-ACODIR.
+                 15 HNB-CCODEP         PIC X(2).
+                 15 HNB-CCODIR         PIC X(1).
+              10 HNB-CCOCOM            PIC X(3).
+              10 HNB-DLETSR            PIC X(1).
+              10 HNB-ANUPRO.
+                 15 HNB-CGROUP         PIC X(1).
+                 15 HNB-DNUMCP         PIC 9(5).
+           05 HNB-RETOUR               PIC X(600).
+           05 HNB-CR                   PIC 9(2).
+           05 HNB-RC                   PIC 9(2).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'RESIMU3 00 DU 09/08/26'.
+
+       01  EL-FS                    PIC X(2).
+           88 EL-OK                     VALUE '00'.
+           88 EL-FIN                    VALUE '10'.
+       01  HB-FS                    PIC X(2).
+           88 HB-OK                     VALUE '00'.
+       01  HNB-FS                   PIC X(2).
+           88 HNB-OK                    VALUE '00'.
+       01  RP-FS                    PIC X(2).
+
+      * VUE DE L'ENTREE POUR LECTURE DE LA CLE ET DU CODE BATI
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB              PIC X(1).
+              88 W-BATI                  VALUE '2'.
+              88 W-NONBATI                VALUE '1'.
+           05 W-DAN                 PIC 9(4).
+           05 W-CC2DEP              PIC X(2).
+           05 W-CCODIR              PIC X(1).
+           05 W-CCOCOM              PIC X(3).
+           05 FILLER                PIC X(589).
+
+       01  EB-VUE.
+           COPY XCOMBAT REPLACING 'X' BY EB.
+       01  EN-VUE.
+           COPY XCOMNBA REPLACING 'X' BY EN.
+
+       01  RB-VUE.
+           COPY XRETB REPLACING 'X' BY RB.
+       01  RNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RNB.
+
+       01  W-ENTREE-CTX             PIC X(600).
+       01  W-SORTIE-CTX             PIC X(600).
+       01  W-CRM                    PIC 9(2).
+       01  W-RCM                    PIC 9(2).
+
+       01  W-TCTDU-AVANT            PIC S9(12).
+       01  W-TCTDU-APRES            PIC S9(12).
+       01  W-ECART                  PIC S9(12).
+       01  W-TOTECART               PIC S9(13) VALUE 0.
+       01  W-NBART                  PIC 9(9) COMP VALUE 0.
+       01  W-NBECART                PIC 9(9) COMP VALUE 0.
+
+       01  LIGNE-ENTETE              PIC X(132) VALUE
+           'DIR COM  COTIS. AVANT      COTIS. APRES       ECART'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR              PIC X(4).
+           05 FILLER                 PIC X(1).
+           05 LD-COM                 PIC X(3).
+           05 FILLER                 PIC X(3).
+           05 LD-AVANT               PIC -(10)9.
+           05 FILLER                 PIC X(3).
+           05 LD-APRES               PIC -(10)9.
+           05 FILLER                 PIC X(3).
+           05 LD-ECART               PIC -(10)9.
+           05 FILLER                 PIC X(58).
+
+       01  LIGNE-TOTAL               PIC X(132) VALUE SPACES.
+       01  LT-DETAIL REDEFINES LIGNE-TOTAL.
+           05 FILLER                 PIC X(10) VALUE 'TOTAL LOT '.
+           05 LT-NBART               PIC ZZZZZZZ9.
+           05 FILLER                 PIC X(9) VALUE ' ARTICLES'.
+           05 FILLER                 PIC X(7) VALUE ' ECART='.
+           05 LT-ECART               PIC -(12)9.
+           05 FILLER                 PIC X(83).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-LOT.
+           OPEN INPUT HISTOB.
+           OPEN INPUT HISTONB.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1000-TRAITER-ARTICLE
+               THRU 1000-TRAITER-ARTICLE-EXIT
+               UNTIL EL-FIN.
+
+           MOVE W-NBART   TO LT-NBART.
+           MOVE W-TOTECART TO LT-ECART.
+           WRITE ENR-RAPPORT FROM LIGNE-TOTAL.
+
+           CLOSE ENTREE-LOT HISTOB HISTONB RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ARTICLE.
+      *---------------------------------------------------------
+           READ ENTREE-LOT INTO W-ENTREE-VUE
+               AT END SET EL-FIN TO TRUE
+           END-READ.
+           IF EL-OK
+               ADD 1 TO W-NBART
+               PERFORM 2000-RESIMULER-ARTICLE
+                   THRU 2000-RESIMULER-ARTICLE-EXIT
+           END-IF.
+       1000-TRAITER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-RESIMULER-ARTICLE.
+      *---------------------------------------------------------
+           MOVE W-ENTREE-VUE TO W-ENTREE-CTX.
+           INITIALIZE W-SORTIE-CTX W-CRM W-RCM.
+
+           IF W-BATI
+               MOVE W-ENTREE-CTX TO EB-VUE
+               MOVE W-DAN        TO HB-JANIPT
+               MOVE W-CC2DEP     TO HB-CCODEP
+               MOVE W-CCODIR     TO HB-CCODIR
+               MOVE W-CCOCOM     TO HB-CCOCOM
+               MOVE EB-DSRPAR    TO HB-DLETSR
+               MOVE EB-CGROUP    TO HB-CGROUP
+               MOVE EB-NNUPRO    TO HB-DNUMCP
+               READ HISTOB
+                   INVALID KEY MOVE 0 TO W-TCTDU-AVANT
+               END-READ
+               IF HB-OK
+                   MOVE HB-RETOUR TO RB-VUE
+                   MOVE RB-TCTDU  TO W-TCTDU-AVANT
+               ELSE
+                   MOVE 0 TO W-TCTDU-AVANT
+               END-IF
+
+               CALL 'CTXTA3B' USING W-ENTREE-CTX W-SORTIE-CTX
+                                    W-CRM W-RCM
+                   ON EXCEPTION
+                       MOVE 24 TO W-CRM
+                       MOVE 01 TO W-RCM
+               END-CALL
+               MOVE W-SORTIE-CTX TO RB-VUE
+               MOVE RB-TCTDU     TO W-TCTDU-APRES
+           ELSE
+               MOVE W-ENTREE-CTX TO EN-VUE
+               MOVE W-DAN        TO HNB-JANIPT
+               MOVE W-CC2DEP     TO HNB-CCODEP
+               MOVE W-CCODIR     TO HNB-CCODIR
+               MOVE W-CCOCOM     TO HNB-CCOCOM
+               MOVE EN-DSRPAR    TO HNB-DLETSR
+               MOVE EN-CGROUP    TO HNB-CGROUP
+               MOVE EN-NNUPRO    TO HNB-DNUMCP
+               READ HISTONB
+                   INVALID KEY MOVE 0 TO W-TCTDU-AVANT
+               END-READ
+               IF HNB-OK
+                   MOVE HNB-RETOUR TO RNB-VUE
+                   MOVE RNB-TCTDU  TO W-TCTDU-AVANT
+               ELSE
+                   MOVE 0 TO W-TCTDU-AVANT
+               END-IF
+
+               CALL 'CTXTA3N' USING W-ENTREE-CTX W-SORTIE-CTX
+                                    W-CRM W-RCM
+                   ON EXCEPTION
+                       MOVE 24 TO W-CRM
+                       MOVE 01 TO W-RCM
+               END-CALL
+               MOVE W-SORTIE-CTX TO RNB-VUE
+               MOVE RNB-TCTDU    TO W-TCTDU-APRES
+           END-IF.
+
+           COMPUTE W-ECART = W-TCTDU-APRES - W-TCTDU-AVANT.
+
+           IF W-ECART NOT = 0
+               ADD 1 TO W-NBECART
+               ADD W-ECART TO W-TOTECART
+               MOVE W-CC2DEP        TO LD-DEPDIR (1:2)
+               MOVE W-CCODIR        TO LD-DEPDIR (3:1)
+               MOVE W-CCOCOM        TO LD-COM
+               MOVE W-TCTDU-AVANT   TO LD-AVANT
+               MOVE W-TCTDU-APRES   TO LD-APRES
+               MOVE W-ECART         TO LD-ECART
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+       2000-RESIMULER-ARTICLE-EXIT.
+           EXIT.
