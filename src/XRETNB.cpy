@@ -33,7 +33,7 @@
               10          'X'-MCTTSE PICTURE S9(10).
       *                             /COTISATION TAXE SPECIALE EQUIPEMENT
               10          'X'-MCNT13 PICTURE S9(10)
-                               OCCURS 002.
+                               OCCURS 003.
       *                             /COTISATION NON BATI TSE EPF 1
               10          'X'-MCTCA PICTURE S9(10).
       *                             /COTISATION CHAMBRE D'AGRICULTURE
@@ -67,7 +67,8 @@
       *                             /MONTANT FRAIS ASSIETTE CAAA
               10          'X'-MCFNVC PICTURE S9(10).
       *                             /MONTANT FRAIS NON VALEUR CAAA
-              10          'X'-FILLER PICTURE X(10).
+              10          'X'-MCNPOS PICTURE S9(10).
+      *                             /COTISATION MAJORATION POS TERR CONSTR
               10          'X'-MDGPLA PICTURE S9(10).
       *                             /MONTANT DEGREVEMENT PRES ET LANDES
               10          'X'-MDGFAP PICTURE S9(10).
@@ -85,7 +86,7 @@
               10          'X'-MDJDEP PICTURE S9(10).
       *                             /MONTANT DEGREVT. JEUNE AGRIC. DPT.
               10          'X'-MDJT13 PICTURE S9(10)
-                               OCCURS 002.
+                               OCCURS 003.
       *                             /MONTANT DEGREV JEUNE AGRIC TSE EPF 1
               10          'X'-TCTHFR PICTURE S9(12).
       *                             /TOTAL COTISATION HORS FRAIS
@@ -99,6 +100,18 @@
       *                             /MONTANT FRAIS ASSIETTE JA ETAT
               10          'X'-MFNJ1E PICTURE S9(10).
       *                             /MONTANT FRAIS NON VALEUR JA ETAT
+              10          'X'-MDKCOM PICTURE S9(10).
+      *                             /MONTANT DEGREVT. CALAMITES AGR. COM.
+              10          'X'-MDKSYN PICTURE S9(10).
+      *                             /MONTANT DEGREVT. CALAMITES AGR. SYN.
+              10          'X'-MDKCU PICTURE S9(10).
+      *                             /MONTANT DEGREVT. CALAMITES AGR. GROUP
+              10          'X'-MCNKAE PICTURE S9(10).
+      *                             /MONTANT TOTAL COTISATION CAL.AGR ETAT
+              10          'X'-MFAK1E PICTURE S9(10).
+      *                             /MONTANT FRAIS ASSIETTE CAL.AGR ETAT
+              10          'X'-MFNK1E PICTURE S9(10).
+      *                             /MONTANT FRAIS NON VALEUR CAL.AGR ETAT
               10          'X'-MCTCAS PICTURE S9(10).
       *                             /COTIS. CHAMBRE D'AGR. saint martin
               10          'X'-MFA800 PICTURE S9(10).
@@ -119,8 +132,22 @@
       *                             /MONTANT FRAIS NON VALEUR A 9%
               10          'X'-MCOGE3 PICTURE S9(10).
       *                             /Cotisation GEMAPI
+      *                             /BASES AYANT SERVI AU CALCUL DES
+      *                             /COTISATIONS CI-DESSUS, POUR LE
+      *                             /CONTROLE BASES/COTISATIONS
+              10          'X'-BBCOM PICTURE S9(10).
+              10          'X'-BBDEP PICTURE S9(10).
+              10          'X'-BBSYN PICTURE S9(10).
+              10          'X'-BBCU  PICTURE S9(10).
               10          'X'-CCOIFP PICTURE X(3).
       *                             /CODE commune absorbee
               10          'X'-CCPPER PICTURE X(3).
       *                             /CODE TRESORERIE
-              10          'X'-FILLER PICTURE X(145).
+              10          'X'-GMODE PICTURE X(1).
+      *                             /INDICATEUR MODE TEST ('T'=TEST)
+              10          'X'-GVOIE PICTURE X(1).
+      *                             /VOIE TAUX : T=TAUDIS B=BASE TAUX
+              10          'X'-GCTXTA PICTURE X(1).
+      *                             /CONTEXTE TAXATION : G=GENERAL
+      *                             /S=SUPPLEMENTAIRE C=CONTENTIEUX
+              10          'X'-FILLER PICTURE X(22).
