@@ -0,0 +1 @@
+       COPY XBXTDSR REPLACING 'X' BY XB45.
