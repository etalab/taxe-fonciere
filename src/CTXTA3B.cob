@@ -39,7 +39,10 @@
       * RETOUR MAJIC2 DES CODES ANOMALIES
        01 CRM         PIC 9(2).
        01 RCM         PIC 9(2).
-       PROCEDURE DIVISION USING ENTREE SORTIE CRM RCM .
+      * RETOUR DE LA VUE BASES/TAUX RECONSTITUEE (ARCHIVAGE)
+       01 BASES.
+          COPY XBASEB REPLACING 'X' BY BASES.
+       PROCEDURE DIVISION USING ENTREE SORTIE CRM RCM BASES.
        TRAIT.
            IF CRM = 99
               MOVE 'M' TO PARM
@@ -50,30 +53,48 @@
            EVALUATE E-ANNEE
               WHEN '2006'
                  CALL 'EFITA3B6' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2007'
                  CALL 'EFITA3B7' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2008'
                  CALL 'EFITA3B8' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2009'
                  CALL 'EFITA3B8' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2010'
                  CALL 'EFITA3B0' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2011'
                  CALL 'EFITA3B1' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2012'
                  CALL 'EFITA3B2' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2013'
                  CALL 'EFITA3B3' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2014'
                  CALL 'EFITA3B4' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2015'
                  CALL 'EFITA3B5' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2016'
                  CALL 'EFITA3B6' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2017'
                  CALL 'EFITA3B7' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
               WHEN '2018'
                  CALL 'EFITA3B8' USING ENTREE SORTIE CRM RCM PARM
+                                       BASES
+              WHEN OTHER
+      * ANNEE D'IMPOSITION NON PRISE EN CHARGE PAR L'AIGUILLAGE
+                 INITIALIZE SORTIE
+                 MOVE 90 TO CRM
+                 MOVE 01 TO RCM
            END-EVALUATE
            GOBACK
            .
