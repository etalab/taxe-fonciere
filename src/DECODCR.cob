@@ -0,0 +1,69 @@
+      *********************************************************
+      * PROGRAMME DECODCR                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * TRADUIT EN CLAIR UN COUPLE CODE RETOUR / CODE RAISON   *
+      * (CR/RC) TEL QUE RENVOYE PAR LA CHAINE DE CALCUL DES    *
+      * COTISATIONS (EFITAUX2, FMSTAU2, CTXTA3B, CTXTA3N,      *
+      * EFITA3Bx, EFITA3Nx) EN UN LIBELLE EXPLOITABLE PAR LES  *
+      * ETATS ET OUTILS DE SUIVI.                              *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECODCR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'DECODCR 00 DU 08/08/26'.
+       01  W-LIBELLE           PIC X(60).
+
+       LINKAGE SECTION.
+       01  CR-CODE              PIC 9(2).
+       01  RC-CODE              PIC 9(2).
+       01  LB-ANOMALIE          PIC X(60).
+
+       PROCEDURE DIVISION USING CR-CODE RC-CODE LB-ANOMALIE.
+       TRAIT.
+           EVALUATE CR-CODE
+              WHEN 00
+                 MOVE 'AUCUNE ANOMALIE'
+                                         TO W-LIBELLE
+              WHEN 12
+                 MOVE 'ARTICLE TAUDIS NON VALIDE PAR LA DIRECTION'
+                                         TO W-LIBELLE
+              WHEN 20
+                 MOVE 'ARTICLE DIRECTION TAUDIS INTROUVABLE'
+                                         TO W-LIBELLE
+              WHEN 21
+                 MOVE 'ARTICLE COMMUNE TAUDIS INTROUVABLE'
+                                         TO W-LIBELLE
+              WHEN 23
+                 MOVE 'ARTICLE IFP/TRESORERIE TAUDIS INTROUVABLE'
+                                         TO W-LIBELLE
+              WHEN 24
+                 MOVE 'ECHEC D''APPEL DU SOUS-PROGRAMME DE TAUX'
+                                         TO W-LIBELLE
+              WHEN 50
+                 MOVE 'COTISATION GEMAPI ECRETEE AU PLAFOND LEGAL'
+                                         TO W-LIBELLE
+              WHEN 90
+                 MOVE 'ANNEE D''IMPOSITION NON PRISE EN CHARGE'
+                                         TO W-LIBELLE
+              WHEN 55
+                 MOVE 'BASE HORS PLAGE DE VRAISEMBLANCE, ECRETEE'
+                                         TO W-LIBELLE
+              WHEN OTHER
+                 MOVE 'ANOMALIE NON REPERTORIEE'
+                                         TO W-LIBELLE
+           END-EVALUATE
+
+           MOVE W-LIBELLE TO LB-ANOMALIE
+           IF RC-CODE NOT = 00 AND CR-CODE NOT = 00
+               STRING W-LIBELLE DELIMITED BY '  '
+                      ' (RC='  DELIMITED BY SIZE
+                      RC-CODE  DELIMITED BY SIZE
+                      ')'      DELIMITED BY SIZE
+                      INTO LB-ANOMALIE
+           END-IF
+
+           GOBACK.
