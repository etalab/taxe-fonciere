@@ -0,0 +1,298 @@
+      *********************************************************
+      * PROGRAMME ARCHBASE                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * ALIMENTE, A PARTIR DES EXTRACTIONS ARCHIVEB/ARCHIVNB   *
+      * PRODUITES PAR LE LOT (BASES/TAUX RECONSTITUEES PAR      *
+      * ARTICLE), LES FICHIERS DE CONSERVATION PLURIANNUELLE   *
+      * RETENB ET RETENNB, CLES COMME XBASEB/XBASNB. UN         *
+      * ARTICLE DEJA PRESENT POUR LA MEME ANNEE EST REACTUALISE *
+      * (REWRITE), PAS DOUBLONNE. PURGE ENSUITE DE CES DEUX     *
+      * FICHIERS LES ENREGISTREMENTS DONT L'ANNEE D'IMPOSITION  *
+      * (JANIPT) EST ANTERIEURE A LA LIMITE DE CONSERVATION DE  *
+      * DIX ANS, LE JANIPT ETANT LE PREMIER COMPOSANT DE LA CLE *
+      * (DONC LES ENREGISTREMENTS A PURGER SONT CONTIGUS EN     *
+      * DEBUT DE FICHIER).                                      *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHBASE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARCHIVEB    ASSIGN  TO  ARCHIVEB
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  AB-FS.
+           SELECT  ARCHIVNB    ASSIGN  TO  ARCHIVNB
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  ANB-FS.
+           SELECT  RETENB      ASSIGN  TO  RETENB
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  RB-CLE
+                               FILE STATUS  RB-FS.
+           SELECT  RETENNB     ASSIGN  TO  RETENNB
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  RNB-CLETOT
+                               FILE STATUS  RNB-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * EXTRACTION BATI DU JOUR, PRODUITE PAR EFIBAT3
+       FD  ARCHIVEB.
+       01  ENR-ARCHIVEB.
+           COPY XBASEB REPLACING 'X' BY AB.
+
+      * EXTRACTION NON BATIE DU JOUR, PRODUITE PAR EFIBAT3
+       FD  ARCHIVNB.
+       01  ENR-ARCHIVNB.
+           02 EL-ARCHIVNB OCCURS 5.
+           COPY XBASNB REPLACING 'X' BY ANB.
+
+      * CONSERVATION PLURIANNUELLE BATIE, CLE IDENTIQUE A XBASEB
+       FD  RETENB.
+       01  ENR-RETENB.
+           COPY XBASEB REPLACING 'X' BY RB.
+
+      * CONSERVATION PLURIANNUELLE NON BATIE. LA CLE EST CELLE DE
+      * L'ARTICLE (MEME PRINCIPE QUE HISTONB DANS EFIBAT3), PAS LA
+      * CLE DE CHACUNE DES 5 NATURES DE CULTURE EMBARQUEES
+       FD  RETENNB.
+       01  ENR-RETENNB.
+           02 RNB-CLETOT.
+              10 RNB-JANIPT            PIC 9(4).
+              10 RNB-ACODIR.
+                 15 RNB-CCODEP         PIC X(2).
+                 15 RNB-CCODIR         PIC X(1).
+              10 RNB-CCOCOM            PIC X(3).
+              10 RNB-DLETSR            PIC X(1).
+              10 RNB-ANUPRO.
+                 15 RNB-CGROUP         PIC X(1).
+                 15 RNB-DNUMCP         PIC 9(5).
+           02 RNB-DETAIL OCCURS 5.
+              COPY XBASNB REPLACING 'X' BY RNB-DETAIL.
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION         PIC X(23) VALUE 'ARCHBASE 00 DU 09/08/26'.
+
+       01  AB-FS                    PIC X(2).
+           88 AB-OK                     VALUE '00'.
+           88 AB-FIN                    VALUE '10'.
+       01  ANB-FS                   PIC X(2).
+           88 ANB-OK                    VALUE '00'.
+           88 ANB-FIN                   VALUE '10'.
+       01  RB-FS                    PIC X(2).
+           88 RB-OK                     VALUE '00'.
+       01  RNB-FS                   PIC X(2).
+           88 RNB-OK                    VALUE '00'.
+       01  RP-FS                    PIC X(2).
+
+       01  W-SWITCHES.
+           05 W-FIN-PURGE           PIC X(1) VALUE 'N'.
+              88 W-FIN-PURGE-ATTEINTE    VALUE 'O'.
+
+       01  IND                      PIC 9(1) COMP.
+
+       01  W-DATJOU                 PIC 9(8).
+       01  W-ANNEE-COURANTE         PIC 9(4).
+       01  W-ANNEE-LIMITE           PIC 9(4).
+
+       01  W-NBART-B                PIC 9(9) COMP VALUE 0.
+       01  W-NBART-NB               PIC 9(9) COMP VALUE 0.
+       01  W-NBPURGE-B              PIC 9(9) COMP VALUE 0.
+       01  W-NBPURGE-NB             PIC 9(9) COMP VALUE 0.
+
+       01  LIGNE-BILAN              PIC X(132) VALUE SPACES.
+       01  LB-DETAIL REDEFINES LIGNE-BILAN.
+           05 FILLER                PIC X(20) VALUE
+              'ARTICLES BATI ARCH. '.
+           05 LB-NBART-B            PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 FILLER                PIC X(20) VALUE
+              'ARTICLES NON BATI   '.
+           05 LB-NBART-NB           PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(55).
+       01  LIGNE-BILAN2             PIC X(132) VALUE SPACES.
+       01  LB2-DETAIL REDEFINES LIGNE-BILAN2.
+           05 FILLER                PIC X(20) VALUE
+              'PURGES BATI > 10 ANS'.
+           05 LB-NBPURGE-B          PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 FILLER                PIC X(20) VALUE
+              'PURGES NON BATI     '.
+           05 LB-NBPURGE-NB         PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(55).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-ARCHIVER-BATI
+               THRU 2000-ARCHIVER-BATI-EXIT
+               UNTIL AB-FIN.
+
+           PERFORM 2500-ARCHIVER-NON-BATI
+               THRU 2500-ARCHIVER-NON-BATI-EXIT
+               UNTIL ANB-FIN.
+
+           PERFORM 3000-PURGER-BATI
+               THRU 3000-PURGER-BATI-EXIT.
+
+           PERFORM 3500-PURGER-NON-BATI
+               THRU 3500-PURGER-NON-BATI-EXIT.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           ACCEPT W-DATJOU FROM DATE YYYYMMDD.
+           MOVE W-DATJOU(1:4) TO W-ANNEE-COURANTE.
+           COMPUTE W-ANNEE-LIMITE = W-ANNEE-COURANTE - 10.
+
+           OPEN INPUT ARCHIVEB.
+           OPEN INPUT ARCHIVNB.
+           OPEN I-O   RETENB.
+           OPEN I-O   RETENNB.
+           OPEN OUTPUT RAPPORT.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-ARCHIVER-BATI.
+      *---------------------------------------------------------
+           READ ARCHIVEB
+               AT END SET AB-FIN TO TRUE
+           END-READ.
+           IF AB-OK
+               ADD 1 TO W-NBART-B
+               MOVE ENR-ARCHIVEB TO ENR-RETENB
+               WRITE ENR-RETENB
+                   INVALID KEY
+                       REWRITE ENR-RETENB
+               END-WRITE
+           END-IF.
+       2000-ARCHIVER-BATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2500-ARCHIVER-NON-BATI.
+      *---------------------------------------------------------
+           READ ARCHIVNB
+               AT END SET ANB-FIN TO TRUE
+           END-READ.
+           IF ANB-OK
+               ADD 1 TO W-NBART-NB
+               MOVE ANB-JANIPT (1)   TO RNB-JANIPT
+               MOVE ANB-CCODEP (1)   TO RNB-CCODEP
+               MOVE ANB-CCODIR (1)   TO RNB-CCODIR
+               MOVE ANB-CCOCOM (1)   TO RNB-CCOCOM
+               MOVE ANB-DLETSR (1)   TO RNB-DLETSR
+               MOVE ANB-CGROUP (1)   TO RNB-CGROUP
+               MOVE ANB-DNUMCP (1)   TO RNB-DNUMCP
+               PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > 5
+                   MOVE EL-ARCHIVNB (IND) TO RNB-DETAIL (IND)
+               END-PERFORM
+               WRITE ENR-RETENNB
+                   INVALID KEY
+                       REWRITE ENR-RETENNB
+               END-WRITE
+           END-IF.
+       2500-ARCHIVER-NON-BATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-PURGER-BATI.
+      *---------------------------------------------------------
+           MOVE 'N' TO W-FIN-PURGE.
+           MOVE LOW-VALUE TO RB-CLE.
+           START RETENB KEY IS NOT LESS THAN RB-CLE
+               INVALID KEY SET W-FIN-PURGE-ATTEINTE TO TRUE
+           END-START.
+           PERFORM 3100-PURGER-BATI-BOUCLE
+               THRU 3100-PURGER-BATI-BOUCLE-EXIT
+               UNTIL W-FIN-PURGE-ATTEINTE.
+       3000-PURGER-BATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-PURGER-BATI-BOUCLE.
+      *---------------------------------------------------------
+           READ RETENB NEXT RECORD
+               AT END SET W-FIN-PURGE-ATTEINTE TO TRUE
+           END-READ.
+           IF NOT W-FIN-PURGE-ATTEINTE
+               IF RB-JANIPT < W-ANNEE-LIMITE
+                   DELETE RETENB RECORD
+                   ADD 1 TO W-NBPURGE-B
+               ELSE
+      * LA CLE DEBUTE PAR JANIPT : DES QU'ON ATTEINT UNE ANNEE NON
+      * PURGEABLE, TOUT LE RESTE DU FICHIER L'EST AUSSI
+                   SET W-FIN-PURGE-ATTEINTE TO TRUE
+               END-IF
+           END-IF.
+       3100-PURGER-BATI-BOUCLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3500-PURGER-NON-BATI.
+      *---------------------------------------------------------
+           MOVE 'N' TO W-FIN-PURGE.
+           MOVE LOW-VALUE TO RNB-CLETOT.
+           START RETENNB KEY IS NOT LESS THAN RNB-CLETOT
+               INVALID KEY SET W-FIN-PURGE-ATTEINTE TO TRUE
+           END-START.
+           PERFORM 3600-PURGER-NON-BATI-BOUCLE
+               THRU 3600-PURGER-NON-BATI-BOUCLE-EXIT
+               UNTIL W-FIN-PURGE-ATTEINTE.
+       3500-PURGER-NON-BATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3600-PURGER-NON-BATI-BOUCLE.
+      *---------------------------------------------------------
+           READ RETENNB NEXT RECORD
+               AT END SET W-FIN-PURGE-ATTEINTE TO TRUE
+           END-READ.
+           IF NOT W-FIN-PURGE-ATTEINTE
+               IF RNB-JANIPT < W-ANNEE-LIMITE
+                   DELETE RETENNB RECORD
+                   ADD 1 TO W-NBPURGE-NB
+               ELSE
+                   SET W-FIN-PURGE-ATTEINTE TO TRUE
+               END-IF
+           END-IF.
+       3600-PURGER-NON-BATI-BOUCLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           MOVE W-NBART-B        TO LB-NBART-B.
+           MOVE W-NBART-NB       TO LB-NBART-NB.
+           WRITE ENR-RAPPORT FROM LIGNE-BILAN.
+           MOVE W-NBPURGE-B      TO LB-NBPURGE-B.
+           MOVE W-NBPURGE-NB     TO LB-NBPURGE-NB.
+           WRITE ENR-RAPPORT FROM LIGNE-BILAN2.
+
+           CLOSE ARCHIVEB.
+           CLOSE ARCHIVNB.
+           CLOSE RETENB.
+           CLOSE RETENNB.
+           CLOSE RAPPORT.
+       9000-TERMINAISON-EXIT.
+           EXIT.
