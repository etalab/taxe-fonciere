@@ -0,0 +1,221 @@
+      *********************************************************
+      * PROGRAMME SIMULA3                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * SIMULATEUR "QUE SE PASSERAIT-IL SI" : POUR CHAQUE      *
+      * ENREGISTREMENT COMBAT/COMNONBA DU FICHIER D'ENTREE,    *
+      * PORTANT UN JEU DE TAUX PROPOSES (ZONE SIMTAUX, ACTIVEE *
+      * PAR GSIMUL='O'), LE PROGRAMME APPELLE DIRECTEMENT      *
+      * EFITA3B8/EFITA3N8 UNE PREMIERE FOIS AVEC LES TAUX      *
+      * ACTUELLEMENT EN VIGUEUR (TAUDIS/BASE TAUX VIA FMSTAU2) *
+      * PUIS UNE SECONDE FOIS AVEC LES TAUX PROPOSES (PARM='S' *
+      * QUI COURT-CIRCUITE LA RECUPERATION VIA EFITAUX2/       *
+      * FMSTAU2 POUR LES SEULS TAUX COMMUNAL/SYNDICAT/EPCI/    *
+      * TSE/GEMAPI), ET EDITE LA COTISATION "DUE" DES DEUX     *
+      * HYPOTHESES COTE A COTE AVEC L'ECART.                   *
+      *                                                       *
+      * CE PROGRAMME APPELLE EFITA3B8/EFITA3N8 DIRECTEMENT,    *
+      * SANS PASSER PAR CTXTA3B/CTXTA3N, CAR CES AIGUILLAGES   *
+      * RECALCULENT EUX-MEME LA ZONE PARM A PARTIR DE CRM ET   *
+      * NE PERMETTENT PAS DE VEHICULER LE PARM='S'.            *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMULA3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-SIM  ASSIGN  TO  ENTRSIM
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS ES-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-SIM.
+       01  ENR-ENTREE-SIM           PIC X(600).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'SIMULA3 00 DU 08/08/26'.
+
+       01  ES-FS                    PIC X(2).
+           88 ES-OK                      VALUE '00'.
+           88 ES-FIN                     VALUE '10'.
+       01  RP-FS                    PIC X(2).
+
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB              PIC X(1).
+              88 W-BATI                  VALUE '2'.
+              88 W-NONBATI                VALUE '1'.
+           05 W-DAN                 PIC 9(4).
+           05 W-CC2DEP              PIC X(2).
+           05 W-CCODIR              PIC X(1).
+           05 W-CCOCOM              PIC X(3).
+           05 FILLER                PIC X(589).
+
+       01  W-PARM-ACTUEL            PIC X(1) VALUE SPACE.
+       01  W-PARM-SIMULE            PIC X(1) VALUE 'S'.
+
+       01  CUR-ENTREE                PIC X(600).
+       01  CUR-SORTIE                PIC X(600).
+       01  CUR-CR                    PIC 9(2).
+       01  CUR-RC                    PIC 9(2).
+
+       01  SIM-ENTREE                PIC X(600).
+       01  SIM-SORTIE                PIC X(600).
+       01  SIM-CR                    PIC 9(2).
+       01  SIM-RC                    PIC 9(2).
+
+      * ZONES DE RETOUR BASES/TAUX RECONSTITUEE, NON EXPLOITEES PAR LA
+      * SIMULATION (PAS D'ARCHIVAGE ICI), MAIS A FOURNIR A LA
+      * CALCULETTE QUI LES ATTEND EN DERNIER PARAMETRE
+       01  CUR-BASES-B.
+           COPY XBASEB REPLACING 'X' BY CUR-BASES-B.
+       01  SIM-BASES-B.
+           COPY XBASEB REPLACING 'X' BY SIM-BASES-B.
+       01  CUR-BASES-NB.
+           02 EL-CUR-BASES-NB OCCURS 5.
+           COPY XBASNB REPLACING 'X' BY CUR-BASES-NB.
+       01  SIM-BASES-NB.
+           02 EL-SIM-BASES-NB OCCURS 5.
+           COPY XBASNB REPLACING 'X' BY SIM-BASES-NB.
+
+      * VUE COMBAT (BATI) DE L'ENREGISTREMENT D'ENTREE, POUR
+      * POUVOIR FORCER GSIMUL SELON LE PASSAGE EFFECTUE
+       01  COMBAT-SIM-VUE.
+           COPY XCOMBAT REPLACING 'X' BY CSV.
+       01  COMNONBA-SIM-VUE.
+           COPY XCOMNBA REPLACING 'X' BY NSV.
+
+       01  CUR-RETB-VUE.
+           COPY XRETB REPLACING 'X' BY CURB.
+       01  SIM-RETB-VUE.
+           COPY XRETB REPLACING 'X' BY SIMB.
+       01  CUR-RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY CURNB.
+       01  SIM-RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY SIMNB.
+
+       01  W-TCTDU-ACTUEL            PIC S9(12).
+       01  W-TCTDU-SIMULE            PIC S9(12).
+       01  W-ECART                   PIC S9(12).
+
+       01  LIGNE-ENTETE              PIC X(132) VALUE
+           'DIR COM  COTIS. ACTUELLE   COTIS. SIMULEE      ECART'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR              PIC X(4).
+           05 FILLER                 PIC X(1).
+           05 LD-COM                 PIC X(3).
+           05 FILLER                 PIC X(3).
+           05 LD-ACTUEL              PIC -(10)9.
+           05 FILLER                 PIC X(3).
+           05 LD-SIMULE              PIC -(10)9.
+           05 FILLER                 PIC X(3).
+           05 LD-ECART               PIC -(10)9.
+           05 FILLER                 PIC X(58).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-SIM.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1000-TRAITER-ENREGISTREMENT
+               THRU 1000-TRAITER-ENREGISTREMENT-EXIT
+               UNTIL ES-FIN.
+
+           CLOSE ENTREE-SIM RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ENREGISTREMENT.
+      *---------------------------------------------------------
+           READ ENTREE-SIM INTO W-ENTREE-VUE
+               AT END SET ES-FIN TO TRUE
+           END-READ.
+           IF ES-OK
+               PERFORM 2000-SIMULER-UN-ARTICLE
+                   THRU 2000-SIMULER-UN-ARTICLE-EXIT
+           END-IF.
+       1000-TRAITER-ENREGISTREMENT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-SIMULER-UN-ARTICLE.
+      *---------------------------------------------------------
+           MOVE W-ENTREE-VUE TO CUR-ENTREE SIM-ENTREE.
+           INITIALIZE CUR-SORTIE CUR-CR CUR-RC
+                      SIM-SORTIE SIM-CR SIM-RC.
+
+           IF W-BATI
+      * PASSAGE 1 : TAUX ACTUELLEMENT EN VIGUEUR (FMSTAU2)
+               MOVE CUR-ENTREE TO COMBAT-SIM-VUE
+               MOVE 'N' TO CSV-GSIMUL
+               MOVE COMBAT-SIM-VUE TO CUR-ENTREE
+               CALL 'EFITA3B8' USING CUR-ENTREE CUR-SORTIE
+                                     CUR-CR CUR-RC W-PARM-ACTUEL
+                                     CUR-BASES-B
+                   ON EXCEPTION MOVE 24 TO CUR-CR MOVE 01 TO CUR-RC
+               END-CALL
+
+      * PASSAGE 2 : TAUX PROPOSES (SIMULATION)
+               MOVE SIM-ENTREE TO COMBAT-SIM-VUE
+               MOVE 'O' TO CSV-GSIMUL
+               MOVE COMBAT-SIM-VUE TO SIM-ENTREE
+               CALL 'EFITA3B8' USING SIM-ENTREE SIM-SORTIE
+                                     SIM-CR SIM-RC W-PARM-SIMULE
+                                     SIM-BASES-B
+                   ON EXCEPTION MOVE 24 TO SIM-CR MOVE 01 TO SIM-RC
+               END-CALL
+
+               MOVE CUR-SORTIE TO CUR-RETB-VUE
+               MOVE SIM-SORTIE TO SIM-RETB-VUE
+               MOVE CURB-TCTDU TO W-TCTDU-ACTUEL
+               MOVE SIMB-TCTDU TO W-TCTDU-SIMULE
+           ELSE
+      * PASSAGE 1 : TAUX ACTUELLEMENT EN VIGUEUR (FMSTAU2)
+               MOVE CUR-ENTREE TO COMNONBA-SIM-VUE
+               MOVE 'N' TO NSV-GSIMUL
+               MOVE COMNONBA-SIM-VUE TO CUR-ENTREE
+               CALL 'EFITA3N8' USING CUR-ENTREE CUR-SORTIE
+                                     CUR-CR CUR-RC W-PARM-ACTUEL
+                                     CUR-BASES-NB
+                   ON EXCEPTION MOVE 24 TO CUR-CR MOVE 01 TO CUR-RC
+               END-CALL
+
+      * PASSAGE 2 : TAUX PROPOSES (SIMULATION)
+               MOVE SIM-ENTREE TO COMNONBA-SIM-VUE
+               MOVE 'O' TO NSV-GSIMUL
+               MOVE COMNONBA-SIM-VUE TO SIM-ENTREE
+               CALL 'EFITA3N8' USING SIM-ENTREE SIM-SORTIE
+                                     SIM-CR SIM-RC W-PARM-SIMULE
+                                     SIM-BASES-NB
+                   ON EXCEPTION MOVE 24 TO SIM-CR MOVE 01 TO SIM-RC
+               END-CALL
+
+               MOVE CUR-SORTIE TO CUR-RETNB-VUE
+               MOVE SIM-SORTIE TO SIM-RETNB-VUE
+               MOVE CURNB-TCTDU TO W-TCTDU-ACTUEL
+               MOVE SIMNB-TCTDU TO W-TCTDU-SIMULE
+           END-IF.
+
+           COMPUTE W-ECART = W-TCTDU-SIMULE - W-TCTDU-ACTUEL.
+
+           MOVE W-CC2DEP   TO LD-DEPDIR (1:2).
+           MOVE W-CCODIR   TO LD-DEPDIR (3:1).
+           MOVE W-CCOCOM   TO LD-COM.
+           MOVE W-TCTDU-ACTUEL TO LD-ACTUEL.
+           MOVE W-TCTDU-SIMULE TO LD-SIMULE.
+           MOVE W-ECART        TO LD-ECART.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       2000-SIMULER-UN-ARTICLE-EXIT.
+           EXIT.
