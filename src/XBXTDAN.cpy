@@ -0,0 +1,17 @@
+              10          'X'-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         'X'-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         'X'-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        'X'-CODEP PICTURE X(2).
+      *                             /code departement
+                20        'X'-CODIR PICTURE X(1).
+      *                             /code direction
+               15         'X'-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         'X'-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          'X'-ADTSEG.
+      *                             /DONNEES DU SEGMENT
+               15         'X'-FILLER PICTURE X(385).
