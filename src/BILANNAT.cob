@@ -0,0 +1,175 @@
+      *********************************************************
+      * PROGRAMME BILANNAT                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * CONSOLIDE, A PARTIR DES ENREGISTREMENTS BILANCAM       *
+      * PRODUITS PAR CHAQUE EXECUTION DU LOT EFIBAT3 (UNE      *
+      * DIRECTION), LE BILAN NATIONAL DE LA CAMPAGNE DE TAXE   *
+      * FONCIERE : NOMBRE D'ARTICLES BATIS ET NON BATIS        *
+      * TRAITES, DISTRIBUTION DES CODES ANOMALIE RENCONTRES,   *
+      * ET TOTAL DES COTISATIONS ET DES FRAIS, TOUTES          *
+      * DIRECTIONS CONFONDUES.                                 *
+      *                                                       *
+      * LE FICHIER D'ENTREE EST LA CONCATENATION DES           *
+      * ENREGISTREMENTS BILANCAM DE TOUTES LES DIRECTIONS      *
+      * AYANT TOURNE POUR L'ANNEE D'IMPOSITION CONSIDEREE.      *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILANNAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  BILANCAM    ASSIGN  TO  BILANCAM
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS BC-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BILANCAM.
+       01  ENR-BILANCAM.
+           COPY XBILAN REPLACING 'X' BY BC.
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'BILANNAT 00 DU 08/08/26'.
+
+       01  BC-FS                     PIC X(2).
+           88 BC-OK                      VALUE '00'.
+           88 BC-FIN                     VALUE '10'.
+       01  RP-FS                     PIC X(2).
+
+       01  W-NBDIR                   PIC 9(9) COMP VALUE 0.
+       01  W-NBART-BATI              PIC 9(9) COMP VALUE 0.
+       01  W-NBART-NONBATI           PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-COTIS             PIC S9(12) COMP VALUE 0.
+       01  W-TOTAL-FRAIS             PIC S9(12) COMP VALUE 0.
+       01  W-ANONB-NAT-TABLE.
+           05 W-ANONB-NAT            PIC 9(9) COMP OCCURS 14 VALUE 0.
+       01  IND-ANO                   PIC 9(2) COMP.
+       01  W-JAN-NAT                 PIC 9(4).
+
+       01  LIGNE-ENTETE              PIC X(132) VALUE
+           'BILAN NATIONAL DE CAMPAGNE TAXE FONCIERE'.
+       01  LIGNE-ANNEE.
+           05 FILLER                 PIC X(20) VALUE
+              'ANNEE D''IMPOSITION :'.
+           05 LA-JAN                 PIC 9(4).
+           05 FILLER                 PIC X(108).
+       01  LIGNE-DIRECTIONS.
+           05 FILLER                 PIC X(32) VALUE
+              'NOMBRE DE DIRECTIONS REPRISES :'.
+           05 LD-NBDIR               PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(94).
+       01  LIGNE-BATI.
+           05 FILLER                 PIC X(25) VALUE
+              'ARTICLES BATIS TRAITES :'.
+           05 LB-NBART               PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(97).
+       01  LIGNE-NONBATI.
+           05 FILLER                 PIC X(29) VALUE
+              'ARTICLES NON BATIS TRAITES :'.
+           05 LNB-NBART              PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(93).
+       01  LIGNE-BLANC               PIC X(132) VALUE SPACES.
+       01  LIGNE-ENTETE-ANO          PIC X(132) VALUE
+           'CODE ANOMALIE (CR)          NOMBRE D''ARTICLES'.
+       01  LIGNE-ANO.
+           05 LAN-CR                 PIC 9(2).
+           05 FILLER                 PIC X(26) VALUE SPACES.
+           05 LAN-NB                 PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(95).
+       01  LIGNE-COTIS.
+           05 FILLER                 PIC X(32) VALUE
+              'TOTAL DES COTISATIONS DUES :'.
+           05 LC-TOTCOT              PIC ---,---,---,--9.
+           05 FILLER                 PIC X(86).
+       01  LIGNE-FRAIS.
+           05 FILLER                 PIC X(32) VALUE
+              'TOTAL DES FRAIS :'.
+           05 LF-TOTFRA              PIC ---,---,---,--9.
+           05 FILLER                 PIC X(86).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-TRAITER-BILAN
+               THRU 2000-TRAITER-BILAN-EXIT
+               UNTIL BC-FIN.
+
+           PERFORM 9000-EDITER-RAPPORT
+               THRU 9000-EDITER-RAPPORT-EXIT.
+
+           CLOSE BILANCAM RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT BILANCAM.
+           OPEN OUTPUT RAPPORT.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-BILAN.
+      *---------------------------------------------------------
+           READ BILANCAM
+               AT END SET BC-FIN TO TRUE
+           END-READ.
+           IF BC-OK
+               ADD 1 TO W-NBDIR
+               MOVE BC-JAN TO W-JAN-NAT
+               ADD BC-NBARBA TO W-NBART-BATI
+               ADD BC-NBARNB TO W-NBART-NONBATI
+               ADD BC-TOTCOT TO W-TOTAL-COTIS
+               ADD BC-TOTFRA TO W-TOTAL-FRAIS
+               PERFORM VARYING IND-ANO FROM 1 BY 1 UNTIL IND-ANO > 14
+                   ADD BC-ANONB (IND-ANO)
+                       TO W-ANONB-NAT (IND-ANO)
+               END-PERFORM
+           END-IF.
+       2000-TRAITER-BILAN-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-EDITER-RAPPORT.
+      *---------------------------------------------------------
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+           MOVE W-JAN-NAT    TO LA-JAN.
+           WRITE ENR-RAPPORT FROM LIGNE-ANNEE.
+           WRITE ENR-RAPPORT FROM LIGNE-BLANC.
+
+           MOVE W-NBDIR      TO LD-NBDIR.
+           WRITE ENR-RAPPORT FROM LIGNE-DIRECTIONS.
+           MOVE W-NBART-BATI    TO LB-NBART.
+           WRITE ENR-RAPPORT FROM LIGNE-BATI.
+           MOVE W-NBART-NONBATI TO LNB-NBART.
+           WRITE ENR-RAPPORT FROM LIGNE-NONBATI.
+           WRITE ENR-RAPPORT FROM LIGNE-BLANC.
+
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE-ANO.
+           PERFORM VARYING IND-ANO FROM 1 BY 1 UNTIL IND-ANO > 14
+               MOVE BC-ANOCOD (IND-ANO) TO LAN-CR
+               MOVE W-ANONB-NAT (IND-ANO) TO LAN-NB
+               WRITE ENR-RAPPORT FROM LIGNE-ANO
+           END-PERFORM.
+           WRITE ENR-RAPPORT FROM LIGNE-BLANC.
+
+           MOVE W-TOTAL-COTIS   TO LC-TOTCOT.
+           WRITE ENR-RAPPORT FROM LIGNE-COTIS.
+           MOVE W-TOTAL-FRAIS   TO LF-TOTFRA.
+           WRITE ENR-RAPPORT FROM LIGNE-FRAIS.
+       9000-EDITER-RAPPORT-EXIT.
+           EXIT.
