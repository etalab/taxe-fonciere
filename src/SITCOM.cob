@@ -0,0 +1,190 @@
+      *********************************************************
+      * PROGRAMME SITCOM                                      *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * UTILITAIRE DE CONSULTATION DU TAUDIS : EDITE, POUR UN  *
+      * COUPLE DEPARTEMENT/DIRECTION (CODEP/CODIR) DONNE EN    *
+      * PARAMETRE, LA SITUATION DE CHAQUE COMMUNE DECODEE A    *
+      * PARTIR DES TOPS DE L'ARTICLE COMMUNE DU TAUDIS :       *
+      * FUSION (GTOCFU), APPARTENANCE MGP (GTOMGP), 1ERE ANNEE *
+      * TPU (GCEPCI), VERSEMENT FONDS IDF (GTIDF) ET CODE      *
+      * RECENSEMENT (CTLORR).                                  *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SITCOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  LISTING     ASSIGN  TO  LISTING
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS LI-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+
+       FD  LISTING.
+       01  ENR-LISTING         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'SITCOM  00 DU 09/08/26'.
+
+       01  PL-FS                PIC X(2).
+           88 PL-OK                  VALUE '00'.
+           88 PL-FIN                 VALUE '10'.
+       01  LI-FS                PIC X(2).
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK               VALUE '00'.
+
+       01  W-FINDIR               PIC X(1) VALUE 'N'.
+           88 W-FIN-DIRECTION         VALUE 'O'.
+
+       01  TAUDIS-COM.
+           COPY T800 REPLACING 'X' BY T-C.
+           COPY T84C REPLACING 'X' BY T-C.
+
+       01  LD-ENTETE            PIC X(132) VALUE
+           'DIR COM LIBELLE COMMUNE          FUS MGP TPU IDF RECENS POP'.
+       01  LD-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-LIBCOM           PIC X(30).
+           05 FILLER              PIC X(1).
+           05 LD-FUS               PIC X(3).
+           05 FILLER               PIC X(1).
+           05 LD-MGP                PIC X(3).
+           05 FILLER                PIC X(1).
+           05 LD-TPU                 PIC X(3).
+           05 FILLER                 PIC X(1).
+           05 LD-IDF                  PIC X(3).
+           05 FILLER                  PIC X(1).
+           05 LD-RECENS                PIC X(7).
+           05 FILLER                   PIC X(1).
+           05 LD-POP                    PIC ZZZZZZ9.
+           05 FILLER                    PIC X(14).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT PARAMLST.
+           OPEN INPUT TAUDIS.
+           OPEN OUTPUT LISTING.
+           WRITE ENR-LISTING FROM LD-ENTETE.
+
+           PERFORM 1000-TRAITER-DEMANDE
+               THRU 1000-TRAITER-DEMANDE-EXIT
+               UNTIL PL-FIN.
+
+           CLOSE PARAMLST TAUDIS LISTING.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-DEMANDE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               MOVE PL-CODEP TO T-DIR (1:2)
+               MOVE PL-CODIR TO T-DIR (3:1)
+               MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER
+               START TAUDIS KEY IS NOT LESS THAN TAUDIS-CLE
+                   INVALID KEY SET W-FIN-DIRECTION TO TRUE
+               END-START
+               MOVE 'N' TO W-FINDIR
+               PERFORM 1100-LISTER-ARTICLE
+                   THRU 1100-LISTER-ARTICLE-EXIT
+                   UNTIL W-FIN-DIRECTION
+           END-IF.
+       1000-TRAITER-DEMANDE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-LISTER-ARTICLE.
+      *---------------------------------------------------------
+           READ TAUDIS NEXT RECORD
+               AT END SET W-FIN-DIRECTION TO TRUE
+           END-READ.
+           IF NOT W-FIN-DIRECTION
+               IF T-DIR (1:2) NOT = PL-CODEP OR
+                  T-DIR (3:1) NOT = PL-CODIR
+                   SET W-FIN-DIRECTION TO TRUE
+               ELSE
+                   IF TAUDIS-SUITE (1:1) = 'C'
+                       MOVE ENR-TAUDIS TO TAUDIS-COM
+                       PERFORM 2000-EDITER-COMMUNE
+                           THRU 2000-EDITER-COMMUNE-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       1100-LISTER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-EDITER-COMMUNE.
+      *---------------------------------------------------------
+           MOVE T-C-CODEP        TO LD-DEPDIR (1:2).
+           MOVE T-C-CODIR        TO LD-DEPDIR (3:1).
+           MOVE T-C-CCOCOM       TO LD-COM.
+           MOVE T-C-DLICOM       TO LD-LIBCOM.
+           MOVE T-C-NPOCOM       TO LD-POP.
+
+           IF T-C-GTOCFU = 'O'
+               MOVE 'OUI' TO LD-FUS
+           ELSE
+               MOVE 'NON' TO LD-FUS
+           END-IF.
+
+           IF T-C-GTOMGP = 'O'
+               MOVE 'OUI' TO LD-MGP
+           ELSE
+               MOVE 'NON' TO LD-MGP
+           END-IF.
+
+           IF T-C-GCEPCI = 'O'
+               MOVE 'OUI' TO LD-TPU
+           ELSE
+               MOVE 'NON' TO LD-TPU
+           END-IF.
+
+           IF T-C-GTIDF = 'O'
+               MOVE 'OUI' TO LD-IDF
+           ELSE
+               MOVE 'NON' TO LD-IDF
+           END-IF.
+
+           EVALUATE T-C-CTLORR
+               WHEN 'R' MOVE 'RECENSE' TO LD-RECENS
+               WHEN 'N' MOVE 'NON REC' TO LD-RECENS
+               WHEN OTHER MOVE '???????' TO LD-RECENS
+           END-EVALUATE.
+
+           WRITE ENR-LISTING FROM LD-DETAIL.
+       2000-EDITER-COMMUNE-EXIT.
+           EXIT.
