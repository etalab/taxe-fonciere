@@ -21,14 +21,15 @@
                  15 'X'-MBASYN           PIC S9(10).
                  15 'X'-MBACU            PIC S9(10).
                  15 'X'-MBATSE           PIC S9(10).
-                 15 'X'-MBBT13           PIC S9(10) OCCURS 2.
+                 15 'X'-MBBT13           PIC S9(10) OCCURS 3.
                  15 'X'-FILLER           PIC X(20).
-              10 'X'-ABAOM OCCURS 6.
+              10 'X'-ABAOM OCCURS 7.
                  15 'X'-GTAUOM           PIC X(2).
       ****************************************************************
       *****  LES DEUX LIGNE SUIVANTES SONT A AJOUTER MANUELLEMENT ****
                        88 'X'-GTAUOM-OK VALUE
-                              '  ' ' P' 'P ' 'RA' 'RB' 'RC' 'RD' 'RE'.
+                              '  ' ' P' 'P ' 'RA' 'RB' 'RC' 'RD' 'RE'
+                              'RF'.
       ****************************************************************
                  15 'X'-MBAOM            PIC S9(10).
               10 'X'-FILLER           PIC 9(10) OCCURS 12.
@@ -38,4 +39,20 @@
               10 'X'-MBATA3           PIC S9(10).
               10 'X'-CCOIFP           PIC X(3).
               10 'X'-CCPPER           PIC X(3).
-              10 'X'-FILLER           PIC X(230).
+              10 'X'-GSIMUL           PIC X.
+      * INDICATEUR DE SIMULATION DE TAUX (O = TAUX PROPOSES ACTIFS)
+                 88 'X'-SIMUL-ACTIF        VALUE 'O'.
+              10 'X'-SIMTAUX.
+      * TAUX PROPOSES POUR UNE SIMULATION AVANT DELIBERATION
+                 15 'X'-STAUCOM          PIC 9(4)V9(6).
+                 15 'X'-STAUSYN          PIC 9(4)V9(6).
+                 15 'X'-STAUCU           PIC 9(4)V9(6).
+                 15 'X'-STAUTSEN         PIC 9(4)V9(6) OCCURS 3.
+                 15 'X'-STAUGEM          PIC 9(4)V9(6).
+              10 'X'-GCTXTA           PIC X.
+      * INDICATEUR DU CONTEXTE DE TAXATION DE L'ARTICLE :
+      * 'G' = ROLE GENERAL, 'S' = ROLE SUPPLEMENTAIRE, 'C' = CONTENTIEUX
+                 88 'X'-CTX-ROLE-GENERAL   VALUE 'G'.
+                 88 'X'-CTX-ROLE-SUPPL     VALUE 'S'.
+                 88 'X'-CTX-CONTENTIEUX    VALUE 'C'.
+              10 'X'-FILLER           PIC X(136).
