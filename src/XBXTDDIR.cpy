@@ -24,6 +24,8 @@
       *                             /taux bati region
                15         'X'-PTBTAS PICTURE 9(4)V9(6).
       *                             /taux bati TASA
+               15         'X'-PBBOMI PICTURE 9(4)V9(6).
+      *                             /pseudo-taux TEOMI
                15         'X'-TAUDEP-NB PICTURE 9(4)V9(6).
       *                             /TAUX NB DEPARTEMENT
                15         'X'-TAUREG-NB PICTURE 9(4)V9(6).
@@ -35,7 +37,7 @@
                15         'X'-TAUSMAGR-NB PICTURE 9(4)V9(6).
       *                             /taux chambre agriculture communal
                15         'X'-JDEJA
-                               OCCURS 005.
+                               OCCURS 007.
       *                             /zone groupe ja (JDEINS+JDERIM)
                 20        'X'-JDEINS PICTURE 9(4).
       *                             /ANNEE INSTALLATION JA DEPARTEMENT
@@ -57,6 +59,6 @@
       *                             /NUMERO SIRET DIRECTION
                15         'X'-DSICA PICTURE X(14).
       *                             /NUMERO SIRET Ch Agr
-               15         'X'-FILLER PICTURE X(179).
+               15         'X'-FILLER PICTURE X(153).
                15         'X'-DNUURC PICTURE X(2).
       *                             /NUM UNITE REGROUPEMENT CDIF ( UR )
