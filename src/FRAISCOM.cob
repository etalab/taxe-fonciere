@@ -0,0 +1,218 @@
+      *********************************************************
+      * PROGRAMME FRAISCOM                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * TOTALISE, COMMUNE PAR COMMUNE (ET IFP), LES SIX        *
+      * RUBRIQUES DE FRAIS DE GESTION (ASSIETTE ET NON-VALEUR  *
+      * A 3%, 8% ET 9%) CALCULEES PAR EFITA3B8/EFITA3N8 ET     *
+      * PORTEES PAR LE FICHIER DE SORTIE DU LOT (EFIBAT3), AFIN *
+      * DE RAPPROCHER CE QUI A ETE FACTURE DE CE QUI REVIENT   *
+      * EFFECTIVEMENT DU FDL.                                  *
+      *                                                         *
+      * LE FICHIER DE SORTIE DU LOT EST SUPPOSE TRIE PAR        *
+      * DIRECTION, COMMUNE PUIS IFP (CAS LE PLUS COURANT DES    *
+      * GROS LOTS) : LA TOTALISATION SE FAIT PAR RUPTURE DE     *
+      * SEQUENCE SUR CETTE CLE, SANS TABLE EN MEMOIRE.          *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAISCOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  SORTIE-LOT  ASSIGN  TO  SORTLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS SL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SORTIE-LOT.
+       01  ENR-SORTIE-LOT.
+           05 SL-RETOUR        PIC X(600).
+           05 SL-CR            PIC 9(2).
+           05 SL-RC            PIC 9(2).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'FRAISCOM 00 DU 08/08/26'.
+
+       01  RETB-VUE.
+           COPY XRETB REPLACING 'X' BY RETB.
+       01  RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RETNB.
+
+       01  SL-FS                PIC X(2).
+           88 SL-OK                  VALUE '00'.
+           88 SL-FIN                 VALUE '10'.
+       01  RP-FS                PIC X(2).
+
+       01  W-PREMIER            PIC X(1) VALUE 'O'.
+           88 W-1ER-ENREG            VALUE 'O'.
+
+       01  W-CLE-COURANTE.
+           05 WC-CODEP          PIC X(2).
+           05 WC-CODIR          PIC X(1).
+           05 WC-COCOM          PIC X(3).
+           05 WC-CCOIFP         PIC X(3).
+
+       01  W-CLE-ENREG.
+           05 WE-CODEP          PIC X(2).
+           05 WE-CODIR          PIC X(1).
+           05 WE-COCOM          PIC X(3).
+           05 WE-CCOIFP         PIC X(3).
+
+       01  W-CUMUL.
+           05 W-ASSIETTE3       PIC S9(11) VALUE 0.
+           05 W-NONVAL3         PIC S9(11) VALUE 0.
+           05 W-ASSIETTE8       PIC S9(11) VALUE 0.
+           05 W-NONVAL8         PIC S9(11) VALUE 0.
+           05 W-ASSIETTE9       PIC S9(11) VALUE 0.
+           05 W-NONVAL9         PIC S9(11) VALUE 0.
+           05 W-TOTFRS          PIC S9(12).
+
+       01  LIGNE-ENTETE1        PIC X(132) VALUE
+           'DIR COM IFP   ASS.3%     N.V.3%     ASS.8%     N.V.8%
+      -    '     ASS.9%     N.V.9%     TOTAL FRAIS'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-IFP             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-ASSIETTE3       PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-NONVAL3         PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-ASSIETTE8       PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-NONVAL8         PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-ASSIETTE9       PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-NONVAL9         PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-TOTFRS          PIC -(9)9.
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+           PERFORM 2000-TRAITER-LE-LOT
+               THRU 2000-TRAITER-LE-LOT-EXIT
+               UNTIL SL-FIN.
+           PERFORM 3000-EDITER-DERNIERE-COMMUNE
+               THRU 3000-EDITER-DERNIERE-COMMUNE-EXIT.
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT SORTIE-LOT.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+           PERFORM 2100-LIRE-SORTIE-LOT
+               THRU 2100-LIRE-SORTIE-LOT-EXIT.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-LE-LOT.
+      *---------------------------------------------------------
+           MOVE SL-RETOUR TO RETB-VUE.
+           MOVE SL-RETOUR TO RETNB-VUE.
+           MOVE RETB-CC2DEP  TO WE-CODEP.
+           MOVE RETB-CCODIR  TO WE-CODIR.
+           MOVE RETB-CCOCOM  TO WE-COCOM.
+           MOVE RETB-CCOIFP  TO WE-CCOIFP.
+
+           IF W-1ER-ENREG
+               MOVE 'N'          TO W-PREMIER
+               MOVE W-CLE-ENREG  TO W-CLE-COURANTE
+           ELSE
+               IF W-CLE-ENREG NOT = W-CLE-COURANTE
+                   PERFORM 3000-EDITER-DERNIERE-COMMUNE
+                       THRU 3000-EDITER-DERNIERE-COMMUNE-EXIT
+                   MOVE W-CLE-ENREG TO W-CLE-COURANTE
+               END-IF
+           END-IF.
+
+           IF RETB-CCOBNB = '2'
+               ADD RETB-MFA300  TO W-ASSIETTE3
+               ADD RETB-MFN300  TO W-NONVAL3
+               ADD RETB-MFA800  TO W-ASSIETTE8
+               ADD RETB-MFN800  TO W-NONVAL8
+               ADD RETB-MFA900  TO W-ASSIETTE9
+               ADD RETB-MFN900  TO W-NONVAL9
+           END-IF.
+           IF RETNB-CCOBNB = '1'
+               ADD RETNB-MFA300 TO W-ASSIETTE3
+               ADD RETNB-MFN300 TO W-NONVAL3
+               ADD RETNB-MFA800 TO W-ASSIETTE8
+               ADD RETNB-MFN800 TO W-NONVAL8
+               ADD RETNB-MFA900 TO W-ASSIETTE9
+               ADD RETNB-MFN900 TO W-NONVAL9
+           END-IF.
+
+           PERFORM 2100-LIRE-SORTIE-LOT
+               THRU 2100-LIRE-SORTIE-LOT-EXIT.
+       2000-TRAITER-LE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-LIRE-SORTIE-LOT.
+      *---------------------------------------------------------
+           READ SORTIE-LOT
+               AT END SET SL-FIN TO TRUE
+           END-READ.
+       2100-LIRE-SORTIE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      * EDITE LA LIGNE DE LA COMMUNE DONT LA CLE VIENT DE CHANGER
+      * (OU DE LA DERNIERE COMMUNE DU LOT, APPELE EN FIN DE        *
+      * TRAITEMENT) PUIS REINITIALISE LES CUMULS                  *
+      *---------------------------------------------------------
+       3000-EDITER-DERNIERE-COMMUNE.
+      *---------------------------------------------------------
+           IF NOT W-1ER-ENREG
+               COMPUTE W-TOTFRS = W-ASSIETTE3 + W-NONVAL3 +
+                                  W-ASSIETTE8 + W-NONVAL8 +
+                                  W-ASSIETTE9 + W-NONVAL9
+               MOVE WC-CODEP     TO LD-DEPDIR (1:2)
+               MOVE WC-CODIR     TO LD-DEPDIR (3:1)
+               MOVE WC-COCOM     TO LD-COM
+               MOVE WC-CCOIFP    TO LD-IFP
+               MOVE W-ASSIETTE3  TO LD-ASSIETTE3
+               MOVE W-NONVAL3    TO LD-NONVAL3
+               MOVE W-ASSIETTE8  TO LD-ASSIETTE8
+               MOVE W-NONVAL8    TO LD-NONVAL8
+               MOVE W-ASSIETTE9  TO LD-ASSIETTE9
+               MOVE W-NONVAL9    TO LD-NONVAL9
+               MOVE W-TOTFRS     TO LD-TOTFRS
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+
+               MOVE 0 TO W-ASSIETTE3 W-NONVAL3
+                         W-ASSIETTE8 W-NONVAL8
+                         W-ASSIETTE9 W-NONVAL9
+           END-IF.
+       3000-EDITER-DERNIERE-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           CLOSE SORTIE-LOT RAPPORT.
+       9000-TERMINAISON-EXIT.
+           EXIT.
