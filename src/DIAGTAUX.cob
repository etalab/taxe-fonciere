@@ -0,0 +1,177 @@
+      *********************************************************
+      * PROGRAMME DIAGTAUX                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * DIAGNOSTIC DE COUVERTURE DES TAUX SERVIS : RELIT LE    *
+      * FICHIER D'ENTREE DU LOT (ENTRLOT) ET DEPOUILLE, POUR   *
+      * CHAQUE POSTE DE L'INDICATEUR GTOTAU DE COMBAT/COMNONBA *
+      * (A0008 EN BATI, A0011 EN NON BATI), LE NOMBRE          *
+      * D'ARTICLES OU LE TAUX A ETE EFFECTIVEMENT SERVI ('O')  *
+      * PAR RAPPORT AU NOMBRE TOTAL D'ARTICLES, AFIN DE         *
+      * REPERER LES POSTES OU LA COUVERTURE DES TAUX EST        *
+      * INCOMPLETE. CET INDICATEUR EST AUJOURD'HUI PORTE PAR    *
+      * L'ARTICLE D'ENTREE SANS ETRE EXPLOITE PAR LA CALCULETTE.*
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAGTAUX.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-LOT  ASSIGN  TO  ENTRLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS EL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-LOT.
+       01  ENR-ENTREE-LOT          PIC X(600).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION         PIC X(23) VALUE 'DIAGTAUX 00 DU 09/08/26'.
+
+       01  EL-FS                    PIC X(2).
+           88 EL-OK                     VALUE '00'.
+           88 EL-FIN                    VALUE '10'.
+       01  RP-FS                    PIC X(2).
+
+      * VUE DE L'ENTREE POUR LE CODE BATI / NON BATI
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB              PIC X(1).
+              88 W-BATI                  VALUE '2'.
+              88 W-NONBATI                VALUE '1'.
+           05 FILLER                PIC X(599).
+
+       01  EB-VUE.
+           COPY XCOMBAT REPLACING 'X' BY EB.
+       01  EN-VUE.
+           COPY XCOMNBA REPLACING 'X' BY EN.
+
+       01  W-NBART-B                PIC 9(9) COMP VALUE 0.
+       01  W-NBART-N                PIC 9(9) COMP VALUE 0.
+       01  IX                       PIC 9(3) COMP.
+
+       01  W-TAB-BATI.
+           05 W-SLOT-B OCCURS 8.
+              10 W-NBSERVI-B        PIC 9(9) COMP VALUE 0.
+
+       01  W-TAB-NONBATI.
+           05 W-SLOT-N OCCURS 11.
+              10 W-NBSERVI-N        PIC 9(9) COMP VALUE 0.
+
+       01  LIGNE-ENTETE1            PIC X(132) VALUE
+           'COUVERTURE DES TAUX SERVIS (GTOTAU) PAR POSTE'.
+       01  LIGNE-ENTETE2            PIC X(132) VALUE
+           'TYPE     POSTE  NB ARTICLES  NB TAUX SERVIS  NB NON SERVIS'.
+       01  LIGNE-DETAIL.
+           05 LD-TYPE               PIC X(8).
+           05 FILLER                PIC X(2).
+           05 LD-POSTE              PIC 99.
+           05 FILLER                PIC X(5).
+           05 LD-NBART              PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(6).
+           05 LD-NBSERVI            PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(6).
+           05 LD-NBNONSERVI         PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(68).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-LOT.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE2.
+
+           PERFORM 1000-TRAITER-ARTICLE
+               THRU 1000-TRAITER-ARTICLE-EXIT
+               UNTIL EL-FIN.
+
+           PERFORM 3000-EDITER-BATI
+               THRU 3000-EDITER-BATI-EXIT
+               VARYING IX FROM 1 BY 1
+               UNTIL IX > 8.
+           PERFORM 3100-EDITER-NONBATI
+               THRU 3100-EDITER-NONBATI-EXIT
+               VARYING IX FROM 1 BY 1
+               UNTIL IX > 11.
+
+           CLOSE ENTREE-LOT RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ARTICLE.
+      *---------------------------------------------------------
+           READ ENTREE-LOT INTO W-ENTREE-VUE
+               AT END SET EL-FIN TO TRUE
+           END-READ.
+           IF EL-OK
+               IF W-BATI
+                   MOVE ENR-ENTREE-LOT TO EB-VUE
+                   ADD 1 TO W-NBART-B
+                   PERFORM 2000-DEPOUILLER-BATI
+                       THRU 2000-DEPOUILLER-BATI-EXIT
+                       VARYING IX FROM 1 BY 1
+                       UNTIL IX > 8
+               ELSE
+                   MOVE ENR-ENTREE-LOT TO EN-VUE
+                   ADD 1 TO W-NBART-N
+                   PERFORM 2100-DEPOUILLER-NONBATI
+                       THRU 2100-DEPOUILLER-NONBATI-EXIT
+                       VARYING IX FROM 1 BY 1
+                       UNTIL IX > 11
+               END-IF
+           END-IF.
+       1000-TRAITER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-DEPOUILLER-BATI.
+      *---------------------------------------------------------
+           IF EB-GTOTAU (IX) = 'O'
+               ADD 1 TO W-NBSERVI-B (IX)
+           END-IF.
+       2000-DEPOUILLER-BATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-DEPOUILLER-NONBATI.
+      *---------------------------------------------------------
+           IF EN-GTOTAU (IX) = 'O'
+               ADD 1 TO W-NBSERVI-N (IX)
+           END-IF.
+       2100-DEPOUILLER-NONBATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-EDITER-BATI.
+      *---------------------------------------------------------
+           MOVE 'BATI'          TO LD-TYPE.
+           MOVE IX              TO LD-POSTE.
+           MOVE W-NBART-B       TO LD-NBART.
+           MOVE W-NBSERVI-B(IX) TO LD-NBSERVI.
+           COMPUTE LD-NBNONSERVI = W-NBART-B - W-NBSERVI-B(IX).
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       3000-EDITER-BATI-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-EDITER-NONBATI.
+      *---------------------------------------------------------
+           MOVE 'NON BATI'      TO LD-TYPE.
+           MOVE IX              TO LD-POSTE.
+           MOVE W-NBART-N       TO LD-NBART.
+           MOVE W-NBSERVI-N(IX) TO LD-NBSERVI.
+           COMPUTE LD-NBNONSERVI = W-NBART-N - W-NBSERVI-N(IX).
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       3100-EDITER-NONBATI-EXIT.
+           EXIT.
