@@ -0,0 +1,389 @@
+      *********************************************************
+      * PROGRAMME ECARTART                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * EDITE, POUR UNE LISTE DE COMMUNES FOURNIE EN PARAMETRE,*
+      * LES ECARTS D'UNE ANNEE SUR L'AUTRE SUR LES ZONES       *
+      * TECHNIQUES (ET NON LES TAUX, DEJA COUVERTS PAR         *
+      * ECARTTAU/TAUTEND) DES ARTICLES DIRECTION (T84D) ET     *
+      * COMMUNE (T84C) DU TAUDIS : IDENTIFIANTS SIREN/SIRET,   *
+      * DATES ET NUMEROS DE ROLE, TOPS DE FUSION/RATTACHEMENT, *
+      * POPULATION, ETC. PERMET DE REPERER RAPIDEMENT UN       *
+      * CHANGEMENT TECHNIQUE (SIRET MODIFIE, CHANGEMENT DE     *
+      * NUMERO DE ROLE...) ENTRE LA CAMPAGNE N-1 ET LA         *
+      * CAMPAGNE N, COMME ECARTTAU LE FAIT DEJA POUR LES TAUX. *
+      *                                                       *
+      * LE TAUDIS NE PORTANT PAS LE MILLESIME DANS SA CLEF, LA *
+      * COMPARAISON SUPPOSE DEUX EXTRACTIONS DISTINCTES        *
+      * (TAUDISN POUR L'ANNEE N, TAUDISN1 POUR L'ANNEE N-1),   *
+      * COMME POUR TAUTEND.                                    *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECARTART.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDISN     ASSIGN  TO  TAUDISN
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN0-CLE
+                               FILE STATUS  TN0-FS.
+           SELECT  TAUDISN1    ASSIGN  TO  TAUDISN1
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN1-CLE
+                               FILE STATUS  TN1-FS.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDISN
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN.
+           02 TN0-CLE.
+              05 TN0-DIR     PIC X(3).
+              05 TN0-COM     PIC X(3).
+              05 TN0-CCOIFP  PIC X(3).
+              05 TN0-CCPPER  PIC X(3).
+           02 TN0-SUITE      PIC X(2988).
+
+       FD  TAUDISN1
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN1.
+           02 TN1-CLE.
+              05 TN1-DIR     PIC X(3).
+              05 TN1-COM     PIC X(3).
+              05 TN1-CCOIFP  PIC X(3).
+              05 TN1-CCPPER  PIC X(3).
+           02 TN1-SUITE      PIC X(2988).
+
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+           05 PL-CCOCOM        PIC X(3).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION            PIC X(23) VALUE 'ECARTART 00 DU 09/08/26'.
+
+       01  TN0-FS               PIC X(2).
+           88 TN0-OK                 VALUE '00'.
+       01  TN1-FS               PIC X(2).
+           88 TN1-OK                 VALUE '00'.
+       01  PL-FS                PIC X(2).
+           88 PL-OK                  VALUE '00'.
+           88 PL-FIN                 VALUE '10'.
+       01  RP-FS                PIC X(2).
+
+       01  W-NBECART             PIC 9(5) COMP VALUE 0.
+
+      *    SURCHARGES D'ARTICLE TAUDIS REUTILISEES POUR LES DEUX
+      *    ANNEES COMPAREES
+       01  TAUDIS-DIR-N.
+           COPY T800 REPLACING 'X' BY TDN.
+           COPY T84D REPLACING 'X' BY TDN.
+       01  TAUDIS-DIR-N1.
+           COPY T800 REPLACING 'X' BY TDO.
+           COPY T84D REPLACING 'X' BY TDO.
+       01  TAUDIS-COM-N.
+           COPY T800 REPLACING 'X' BY TCN.
+           COPY T84C REPLACING 'X' BY TCN.
+       01  TAUDIS-COM-N1.
+           COPY T800 REPLACING 'X' BY TCO.
+           COPY T84C REPLACING 'X' BY TCO.
+
+       01  W-DIR-N-TROUVE        PIC X(1) VALUE 'N'.
+           88 W-DIR-N-OK              VALUE 'O'.
+       01  W-DIR-N1-TROUVE       PIC X(1) VALUE 'N'.
+           88 W-DIR-N1-OK             VALUE 'O'.
+
+      * ZONE GENERIQUE DE COMPARAISON POSTE PAR POSTE. TOUTES LES
+      * ZONES TECHNIQUES COMPAREES ICI SONT ALPHANUMERIQUES OU
+      * NUMERIQUES SANS DECIMALES : UNE SEULE PAIRE DE ZONES
+      * GENERIQUES ALPHANUMERIQUES SUFFIT
+       01  W-POSTE-LIBELLE       PIC X(16).
+       01  W-POSTE-ANCIEN        PIC X(30).
+       01  W-POSTE-NOUVEAU       PIC X(30).
+
+       01  LIGNE-ENTETE1         PIC X(132) VALUE
+           'ECARTS TECHNIQUES TAUDIS N-1/N - DIR/COM'.
+       01  LIGNE-ENTETE2         PIC X(132) VALUE
+           'DIR COM  POSTE            ANCIEN (N-1)          NOUVEAU
+      -    '(N)'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(3).
+           05 LD-POSTE           PIC X(16).
+           05 FILLER             PIC X(1).
+           05 LD-ANCIEN          PIC X(30).
+           05 FILLER             PIC X(1).
+           05 LD-NOUVEAU         PIC X(30).
+           05 FILLER             PIC X(43).
+
+       01  LIGNE-BILAN           PIC X(132) VALUE SPACES.
+       01  LB-DETAIL REDEFINES LIGNE-BILAN.
+           05 FILLER             PIC X(24) VALUE
+              'NOMBRE D''ECARTS TROUVES '.
+           05 LB-NBECART         PIC ZZ,ZZ9.
+           05 FILLER             PIC X(103).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT TAUDISN TAUDISN1 PARAMLST.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE2.
+
+           PERFORM 1000-TRAITER-COMMUNE
+               THRU 1000-TRAITER-COMMUNE-EXIT
+               UNTIL PL-FIN.
+
+           MOVE W-NBECART TO LB-NBECART.
+           WRITE ENR-RAPPORT FROM LIGNE-BILAN.
+
+           CLOSE TAUDISN TAUDISN1 PARAMLST RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-COMMUNE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               MOVE LOW-VALUE TO TAUDIS-DIR-N TAUDIS-DIR-N1
+               MOVE LOW-VALUE TO TAUDIS-COM-N TAUDIS-COM-N1
+               MOVE 'N' TO W-DIR-N-TROUVE W-DIR-N1-TROUVE
+               PERFORM 2100-LIRE-DIR THRU 2100-LIRE-DIR-EXIT
+               PERFORM 2200-LIRE-COM THRU 2200-LIRE-COM-EXIT
+               MOVE PL-CODEP TO LD-DEPDIR (1:2)
+               MOVE PL-CODIR TO LD-DEPDIR (3:1)
+               MOVE PL-CCOCOM TO LD-COM
+               IF W-DIR-N-OK AND W-DIR-N1-OK
+                   PERFORM 3000-COMPARER-DIR
+                       THRU 3000-COMPARER-DIR-EXIT
+               END-IF
+               PERFORM 4000-COMPARER-COM
+                   THRU 4000-COMPARER-COM-EXIT
+           END-IF.
+       1000-TRAITER-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-LIRE-DIR.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN0-DIR (1:2)
+           MOVE PL-CODIR TO TN0-DIR (3:1)
+           MOVE LOW-VALUE TO TN0-COM TN0-CCOIFP TN0-CCPPER
+           READ TAUDISN INTO TAUDIS-DIR-N
+               INVALID KEY CONTINUE
+           END-READ
+           IF TN0-OK
+               SET W-DIR-N-OK TO TRUE
+           END-IF.
+
+           MOVE PL-CODEP TO TN1-DIR (1:2)
+           MOVE PL-CODIR TO TN1-DIR (3:1)
+           MOVE LOW-VALUE TO TN1-COM TN1-CCOIFP TN1-CCPPER
+           READ TAUDISN1 INTO TAUDIS-DIR-N1
+               INVALID KEY CONTINUE
+           END-READ
+           IF TN1-OK
+               SET W-DIR-N1-OK TO TRUE
+           END-IF.
+       2100-LIRE-DIR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2200-LIRE-COM.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN0-DIR (1:2)
+           MOVE PL-CODIR TO TN0-DIR (3:1)
+           MOVE PL-CCOCOM TO TN0-COM
+           MOVE LOW-VALUE TO TN0-CCOIFP TN0-CCPPER
+           READ TAUDISN INTO TAUDIS-COM-N
+               INVALID KEY CONTINUE
+           END-READ.
+
+           MOVE PL-CODEP TO TN1-DIR (1:2)
+           MOVE PL-CODIR TO TN1-DIR (3:1)
+           MOVE PL-CCOCOM TO TN1-COM
+           MOVE LOW-VALUE TO TN1-CCOIFP TN1-CCPPER
+           READ TAUDISN1 INTO TAUDIS-COM-N1
+               INVALID KEY CONTINUE
+           END-READ.
+       2200-LIRE-COM-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-COMPARER-DIR.
+      *---------------------------------------------------------
+      * SIRET DEPARTEMENT
+           MOVE 'DSIRED'         TO W-POSTE-LIBELLE.
+           MOVE TDO-DSIRED       TO W-POSTE-ANCIEN.
+           MOVE TDN-DSIRED       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * SIRET CHAMBRE D'AGRICULTURE
+           MOVE 'SIRET-CHAGR'   TO W-POSTE-LIBELLE.
+           MOVE TDO-SIRET-CHAGR  TO W-POSTE-ANCIEN.
+           MOVE TDN-SIRET-CHAGR  TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * SIRET REGION BENEFICIAIRE TASA
+           MOVE 'DSITAS'         TO W-POSTE-LIBELLE.
+           MOVE TDO-DSITAS       TO W-POSTE-ANCIEN.
+           MOVE TDN-DSITAS       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * NOMBRE DE COMMUNES SUR LA DIRECTION
+           MOVE 'NBCOM1'         TO W-POSTE-LIBELLE.
+           MOVE TDO-NBCOM1       TO W-POSTE-ANCIEN.
+           MOVE TDN-NBCOM1       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * ANNEE D'IMPOSITION
+           MOVE 'JANROL'         TO W-POSTE-LIBELLE.
+           MOVE TDO-JANROL       TO W-POSTE-ANCIEN.
+           MOVE TDN-JANROL       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * DATE DE CREATION / MODIFICATION DU BASEROLE
+           MOVE 'JBAROL'         TO W-POSTE-LIBELLE.
+           MOVE TDO-JBAROL       TO W-POSTE-ANCIEN.
+           MOVE TDN-JBAROL       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * DERNIER NUMERO DE LOT TRAITE
+           MOVE 'DDRLTF'         TO W-POSTE-LIBELLE.
+           MOVE TDO-DDRLTF       TO W-POSTE-ANCIEN.
+           MOVE TDN-DDRLTF       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * DERNIER NUMERO DE ROLE
+           MOVE 'DDRROL'         TO W-POSTE-LIBELLE.
+           MOVE TDO-DDRROL       TO W-POSTE-ANCIEN.
+           MOVE TDN-DDRROL       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TYPE DE ROLE
+           MOVE 'CTYROL'         TO W-POSTE-LIBELLE.
+           MOVE TDO-CTYROL       TO W-POSTE-ANCIEN.
+           MOVE TDN-CTYROL       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * CODE VALIDATION EFICT
+           MOVE 'GCOVEF'         TO W-POSTE-LIBELLE.
+           MOVE TDO-GCOVEF       TO W-POSTE-ANCIEN.
+           MOVE TDN-GCOVEF       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * CODE VALIDATION FDL
+           MOVE 'GCOFDL'         TO W-POSTE-LIBELLE.
+           MOVE TDO-GCOFDL       TO W-POSTE-ANCIEN.
+           MOVE TDN-GCOFDL       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+       3000-COMPARER-DIR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       4000-COMPARER-COM.
+      *---------------------------------------------------------
+      * SIRET DE LA COMMUNE
+           MOVE 'DSIREC'         TO W-POSTE-LIBELLE.
+           MOVE TCO-DSIREC       TO W-POSTE-ANCIEN.
+           MOVE TCN-DSIREC       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * LIBELLE DE LA COMMUNE
+           MOVE 'DLICOM'         TO W-POSTE-LIBELLE.
+           MOVE TCO-DLICOM       TO W-POSTE-ANCIEN.
+           MOVE TCN-DLICOM       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TOP PREMIERE ANNEE DE FUSION DE LA COMMUNE
+           MOVE 'GTOCFU'         TO W-POSTE-LIBELLE.
+           MOVE TCO-GTOCFU       TO W-POSTE-ANCIEN.
+           MOVE TCN-GTOCFU       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * NBRE D'IFP-TRESO DE LA COMMUNE
+           MOVE 'NBIFTR'         TO W-POSTE-LIBELLE.
+           MOVE TCO-NBIFTR       TO W-POSTE-ANCIEN.
+           MOVE TCN-NBIFTR       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * NBRE D'IFP DE LA COMMUNE
+           MOVE 'NBRIFP'         TO W-POSTE-LIBELLE.
+           MOVE TCO-NBRIFP       TO W-POSTE-ANCIEN.
+           MOVE TCN-NBRIFP       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * CODE COMMUNE RECENSEE
+           MOVE 'CTLORR'         TO W-POSTE-LIBELLE.
+           MOVE TCO-CTLORR       TO W-POSTE-ANCIEN.
+           MOVE TCN-CTLORR       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * CODE CDIF OU SIP
+           MOVE 'CCOBMJ'         TO W-POSTE-LIBELLE.
+           MOVE TCO-CCOBMJ       TO W-POSTE-ANCIEN.
+           MOVE TCN-CCOBMJ       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * POPULATION
+           MOVE 'NPOCOM'         TO W-POSTE-LIBELLE.
+           MOVE TCO-NPOCOM       TO W-POSTE-ANCIEN.
+           MOVE TCN-NPOCOM       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * POS APPLICABLE
+           MOVE 'GMJPOS'         TO W-POSTE-LIBELLE.
+           MOVE TCO-GMJPOS       TO W-POSTE-ANCIEN.
+           MOVE TCN-GMJPOS       TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX POS
+           MOVE 'PMJPO'          TO W-POSTE-LIBELLE.
+           MOVE TCO-PMJPO        TO W-POSTE-ANCIEN.
+           MOVE TCN-PMJPO        TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * CODE EPCI AUQUEL LA COMMUNE EST RATTACHEE
+           MOVE 'CCOIC'          TO W-POSTE-LIBELLE.
+           MOVE TCO-CCOIC        TO W-POSTE-ANCIEN.
+           MOVE TCN-CCOIC        TO W-POSTE-NOUVEAU.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+       4000-COMPARER-COM-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       8000-COMPARER-POSTE.
+      *---------------------------------------------------------
+      * EDITE UNE LIGNE D'ECART SI LA VALEUR DU POSTE COURAMMENT
+      * CHARGE DANS LA ZONE GENERIQUE DE COMPARAISON A CHANGE
+      * ENTRE L'ANNEE N-1 ET L'ANNEE N
+           IF W-POSTE-ANCIEN NOT = W-POSTE-NOUVEAU
+               ADD 1 TO W-NBECART
+               MOVE W-POSTE-LIBELLE  TO LD-POSTE
+               MOVE W-POSTE-ANCIEN   TO LD-ANCIEN
+               MOVE W-POSTE-NOUVEAU  TO LD-NOUVEAU
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+       8000-COMPARER-POSTE-EXIT.
+           EXIT.
