@@ -0,0 +1,22 @@
+              10          XB37-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB37-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB37-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB37-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB37-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB37-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB37-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB37-ADTSEG.
+      *                             /DONNEES DU SEGMENT LIBELLE EPCI
+               15         XB37-DLIEPC PICTURE X(100).
+      *                             /LIBELLE EPCI
+               15         XB37-VMAILG PICTURE X(50).
+      *                             /ADRESSE EMAIL EPCI (GAUCHE)
+               15         XB37-VMAILD PICTURE X(50).
+      *                             /ADRESSE EMAIL EPCI (DROITE)
