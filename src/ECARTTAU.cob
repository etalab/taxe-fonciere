@@ -0,0 +1,372 @@
+      *********************************************************
+      * PROGRAMME ECARTTAU                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * CONTROLE NOCTURNE DE COHERENCE ENTRE LES DEUX CHEMINS  *
+      * DE RESTITUTION DES TAUX : EFITAUX2 (FICHIER TAUDIS) ET *
+      * FMSTAU2 (BASE TAUX IMS GPHXTD00). POUR CHAQUE CLE DE   *
+      * L'ECHANTILLON FOURNI EN PARAMETRE (UNE DIRECTION, UNE  *
+      * COMMUNE, UN CODE IFP/TRESORERIE EVENTUEL), APPELLE LES *
+      * DEUX SOUS-PROGRAMMES AVEC LA MEME CLE ET COMPARE POSTE *
+      * PAR POSTE LES TAUX RENVOYES (TAUX DEPARTEMENT, TAUX     *
+      * COMMUNE, TAUX SYNDICAT, TAUX GROUPEMENT, TAUX GEMAPI,   *
+      * TAUX TASA, TAUX TSE, TAUX ORDURES MENAGERES), AFIN DE   *
+      * DETECTER UN ECART ENTRE LES DEUX SOURCES AVANT QU'IL NE *
+      * PRODUISE DES COTISATIONS DIFFERENTES SELON LA CHAINE DE *
+      * CALCUL EMPRUNTEE (CROISIC OU MAJIC).                    *
+      *                                                         *
+      * L'ECHANTILLON A CONTROLER (TOUT OU PARTIE DES COMMUNES  *
+      * D'UNE DIRECTION) EST FOURNI PAR LE FICHIER PARAMLST,    *
+      * UNE LIGNE PAR CLE A RAPPROCHER.                         *
+      *                                                         *
+      * NOTE : LE CHEMIN BASE TAUX (FMSTAU2) NE DISTINGUE PAS   *
+      * LA TRESORERIE (PAS DE PARAMETRE CCPPER) ET NE PORTE PAS *
+      * DE TAUX DEPARTEMENT NON BATI DANS SON ARTICLE DIRECTION *
+      * (XB35) : CES DEUX POSTES NE SONT DONC COMPARES QUE POUR *
+      * LA PART BATIE, CE QUI EST UNE LIMITE PROPRE AUX DONNEES *
+      * DE LA BASE TAUX ET NON UNE ANOMALIE DE CE PROGRAMME.    *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECARTTAU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+           05 PL-CODCOM        PIC 9(3).
+           05 PL-CCOIFP        PIC X(3).
+           05 PL-CCPPER        PIC X(3).
+           05 PL-JANIPT        PIC 9(4).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'ECARTTAU 00 DU 08/08/26'.
+
+       01  PL-FS                PIC X(2).
+           88 PL-OK                  VALUE '00'.
+           88 PL-FIN                 VALUE '10'.
+       01  RP-FS                PIC X(2).
+
+      * ZONE DE LIEN COMMUNE AUX DEUX APPELS : MEME CLE, MEME ANNEE
+       01  W-CLE-ANIMP          PIC 9(4).
+       01  W-CLE-DIR            PIC X(3).
+       01  W-CLE-COM            PIC 9(3).
+       01  W-CLE-CCOIFP         PIC X(3).
+       01  W-CLE-CCPPER         PIC X(3).
+
+      * RETOUR DE EFITAUX2 (CHEMIN TAUDIS)
+       01  CR-TD                PIC 9(2).
+       01  RC-TD                PIC 9(2).
+       01  ZES-TD.
+           05 EL-REC-TD         PIC X(400) OCCURS 7.
+
+      * RETOUR DE FMSTAU2 (CHEMIN BASE TAUX)
+       01  CR-BT                PIC 9(2).
+       01  RC-BT                PIC 9(2).
+       01  ZES-BT.
+           05 EL-REC-BT         PIC X(400) OCCURS 7.
+
+      * VUES NOMMEES SUR LES ZONES RENDUES PAR EFITAUX2
+       01  TD-DIR.
+           COPY XBXTDDIR REPLACING 'X' BY TD.
+       01  TD-COM.
+           COPY XBXTDCOM REPLACING 'X' BY TD.
+       01  TD-ROL.
+           COPY XBXTDSR  REPLACING 'X' BY TD.
+
+      * VUES NOMMEES SUR LES ZONES RENDUES PAR FMSTAU2. LA ZONE
+      * DIRECTION (XB35) ET LA ZONE COMMUNE (XB40) SONT PROPRES A LA
+      * BASE TAUX ; SEULE LA ZONE ARTICLE IFP (XB45) PARTAGE LE MEME
+      * COPY QUE LE CHEMIN TAUDIS (XBXTDSR), CE QUI LA REND COMPARABLE
+      * OCTET PAR OCTET SANS PASSER PAR DES LIBELLES DE CHAMP
+       01  BT-DIR.
+           COPY XB35.
+       01  BT-COM.
+           COPY XB40.
+       01  BT-ROL.
+           COPY XBXTDSR  REPLACING 'X' BY BT.
+
+      * ZONE GENERIQUE DE COMPARAISON POSTE PAR POSTE
+       01  W-POSTE-LIBELLE      PIC X(20).
+       01  W-POSTE-TAUDIS       PIC S9(4)V9(6).
+       01  W-POSTE-BASETAUX     PIC S9(4)V9(6).
+
+       01  W-NBCOM-CONTROLEES   PIC 9(7) COMP VALUE 0.
+       01  W-NBECART            PIC 9(7) COMP VALUE 0.
+
+       01  LIGNE-ENTETE         PIC X(132) VALUE
+           'DIR COM IFP  POSTE                TAUX TAUDIS
+      -    '  TAUX BASE TAUX      ECART'.
+       01  LIGNE-ANOMALIE-CR.
+           05 LAC-DEPDIR         PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LAC-COM            PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LAC-IFP            PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LAC-LIB            PIC X(48).
+           05 FILLER             PIC X(71).
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-IFP             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-POSTE           PIC X(20).
+           05 FILLER             PIC X(1).
+           05 LD-TAUDIS          PIC ---9,999999.
+           05 FILLER             PIC X(2).
+           05 LD-BASETAUX        PIC ---9,999999.
+           05 FILLER             PIC X(2).
+           05 LD-ECART           PIC ---9,999999.
+           05 FILLER             PIC X(21).
+       01  LIGNE-BLANC           PIC X(132) VALUE SPACES.
+       01  LIGNE-BILAN.
+           05 FILLER             PIC X(29) VALUE
+              'COMMUNES CONTROLEES :       '.
+           05 LB-NBCOM           PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(18) VALUE 'ECARTS DETECTES : '.
+           05 LB-NBECART         PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(52).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-TRAITER-DEMANDE
+               THRU 2000-TRAITER-DEMANDE-EXIT
+               UNTIL PL-FIN.
+
+           MOVE W-NBCOM-CONTROLEES  TO LB-NBCOM.
+           MOVE W-NBECART           TO LB-NBECART.
+           WRITE ENR-RAPPORT FROM LIGNE-BLANC.
+           WRITE ENR-RAPPORT FROM LIGNE-BILAN.
+
+           CLOSE PARAMLST RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT PARAMLST.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-DEMANDE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               ADD 1 TO W-NBCOM-CONTROLEES
+               PERFORM 2100-INTERROGER-LES-DEUX-CHEMINS
+                   THRU 2100-INTERROGER-LES-DEUX-CHEMINS-EXIT
+               IF CR-TD NOT = 0 OR CR-BT NOT = 0
+                   PERFORM 2200-SIGNALER-ECHEC-LECTURE
+                       THRU 2200-SIGNALER-ECHEC-LECTURE-EXIT
+               ELSE
+                   PERFORM 3000-COMPARER-LES-TAUX
+                       THRU 3000-COMPARER-LES-TAUX-EXIT
+               END-IF
+           END-IF.
+       2000-TRAITER-DEMANDE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-INTERROGER-LES-DEUX-CHEMINS.
+      *---------------------------------------------------------
+           MOVE PL-JANIPT       TO W-CLE-ANIMP.
+           MOVE PL-CODEP        TO W-CLE-DIR (1:2).
+           MOVE PL-CODIR        TO W-CLE-DIR (3:1).
+           MOVE PL-CODCOM       TO W-CLE-COM.
+           MOVE PL-CCOIFP       TO W-CLE-CCOIFP.
+           MOVE PL-CCPPER       TO W-CLE-CCPPER.
+
+           INITIALIZE ZES-TD.
+           CALL 'EFITAUX2' USING W-CLE-ANIMP W-CLE-DIR W-CLE-COM
+                    W-CLE-CCOIFP W-CLE-CCPPER CR-TD RC-TD ZES-TD
+               ON EXCEPTION MOVE 24 TO CR-TD MOVE 01 TO RC-TD
+           END-CALL.
+
+           INITIALIZE ZES-BT.
+           CALL 'FMSTAU2' USING W-CLE-ANIMP W-CLE-DIR W-CLE-COM
+                    W-CLE-CCOIFP CR-BT RC-BT ZES-BT
+               ON EXCEPTION MOVE 24 TO CR-BT MOVE 01 TO RC-BT
+           END-CALL.
+
+           MOVE EL-REC-TD (2)   TO TD-DIR.
+           MOVE EL-REC-TD (3)   TO TD-COM.
+           MOVE EL-REC-TD (4)   TO TD-ROL.
+           MOVE EL-REC-BT (2)   TO BT-DIR.
+           MOVE EL-REC-BT (3)   TO BT-COM.
+           MOVE EL-REC-BT (4)   TO BT-ROL.
+       2100-INTERROGER-LES-DEUX-CHEMINS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2200-SIGNALER-ECHEC-LECTURE.
+      *---------------------------------------------------------
+      * LA COMPARAISON N'A PAS DE SENS SI L'UN DES DEUX CHEMINS N'A
+      * PAS RETROUVE LA COMMUNE : ON SIGNALE L'ECHEC SANS COMPARER
+           MOVE PL-CODEP        TO LAC-DEPDIR (1:2).
+           MOVE PL-CODIR        TO LAC-DEPDIR (3:1).
+           MOVE PL-CODCOM       TO LAC-COM.
+           MOVE PL-CCOIFP       TO LAC-IFP.
+           IF CR-TD NOT = 0
+               MOVE 'ECHEC LECTURE TAUDIS (EFITAUX2), CR='
+                   TO LAC-LIB (1:39)
+               MOVE CR-TD        TO LAC-LIB (40:2)
+               WRITE ENR-RAPPORT FROM LIGNE-ANOMALIE-CR
+           END-IF.
+           IF CR-BT NOT = 0
+               MOVE 'ECHEC LECTURE BASE TAUX (FMSTAU2), CR='
+                   TO LAC-LIB (1:40)
+               MOVE CR-BT        TO LAC-LIB (41:2)
+               WRITE ENR-RAPPORT FROM LIGNE-ANOMALIE-CR
+           END-IF.
+       2200-SIGNALER-ECHEC-LECTURE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-COMPARER-LES-TAUX.
+      *---------------------------------------------------------
+           MOVE PL-CODEP        TO LD-DEPDIR (1:2).
+           MOVE PL-CODIR        TO LD-DEPDIR (3:1).
+           MOVE PL-CODCOM       TO LD-COM.
+           MOVE PL-CCOIFP       TO LD-IFP.
+
+      * TAUX DEPARTEMENT (PART BATIE UNIQUEMENT : VOIR NOTE D'ENTETE)
+           MOVE 'TAUDEP-B'      TO W-POSTE-LIBELLE.
+           MOVE TD-TAUDEP-B     TO W-POSTE-TAUDIS.
+           MOVE XB35-PTBDEP     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX TASA (PART BATIE UNIQUEMENT : MEME LIMITE QUE TAUDEP-B,
+      * PORTE PAR L'ARTICLE DIRECTION DES DEUX CHEMINS)
+           MOVE 'PTBTAS'        TO W-POSTE-LIBELLE.
+           MOVE TD-PTBTAS       TO W-POSTE-TAUDIS.
+           MOVE XB35-PTBTAS     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX COMMUNE
+           MOVE 'TAUCOM-B'      TO W-POSTE-LIBELLE.
+           MOVE TD-TAUCOM-B     TO W-POSTE-TAUDIS.
+           MOVE BT-TAUCOM-B     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'TAUCOM-NB'     TO W-POSTE-LIBELLE.
+           MOVE TD-TAUCOM-NB    TO W-POSTE-TAUDIS.
+           MOVE BT-TAUCOM-NB    TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX SYNDICAT
+           MOVE 'TAUSYNDSFP-B'  TO W-POSTE-LIBELLE.
+           MOVE TD-TAUSYNDSFP-B TO W-POSTE-TAUDIS.
+           MOVE BT-TAUSYNDSFP-B TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'TAUSYNDSFP-NB' TO W-POSTE-LIBELLE.
+           MOVE TD-TAUSYNDSFP-NB TO W-POSTE-TAUDIS.
+           MOVE BT-TAUSYNDSFP-NB TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX GROUPEMENT DE COMMUNES (COMMUNAUTE URBAINE)
+           MOVE 'TAUCUDFPVN-B'  TO W-POSTE-LIBELLE.
+           MOVE TD-TAUCUDFPVN-B TO W-POSTE-TAUDIS.
+           MOVE BT-TAUCUDFPVN-B TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'TAUCUDFPVN-NB' TO W-POSTE-LIBELLE.
+           MOVE TD-TAUCUDFPVN-NB TO W-POSTE-TAUDIS.
+           MOVE BT-TAUCUDFPVN-NB TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX GEMAPI
+           MOVE 'PTBGEM'        TO W-POSTE-LIBELLE.
+           MOVE TD-PTBGEM       TO W-POSTE-TAUDIS.
+           MOVE BT-PTBGEM       TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PNBGEM'        TO W-POSTE-LIBELLE.
+           MOVE TD-PNBGEM       TO W-POSTE-TAUDIS.
+           MOVE BT-PNBGEM       TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX TSE
+           MOVE 'TAUTSE-B'      TO W-POSTE-LIBELLE.
+           MOVE TD-TAUTSE-B     TO W-POSTE-TAUDIS.
+           MOVE BT-TAUTSE-B     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'TAUTSE-NB'     TO W-POSTE-LIBELLE.
+           MOVE TD-TAUTSE-NB    TO W-POSTE-TAUDIS.
+           MOVE BT-TAUTSE-NB    TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+
+      * TAUX ORDURES MENAGERES (SEPT ZONES DE RAMASSAGE)
+           MOVE 'PBBOMP'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOMP       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOMP     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PBBOMA'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOMA       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOMA     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PBBOMB'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOMB       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOMB     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PBBOMC'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOMC       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOMC     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PBBOMD'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOMD       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOMD     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PBBOME'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOME       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOME     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+           MOVE 'PBBOMF'        TO W-POSTE-LIBELLE.
+           MOVE TD-PBBOMF       TO W-POSTE-TAUDIS.
+           MOVE XB40-PBBOMF     TO W-POSTE-BASETAUX.
+           PERFORM 8000-COMPARER-POSTE THRU 8000-COMPARER-POSTE-EXIT.
+       3000-COMPARER-LES-TAUX-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       8000-COMPARER-POSTE.
+      *---------------------------------------------------------
+      * EDITE UNE LIGNE D'ECART SI LES DEUX CHEMINS NE RENVOIENT PAS
+      * LA MEME VALEUR POUR LE POSTE DE TAUX COURAMMENT CHARGE DANS
+      * LA ZONE GENERIQUE DE COMPARAISON
+           IF W-POSTE-TAUDIS NOT = W-POSTE-BASETAUX
+               ADD 1 TO W-NBECART
+               MOVE W-POSTE-LIBELLE              TO LD-POSTE
+               MOVE W-POSTE-TAUDIS                TO LD-TAUDIS
+               MOVE W-POSTE-BASETAUX               TO LD-BASETAUX
+               COMPUTE LD-ECART = W-POSTE-TAUDIS - W-POSTE-BASETAUX
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+       8000-COMPARER-POSTE-EXIT.
+           EXIT.
