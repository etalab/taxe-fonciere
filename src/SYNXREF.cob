@@ -0,0 +1,321 @@
+      *********************************************************
+      * PROGRAMME SYNXREF                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * POUR CHAQUE COUPLE DEPARTEMENT/DIRECTION DEMANDE EN    *
+      * PARAMETRE, RAPPROCHE LES SYNDICATS COMMUNAUX PORTES    *
+      * PAR LA LISTE LISTSY DE L'ARTICLE COMMUNE DU TAUDIS     *
+      * AVEC LES COTISATIONS SYNDICAT (MCTSYN) EFFECTIVEMENT   *
+      * LIQUIDEES PAR LE LOT ET EXPORTEES SUR HELIOS. SIGNALE  *
+      * LES SYNDICATS LISTES SANS COTISATION CONSTATEE ET LES  *
+      * COTISATIONS SYNDICAT CONSTATEES SUR UNE COMMUNE DONT   *
+      * LA LISTSY EST VIDE.                                    *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYNXREF.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  HELIOS      ASSIGN  TO  HELIOS
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS HE-FS.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  HELIOS.
+       01  ENR-HELIOS.
+           COPY XHELIO REPLACING 'X' BY HE.
+
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'SYNXREF 00 DU 08/08/26'.
+
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK               VALUE '00'.
+       01  HE-FS                 PIC X(2).
+           88 HE-OK                   VALUE '00'.
+           88 HE-FIN                  VALUE '10'.
+       01  PL-FS                 PIC X(2).
+           88 PL-OK                   VALUE '00'.
+           88 PL-FIN                  VALUE '10'.
+       01  RP-FS                 PIC X(2).
+
+       01  W-FINDIR              PIC X(1) VALUE 'N'.
+           88 W-FIN-DIRECTION        VALUE 'O'.
+
+       01  TAUDIS-COM.
+           COPY T800 REPLACING 'X' BY T-C.
+           COPY T84C REPLACING 'X' BY T-C.
+
+      * CUMUL, PAR COMMUNE, DES COTISATIONS SYNDICAT (MCTSYN) CONSTATEES
+      * SUR L'EXPORT HELIOS POUR LE LOT EN COURS DE CONTROLE
+       01  W-MAXCOM               PIC 9(4) COMP VALUE 9999.
+       01  W-NBCOM                PIC 9(4) COMP VALUE 0.
+       01  TABLE-COM.
+           05 COM-ENTREE OCCURS 9999.
+              10 COM-CODEP        PIC X(2).
+              10 COM-CODIR        PIC X(1).
+              10 COM-CCOCOM       PIC X(3).
+              10 COM-MCTSYN       PIC S9(11) VALUE 0.
+       01  IX                     PIC 9(4) COMP.
+       01  W-COM-TROUVEE          PIC X(1).
+           88 COM-TROUVEE             VALUE 'O'.
+
+      * RECHERCHE DU SIREN EN DOUBLON DANS LISTSY DE LA MEME COMMUNE
+       01  IY                     PIC 9(2) COMP.
+       01  IZ                     PIC 9(2) COMP.
+       01  W-NB-SIREN-LISTSY      PIC 9(2) COMP.
+
+       01  LIGNE-ENTETE          PIC X(132) VALUE
+           'DIR COM  SIREN    LIBELLE SYNDICAT        ANOMALIE'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(2).
+           05 LD-SIREN           PIC X(9).
+           05 FILLER             PIC X(2).
+           05 LD-LIBSYN          PIC X(20).
+           05 FILLER             PIC X(2).
+           05 LD-LIBANOM         PIC X(48).
+           05 FILLER             PIC X(39).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-TRAITER-DEMANDE
+               THRU 2000-TRAITER-DEMANDE-EXIT
+               UNTIL PL-FIN.
+
+           CLOSE PARAMLST TAUDIS HELIOS RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT PARAMLST.
+           OPEN INPUT TAUDIS.
+           OPEN INPUT HELIOS.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1100-CUMULER-HELIOS
+               THRU 1100-CUMULER-HELIOS-EXIT
+               UNTIL HE-FIN OR W-NBCOM >= W-MAXCOM.
+           CLOSE HELIOS.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-CUMULER-HELIOS.
+      *---------------------------------------------------------
+      * UNE SEULE PASSE SUR L'EXPORT HELIOS : CHAQUE COTISATION
+      * SYNDICAT EST CUMULEE DANS L'ENTREE DE TABLE DE SA COMMUNE
+           READ HELIOS
+               AT END SET HE-FIN TO TRUE
+           END-READ.
+           IF HE-OK
+               PERFORM 1200-CHERCHER-COM
+                   THRU 1200-CHERCHER-COM-EXIT
+               IF NOT COM-TROUVEE
+                   ADD 1 TO W-NBCOM
+                   MOVE W-NBCOM      TO IX
+                   MOVE HE-CC2DEP    TO COM-CODEP (IX)
+                   MOVE HE-CCODIR    TO COM-CODIR (IX)
+                   MOVE HE-CCOCOM    TO COM-CCOCOM (IX)
+               END-IF
+               ADD HE-MCTSYN TO COM-MCTSYN (IX)
+           END-IF.
+       1100-CUMULER-HELIOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1200-CHERCHER-COM.
+      *---------------------------------------------------------
+           MOVE 'N' TO W-COM-TROUVEE.
+           MOVE 0   TO IX.
+           PERFORM 1210-TESTER-ENTREE
+               THRU 1210-TESTER-ENTREE-EXIT
+               VARYING IX FROM 1 BY 1
+               UNTIL IX > W-NBCOM OR COM-TROUVEE.
+       1200-CHERCHER-COM-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1210-TESTER-ENTREE.
+      *---------------------------------------------------------
+           IF COM-CODEP (IX) = HE-CC2DEP AND
+              COM-CODIR (IX) = HE-CCODIR AND
+              COM-CCOCOM (IX) = HE-CCOCOM
+               SET COM-TROUVEE TO TRUE
+           END-IF.
+       1210-TESTER-ENTREE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-DEMANDE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               MOVE PL-CODEP TO T-DIR (1:2)
+               MOVE PL-CODIR TO T-DIR (3:1)
+               MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER
+               START TAUDIS KEY IS NOT LESS THAN TAUDIS-CLE
+                   INVALID KEY SET W-FIN-DIRECTION TO TRUE
+               END-START
+               MOVE 'N' TO W-FINDIR
+               PERFORM 2100-CONTROLER-ARTICLE
+                   THRU 2100-CONTROLER-ARTICLE-EXIT
+                   UNTIL W-FIN-DIRECTION
+           END-IF.
+       2000-TRAITER-DEMANDE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-CONTROLER-ARTICLE.
+      *---------------------------------------------------------
+           READ TAUDIS NEXT RECORD
+               AT END SET W-FIN-DIRECTION TO TRUE
+           END-READ.
+           IF NOT W-FIN-DIRECTION
+               IF T-DIR (1:2) NOT = PL-CODEP OR
+                  T-DIR (3:1) NOT = PL-CODIR
+                   SET W-FIN-DIRECTION TO TRUE
+               ELSE
+                   IF TAUDIS-SUITE (1:1) = 'C'
+                       MOVE ENR-TAUDIS TO TAUDIS-COM
+                       PERFORM 3000-CONTROLER-COMMUNE
+                           THRU 3000-CONTROLER-COMMUNE-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2100-CONTROLER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-CONTROLER-COMMUNE.
+      *---------------------------------------------------------
+           MOVE 0 TO W-NB-SIREN-LISTSY.
+           PERFORM 3100-CONTROLER-LISTSY
+               THRU 3100-CONTROLER-LISTSY-EXIT
+               VARYING IY FROM 1 BY 1 UNTIL IY > 10.
+
+           PERFORM 1200-CHERCHER-COM
+               THRU 1200-CHERCHER-COM-EXIT.
+
+           IF W-NB-SIREN-LISTSY = 0
+               IF COM-TROUVEE AND COM-MCTSYN (IX) NOT = 0
+                   MOVE SPACES            TO LD-SIREN LD-LIBSYN
+                   MOVE
+                     'SYNDICAT TAXE SANS AUCUN SYNDICAT DANS LISTSY'
+                       TO LD-LIBANOM
+                   PERFORM 9000-EDITER-LIGNE
+                       THRU 9000-EDITER-LIGNE-EXIT
+               END-IF
+           END-IF.
+       3000-CONTROLER-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-CONTROLER-LISTSY.
+      *---------------------------------------------------------
+           IF T-C-SIREN-SYN (IY) NOT = SPACES
+               ADD 1 TO W-NB-SIREN-LISTSY
+           END-IF.
+
+           IF T-C-SIREN-SYN (IY) NOT = SPACES
+           AND T-C-DLISYN (IY) = SPACES
+               MOVE T-C-SIREN-SYN (IY) TO LD-SIREN
+               MOVE SPACES             TO LD-LIBSYN
+               MOVE 'SIREN LISTE SANS LIBELLE SYNDICAT' TO LD-LIBANOM
+               PERFORM 9000-EDITER-LIGNE
+                   THRU 9000-EDITER-LIGNE-EXIT
+           END-IF.
+
+           IF T-C-SIREN-SYN (IY) = SPACES
+           AND T-C-DLISYN (IY) NOT = SPACES
+               MOVE SPACES             TO LD-SIREN
+               MOVE T-C-DLISYN (IY)    TO LD-LIBSYN
+               MOVE 'LIBELLE SYNDICAT SANS SIREN' TO LD-LIBANOM
+               PERFORM 9000-EDITER-LIGNE
+                   THRU 9000-EDITER-LIGNE-EXIT
+           END-IF.
+
+           IF T-C-SIREN-SYN (IY) NOT = SPACES
+               PERFORM 3200-CHERCHER-DOUBLON
+                   THRU 3200-CHERCHER-DOUBLON-EXIT
+           END-IF.
+       3100-CONTROLER-LISTSY-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3200-CHERCHER-DOUBLON.
+      *---------------------------------------------------------
+      * UN SIREN APPARAISSANT PLUS D'UNE FOIS DANS LA LISTSY DE LA
+      * MEME COMMUNE EST UNE ADHESION EN DOUBLON
+           PERFORM 3210-TESTER-DOUBLON
+               THRU 3210-TESTER-DOUBLON-EXIT
+               VARYING IZ FROM 1 BY 1 UNTIL IZ > 10.
+       3200-CHERCHER-DOUBLON-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3210-TESTER-DOUBLON.
+      *---------------------------------------------------------
+           IF IZ > IY
+           AND T-C-SIREN-SYN (IZ) = T-C-SIREN-SYN (IY)
+               MOVE T-C-SIREN-SYN (IY) TO LD-SIREN
+               MOVE T-C-DLISYN (IY)    TO LD-LIBSYN
+               MOVE 'SIREN EN DOUBLE DANS LA LISTSY DE LA COMMUNE'
+                   TO LD-LIBANOM
+               PERFORM 9000-EDITER-LIGNE
+                   THRU 9000-EDITER-LIGNE-EXIT
+           END-IF.
+       3210-TESTER-DOUBLON-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-EDITER-LIGNE.
+      *---------------------------------------------------------
+           MOVE T-C-CODEP       TO LD-DEPDIR (1:2).
+           MOVE T-C-CODIR       TO LD-DEPDIR (3:1).
+           MOVE T-C-CCOCOM      TO LD-COM.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       9000-EDITER-LIGNE-EXIT.
+           EXIT.
