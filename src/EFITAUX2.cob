@@ -57,6 +57,21 @@
          COPY  T800      REPLACING 'X' BY T-R.
          COPY  T84R      REPLACING 'X' BY T-R.
 
+      * ARTICLE EPCI DU TAUDIS (LETTRE 'E'), PORTEUR DU LISSAGE DE
+      * TAUX EN CAS DE FUSION OU RATTACHEMENT D'EPCI. ARTICLE
+      * FACULTATIF : SON ABSENCE N'EST PAS UNE ANOMALIE, L'EPCI
+      * N'ETANT ALORS PAS EN COURS DE LISSAGE
+       01 TAUDIS-EPCI.
+         COPY  T800      REPLACING 'X' BY T-G.
+         COPY  T84G      REPLACING 'X' BY T-G.
+
+       01  W-EPCI-TROUVE      PIC X(1) VALUE 'N'.
+           88 W-EPCI-OK            VALUE 'O'.
+       01  W-JANCRE-N         PIC 9(4).
+       01  W-NBANLISS         PIC 9(2) VALUE 5.
+       01  W-ANNEESLISS       PIC S9(4).
+       01  W-MOISRESTE        PIC S9(4).
+
        01 AIFTRES.
           05  AIFTRES-CCOIFP   PIC X(3) VALUE SPACES.
           05  AIFTRES-CCPPER   PIC X(3) VALUE SPACES.
@@ -115,6 +130,7 @@
                              EXIT PROGRAM
                           ELSE
                              PERFORM APPEL-AIFTRE
+                             PERFORM APPEL-EPCI
                           END-IF
 
       * LECTURE ART TAUDIS DIR ET COM CAR CODE IFP/TRESO NON GARNI
@@ -155,6 +171,19 @@
             END-IF
             .
 
+      *.... APPEL LECTURE TAUDIS ART EPCI (LISSAGE FUSION), FACULTATIF
+       APPEL-EPCI.
+            MOVE 'N'           TO W-EPCI-TROUVE
+            MOVE      CODDIR   TO T-DIR
+            MOVE LOW-VALUE     TO T-COM
+            MOVE      CCOIFP   TO T-CCOIFP
+            MOVE LOW-VALUE     TO T-CCPPER
+            READ TAUDIS INTO TAUDIS-EPCI
+            IF TAUDIS-FS = '00' AND T-G-DLETAR = 'E'
+                  MOVE 'O'       TO      W-EPCI-TROUVE
+            END-IF
+            .
+
       *.... APPEL LECTURE TAUDIS ART COMMUNE
        APPEL-COM.
             MOVE      CODDIR   TO T-DIR
@@ -212,6 +241,8 @@
                 MOVE T-D-PTBDEP         TO TAU-D-TAUDEP-B
       *       TAUX TASA BATI
                 MOVE T-D-PTBTAS         TO TAU-D-PTBTAS
+      *       PSEUDO-TAUX TEOMI
+                MOVE T-D-PBBOMI         TO TAU-D-PBBOMI
       *       TAUX CHAMBRE D'AGRICULTURE
                 MOVE T-D-PNBAGR         TO TAU-D-TAUCHAGR-NB
       *       TAUX CHAMBRE CONSULAIRE POUR ST MARTIN (971127)
@@ -231,26 +262,40 @@
                 MOVE T-C-DEPDIR         TO TAU-C-DEPDIR
       *       CODE COMMUNE
                 MOVE T-C-CCOCOM         TO TAU-C-CCOCOM
+      *       POPULATION TOTALE DE LA COMMUNE
+                MOVE T-C-NPOCOM         TO TAU-C-NPOCOM
+      *       POS APPLICABLE (P: OUI)
+                MOVE T-C-GMJPOS         TO TAU-C-GMJPOS
+      *       TAUX POS
+                MOVE T-C-PMJPO          TO TAU-C-PMJPO
+      *       DELIB EPCI DEGVT JA N-6 ANNEE INSTALLATION
+                MOVE T-C-JGCIN7         TO TAU-C-JGCINS(1)
+      *       DELIB EPCI DEGVT JA N-6 ANNEE RETOUR IMPOSITION
+                MOVE T-C-JGCRI7         TO TAU-C-JGCRIM(1)
+      *       DELIB EPCI DEGVT JA N-5 ANNEE INSTALLATION
+                MOVE T-C-JGCIN6         TO TAU-C-JGCINS(2)
+      *       DELIB EPCI DEGVT JA N-5 ANNEE RETOUR IMPOSITION
+                MOVE T-C-JGCRI6         TO TAU-C-JGCRIM(2)
       *       DELIB EPCI DEGVT JA N-4 ANNEE INSTALLATION
-                MOVE T-C-JGCIN5         TO TAU-C-JGCINS(1)
+                MOVE T-C-JGCIN5         TO TAU-C-JGCINS(3)
       *       DELIB EPCI DEGVT JA N-4 ANNEE RETOUR IMPOSITION
-                MOVE T-C-JGCRI5         TO TAU-C-JGCRIM(1)
+                MOVE T-C-JGCRI5         TO TAU-C-JGCRIM(3)
       *       DELIB EPCI DEGVT JA N-3 ANNEE INSTALLATION
-                MOVE T-C-JGCIN4         TO TAU-C-JGCINS(2)
+                MOVE T-C-JGCIN4         TO TAU-C-JGCINS(4)
       *       DELIB EPCI DEGVT JA N-3 ANNEE RETOUR IMPOSITION
-                MOVE T-C-JGCRI4         TO TAU-C-JGCRIM(2)
+                MOVE T-C-JGCRI4         TO TAU-C-JGCRIM(4)
       *       DELIB EPCI DEGVT JA N-2 ANNEE INSTALLATION
-                MOVE T-C-JGCIN3         TO TAU-C-JGCINS(3)
+                MOVE T-C-JGCIN3         TO TAU-C-JGCINS(5)
       *       DELIB EPCI DEGVT JA N-2 ANNEE RETOUR IMPOSITION
-                MOVE T-C-JGCRI3         TO TAU-C-JGCRIM(3)
+                MOVE T-C-JGCRI3         TO TAU-C-JGCRIM(5)
       *       DELIB EPCI DEGVT JA N-1 ANNEE INSTALLATION
-                MOVE T-C-JGCIN2         TO TAU-C-JGCINS(4)
+                MOVE T-C-JGCIN2         TO TAU-C-JGCINS(6)
       *       DELIB EPCI DEGVT JA N-1 ANNEE RETOUR IMPOSITION
-                MOVE T-C-JGCRI2         TO TAU-C-JGCRIM(4)
+                MOVE T-C-JGCRI2         TO TAU-C-JGCRIM(6)
       *       DELIB EPCI DEGVT JA N   ANNEE INSTALLATION
-                MOVE T-C-JGCIN1         TO TAU-C-JGCINS(5)
+                MOVE T-C-JGCIN1         TO TAU-C-JGCINS(7)
       *       DELIB EPCI DEGVT JA N   ANNEE RETOUR IMPOSITION
-                MOVE T-C-JGCRI1         TO TAU-C-JGCRIM(5)
+                MOVE T-C-JGCRI1         TO TAU-C-JGCRIM(7)
       *       NUMERO DE ROLE
                 MOVE T-C-DNURO          TO TAU-C-DNURO
       *       NUMERO DE LOT
@@ -259,6 +304,10 @@
                 MOVE T-C-JDAHO1         TO TAU-C-JDHOMO
       *       CODE ANNULATION RECONFECTION
                 MOVE T-C-GCOANU         TO TAU-C-GCOANU
+      *       VL MOYENNE POUR ECRETEMENT TOM
+                MOVE T-C-DVLPOM         TO TAU-C-DVLPOM
+      *       COEFF ECRETEMENT TOM
+                MOVE T-C-PPLOM          TO TAU-C-PPLOM
 
       *
       * ZONES IFP TRESORERIE
@@ -284,6 +333,32 @@
                 MOVE T-R-PTBCU          TO TAU-R-TAUCUDFPVN-B
       *       TAUX EPCI NON BATI
                 MOVE T-R-PNBCU          TO TAU-R-TAUCUDFPVN-NB
+
+      * DETAIL DU GROUPEMENT EPCI (SIREN/SIRET, TOPS D'INTEGRATION),
+      * RENSEIGNE UNIQUEMENT SI L'ARTICLE EPCI A ETE TROUVE
+                IF W-EPCI-OK
+                   MOVE T-G-GTOGRB      TO TAU-R-GTOGRB
+                   MOVE T-G-GTOGRN      TO TAU-R-GTOGRN
+                   MOVE T-G-DNUSRN      TO TAU-R-DNUSRN
+                   MOVE T-G-DSIREG      TO TAU-R-DSIREG
+                END-IF
+
+      * SI L'EPCI EST ISSU D'UNE FUSION OU D'UN RATTACHEMENT, LE TAUX
+      * CI-DESSUS EST REMPLACE PAR LE TAUX LISSE ENTRE L'ANCIEN TAUX
+      * (TAUX 1) ET LE TAUX CIBLE (TAUX 2) SELON L'ANCIENNETE DE
+      * L'EPCI, AU LIEU DE DEVOIR CORRIGER TAUDIS A LA MAIN CHAQUE
+      * ANNEE DE LA PERIODE DE LISSAGE
+                IF W-EPCI-OK AND T-G-GTOFUS = 'O'
+                   PERFORM LISSER-TAUX-EPCI
+                END-IF
+      * PRORATA TEMPORIS SUR L'ANNEE DE CREATION OU DE FUSION DE
+      * L'EPCI (CREATION OU RATTACHEMENT EN COURS D'ANNEE CIVILE) :
+      * LE TAUX N'EST DU QU'AU PRORATA DU NOMBRE DE MOIS RESTANT A
+      * COURIR DEPUIS LE MOIS DE CREATION (JMOCRE), LORSQUE CELUI-CI
+      * EST RENSEIGNE
+                IF W-EPCI-OK
+                   PERFORM PRORATER-TAUX-EPCI
+                END-IF
       *       TAUX TAXE ADDITIONNELLE NON BATI
                 MOVE T-R-PNBTXA         TO TAU-R-PNBTXA
       *       TAUX TSE 1 BATI
@@ -294,32 +369,44 @@
                 MOVE T-R-PTBTSN(2)      TO TAU-R-PTBTGP
       *       TAUX TSE 2 NON BATI
                 MOVE T-R-PNBTSN(2)      TO TAU-R-PNBTGP
+      *       TAUX TSE 3 BATI
+                MOVE T-R-PTBTSN(3)      TO TAU-R-PTBT3E
+      *       TAUX TSE 3 NON BATI
+                MOVE T-R-PNBTSN(3)      TO TAU-R-PNBT3E
       *       TAUX CAAA
                 MOVE T-R-PNBCAA         TO TAU-R-PNBCAA
       *       TAUX GEMAPI BATI
                 MOVE T-R-PTBGEM         TO TAU-R-PTBGEM
       *       TAUX GEMAPI NON BATI
                 MOVE T-R-PNBGEM         TO TAU-R-PNBGEM
+      *       DELIB COMMUNALE DEGVT JA N-6 ANNEE INSTALLATION
+                MOVE T-R-JCOIN7         TO TAU-C-JCOINS(1)
+      *       DELIB COMMUNALE DEGVT JA N-6 ANNEE RETOUR IMPOSITION
+                MOVE T-R-JCORI7         TO TAU-C-JCORIM(1)
+      *       DELIB COMMUNALE DEGVT JA N-5 ANNEE INSTALLATION
+                MOVE T-R-JCOIN6         TO TAU-C-JCOINS(2)
+      *       DELIB COMMUNALE DEGVT JA N-5 ANNEE RETOUR IMPOSITION
+                MOVE T-R-JCORI6         TO TAU-C-JCORIM(2)
       *       DELIB COMMUNALE DEGVT JA N-4 ANNEE INSTALLATION
-                MOVE T-R-JCOIN5         TO TAU-C-JCOINS(1)
+                MOVE T-R-JCOIN5         TO TAU-C-JCOINS(3)
       *       DELIB COMMUNALE DEGVT JA N-4 ANNEE RETOUR IMPOSITION
-                MOVE T-R-JCORI5         TO TAU-C-JCORIM(1)
+                MOVE T-R-JCORI5         TO TAU-C-JCORIM(3)
       *       DELIB COMMUNALE DEGVT JA N-3 ANNEE INSTALLATION
-                MOVE T-R-JCOIN4         TO TAU-C-JCOINS(2)
+                MOVE T-R-JCOIN4         TO TAU-C-JCOINS(4)
       *       DELIB COMMUNALE DEGVT JA N-3 ANNEE RETOUR IMPOSITION
-                MOVE T-R-JCORI4         TO TAU-C-JCORIM(2)
+                MOVE T-R-JCORI4         TO TAU-C-JCORIM(4)
       *       DELIB COMMUNALE DEGVT JA N-2 ANNEE INSTALLATION
-                MOVE T-R-JCOIN3         TO TAU-C-JCOINS(3)
+                MOVE T-R-JCOIN3         TO TAU-C-JCOINS(5)
       *       DELIB COMMUNALE DEGVT JA N-2 ANNEE RETOUR IMPOSITION
-                MOVE T-R-JCORI3         TO TAU-C-JCORIM(3)
+                MOVE T-R-JCORI3         TO TAU-C-JCORIM(5)
       *       DELIB COMMUNALE DEGVT JA N-1 ANNEE INSTALLATION
-                MOVE T-R-JCOIN2         TO TAU-C-JCOINS(4)
+                MOVE T-R-JCOIN2         TO TAU-C-JCOINS(6)
       *       DELIB COMMUNALE DEGVT JA N-1 ANNEE RETOUR IMPOSITION
-                MOVE T-R-JCORI2         TO TAU-C-JCORIM(4)
+                MOVE T-R-JCORI2         TO TAU-C-JCORIM(6)
       *       DELIB COMMUNALE DEGVT JA N   ANNEE INSTALLATION
-                MOVE T-R-JCOIN1         TO TAU-C-JCOINS(5)
+                MOVE T-R-JCOIN1         TO TAU-C-JCOINS(7)
       *       DELIB COMMUNALE DEGVT JA N   ANNEE RETOUR IMPOSITION
-                MOVE T-R-JCORI1         TO TAU-C-JCORIM(5)
+                MOVE T-R-JCORI1         TO TAU-C-JCORIM(7)
       *       NOMBRE DE ZONES DE RAMASSAGE ORDURES MENAGERES (FDL)
                 MOVE T-R-NTXOM          TO TAU-C-NBTAUXOM
       *       TAUX OM ZONE RAMASSAGE TAUX PLEIN
@@ -334,7 +421,66 @@
                 MOVE T-R-PBBOMD         TO TAU-C-PBBOMD
       *       TAUX OM ZONE RAMASSAGE TAUX REDUIT E
                 MOVE T-R-PBBOME         TO TAU-C-PBBOME
+      *       TAUX OM ZONE RAMASSAGE TAUX REDUIT F
+                MOVE T-R-PBBOMF         TO TAU-C-PBBOMF
       *       CODE BENEFICIAIRE DES ORDURES MENAGERES
       *       22 = COMMUNE, 23 = EPCI, 34 = SYND. OM
                 MOVE T-R-CCOBOM         TO TAU-R-LIGBENEFOM
+
+      * LE CODE BENEFICIAIRE OM N'EST VALIDE QUE S'IL VAUT 22, 23
+      * OU 34 ; TOUTE AUTRE VALEUR EST UNE ANOMALIE DE L'ARTICLE
+      * IFP/TRESORERIE ET NE DOIT PAS ETRE RENVOYEE TELLE QUELLE
+                IF T-R-CCOBOM NOT = 22
+                   AND T-R-CCOBOM NOT = 23
+                   AND T-R-CCOBOM NOT = 34
+                   MOVE 12   TO      CR
+                   MOVE 12   TO      RC
+                END-IF
                   .
+
+      *.... LISSAGE DU TAUX EPCI ENTRE TAUX 1 (ANCIEN) ET TAUX 2
+      *     (CIBLE) SELON LE NOMBRE D'ANNEES ECOULEES DEPUIS LA
+      *     CREATION DE L'EPCI (JANCRE). LE TAUX EST ATTEINT
+      *     PROGRESSIVEMENT SUR W-NBANLISS ANNEES
+       LISSER-TAUX-EPCI.
+            MOVE T-G-JANCRE    TO W-JANCRE-N
+            COMPUTE W-ANNEESLISS = ANIMP - W-JANCRE-N
+
+            IF W-ANNEESLISS <= 0
+               MOVE T-G-PTBGRB    TO TAU-R-TAUCUDFPVN-B
+               MOVE T-G-PTNGRN    TO TAU-R-TAUCUDFPVN-NB
+            ELSE
+               IF W-ANNEESLISS >= W-NBANLISS
+                  MOVE T-G-PTBGRB2   TO TAU-R-TAUCUDFPVN-B
+                  MOVE T-G-PTNGRN2   TO TAU-R-TAUCUDFPVN-NB
+               ELSE
+                  COMPUTE TAU-R-TAUCUDFPVN-B ROUNDED =
+                          T-G-PTBGRB +
+                          ((T-G-PTBGRB2 - T-G-PTBGRB) *
+                           W-ANNEESLISS / W-NBANLISS)
+                  COMPUTE TAU-R-TAUCUDFPVN-NB ROUNDED =
+                          T-G-PTNGRN +
+                          ((T-G-PTNGRN2 - T-G-PTNGRN) *
+                           W-ANNEESLISS / W-NBANLISS)
+               END-IF
+            END-IF
+            .
+
+      *.... PRORATA TEMPORIS DU TAUX EPCI SUR L'ANNEE DE CREATION OU
+      *     DE FUSION (JANCRE = ANIMP). LE TAUX N'EST DU QUE POUR LES
+      *     MOIS RESTANT A COURIR A COMPTER DU MOIS DE CREATION
+      *     (JMOCRE) JUSQU'A LA FIN DE L'ANNEE
+       PRORATER-TAUX-EPCI.
+            MOVE T-G-JANCRE    TO W-JANCRE-N
+
+            IF W-JANCRE-N = ANIMP
+               AND T-G-JMOCRE NUMERIC
+               AND T-G-JMOCRE >= 1
+               AND T-G-JMOCRE <= 12
+               COMPUTE W-MOISRESTE = 13 - T-G-JMOCRE
+               COMPUTE TAU-R-TAUCUDFPVN-B ROUNDED =
+                       TAU-R-TAUCUDFPVN-B * W-MOISRESTE / 12
+               COMPUTE TAU-R-TAUCUDFPVN-NB ROUNDED =
+                       TAU-R-TAUCUDFPVN-NB * W-MOISRESTE / 12
+            END-IF
+            .
