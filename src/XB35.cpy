@@ -0,0 +1,51 @@
+              10          XB35-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB35-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB35-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB35-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB35-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB35-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB35-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB35-ADTSEG.
+      *                             /DONNEES DU SEGMENT DIRECTION
+               15         XB35-DLIDIR PICTURE X(30).
+      *                             /LIBELLE DIRECTION
+               15         XB35-PTBDEP PICTURE 9(4)V9(6).
+      *                             /TAUX BATI DEPARTEMENT
+               15         XB35-PTBTAS PICTURE 9(4)V9(6).
+      *                             /TAUX BATI TASA
+               15         XB35-PNBAGR PICTURE 9(4)V9(6).
+      *                             /TAUX NON BATI CHAMBRE AGRICULTURE
+               15         XB35-PNBAGN PICTURE 9(4)V9(6).
+      *                             /TAUX NB CH CONSULAIRE ST-MARTIN
+               15         XB35-SIRET-CHAGR PICTURE X(14).
+      *                             /SIRET DE LA CHAMBRE D'AGRICULTURE
+               15         XB35-TPNAGR PICTURE 9(10).
+      *                             /PRODUIT ATTENDU CH AGRIC TOTAL
+               15         XB35-MPNAGR PICTURE 9(10).
+      *                             /PRODUIT ATTENDU CH AGRIC PRORATA
+               15         XB35-DSIRED PICTURE X(14).
+      *                             /SIRET DEPARTEMENT
+               15         XB35-NBCOM1 PICTURE 9(3).
+      *                             /NOMBRE DE COMMUNES SUR LA DIRECTION
+               15         XB35-NBTSE PICTURE 9(2).
+      *                             /NOMBRE DE TSE SUR LA DIRECTION
+               15         XB35-DSITAS PICTURE X(14).
+      *                             /SIRET REGION BENEF DE LA TASA
+               15         XB35-TPBTAS PICTURE 9(10).
+      *                             /PRODUIT ATTENDU TASA TOTAL
+               15         XB35-MPBTAS PICTURE 9(10).
+      *                             /PRODUIT ATTENDU TASA PRORATA
+               15         XB35-GROTAS PICTURE X(1).
+      *                             /OPTION COPIE ROLE REGION TASA
+               15         XB35-VMAILG PICTURE X(50).
+      *                             /ADRESSE EMAIL DEPARTEMENT (GAUCHE)
+               15         XB35-VMAILD PICTURE X(50).
+      *                             /ADRESSE EMAIL DEPARTEMENT (DROITE)
+               15         XB35-FILLER PICTURE X(127).
