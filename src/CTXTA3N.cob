@@ -34,8 +34,12 @@
       * - RETOUR             DES CODES ANOMALIES
        01 CR           PIC 99.
        01 RC           PIC 99.
+      * - RETOUR DE LA VUE BASES/TAUX RECONSTITUEE (ARCHIVAGE)
+       01 BASES.
+          02 EL-BASES OCCURS 5.
+          COPY XBASNB REPLACING 'X' BY BASES.
 
-       PROCEDURE DIVISION   USING   ENTREE SORTIE CR RC .
+       PROCEDURE DIVISION   USING   ENTREE SORTIE CR RC BASES.
        TRAIT.
                IF CR  = 99
                    MOVE 'M' TO PARM
@@ -46,22 +50,27 @@
 
            EVALUATE ANNEE
              WHEN 2010
-               CALL  'EFITA3N0' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N0' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2011
-               CALL  'EFITA3N1' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N1' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2012
-               CALL  'EFITA3N2' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N2' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2013
-               CALL  'EFITA3N3' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N3' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2014
-               CALL  'EFITA3N4' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N4' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2015
-               CALL  'EFITA3N5' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N5' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2016
-               CALL  'EFITA3N6' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N6' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2017
-               CALL  'EFITA3N7' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N7' USING ENTREE SORTIE CR RC PARM BASES
              WHEN 2018
-               CALL  'EFITA3N8' USING   ENTREE  SORTIE  CR  RC PARM
+               CALL  'EFITA3N8' USING ENTREE SORTIE CR RC PARM BASES
+             WHEN OTHER
+      * ANNEE D'IMPOSITION NON PRISE EN CHARGE PAR L'AIGUILLAGE
+               INITIALIZE SORTIE
+               MOVE 90 TO CR
+               MOVE 01 TO RC
            END-EVALUATE
            GOBACK.
