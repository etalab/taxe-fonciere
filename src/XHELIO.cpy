@@ -0,0 +1,68 @@
+      *-----------------------------------------------------------*
+      *    NOM COPY                   :  XHELIO                   *
+      *    ENREGISTREMENT D'EXPORT VERS LA COMPTABILITE HELIOS,   *
+      *    COMMUN AU BATI ET AU NON BATI                          *
+      *-----------------------------------------------------------*
+           10 'X'-AIDFIC.
+      * IDENTIFIANT DE L'ARTICLE
+              15 'X'-DAN    PIC 9(4).
+      * ANNEE IMPOSITION
+              15 'X'-AC3DIR.
+      * CODE DEPARTEMENT DIRECTION
+                 20 'X'-CC2DEP    PIC X(2).
+      * CODE DEPARTEMENT
+                 20 'X'-CCODIR    PIC X.
+      * CODE DIRECTION
+              15 'X'-CCOCOM    PIC X(3).
+      * CODE COMMUNE MAJIC2
+              15 'X'-DSRPAR    PIC X.
+      * SERIE ROLE PARCELLE
+           10 'X'-ANUPRO.
+      * NUM COMPTE PROPRIETAIRE
+              15 'X'-CGROUP    PIC X.
+      * CODE GROUPE PROPRIETAIRE
+              15 'X'-NNUPRO    PIC 9(5).
+      * NUM COMPTE PROPRIETAIRE
+           10 'X'-CCOBNB    PIC X.
+      * CODE BATI / NON-BATI
+           10 'X'-CCOIFP    PIC X(3).
+      * CODE COMMUNE ABSORBEE
+           10 'X'-CCPPER    PIC X(3).
+      * CODE TRESORERIE DESTINATAIRE DE L'EXPORT
+           10 'X'-MCTCOM    PIC S9(10).
+      * COTISATION COMMUNALE
+           10 'X'-MCTDEP    PIC S9(10).
+      * COTISATION DEPARTEMENTALE
+           10 'X'-MCTREG    PIC S9(10).
+      * COTISATION REGIONALE
+           10 'X'-MCTSYN    PIC S9(10).
+      * COTIS. SYN. & DIST. SANS FISC. PROP
+           10 'X'-MCTCU    PIC S9(10).
+      * COTISATION GROUP. A FISCAL. PROPRE
+           10 'X'-MCTTSE    PIC S9(10).
+      * COTISATION TAXE SPECIALE EQUIPEMENT
+           10 'X'-MCBT13    PIC S9(10) OCCURS 3.
+      * COTISATION TSE EPF 1/2/3
+           10 'X'-MCOGE3    PIC S9(10).
+      * COTISATION GEMAPI
+           10 'X'-MCOTA3    PIC S9(10).
+      * COTISATION TASA (BATI UNIQUEMENT, A BLANC SINON)
+           10 'X'-MFA300    PIC S9(10).
+      * MONTANT FRAIS ASSIETTE A 3%
+           10 'X'-MFN300    PIC S9(10).
+      * MONTANT FRAIS NON VALEUR A 3%
+           10 'X'-MFA800    PIC S9(10).
+      * MONTANT FRAIS ASSIETTE A 8%
+           10 'X'-MFN800    PIC S9(10).
+      * MONTANT FRAIS NON VALEUR A 8%
+           10 'X'-TCTHFR    PIC S9(12).
+      * TOTAL COTISATION HORS FRAIS
+           10 'X'-TCTFRA    PIC S9(12).
+      * COTISATION - TOTAL DES FRAIS
+           10 'X'-TCTDU     PIC S9(12).
+      * TOTAL COTISATION DU (AVEC FRAIS)
+           10 'X'-CR        PIC 9(2).
+      * COMPTE-RENDU CALCULETTE (0 = SANS ANOMALIE)
+           10 'X'-RC        PIC 9(2).
+      * CODE RAISON ASSOCIE AU COMPTE-RENDU
+           10 'X'-FILLER    PIC X(20).
