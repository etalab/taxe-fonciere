@@ -0,0 +1,27 @@
+      *****************************************************
+      * NOM COPY            *  CKPTA3                     *
+      * ENREGISTREMENT DE POINT DE REPRISE DU PILOTAGE     *
+      * DU LOT DE CALCUL DES COTISATIONS (EFIBAT3)         *
+      *****************************************************
+           05 CKPT-NBTRAITE        PIC 9(9) COMP.
+      *             NOMBRE D'ENREGISTREMENTS DEJA TRAITES
+           05 CKPT-DERCLE.
+              10 CKPT-DERDAN       PIC 9(4).
+      *             ANNEE DU DERNIER ENREGISTREMENT TRAITE
+              10 CKPT-DERDEP       PIC X(2).
+              10 CKPT-DERDIR       PIC X(1).
+              10 CKPT-DERCOM       PIC X(3).
+           05 CKPT-DERSTAT         PIC X(1).
+              88 CKPT-OK                VALUE '0'.
+              88 CKPT-EN-COURS          VALUE '1'.
+      *             '1' = LOT INTERROMPU, REPRISE POSSIBLE
+      *             '0' = LOT TERMINE NORMALEMENT
+      * CUMULS DE CAMPAGNE, REPRIS EN CAS DE RELANCE AFIN QUE LE
+      * BILAN ECRIT EN FIN DE LOT (BILANCAM) PORTE SUR L'EXECUTION
+      * COMPLETE ET NON SUR LE SEUL SOLDE POSTERIEUR A LA REPRISE
+           05 CKPT-NBART-BATI      PIC 9(9) COMP.
+           05 CKPT-NBART-NONBATI   PIC 9(9) COMP.
+           05 CKPT-TOTAL-COTIS     PIC S9(12) COMP.
+           05 CKPT-TOTAL-FRAIS     PIC S9(12) COMP.
+           05 CKPT-ANONB-TABLE.
+              10 CKPT-ANONB        PIC 9(9) COMP OCCURS 14.
