@@ -0,0 +1,18 @@
+              10          XB36-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB36-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB36-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB36-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB36-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB36-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB36-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB36-ADTSEG.
+      *                             /DONNEES DU SEGMENT LIBELLE TSE
+               15         XB36-DLITSE PICTURE X(100).
+      *                             /LIBELLE TSE (TSE OU TSE GP/MA/GA)
