@@ -0,0 +1,298 @@
+      *********************************************************
+      * PROGRAMME RAPPRA3                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * RAPPROCHE, DIRECTION PAR DIRECTION, LE PRODUIT ATTENDU *
+      * PORTE PAR L'ARTICLE DIRECTION DU TAUDIS (T84D : CH.    *
+      * AGRICULTURE, TSE BATI/NON BATI, TASA) AVEC LE PRODUIT  *
+      * REELLEMENT LIQUIDE PAR LA CHAINE DE CALCUL DES         *
+      * COTISATIONS, TEL QU'IL RESSORT DU FICHIER DE SORTIE DU *
+      * LOT (EFIBAT3).                                        *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPPRA3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  DIRLISTE    ASSIGN  TO  DIRLISTE
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS DL-FS.
+           SELECT  SORTIE-LOT  ASSIGN  TO  SORTLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS SL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  DIRLISTE.
+       01  ENR-DIRLISTE.
+           05 DL-CODEP         PIC X(2).
+           05 DL-CODIR         PIC X(1).
+
+       FD  SORTIE-LOT.
+       01  ENR-SORTIE-LOT.
+           05 SL-RETOUR        PIC X(600).
+           05 SL-CR            PIC 9(2).
+           05 SL-RC            PIC 9(2).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'RAPPRA3 00 DU 08/08/26'.
+
+       01  TAUDIS-DIR.
+           COPY T800 REPLACING 'X' BY T-D.
+           COPY T84D REPLACING 'X' BY T-D.
+
+       01  W-TOTATT-TSEB        PIC 9(11).
+       01  W-TOTATT-TSEN        PIC 9(11).
+       01  IY                   PIC 9(1) COMP.
+
+       01  RETB-VUE.
+           COPY XRETB REPLACING 'X' BY RETB.
+       01  RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RETNB.
+
+       01  DL-FS                PIC X(2).
+           88 DL-OK                  VALUE '00'.
+           88 DL-FIN                 VALUE '10'.
+       01  SL-FS                PIC X(2).
+           88 SL-OK                  VALUE '00'.
+           88 SL-FIN                  VALUE '10'.
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK               VALUE '00'.
+       01  RP-FS                PIC X(2).
+
+       01  W-MAXDIR             PIC 9(3) COMP VALUE 050.
+       01  W-NBDIR              PIC 9(3) COMP VALUE 0.
+       01  IX                   PIC 9(3) COMP.
+       01  W-TROUVE             PIC X(1).
+           88 W-DIR-TROUVEE          VALUE 'O'.
+
+       01  TABLE-DIR.
+           05 DIR-ENTREE OCCURS 050.
+              10 DIR-CODEP        PIC X(2).
+              10 DIR-CODIR        PIC X(1).
+              10 DIR-RAGR         PIC S9(11) VALUE 0.
+              10 DIR-RTSEB        PIC S9(11) VALUE 0.
+              10 DIR-RTSEN        PIC S9(11) VALUE 0.
+              10 DIR-RTAS         PIC S9(11) VALUE 0.
+
+       01  W-ECART-AGR          PIC S9(11).
+       01  W-ECART-TSEB         PIC S9(11).
+       01  W-ECART-TSEN         PIC S9(11).
+       01  W-ECART-TAS          PIC S9(11).
+
+       01  LIGNE-ENTETE         PIC X(132) VALUE
+           'DIR   PRODUIT ATTENDU       PRODUIT LIQUIDE      ECART'.
+       01  LIGNE-DETAIL.
+           05 LD-LIB            PIC X(12).
+           05 LD-DEPDIR         PIC X(4).
+           05 FILLER            PIC X(2).
+           05 LD-ATTENDU        PIC -(10)9.
+           05 FILLER            PIC X(3).
+           05 LD-LIQUIDE        PIC -(10)9.
+           05 FILLER            PIC X(3).
+           05 LD-ECART          PIC -(10)9.
+           05 FILLER            PIC X(60).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+           PERFORM 2000-CUMUL-LIQUIDE
+               THRU 2000-CUMUL-LIQUIDE-EXIT.
+           PERFORM 3000-EDITER-RAPPORT
+               THRU 3000-EDITER-RAPPORT-EXIT.
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT DIRLISTE.
+           OPEN INPUT SORTIE-LOT.
+           OPEN INPUT TAUDIS.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1100-LIRE-DIRLISTE
+               THRU 1100-LIRE-DIRLISTE-EXIT
+               UNTIL DL-FIN OR W-NBDIR >= W-MAXDIR.
+           CLOSE DIRLISTE.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-LIRE-DIRLISTE.
+      *---------------------------------------------------------
+           READ DIRLISTE
+               AT END SET DL-FIN TO TRUE
+           END-READ.
+           IF DL-OK
+               ADD 1 TO W-NBDIR
+               MOVE DL-CODEP TO DIR-CODEP (W-NBDIR)
+               MOVE DL-CODIR TO DIR-CODIR (W-NBDIR)
+           END-IF.
+       1100-LIRE-DIRLISTE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-CUMUL-LIQUIDE.
+      *---------------------------------------------------------
+      * UNE SEULE PASSE SUR LE FICHIER DE SORTIE DU LOT : CHAQUE
+      * ENREGISTREMENT EST CUMULE DANS L'ENTREE DE TABLE DE SA
+      * DIRECTION, SELON QU'IL EST BATI OU NON BATI.
+           PERFORM 2100-LIRE-SORTIE-LOT
+               THRU 2100-LIRE-SORTIE-LOT-EXIT
+               UNTIL SL-FIN.
+           CLOSE SORTIE-LOT.
+       2000-CUMUL-LIQUIDE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-LIRE-SORTIE-LOT.
+      *---------------------------------------------------------
+           READ SORTIE-LOT
+               AT END SET SL-FIN TO TRUE
+           END-READ.
+           IF SL-OK
+               MOVE SL-RETOUR TO RETB-VUE
+               MOVE SL-RETOUR TO RETNB-VUE
+               PERFORM 2200-CHERCHER-DIR
+                   THRU 2200-CHERCHER-DIR-EXIT
+               IF W-DIR-TROUVEE
+                   IF RETB-CCOBNB = '2'
+                       ADD RETB-MCTTSE TO DIR-RTSEB (IX)
+                       ADD RETB-MCOTA3 TO DIR-RTAS  (IX)
+                   END-IF
+                   IF RETNB-CCOBNB = '1'
+                       ADD RETNB-MCTTSE TO DIR-RTSEN (IX)
+                       ADD RETNB-MCTCA  TO DIR-RAGR  (IX)
+                       ADD RETNB-MCTCAS TO DIR-RAGR  (IX)
+                   END-IF
+               END-IF
+           END-IF.
+       2100-LIRE-SORTIE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2200-CHERCHER-DIR.
+      *---------------------------------------------------------
+           MOVE 'N' TO W-TROUVE.
+           MOVE 0 TO IX.
+           PERFORM 2210-TESTER-ENTREE
+               THRU 2210-TESTER-ENTREE-EXIT
+               VARYING IX FROM 1 BY 1
+               UNTIL IX > W-NBDIR OR W-DIR-TROUVEE.
+       2200-CHERCHER-DIR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2210-TESTER-ENTREE.
+      *---------------------------------------------------------
+           IF DIR-CODEP (IX) = RETB-CC2DEP AND
+              DIR-CODIR (IX) = RETB-CCODIR
+               SET W-DIR-TROUVEE TO TRUE
+           END-IF.
+       2210-TESTER-ENTREE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-EDITER-RAPPORT.
+      *---------------------------------------------------------
+           PERFORM 3100-EDITER-UNE-DIR
+               THRU 3100-EDITER-UNE-DIR-EXIT
+               VARYING IX FROM 1 BY 1
+               UNTIL IX > W-NBDIR.
+       3000-EDITER-RAPPORT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-EDITER-UNE-DIR.
+      *---------------------------------------------------------
+           MOVE DIR-CODEP (IX) TO T-DIR (1:2).
+           MOVE DIR-CODIR (IX) TO T-DIR (3:1).
+           MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER.
+           READ TAUDIS INTO TAUDIS-DIR.
+           IF TAUDIS-OK
+               MOVE 0 TO W-TOTATT-TSEB W-TOTATT-TSEN
+               PERFORM VARYING IY FROM 1 BY 1 UNTIL IY > 5
+                   ADD T-D-TPBTSE (IY) TO W-TOTATT-TSEB
+                   ADD T-D-TPNTSE (IY) TO W-TOTATT-TSEN
+               END-PERFORM
+
+               COMPUTE W-ECART-AGR  = T-D-TPNAGR
+                                     - DIR-RAGR (IX)
+               COMPUTE W-ECART-TSEB = W-TOTATT-TSEB
+                                     - DIR-RTSEB (IX)
+               COMPUTE W-ECART-TSEN = W-TOTATT-TSEN
+                                     - DIR-RTSEN (IX)
+               COMPUTE W-ECART-TAS  = T-D-TPBTAS
+                                     - DIR-RTAS (IX)
+
+               MOVE 'CH.AGRIC'   TO LD-LIB
+               MOVE DIR-CODEP (IX) TO LD-DEPDIR (1:2)
+               MOVE DIR-CODIR (IX) TO LD-DEPDIR (3:1)
+               MOVE T-D-TPNAGR    TO LD-ATTENDU
+               MOVE DIR-RAGR (IX) TO LD-LIQUIDE
+               MOVE W-ECART-AGR   TO LD-ECART
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+
+               MOVE 'TSE BATI'     TO LD-LIB
+               MOVE W-TOTATT-TSEB  TO LD-ATTENDU
+               MOVE DIR-RTSEB (IX) TO LD-LIQUIDE
+               MOVE W-ECART-TSEB   TO LD-ECART
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+
+               MOVE 'TSE NONBATI'  TO LD-LIB
+               MOVE W-TOTATT-TSEN  TO LD-ATTENDU
+               MOVE DIR-RTSEN (IX) TO LD-LIQUIDE
+               MOVE W-ECART-TSEN   TO LD-ECART
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+
+               MOVE 'TASA'        TO LD-LIB
+               MOVE T-D-TPBTAS    TO LD-ATTENDU
+               MOVE DIR-RTAS (IX) TO LD-LIQUIDE
+               MOVE W-ECART-TAS   TO LD-ECART
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           ELSE
+               MOVE 'DIR INCONNUE' TO LD-LIB
+               MOVE DIR-CODEP (IX) TO LD-DEPDIR (1:2)
+               MOVE DIR-CODIR (IX) TO LD-DEPDIR (3:1)
+               MOVE 0 TO LD-ATTENDU LD-LIQUIDE LD-ECART
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+       3100-EDITER-UNE-DIR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           CLOSE TAUDIS.
+           CLOSE RAPPORT.
+       9000-TERMINAISON-EXIT.
+           EXIT.
