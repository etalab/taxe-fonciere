@@ -108,6 +108,10 @@
       * TAUX BATI TASA
                10 'X'-FILLER PIC X.
                10 'X'-PTBTAS PIC 9(4)V9(6).
+      * PSEUDO-TAUX TEOMI (SUIVI/AUDIT DE LA TEOMI EN SUS DU MONTANT
+      * TRANSMIS PAR L'APPELANT)
+               10 'X'-FILLER PIC X.
+               10 'X'-PBBOMI PIC 9(4)V9(6).
       * TAUX NON BATI CHAMBRE AGRICULTURE
                10 'X'-FILLER PIC X.
                10 'X'-PNBAGR PIC 9(4)V9(6).
@@ -187,4 +191,4 @@
                10 'X'-VMGTAS PIC X(50).
                10 'X'-VMDTAS PIC X(50).
       * LIBRE
-               10 'X'-FILLER PIC X(1936).
+               10 'X'-FILLER PIC X(1925).
