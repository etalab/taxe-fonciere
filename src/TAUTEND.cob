@@ -0,0 +1,436 @@
+      *********************************************************
+      * PROGRAMME TAUTEND                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * EDITE, POUR UNE COMMUNE DONNEE EN PARAMETRE, UN TABLEAU*
+      * DE TENDANCE DES TAUX VOTES (COMMUNAL, DEPARTEMENTAL,   *
+      * SYNDICAT, EPCI, GEMAPI, TSE) SUR LES CINQ DERNIERS      *
+      * MILLESIMES, A PARTIR DE CINQ EXTRACTIONS ANNUELLES DU  *
+      * TAUDIS (L'ANNEE COURANTE ET LES QUATRE PRECEDENTES),   *
+      * POUR LES DOSSIERS PREPARES AVANT LES SEANCES DE VOTE   *
+      * DES TAUX PAR LES CONSEILS.                              *
+      *                                                       *
+      * LE TAUDIS NE PORTE PAS LE MILLESIME DANS SA CLEF : LA  *
+      * COMPARAISON D'UNE ANNEE SUR L'AUTRE SUPPOSE DONC CINQ   *
+      * EXTRACTIONS DISTINCTES (UNE PAR CAMPAGNE), FOURNIES ICI *
+      * PAR CINQ FICHIERS SEPARES TAUDISN (ANNEE COURANTE N) A  *
+      * TAUDISN4 (N-4).                                         *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAUTEND.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDISN     ASSIGN  TO  TAUDISN
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN0-CLE
+                               FILE STATUS  TN0-FS.
+           SELECT  TAUDISN1    ASSIGN  TO  TAUDISN1
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN1-CLE
+                               FILE STATUS  TN1-FS.
+           SELECT  TAUDISN2    ASSIGN  TO  TAUDISN2
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN2-CLE
+                               FILE STATUS  TN2-FS.
+           SELECT  TAUDISN3    ASSIGN  TO  TAUDISN3
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN3-CLE
+                               FILE STATUS  TN3-FS.
+           SELECT  TAUDISN4    ASSIGN  TO  TAUDISN4
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  TN4-CLE
+                               FILE STATUS  TN4-FS.
+           SELECT  PARAMLST    ASSIGN  TO  PARAMLST
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS PL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDISN
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN.
+           02 TN0-CLE.
+              05 TN0-DIR     PIC X(3).
+              05 TN0-COM     PIC X(3).
+              05 TN0-CCOIFP  PIC X(3).
+              05 TN0-CCPPER  PIC X(3).
+           02 TN0-SUITE      PIC X(2988).
+
+       FD  TAUDISN1
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN1.
+           02 TN1-CLE.
+              05 TN1-DIR     PIC X(3).
+              05 TN1-COM     PIC X(3).
+              05 TN1-CCOIFP  PIC X(3).
+              05 TN1-CCPPER  PIC X(3).
+           02 TN1-SUITE      PIC X(2988).
+
+       FD  TAUDISN2
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN2.
+           02 TN2-CLE.
+              05 TN2-DIR     PIC X(3).
+              05 TN2-COM     PIC X(3).
+              05 TN2-CCOIFP  PIC X(3).
+              05 TN2-CCPPER  PIC X(3).
+           02 TN2-SUITE      PIC X(2988).
+
+       FD  TAUDISN3
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN3.
+           02 TN3-CLE.
+              05 TN3-DIR     PIC X(3).
+              05 TN3-COM     PIC X(3).
+              05 TN3-CCOIFP  PIC X(3).
+              05 TN3-CCPPER  PIC X(3).
+           02 TN3-SUITE      PIC X(2988).
+
+       FD  TAUDISN4
+           RECORD CONTAINS 3000 CHARACTERS.
+       01  ENR-TAUDISN4.
+           02 TN4-CLE.
+              05 TN4-DIR     PIC X(3).
+              05 TN4-COM     PIC X(3).
+              05 TN4-CCOIFP  PIC X(3).
+              05 TN4-CCPPER  PIC X(3).
+           02 TN4-SUITE      PIC X(2988).
+
+       FD  PARAMLST.
+       01  ENR-PARAMLST.
+           05 PL-CODEP         PIC X(2).
+           05 PL-CODIR         PIC X(1).
+           05 PL-CCOCOM        PIC X(3).
+           05 PL-CCOIFP        PIC X(3).
+           05 PL-CCPPER        PIC X(3).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'TAUTEND 00 DU 08/08/26'.
+
+       01  TN0-FS               PIC X(2).
+           88 TN0-OK                 VALUE '00'.
+       01  TN1-FS               PIC X(2).
+           88 TN1-OK                 VALUE '00'.
+       01  TN2-FS               PIC X(2).
+           88 TN2-OK                 VALUE '00'.
+       01  TN3-FS               PIC X(2).
+           88 TN3-OK                 VALUE '00'.
+       01  TN4-FS               PIC X(2).
+           88 TN4-OK                 VALUE '00'.
+       01  PL-FS                PIC X(2).
+           88 PL-OK                  VALUE '00'.
+           88 PL-FIN                 VALUE '10'.
+       01  RP-FS                PIC X(2).
+
+       01  IY                   PIC 9(1) COMP.
+       01  IP                   PIC 9(2) COMP.
+
+      *    SURCHARGES D'ARTICLE TAUDIS REUTILISEES POUR CHAQUE ANNEE
+       01  TAUDIS-IFP-VUE.
+           COPY T800 REPLACING 'X' BY T-R.
+           COPY T84R REPLACING 'X' BY T-R.
+       01  TAUDIS-DIR-VUE.
+           COPY T800 REPLACING 'X' BY T-D.
+           COPY T84D REPLACING 'X' BY T-D.
+
+      *    LIBELLES DES COLONNES. LE TAUDIS NE PORTANT PAS LE
+      *    MILLESIME DANS SA CLEF, LES ANNEES SONT REPEREES DE
+      *    FACON RELATIVE A L'ANNEE COURANTE N
+       01  W-LIBANNEES-INIT.
+           05 FILLER            PIC X(6) VALUE 'N-4   '.
+           05 FILLER            PIC X(6) VALUE 'N-3   '.
+           05 FILLER            PIC X(6) VALUE 'N-2   '.
+           05 FILLER            PIC X(6) VALUE 'N-1   '.
+           05 FILLER            PIC X(6) VALUE 'N     '.
+       01  W-LIBANNEES REDEFINES W-LIBANNEES-INIT.
+           05 W-LIBANNEE        PIC X(6) OCCURS 5.
+
+      *    LIBELLES DES POSTES DE TAUX EDITES
+       01  W-LIBPOSTES-INIT.
+           05 FILLER            PIC X(16) VALUE 'COMMUNALE  BATI'.
+           05 FILLER            PIC X(16) VALUE 'COMMUNALE  NBAT'.
+           05 FILLER            PIC X(16) VALUE 'DEPARTEM.  BATI'.
+           05 FILLER            PIC X(16) VALUE 'DEPARTEM.  NBAT'.
+           05 FILLER            PIC X(16) VALUE 'SYNDICAT   BATI'.
+           05 FILLER            PIC X(16) VALUE 'SYNDICAT   NBAT'.
+           05 FILLER            PIC X(16) VALUE 'EPCI       BATI'.
+           05 FILLER            PIC X(16) VALUE 'EPCI       NBAT'.
+           05 FILLER            PIC X(16) VALUE 'GEMAPI     BATI'.
+           05 FILLER            PIC X(16) VALUE 'GEMAPI     NBAT'.
+           05 FILLER            PIC X(16) VALUE 'TSE 1      BATI'.
+           05 FILLER            PIC X(16) VALUE 'TSE 2      BATI'.
+           05 FILLER            PIC X(16) VALUE 'TSE 3      BATI'.
+           05 FILLER            PIC X(16) VALUE 'TSE 1      NBAT'.
+           05 FILLER            PIC X(16) VALUE 'TSE 2      NBAT'.
+           05 FILLER            PIC X(16) VALUE 'TSE 3      NBAT'.
+       01  W-LIBPOSTES REDEFINES W-LIBPOSTES-INIT.
+           05 W-LIBPOSTE         PIC X(16) OCCURS 16.
+
+      *    TABLEAU DES TAUX PAR ANNEE, REDEFINI EN TABLEAU A PLAT
+      *    PAR POSTE POUR L'EDITION
+       01  W-RATES-AN-TABLE.
+           05 W-RATES-AN OCCURS 5.
+              10 W-POSTE-VALS.
+                 15 W-TAUCOM-B     PIC 9(4)V9(6).
+                 15 W-TAUCOM-N     PIC 9(4)V9(6).
+                 15 W-TAUDEP-B     PIC 9(4)V9(6).
+                 15 W-TAUDEP-N     PIC 9(4)V9(6).
+                 15 W-TAUSYN-B     PIC 9(4)V9(6).
+                 15 W-TAUSYN-N     PIC 9(4)V9(6).
+                 15 W-TAUCU-B      PIC 9(4)V9(6).
+                 15 W-TAUCU-N      PIC 9(4)V9(6).
+                 15 W-TAUGEM-B     PIC 9(4)V9(6).
+                 15 W-TAUGEM-N     PIC 9(4)V9(6).
+                 15 W-TAUTSE-B     PIC 9(4)V9(6) OCCURS 3.
+                 15 W-TAUTSE-N     PIC 9(4)V9(6) OCCURS 3.
+              10 W-POSTE-TABLE REDEFINES W-POSTE-VALS
+                                 PIC 9(4)V9(6) OCCURS 16.
+
+       01  LIGNE-ENTETE1         PIC X(132) VALUE
+           'TENDANCE DES TAUX VOTES - DIR/COM/IFP/PER'.
+       01  LIGNE-ENTETE2         PIC X(132).
+       01  LIGNE-ENTETE3         PIC X(132) VALUE
+           'POSTE              N-4       N-3       N-2       N-1
+      -    '        N'.
+       01  LIGNE-DETAIL.
+           05 LD-LIBELLE         PIC X(16).
+           05 FILLER             PIC X(1).
+           05 LD-VAL             PIC ZZ9,999999 OCCURS 5.
+           05 FILLER             PIC X(10).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT TAUDISN TAUDISN1 TAUDISN2 TAUDISN3 TAUDISN4
+                      PARAMLST.
+           OPEN OUTPUT RAPPORT.
+
+           PERFORM 1000-TRAITER-COMMUNE
+               THRU 1000-TRAITER-COMMUNE-EXIT
+               UNTIL PL-FIN.
+
+           CLOSE TAUDISN TAUDISN1 TAUDISN2 TAUDISN3 TAUDISN4
+                 PARAMLST RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-COMMUNE.
+      *---------------------------------------------------------
+           READ PARAMLST
+               AT END SET PL-FIN TO TRUE
+           END-READ.
+           IF PL-OK
+               INITIALIZE W-RATES-AN-TABLE
+               PERFORM 2110-LIRE-ANNEE-N4 THRU 2110-LIRE-ANNEE-N4-EXIT
+               PERFORM 2120-LIRE-ANNEE-N3 THRU 2120-LIRE-ANNEE-N3-EXIT
+               PERFORM 2130-LIRE-ANNEE-N2 THRU 2130-LIRE-ANNEE-N2-EXIT
+               PERFORM 2140-LIRE-ANNEE-N1 THRU 2140-LIRE-ANNEE-N1-EXIT
+               PERFORM 2150-LIRE-ANNEE-N0 THRU 2150-LIRE-ANNEE-N0-EXIT
+               PERFORM 3000-EDITER-COMMUNE
+                   THRU 3000-EDITER-COMMUNE-EXIT
+           END-IF.
+       1000-TRAITER-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2110-LIRE-ANNEE-N4.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN4-DIR (1:2)
+           MOVE PL-CODIR TO TN4-DIR (3:1)
+           MOVE PL-CCOCOM TO TN4-COM
+           MOVE PL-CCOIFP TO TN4-CCOIFP
+           MOVE PL-CCPPER TO TN4-CCPPER
+           READ TAUDISN4 INTO TAUDIS-IFP-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN4-FS
+           END-READ
+           IF TN4-OK
+               SET IY TO 1
+               PERFORM 2900-RANGER-ARTICLE-IFP
+                   THRU 2900-RANGER-ARTICLE-IFP-EXIT
+           END-IF
+           MOVE LOW-VALUE TO TN4-COM TN4-CCOIFP TN4-CCPPER
+           READ TAUDISN4 INTO TAUDIS-DIR-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN4-FS
+           END-READ
+           IF TN4-OK
+               MOVE T-D-PTBDEP TO W-TAUDEP-B (1)
+           END-IF.
+       2110-LIRE-ANNEE-N4-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2120-LIRE-ANNEE-N3.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN3-DIR (1:2)
+           MOVE PL-CODIR TO TN3-DIR (3:1)
+           MOVE PL-CCOCOM TO TN3-COM
+           MOVE PL-CCOIFP TO TN3-CCOIFP
+           MOVE PL-CCPPER TO TN3-CCPPER
+           READ TAUDISN3 INTO TAUDIS-IFP-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN3-FS
+           END-READ
+           IF TN3-OK
+               SET IY TO 2
+               PERFORM 2900-RANGER-ARTICLE-IFP
+                   THRU 2900-RANGER-ARTICLE-IFP-EXIT
+           END-IF
+           MOVE LOW-VALUE TO TN3-COM TN3-CCOIFP TN3-CCPPER
+           READ TAUDISN3 INTO TAUDIS-DIR-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN3-FS
+           END-READ
+           IF TN3-OK
+               MOVE T-D-PTBDEP TO W-TAUDEP-B (2)
+           END-IF.
+       2120-LIRE-ANNEE-N3-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2130-LIRE-ANNEE-N2.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN2-DIR (1:2)
+           MOVE PL-CODIR TO TN2-DIR (3:1)
+           MOVE PL-CCOCOM TO TN2-COM
+           MOVE PL-CCOIFP TO TN2-CCOIFP
+           MOVE PL-CCPPER TO TN2-CCPPER
+           READ TAUDISN2 INTO TAUDIS-IFP-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN2-FS
+           END-READ
+           IF TN2-OK
+               SET IY TO 3
+               PERFORM 2900-RANGER-ARTICLE-IFP
+                   THRU 2900-RANGER-ARTICLE-IFP-EXIT
+           END-IF
+           MOVE LOW-VALUE TO TN2-COM TN2-CCOIFP TN2-CCPPER
+           READ TAUDISN2 INTO TAUDIS-DIR-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN2-FS
+           END-READ
+           IF TN2-OK
+               MOVE T-D-PTBDEP TO W-TAUDEP-B (3)
+           END-IF.
+       2130-LIRE-ANNEE-N2-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2140-LIRE-ANNEE-N1.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN1-DIR (1:2)
+           MOVE PL-CODIR TO TN1-DIR (3:1)
+           MOVE PL-CCOCOM TO TN1-COM
+           MOVE PL-CCOIFP TO TN1-CCOIFP
+           MOVE PL-CCPPER TO TN1-CCPPER
+           READ TAUDISN1 INTO TAUDIS-IFP-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN1-FS
+           END-READ
+           IF TN1-OK
+               SET IY TO 4
+               PERFORM 2900-RANGER-ARTICLE-IFP
+                   THRU 2900-RANGER-ARTICLE-IFP-EXIT
+           END-IF
+           MOVE LOW-VALUE TO TN1-COM TN1-CCOIFP TN1-CCPPER
+           READ TAUDISN1 INTO TAUDIS-DIR-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN1-FS
+           END-READ
+           IF TN1-OK
+               MOVE T-D-PTBDEP TO W-TAUDEP-B (4)
+           END-IF.
+       2140-LIRE-ANNEE-N1-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2150-LIRE-ANNEE-N0.
+      *---------------------------------------------------------
+           MOVE PL-CODEP TO TN0-DIR (1:2)
+           MOVE PL-CODIR TO TN0-DIR (3:1)
+           MOVE PL-CCOCOM TO TN0-COM
+           MOVE PL-CCOIFP TO TN0-CCOIFP
+           MOVE PL-CCPPER TO TN0-CCPPER
+           READ TAUDISN INTO TAUDIS-IFP-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN0-FS
+           END-READ
+           IF TN0-OK
+               SET IY TO 5
+               PERFORM 2900-RANGER-ARTICLE-IFP
+                   THRU 2900-RANGER-ARTICLE-IFP-EXIT
+           END-IF
+           MOVE LOW-VALUE TO TN0-COM TN0-CCOIFP TN0-CCPPER
+           READ TAUDISN INTO TAUDIS-DIR-VUE
+               INVALID KEY MOVE HIGH-VALUE TO TN0-FS
+           END-READ
+           IF TN0-OK
+               MOVE T-D-PTBDEP TO W-TAUDEP-B (5)
+           END-IF.
+       2150-LIRE-ANNEE-N0-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2900-RANGER-ARTICLE-IFP.
+      *---------------------------------------------------------
+           MOVE T-R-PTBCOM TO W-TAUCOM-B (IY)
+           MOVE T-R-PNBCOM TO W-TAUCOM-N (IY)
+           MOVE T-R-PNBTXA TO W-TAUDEP-N (IY)
+           MOVE T-R-PTBSYN TO W-TAUSYN-B (IY)
+           MOVE T-R-PNBSYN TO W-TAUSYN-N (IY)
+           MOVE T-R-PTBCU  TO W-TAUCU-B (IY)
+           MOVE T-R-PNBCU  TO W-TAUCU-N (IY)
+           MOVE T-R-PTBGEM TO W-TAUGEM-B (IY)
+           MOVE T-R-PNBGEM TO W-TAUGEM-N (IY)
+           MOVE T-R-PTBTSN (1) TO W-TAUTSE-B (IY 1)
+           MOVE T-R-PTBTSN (2) TO W-TAUTSE-B (IY 2)
+           MOVE T-R-PTBTSN (3) TO W-TAUTSE-B (IY 3)
+           MOVE T-R-PNBTSN (1) TO W-TAUTSE-N (IY 1)
+           MOVE T-R-PNBTSN (2) TO W-TAUTSE-N (IY 2)
+           MOVE T-R-PNBTSN (3) TO W-TAUTSE-N (IY 3).
+       2900-RANGER-ARTICLE-IFP-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-EDITER-COMMUNE.
+      *---------------------------------------------------------
+           MOVE SPACE TO LIGNE-ENTETE2
+           STRING 'DIR ' PL-CODEP PL-CODIR '  COM ' PL-CCOCOM
+                  '  IFP ' PL-CCOIFP '  PER ' PL-CCPPER
+                  DELIMITED BY SIZE INTO LIGNE-ENTETE2
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE2
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE3
+           PERFORM 3100-EDITER-UN-POSTE
+               THRU 3100-EDITER-UN-POSTE-EXIT
+               VARYING IP FROM 1 BY 1
+               UNTIL IP > 16.
+       3000-EDITER-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-EDITER-UN-POSTE.
+      *---------------------------------------------------------
+           MOVE W-LIBPOSTE (IP) TO LD-LIBELLE
+           PERFORM 3110-EDITER-UNE-ANNEE
+               THRU 3110-EDITER-UNE-ANNEE-EXIT
+               VARYING IY FROM 1 BY 1
+               UNTIL IY > 5
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       3100-EDITER-UN-POSTE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3110-EDITER-UNE-ANNEE.
+      *---------------------------------------------------------
+           MOVE W-POSTE-TABLE (IY IP) TO LD-VAL (IY).
+       3110-EDITER-UNE-ANNEE-EXIT.
+           EXIT.
