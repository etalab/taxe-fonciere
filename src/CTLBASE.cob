@@ -0,0 +1,386 @@
+      *********************************************************
+      * PROGRAMME CTLBASE                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * CONTROLE, COMMUNE PAR COMMUNE (ET IFP), LA COHERENCE   *
+      * ENTRE LES BASES RECONSTITUEES (BBCOM/BBDEP/BBSYN/BBCU, *
+      * BATI ET NON BATI) ET LES COTISATIONS CALCULEES PAR     *
+      * EFITA3B8/EFITA3N8, TELLES QUE PORTEES PAR LE FICHIER   *
+      * DE SORTIE DU LOT (EFIBAT3). POUR CHAQUE COMMUNE, LA     *
+      * BASE CUMULEE EST MULTIPLIEE PAR LE TAUX VOTE LU DANS    *
+      * LE TAUDIS (PRODUIT ATTENDU AU NIVEAU AGREGE) ET         *
+      * COMPAREE A LA SOMME DES COTISATIONS ARTICLE PAR         *
+      * ARTICLE DEJA ARRONDIES, AFIN DE DETECTER LES ECARTS     *
+      * D'ARRONDI ANORMAUX AVANT LA SORTIE DU ROLE.             *
+      *                                                         *
+      * LE FICHIER DE SORTIE DU LOT EST SUPPOSE TRIE PAR        *
+      * DIRECTION, COMMUNE PUIS IFP (CAS LE PLUS COURANT DES    *
+      * GROS LOTS) : LA TOTALISATION SE FAIT PAR RUPTURE DE     *
+      * SEQUENCE SUR CETTE CLE, SANS TABLE EN MEMOIRE.          *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLBASE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  TAUDIS      ASSIGN  TO  TAUDIS
+                               ORGANIZATION INDEXED
+                               ACCESS MODE DYNAMIC
+                               RECORD KEY TAUDIS-CLE
+                               FILE STATUS TAUDIS-FS.
+           SELECT  SORTIE-LOT  ASSIGN  TO  SORTLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS SL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAUDIS EXTERNAL.
+       01  ENR-TAUDIS.
+           02 TAUDIS-CLE.
+              05 T-DIR        PIC X(3).
+              05 T-COM        PIC X(3).
+              05 T-CCOIFP     PIC X(3).
+              05 T-CCPPER     PIC X(3).
+           02 TAUDIS-SUITE    PIC X(2988).
+
+       FD  SORTIE-LOT.
+       01  ENR-SORTIE-LOT.
+           05 SL-RETOUR        PIC X(600).
+           05 SL-CR            PIC 9(2).
+           05 SL-RC            PIC 9(2).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'CTLBASE 00 DU 08/08/26'.
+
+       01  TAUDIS-IFP.
+           COPY T800 REPLACING 'X' BY T-R.
+           COPY T84R REPLACING 'X' BY T-R.
+
+       01  TAUDIS-DIR.
+           COPY T800 REPLACING 'X' BY T-D.
+           COPY T84D REPLACING 'X' BY T-D.
+
+       01  RETB-VUE.
+           COPY XRETB REPLACING 'X' BY RETB.
+       01  RETNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RETNB.
+
+       01  SL-FS                PIC X(2).
+           88 SL-OK                  VALUE '00'.
+           88 SL-FIN                 VALUE '10'.
+       01  RP-FS                PIC X(2).
+       01  TAUDIS-FS            PIC X(2).
+           88 TAUDIS-OK              VALUE '00'.
+       01  W-IFP-FS              PIC X(2).
+           88 W-IFP-OK               VALUE '00'.
+       01  W-DIR-FS              PIC X(2).
+           88 W-DIR-OK               VALUE '00'.
+
+       01  W-PREMIER            PIC X(1) VALUE 'O'.
+           88 W-1ER-ENREG            VALUE 'O'.
+
+       01  W-CLE-COURANTE.
+           05 WC-CODEP          PIC X(2).
+           05 WC-CODIR          PIC X(1).
+           05 WC-COCOM          PIC X(3).
+           05 WC-CCOIFP         PIC X(3).
+
+       01  W-CLE-ENREG.
+           05 WE-CODEP          PIC X(2).
+           05 WE-CODIR          PIC X(1).
+           05 WE-COCOM          PIC X(3).
+           05 WE-CCOIFP         PIC X(3).
+
+      * CUMULS BATI
+       01  W-CUMUL-BATI.
+           05 W-BBCOM-B         PIC S9(11) VALUE 0.
+           05 W-BBDEP-B         PIC S9(11) VALUE 0.
+           05 W-BBSYN-B         PIC S9(11) VALUE 0.
+           05 W-BBCU-B          PIC S9(11) VALUE 0.
+           05 W-MCTCOM-B        PIC S9(11) VALUE 0.
+           05 W-MCTDEP-B        PIC S9(11) VALUE 0.
+           05 W-MCTSYN-B        PIC S9(11) VALUE 0.
+           05 W-MCTCU-B         PIC S9(11) VALUE 0.
+           05 W-NBART-B         PIC S9(5)  VALUE 0.
+
+      * CUMULS NON BATI
+       01  W-CUMUL-NONBATI.
+           05 W-BBCOM-N         PIC S9(11) VALUE 0.
+           05 W-BBDEP-N         PIC S9(11) VALUE 0.
+           05 W-BBSYN-N         PIC S9(11) VALUE 0.
+           05 W-BBCU-N          PIC S9(11) VALUE 0.
+           05 W-MCTCOM-N        PIC S9(11) VALUE 0.
+           05 W-MCTDEP-N        PIC S9(11) VALUE 0.
+           05 W-MCTSYN-N        PIC S9(11) VALUE 0.
+           05 W-MCTCU-N         PIC S9(11) VALUE 0.
+           05 W-NBART-N         PIC S9(5)  VALUE 0.
+
+       01  W-ATTENDU            PIC S9(11).
+       01  W-LIQUIDE            PIC S9(11).
+       01  W-ECART              PIC S9(11).
+       01  W-TOLERANCE          PIC S9(5).
+
+       01  LIGNE-ENTETE1        PIC X(132) VALUE
+           'DIR COM IFP R POSTE  BASE CUMULEE  COTIS.ATTENDUE
+      -    '  COTIS.LIQUIDEE      ECART ANO'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR          PIC X(4).
+           05 FILLER             PIC X(1).
+           05 LD-COM             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-IFP             PIC X(3).
+           05 FILLER             PIC X(1).
+           05 LD-REGIME          PIC X(1).
+           05 FILLER             PIC X(1).
+           05 LD-POSTE           PIC X(6).
+           05 FILLER             PIC X(1).
+           05 LD-BASE            PIC -(10)9.
+           05 FILLER             PIC X(1).
+           05 LD-ATTENDU         PIC -(10)9.
+           05 FILLER             PIC X(1).
+           05 LD-LIQUIDE         PIC -(10)9.
+           05 FILLER             PIC X(1).
+           05 LD-ECART           PIC -(8)9.
+           05 FILLER             PIC X(1).
+           05 LD-ANOMALIE        PIC X(3).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+           PERFORM 2000-TRAITER-LE-LOT
+               THRU 2000-TRAITER-LE-LOT-EXIT
+               UNTIL SL-FIN.
+           PERFORM 3000-EDITER-DERNIERE-COMMUNE
+               THRU 3000-EDITER-DERNIERE-COMMUNE-EXIT.
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT SORTIE-LOT.
+           OPEN INPUT TAUDIS.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+           PERFORM 2100-LIRE-SORTIE-LOT
+               THRU 2100-LIRE-SORTIE-LOT-EXIT.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITER-LE-LOT.
+      *---------------------------------------------------------
+           MOVE SL-RETOUR TO RETB-VUE.
+           MOVE SL-RETOUR TO RETNB-VUE.
+           MOVE RETB-CC2DEP  TO WE-CODEP.
+           MOVE RETB-CCODIR  TO WE-CODIR.
+           MOVE RETB-CCOCOM  TO WE-COCOM.
+           MOVE RETB-CCOIFP  TO WE-CCOIFP.
+
+           IF W-1ER-ENREG
+               MOVE 'N'          TO W-PREMIER
+               MOVE W-CLE-ENREG  TO W-CLE-COURANTE
+           ELSE
+               IF W-CLE-ENREG NOT = W-CLE-COURANTE
+                   PERFORM 3000-EDITER-DERNIERE-COMMUNE
+                       THRU 3000-EDITER-DERNIERE-COMMUNE-EXIT
+                   MOVE W-CLE-ENREG TO W-CLE-COURANTE
+               END-IF
+           END-IF.
+
+           IF RETB-CCOBNB = '2'
+               ADD RETB-BBCOM    TO W-BBCOM-B
+               ADD RETB-BBDEP    TO W-BBDEP-B
+               ADD RETB-BBSYN    TO W-BBSYN-B
+               ADD RETB-BBCU     TO W-BBCU-B
+               ADD RETB-MCTCOM   TO W-MCTCOM-B
+               ADD RETB-MCTDEP   TO W-MCTDEP-B
+               ADD RETB-MCTSYN   TO W-MCTSYN-B
+               ADD RETB-MCTCU    TO W-MCTCU-B
+               ADD 1             TO W-NBART-B
+           END-IF.
+           IF RETNB-CCOBNB = '1'
+               ADD RETNB-BBCOM   TO W-BBCOM-N
+               ADD RETNB-BBDEP   TO W-BBDEP-N
+               ADD RETNB-BBSYN   TO W-BBSYN-N
+               ADD RETNB-BBCU    TO W-BBCU-N
+               ADD RETNB-MCTCOM  TO W-MCTCOM-N
+               ADD RETNB-MCTDEP  TO W-MCTDEP-N
+               ADD RETNB-MCTSYN  TO W-MCTSYN-N
+               ADD RETNB-MCTCU   TO W-MCTCU-N
+               ADD 1             TO W-NBART-N
+           END-IF.
+
+           PERFORM 2100-LIRE-SORTIE-LOT
+               THRU 2100-LIRE-SORTIE-LOT-EXIT.
+       2000-TRAITER-LE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2100-LIRE-SORTIE-LOT.
+      *---------------------------------------------------------
+           READ SORTIE-LOT
+               AT END SET SL-FIN TO TRUE
+           END-READ.
+       2100-LIRE-SORTIE-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      * EDITE LES LIGNES DE LA COMMUNE DONT LA CLE VIENT DE       *
+      * CHANGER (OU DE LA DERNIERE COMMUNE DU LOT, APPELEE EN     *
+      * FIN DE TRAITEMENT), EN RECHERCHANT LE TAUX VOTE DANS LE   *
+      * TAUDIS POUR RECALCULER LE PRODUIT ATTENDU, PUIS           *
+      * REINITIALISE LES CUMULS                                  *
+      *---------------------------------------------------------
+       3000-EDITER-DERNIERE-COMMUNE.
+      *---------------------------------------------------------
+           IF NOT W-1ER-ENREG
+               MOVE WC-CODEP  TO T-DIR (1:2)
+               MOVE WC-CODIR  TO T-DIR (3:1)
+               MOVE WC-COCOM  TO T-COM
+               MOVE WC-CCOIFP TO T-CCOIFP
+               MOVE LOW-VALUE TO T-CCPPER
+               READ TAUDIS INTO TAUDIS-IFP
+                   INVALID KEY MOVE HIGH-VALUE TO TAUDIS-FS
+               END-READ
+               MOVE TAUDIS-FS TO W-IFP-FS
+
+               MOVE LOW-VALUE TO T-COM T-CCOIFP T-CCPPER
+               READ TAUDIS INTO TAUDIS-DIR
+                   INVALID KEY MOVE HIGH-VALUE TO TAUDIS-FS
+               END-READ
+               MOVE TAUDIS-FS TO W-DIR-FS
+
+               IF W-NBART-B > 0
+                   COMPUTE W-TOLERANCE = W-NBART-B / 2 + 1
+                   MOVE 'B' TO LD-REGIME
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBCOM-B * T-R-PTBCOM / 100
+                   MOVE 'COM'   TO LD-POSTE
+                   MOVE W-BBCOM-B   TO LD-BASE
+                   MOVE W-MCTCOM-B  TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBDEP-B * T-D-PTBDEP / 100
+                   MOVE 'DEP'   TO LD-POSTE
+                   MOVE W-BBDEP-B   TO LD-BASE
+                   MOVE W-MCTDEP-B  TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBSYN-B * T-R-PTBSYN / 100
+                   MOVE 'SYN'   TO LD-POSTE
+                   MOVE W-BBSYN-B   TO LD-BASE
+                   MOVE W-MCTSYN-B  TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBCU-B * T-R-PTBCU / 100
+                   MOVE 'CU'    TO LD-POSTE
+                   MOVE W-BBCU-B    TO LD-BASE
+                   MOVE W-MCTCU-B   TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+               END-IF
+
+               IF W-NBART-N > 0
+                   COMPUTE W-TOLERANCE = W-NBART-N / 2 + 1
+                   MOVE 'N' TO LD-REGIME
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBCOM-N * T-R-PNBCOM / 100
+                   MOVE 'COM'   TO LD-POSTE
+                   MOVE W-BBCOM-N   TO LD-BASE
+                   MOVE W-MCTCOM-N  TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBDEP-N * T-R-PNBTXA / 100
+                   MOVE 'DEP'   TO LD-POSTE
+                   MOVE W-BBDEP-N   TO LD-BASE
+                   MOVE W-MCTDEP-N  TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBSYN-N * T-R-PNBSYN / 100
+                   MOVE 'SYN'   TO LD-POSTE
+                   MOVE W-BBSYN-N   TO LD-BASE
+                   MOVE W-MCTSYN-N  TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+
+                   COMPUTE W-ATTENDU ROUNDED =
+                           W-BBCU-N * T-R-PNBCU / 100
+                   MOVE 'CU'    TO LD-POSTE
+                   MOVE W-BBCU-N    TO LD-BASE
+                   MOVE W-MCTCU-N   TO W-LIQUIDE
+                   PERFORM 3200-ECRIRE-LIGNE
+                       THRU 3200-ECRIRE-LIGNE-EXIT
+               END-IF
+
+               MOVE 0 TO W-BBCOM-B W-BBDEP-B W-BBSYN-B W-BBCU-B
+                         W-MCTCOM-B W-MCTDEP-B W-MCTSYN-B W-MCTCU-B
+                         W-NBART-B
+               MOVE 0 TO W-BBCOM-N W-BBDEP-N W-BBSYN-N W-BBCU-N
+                         W-MCTCOM-N W-MCTDEP-N W-MCTSYN-N W-MCTCU-N
+                         W-NBART-N
+           END-IF.
+       3000-EDITER-DERNIERE-COMMUNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      * COMPLETE ET ECRIT UNE LIGNE DE DETAIL A PARTIR DE         *
+      * W-ATTENDU (PRODUIT ATTENDU DEJA CALCULE PAR L'APPELANT)   *
+      * ET DE LA LIGNE PARTIELLEMENT RENSEIGNEE (LD-BASE/LIQUIDE) *
+      *---------------------------------------------------------
+       3200-ECRIRE-LIGNE.
+      *---------------------------------------------------------
+           MOVE WC-CODEP     TO LD-DEPDIR (1:2)
+           MOVE WC-CODIR     TO LD-DEPDIR (3:1)
+           MOVE WC-COCOM     TO LD-COM
+           MOVE WC-CCOIFP    TO LD-IFP
+           MOVE W-ATTENDU    TO LD-ATTENDU
+           MOVE W-LIQUIDE    TO LD-LIQUIDE
+           COMPUTE W-ECART = W-ATTENDU - W-LIQUIDE.
+           MOVE W-ECART      TO LD-ECART.
+           IF NOT W-IFP-OK OR NOT W-DIR-OK
+               MOVE '?'          TO LD-ANOMALIE
+           ELSE
+               IF W-ECART < 0
+                   COMPUTE W-ECART = W-ECART * -1
+               END-IF
+               IF W-ECART > W-TOLERANCE
+                   MOVE 'OUI'    TO LD-ANOMALIE
+               ELSE
+                   MOVE '   '    TO LD-ANOMALIE
+               END-IF
+           END-IF.
+           WRITE ENR-RAPPORT FROM LIGNE-DETAIL.
+       3200-ECRIRE-LIGNE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           CLOSE TAUDIS SORTIE-LOT RAPPORT.
+       9000-TERMINAISON-EXIT.
+           EXIT.
