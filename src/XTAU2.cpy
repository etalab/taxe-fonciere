@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *    NOM COPY                   :  XTAU2                    *
+      *    ZONE DE LINK DE FMSTAU2 (BASE TAUX - ACCES DL/I)        *
+      *-----------------------------------------------------------*
+       01  FIE01-JANIPT PIC 9(4).
+       01  FIE01-ACODIR.
+           05 FIE01-CODEP PIC X(2).
+           05 FIE01-CODIR PIC X(1).
+       01  FIE01-CCOCOM PIC 9(3).
+       01  FIE01-CCOIFP PIC X(3).
+       01  CR     PIC 9(2).
+       01  RC     PIC 9(2).
+       01  ZES.
+           05 EL-REC    PIC X(400) OCCURS 7.
