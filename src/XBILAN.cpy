@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------*
+      *    NOM COPY                   :  XBILAN                   *
+      *    BILAN DE CAMPAGNE : UN ENREGISTREMENT PAR EXECUTION DU *
+      *    LOT EFIBAT3 (UNE DIRECTION), REPRIS PAR BILANNAT POUR  *
+      *    PRODUIRE LE BILAN NATIONAL CONSOLIDE DE LA CAMPAGNE    *
+      *-----------------------------------------------------------*
+           10 'X'-DATJOU    PIC 9(8).
+      * DATE DE L'EXECUTION DU LOT
+           10 'X'-JAN       PIC 9(4).
+      * ANNEE D'IMPOSITION
+           10 'X'-CC2DEP    PIC X(2).
+      * CODE DEPARTEMENT
+           10 'X'-CCODIR    PIC X.
+      * CODE DIRECTION
+           10 'X'-NBARBA    PIC 9(9).
+      * NOMBRE D'ARTICLES BATI TRAITES
+           10 'X'-NBARNB    PIC 9(9).
+      * NOMBRE D'ARTICLES NON BATI TRAITES
+           10 'X'-ANOTAB OCCURS 14.
+      * DISTRIBUTION DES CODES ANOMALIE (CR) RENCONTRES
+              15 'X'-ANOCOD PIC 9(2).
+      * CODE RETOUR (CR). 99 = AUTRE CODE NON REPERTORIE
+              15 'X'-ANONB  PIC 9(9).
+      * NOMBRE D'ARTICLES AYANT RENCONTRE CE CODE
+           10 'X'-TOTCOT    PIC S9(12).
+      * TOTAL DES COTISATIONS DUES (TCTDU CUMULE)
+           10 'X'-TOTFRA    PIC S9(12).
+      * TOTAL DES FRAIS (TCTFRA CUMULE)
