@@ -53,14 +53,14 @@
                15         'X'-NBTAUXOM PICTURE 9(1).
       *                             /nombre de taux om
                15         'X'-JCOJA
-                               OCCURS 005.
+                               OCCURS 007.
       *                             /zone groupe ja (JCOINS+JCORIM)
                 20        'X'-JCOINS PICTURE 9(4).
       *                             /ANNEE INSTALLATION JA COMMUNE
                 20        'X'-JCORIM PICTURE 9(4).
       *                             /ANNEE RETOUR IMPOSITION COMMUNE
                15         'X'-JGCJA
-                               OCCURS 005.
+                               OCCURS 007.
       *                             /zone groupe ja (JGCINS+JGCRIM)
                 20        'X'-JGCINS PICTURE 9(4).
       *                             /ANNEE INSTALLATION JA GRPT COMMUNE
@@ -106,7 +106,9 @@
       *                             /Commune: population totale
                15         'X'-PBBOME PICTURE 9(4)V9(6).
       *                             /taux reduit RE ordures menageres
-               15         'X'-FILLER PICTURE X(22).
+               15         'X'-PBBOMF PICTURE 9(4)V9(6).
+      *                             /taux reduit RF ordures menageres
+               15         'X'-FILLER PICTURE X(12).
                15         'X'-DSEDOM PICTURE 9(9).
       *                             /SEUIL D'EXONERATION DOM
                15         'X'-DSEDNB PICTURE 9(9).
@@ -127,6 +129,8 @@
       *                             /NUMERO SIRET COMMUNE
                15         'X'-GTOCFU PICTURE X(1).
       *                             /TOP 1ERE ANNEE FUSION COMMUNE
-               15         'X'-FILLER PICTURE X(34).
+               15         'X'-FILLER PICTURE X(2).
                15         'X'-DNUURC PICTURE X(2).
       *                             /NUM UNITE REGROUPEMENT CDIF ( UR )
+               15         'X'-GMJPOS PICTURE X(1).
+      *                             /POS APPLICABLE. P: OUI - ' ': NEANT
