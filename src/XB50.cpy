@@ -0,0 +1,24 @@
+              10          XB50-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB50-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB50-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB50-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB50-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB50-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB50-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB50-ADTSEG.
+      *                             /DONNEES DU SEGMENT RESTITUTION
+               15         XB50-AENR PICTURE X(100)
+                               OCCURS 003.
+      *                             /LIBELLES (1:TSE 2:TSE GP/MA/GA
+      *                             /3:EPCI)
+               15         XB50-VMAILG PICTURE X(50).
+      *                             /ADRESSE EMAIL EPCI (GAUCHE)
+               15         XB50-VMAILD PICTURE X(50).
+      *                             /ADRESSE EMAIL EPCI (DROITE)
