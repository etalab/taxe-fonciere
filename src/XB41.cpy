@@ -0,0 +1,20 @@
+              10          XB41-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB41-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB41-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB41-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB41-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB41-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB41-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee (Y = MEL)
+              10          XB41-ADTSEG.
+      *                             /DONNEES DU SEGMENT MEL COMMUNE
+               15         XB41-VMAILG PICTURE X(50).
+      *                             /ADRESSE EMAIL COMMUNE (GAUCHE)
+               15         XB41-VMAILD PICTURE X(50).
+      *                             /ADRESSE EMAIL COMMUNE (DROITE)
