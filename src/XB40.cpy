@@ -0,0 +1,78 @@
+              10          XB40-AIDFIC.
+      *                             /IDENTIFIANT DU FICHIER
+               15         XB40-JAN PICTURE 9(4).
+      *                             /ANNEE
+               15         XB40-DEPDIR.
+      *                             /zone groupe (dept + dir)
+                20        XB40-CODEP PICTURE X(2).
+      *                             /code departement
+                20        XB40-CODIR PICTURE X(1).
+      *                             /code direction
+               15         XB40-CCOCOM PICTURE X(3).
+      *                             /CODE COMMUNE MAJIC2
+               15         XB40-CCOIFP PICTURE X(3).
+      *                             /CODE commune absorbee
+              10          XB40-ADTSEG.
+      *                             /DONNEES DU SEGMENT
+               15         XB40-CCOENR PICTURE X(2).
+      *                             /CODE ENREGISTREMENT
+               15         XB40-GTOVOT PICTURE X(1).
+      *                             /indicateur de taux valides
+               15         XB40-DNURO PICTURE 9(3).
+      *                             /numero du role
+               15         XB40-ACOGEM PICTURE X(4).
+      *                             /Code beneficiaire de la GEMAPI
+               15         XB40-PBBOMP PICTURE 9(4)V9(6).
+      *                             /taux plein ordures menageres
+               15         XB40-PBBOMA PICTURE 9(4)V9(6).
+      *                             /taux reduit RA ordures menageres
+               15         XB40-PBBOMB PICTURE 9(4)V9(6).
+      *                             /taux reduit RB ordures menageres
+               15         XB40-PBBOMC PICTURE 9(4)V9(6).
+      *                             /taux reduit RC ordures menageres
+               15         XB40-PBBOMD PICTURE 9(4)V9(6).
+      *                             /taux reduit RD ordures menageres
+               15         XB40-PBBOME PICTURE 9(4)V9(6).
+      *                             /taux reduit RE ordures menageres
+               15         XB40-PBBOMF PICTURE 9(4)V9(6).
+      *                             /taux reduit RF ordures menageres
+               15         XB40-NTXOM PICTURE 9(1).
+      *                             /nombre de taux om (FDL)
+               15         XB40-JCOJA
+                               OCCURS 005.
+      *                             /zone groupe ja (JCOINS+JCORIM)
+                20        XB40-JCOINS PICTURE 9(4).
+      *                             /ANNEE INSTALLATION JA COMMUNE
+                20        XB40-JCORIM PICTURE 9(4).
+      *                             /ANNEE RETOUR IMPOSITION COMMUNE
+               15         XB40-DLICOM PICTURE X(30).
+      *                             /LIBELLE COMMUNE
+               15         XB40-GNIDEP PICTURE X(1).
+      *                             /TOP COMMUNE NON IMPOSABLE AU DEPARTE
+               15         XB40-CTYGC PICTURE X(1).
+      *                             /TYPE DE GROUPEMENT DE COMMUNE
+               15         XB40-DNUCOL PICTURE X(3).
+      *                             /CODE COLLECTIVITE LOCALE
+               15         XB40-ACOSYN.
+      *                             /SYNDICAT BENEFICIAIRE DES OM
+                20        XB40-CTYSYN PICTURE X(1).
+      *                             /TYPE DE SYNDICAT OM
+                20        XB40-CCOSYN PICTURE X(3).
+      *                             /CODE SYNDICAT OM
+               15         XB40-ACOGOM PICTURE X(4).
+      *                             /COLLECTIVITE GESTIONNAIRE DES OM
+               15         XB40-ACOTXA.
+      *                             /BENEFICIAIRE TAXE ADDITIONNELLE
+                20        XB40-CTYTXA PICTURE X(1).
+      *                             /TYPE DE BENEFICIAIRE TAXE ADD
+                20        XB40-CCOTXA PICTURE X(3).
+      *                             /CODE BENEFICIAIRE TAXE ADD
+               15         XB40-ACOBIM PICTURE X(4).
+      *                             /Code beneficiaire de la TEOMI
+               15         XB40-NPOCOM PICTURE 9(7).
+      *                             /Commune: population totale
+               15         XB40-DVLPOM PICTURE 9(6).
+      *                             /Valeur locative moyenne (commune)
+               15         XB40-PPLOM PICTURE 9V99.
+      *                             /COEFFICIENT DE PLAFONNEMENT TEOM
+               15         XB40-FILLER PICTURE X(48).
