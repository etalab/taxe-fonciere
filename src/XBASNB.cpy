@@ -37,14 +37,15 @@
                10 'X'-TAUCU                       PIC S9(4)V9(6).
                10 'X'-TAUGEM                      PIC S9(4)V9(6).
                10 'X'-TAUTSE                      PIC S9(4)V9(6).
-               10 'X'-TAUTSEN            PIC S9(4)V9(6) OCCURS 2.
+               10 'X'-TAUTSEN            PIC S9(4)V9(6) OCCURS 3.
                10 'X'-TAUCHAGR                    PIC S9(4)V9(6).
                10 'X'-TAUSMAGR                    PIC S9(4)V9(6).
                10 'X'-TAUBAPSA                    PIC S9(4)V9(6).
                10 'X'-TAUCAAA                     PIC S9(4)V9(6).
                10 'X'-TAUTXADD                    PIC S9(4)V9(6).
+               10 'X'-TAUPOS                      PIC S9(4)V9(6).
            05 'X'-PNBTST                      PIC S9(4)V9(6).
-           05 'X'-FILLER4                     PIC X(235).
+           05 'X'-FILLER4                     PIC X(225).
       ****************************************
       ***---- BASES PAR COLLECTIVITES    --***
       ****************************************
@@ -76,7 +77,7 @@
            05 'X'-REDTSE  REDEFINES 'X'-BNBTSE.
              10 'X'-TSEFRS                    PIC 9(007).
              10 'X'-TSECTS                    PIC S9(003).
-           05 'X'-TAB-BNBTSEN OCCURS 2.
+           05 'X'-TAB-BNBTSEN OCCURS 3.
              10 'X'-BNBTSEN                   PIC S9(010).
              10 'X'-REDTSEN REDEFINES 'X'-BNBTSEN.
                20 'X'-TSENFRS                   PIC 9(007).
@@ -89,7 +90,7 @@
            05 'X'-REDBAP  REDEFINES 'X'-BNBBAP.
              10 'X'-BAPFRS                    PIC 9(007).
              10 'X'-BAPCTS                    PIC S9(003).
-           05 'X'-FILLER6                     PIC S9(10).
+           05 'X'-BNBPOS                      PIC S9(10).
            05 'X'-BNBCAA                      PIC S9(010).
            05 'X'-REDCAA  REDEFINES 'X'-BNBCAA.
              10 'X'-CAAFRS                    PIC 9(007).
@@ -112,6 +113,19 @@
            05 'X'-REDJEIC REDEFINES 'X'-MBJEIC.
               10 'X'-JEICFRS                   PIC 9(007).
               10 'X'-JEICCTS                   PIC S9(003).
+    *******    NOUVELLES BASES CALAMITES AGRICOLES-ETAT
+           05 'X'-MBKECO                       PIC S9(10).
+           05 'X'-REDKECO REDEFINES 'X'-MBKECO.
+              10 'X'-KECOFRS                   PIC 9(007).
+              10 'X'-KECOCTS                   PIC S9(003).
+           05 'X'-MBKESY                       PIC S9(10).
+           05 'X'-REDKESY REDEFINES 'X'-MBKESY.
+              10 'X'-KESYFRS                   PIC 9(007).
+              10 'X'-KESYCTS                   PIC S9(003).
+           05 'X'-MBKEIC                       PIC S9(10).
+           05 'X'-REDKEIC REDEFINES 'X'-MBKEIC.
+              10 'X'-KEICFRS                   PIC 9(007).
+              10 'X'-KEICCTS                   PIC S9(003).
            05 'X'-CCOIFP                       PIC X(003).
            05 'X'-CCPPER                       PIC X(003).
            05 'X'-FILLER                      PIC X(226).
