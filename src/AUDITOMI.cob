@@ -0,0 +1,190 @@
+      *********************************************************
+      * PROGRAMME AUDITOMI                                    *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * AUDIT DE PRECISION DU TAUX UNITAIRE TEOMI (PVLTOM,     *
+      * 15 DECIMALES) PAR RAPPORT AU MONTANT TEOMI DEJA        *
+      * CALCULE EN AMONT (MVLTIM). LA BASE UNITAIRE AYANT      *
+      * SERVI AU CALCUL DE MVLTIM N'ETANT PAS PORTEE PAR        *
+      * L'ARTICLE, ELLE EST RECONSTITUEE PAR DIVISION           *
+      * (MVLTIM / PVLTOM), PUIS LE MONTANT TEOMI EST REJOUE     *
+      * AVEC UN TAUX TRONQUE A 4 ET 6 DECIMALES POUR MESURER    *
+      * L'ECART QU'INTRODUIRAIT UNE PERTE DE PRECISION DU TAUX. *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITOMI.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-LOT  ASSIGN  TO  ENTRLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS EL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-LOT.
+       01  ENR-ENTREE-LOT          PIC X(600).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION         PIC X(23) VALUE 'AUDITOMI 00 DU 09/08/26'.
+
+       01  EL-FS                    PIC X(2).
+           88 EL-OK                     VALUE '00'.
+           88 EL-FIN                    VALUE '10'.
+       01  RP-FS                    PIC X(2).
+
+      * VUE DE L'ENTREE POUR LE CODE BATI / NON BATI
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB              PIC X(1).
+              88 W-BATI                  VALUE '2'.
+           05 FILLER                PIC X(599).
+
+       01  EB-VUE.
+           COPY XCOMBAT REPLACING 'X' BY EB.
+
+       01  W-BASE                   PIC S9(10).
+       01  W-PVLTOM-4               PIC 9V9999.
+       01  W-PVLTOM-6               PIC 9V999999.
+       01  W-MVLTIM-4               PIC S9(10).
+       01  W-MVLTIM-6               PIC S9(10).
+       01  W-ECART-4                PIC S9(10).
+       01  W-ECART-6                PIC S9(10).
+       01  W-ECART-4-ABS            PIC S9(10).
+       01  W-ECART-6-ABS            PIC S9(10).
+       01  W-TOTECART-4             PIC S9(12) VALUE 0.
+       01  W-TOTECART-6             PIC S9(12) VALUE 0.
+       01  W-MAXECART-4             PIC S9(10) VALUE 0.
+       01  W-MAXECART-6             PIC S9(10) VALUE 0.
+       01  W-NBART                  PIC 9(9) COMP VALUE 0.
+       01  W-NBTOMI                 PIC 9(9) COMP VALUE 0.
+       01  W-NBEXCEP                PIC 9(9) COMP VALUE 0.
+
+       01  LIGNE-ENTETE1            PIC X(132) VALUE
+           'AUDIT DE PRECISION DU TAUX TEOMI (PVLTOM) - ECARTS SUR MVLT
+      -    'IM'.
+       01  LIGNE-ENTETE2            PIC X(132) VALUE
+           'DIR COM  MVLTIM     ECART A 4 DEC.  ECART A 6 DEC.'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR             PIC X(4).
+           05 FILLER                PIC X(1).
+           05 LD-COM                PIC X(3).
+           05 FILLER                PIC X(3).
+           05 LD-MVLTIM             PIC -(9)9.
+           05 FILLER                PIC X(3).
+           05 LD-ECART4             PIC -(9)9.
+           05 FILLER                PIC X(3).
+           05 LD-ECART6             PIC -(9)9.
+           05 FILLER                PIC X(83).
+
+       01  LIGNE-TOTAL              PIC X(132) VALUE SPACES.
+       01  LT-DETAIL REDEFINES LIGNE-TOTAL.
+           05 FILLER                PIC X(11) VALUE 'ART. TEOMI '.
+           05 LT-NBTOMI             PIC ZZZZZZZ9.
+           05 FILLER                PIC X(11) VALUE ' EXCEPTIONS'.
+           05 LT-NBEXCEP            PIC ZZZZZZZ9.
+           05 FILLER                PIC X(6)  VALUE ' MAX4='.
+           05 LT-MAXECART4          PIC -(9)9.
+           05 FILLER                PIC X(6)  VALUE ' MAX6='.
+           05 LT-MAXECART6          PIC -(9)9.
+           05 FILLER                PIC X(56).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-LOT.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE1.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE2.
+
+           PERFORM 1000-TRAITER-ARTICLE
+               THRU 1000-TRAITER-ARTICLE-EXIT
+               UNTIL EL-FIN.
+
+           MOVE W-NBTOMI      TO LT-NBTOMI.
+           MOVE W-NBEXCEP     TO LT-NBEXCEP.
+           MOVE W-MAXECART-4  TO LT-MAXECART4.
+           MOVE W-MAXECART-6  TO LT-MAXECART6.
+           WRITE ENR-RAPPORT FROM LIGNE-TOTAL.
+
+           CLOSE ENTREE-LOT RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ARTICLE.
+      *---------------------------------------------------------
+           READ ENTREE-LOT INTO W-ENTREE-VUE
+               AT END SET EL-FIN TO TRUE
+           END-READ.
+           IF EL-OK
+               ADD 1 TO W-NBART
+               IF W-BATI
+                   MOVE ENR-ENTREE-LOT TO EB-VUE
+                   IF EB-PVLTOM NOT = 0 AND EB-MVLTIM NOT = 0
+                       ADD 1 TO W-NBTOMI
+                       PERFORM 2000-AUDITER-ARTICLE
+                           THRU 2000-AUDITER-ARTICLE-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       1000-TRAITER-ARTICLE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-AUDITER-ARTICLE.
+      *---------------------------------------------------------
+      *    RECONSTITUTION DE LA BASE UNITAIRE A PARTIR DU MONTANT
+      *    ET DU TAUX PLEINE PRECISION DEJA UTILISES EN AMONT
+           COMPUTE W-BASE ROUNDED = EB-MVLTIM / EB-PVLTOM.
+
+      *    TAUX TRONQUE A 4 PUIS 6 DECIMALES
+           MOVE EB-PVLTOM  TO W-PVLTOM-4.
+           MOVE EB-PVLTOM  TO W-PVLTOM-6.
+
+           COMPUTE W-MVLTIM-4 ROUNDED = W-BASE * W-PVLTOM-4.
+           COMPUTE W-MVLTIM-6 ROUNDED = W-BASE * W-PVLTOM-6.
+
+           COMPUTE W-ECART-4 = W-MVLTIM-4 - EB-MVLTIM.
+           COMPUTE W-ECART-6 = W-MVLTIM-6 - EB-MVLTIM.
+
+           IF W-ECART-4 < 0
+               COMPUTE W-ECART-4-ABS = 0 - W-ECART-4
+           ELSE
+               MOVE W-ECART-4 TO W-ECART-4-ABS
+           END-IF
+           IF W-ECART-6 < 0
+               COMPUTE W-ECART-6-ABS = 0 - W-ECART-6
+           ELSE
+               MOVE W-ECART-6 TO W-ECART-6-ABS
+           END-IF
+
+           ADD W-ECART-4-ABS TO W-TOTECART-4.
+           ADD W-ECART-6-ABS TO W-TOTECART-6.
+           IF W-ECART-4-ABS > W-MAXECART-4
+               MOVE W-ECART-4-ABS TO W-MAXECART-4
+           END-IF
+           IF W-ECART-6-ABS > W-MAXECART-6
+               MOVE W-ECART-6-ABS TO W-MAXECART-6
+           END-IF
+
+           IF W-ECART-4 NOT = 0 OR W-ECART-6 NOT = 0
+               ADD 1 TO W-NBEXCEP
+               MOVE EB-CC2DEP    TO LD-DEPDIR (1:2)
+               MOVE EB-CCODIR    TO LD-DEPDIR (3:1)
+               MOVE EB-CCOCOM    TO LD-COM
+               MOVE EB-MVLTIM    TO LD-MVLTIM
+               MOVE W-ECART-4    TO LD-ECART4
+               MOVE W-ECART-6    TO LD-ECART6
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+       2000-AUDITER-ARTICLE-EXIT.
+           EXIT.
