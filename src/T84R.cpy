@@ -0,0 +1,106 @@
+      *-----------------------------------------------------------
+      *    ARTICLE IFP / TRESORERIE DU TAUDIS
+      *
+      *    ANNEE 2018. LONGUEUR T800 + T84R = 3000
+      *
+      *-----------------------------------------------------------
+             03 DONNEES-IFP-TRESORERIE.
+      * LETTRE ARTICLE. 'R' POUR IFP/TRESORERIE
+              10 'X'-FILLER PIC X.
+              10 'X'-DLETAR PIC X.
+      * TAUX COMMUNAL BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PTBCOM PIC 9(4)V9(6).
+      * TAUX COMMUNAL NON BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBCOM PIC 9(4)V9(6).
+      * TAUX SYNDICAT COMMUNAL BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PTBSYN PIC 9(4)V9(6).
+      * TAUX SYNDICAT COMMUNAL NON BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBSYN PIC 9(4)V9(6).
+      * TAUX EPCI BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PTBCU PIC 9(4)V9(6).
+      * TAUX EPCI NON BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBCU PIC 9(4)V9(6).
+      * TAUX TAXE ADDITIONNELLE NON BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBTXA PIC 9(4)V9(6).
+      * TAUX TSE BATI (1: TSE - 2: TSE GRAND PARIS - 3: TSE 3EME ETAB)
+              10 'X'-FILLER PIC X.
+              10 'X'-PTBTSN PIC 9(4)V9(6) OCCURS 3.
+      * TAUX TSE NON BATI (1: TSE - 2: TSE GRAND PARIS - 3: TSE 3EME ETAB)
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBTSN PIC 9(4)V9(6) OCCURS 3.
+      * TAUX NON BATI CHAMBRE D'AGRICULTURE
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBCAA PIC 9(4)V9(6).
+      * TAUX GEMAPI BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PTBGEM PIC 9(4)V9(6).
+      * TAUX GEMAPI NON BATI
+              10 'X'-FILLER PIC X.
+              10 'X'-PNBGEM PIC 9(4)V9(6).
+      * DELIBERATIONS JEUNES AGRICULTEURS AU NIVEAU DE LA COMMUNE
+      * ANNEE D'INSTALLATION (JCOINX) - ANNEE RETOUR IMPOS (JCORIX)
+      * N-6
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN7 PIC 9(4).
+              10 'X'-JCORI7 PIC 9(4).
+      * N-5
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN6 PIC 9(4).
+              10 'X'-JCORI6 PIC 9(4).
+      * N-4
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN5 PIC 9(4).
+              10 'X'-JCORI5 PIC 9(4).
+      * N-3
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN4 PIC 9(4).
+              10 'X'-JCORI4 PIC 9(4).
+      * N-2
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN3 PIC 9(4).
+              10 'X'-JCORI3 PIC 9(4).
+      * N-1
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN2 PIC 9(4).
+              10 'X'-JCORI2 PIC 9(4).
+      * N
+              10 'X'-FILLER PIC X.
+              10 'X'-JCOIN1 PIC 9(4).
+              10 'X'-JCORI1 PIC 9(4).
+      * NOMBRE DE ZONES DE RAMASSAGE ORDURES MENAGERES (FDL)
+              10 'X'-FILLER PIC X.
+              10 'X'-NTXOM  PIC 9.
+      * TAUX OM ZONE DE RAMASSAGE TAUX PLEIN
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOMP PIC 9(4)V9(6).
+      * TAUX OM ZONE DE RAMASSAGE TAUX REDUIT A
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOMA PIC 9(4)V9(6).
+      * TAUX OM ZONE DE RAMASSAGE TAUX REDUIT B
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOMB PIC 9(4)V9(6).
+      * TAUX OM ZONE DE RAMASSAGE TAUX REDUIT C
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOMC PIC 9(4)V9(6).
+      * TAUX OM ZONE DE RAMASSAGE TAUX REDUIT D
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOMD PIC 9(4)V9(6).
+      * TAUX OM ZONE DE RAMASSAGE TAUX REDUIT E
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOME PIC 9(4)V9(6).
+      * TAUX OM ZONE DE RAMASSAGE TAUX REDUIT F
+              10 'X'-FILLER PIC X.
+              10 'X'-PBBOMF PIC 9(4)V9(6).
+      * CODE BENEFICIAIRE DES ORDURES MENAGERES
+      * 22 = COMMUNE, 23 = EPCI, 34 = SYND. OM
+              10 'X'-FILLER PIC X.
+              10 'X'-CCOBOM PIC 9(2).
+      * LIBRE
+              10 'X'-FILLER PIC X(2669).
