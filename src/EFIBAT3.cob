@@ -0,0 +1,709 @@
+      *********************************************************
+      * PROGRAMME EFIBAT3                                     *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * PILOTE LE CALCUL EN LOT DES COTISATIONS DE TAXE       *
+      * FONCIERE (BATI ET NON BATI) SUR UN FICHIER SEQUENTIEL *
+      * D'ENREGISTREMENTS COMBAT/COMNONBA, EN DISTRIBUANT     *
+      * CHAQUE ENREGISTREMENT VERS CTXTA3B OU CTXTA3N SELON   *
+      * LE CODE CCOBNB PORTE PAR L'ENREGISTREMENT.            *
+      *                                                       *
+      * UN POINT DE REPRISE EST TENU A JOUR TOUTES LES        *
+      * CKPT-INTERVALLE ENTREES : EN CAS D'INTERRUPTION DU    *
+      * LOT, UNE RELANCE SAUTE AUTOMATIQUEMENT LES             *
+      * ENREGISTREMENTS DEJA TRAITES.                         *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EFIBAT3.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-LOT  ASSIGN  TO  ENTRLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS EL-FS.
+           SELECT  SORTIE-LOT  ASSIGN  TO  SORTLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS SL-FS.
+           SELECT  CTLPOINT    ASSIGN  TO  CTLPOINT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS CK-FS.
+           SELECT  JOURNAL-TAUX ASSIGN  TO  JNLTAUX
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS JT-FS.
+           SELECT  HISTOB      ASSIGN  TO  HISTOB
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  HB-CLETOT
+                               FILE STATUS  HB-FS.
+           SELECT  HISTONB     ASSIGN  TO  HISTONB
+                               ORGANIZATION INDEXED
+                               ACCESS MODE  DYNAMIC
+                               RECORD  KEY  HNB-CLETOT
+                               FILE STATUS  HNB-FS.
+           SELECT  HELIOS      ASSIGN  TO  HELIOS
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  HE-FS.
+           SELECT  ROUTAUD     ASSIGN  TO  ROUTAUD
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  RA-FS.
+           SELECT  BILANCAM    ASSIGN  TO  BILANCAM
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  BC-FS.
+           SELECT  ARCHIVEB    ASSIGN  TO  ARCHIVEB
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  AB-FS.
+           SELECT  ARCHIVNB    ASSIGN  TO  ARCHIVNB
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS  ANB-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-LOT.
+       01  ENR-ENTREE-LOT          PIC X(600).
+
+       FD  SORTIE-LOT.
+       01  ENR-SORTIE-LOT.
+           05 SL-RETOUR            PIC X(600).
+           05 SL-CR                PIC 9(2).
+           05 SL-RC                PIC 9(2).
+
+       FD  CTLPOINT.
+       01  ENR-CTLPOINT            PIC X(95).
+
+      * TRACE DES ECHECS DE RECHERCHE TAUDIS/BASE TAUX (CR 20/21/22/23)
+       FD  JOURNAL-TAUX.
+       01  ENR-JOURNAL-TAUX.
+           05 JT-DAN                PIC 9(4).
+           05 JT-CODDIR             PIC X(3).
+           05 JT-CCOCOM             PIC X(3).
+           05 JT-CCOIFP             PIC X(3).
+           05 JT-CR                 PIC 9(2).
+           05 JT-RC                 PIC 9(2).
+           05 JT-DATJOU             PIC 9(8).
+           05 JT-HEUJOU             PIC 9(8).
+
+      * HISTORIQUE DES RETOURB CALCULES, CLE IDENTIQUE A XBASEB/XBASNB
+      * (JANIPT/ACODIR/CCOCOM/DLETSR + ANUPRO) POUR POUVOIR RETROUVER
+      * CE QUI A ETE LIQUIDE POUR UN ARTICLE SANS REJOUER LE CALCUL
+       FD  HISTOB.
+       01  ENR-HISTOB.
+           05 HB-CLETOT.
+              10 HB-JANIPT             PIC 9(4).
+              10 HB-ACODIR.
+                 15 HB-CCODEP          PIC X(2).
+                 15 HB-CCODIR          PIC X(1).
+              10 HB-CCOCOM             PIC X(3).
+              10 HB-DLETSR             PIC X(1).
+              10 HB-ANUPRO.
+                 15 HB-CGROUP          PIC X(1).
+                 15 HB-DNUMCP          PIC 9(5).
+           05 HB-RETOUR                PIC X(600).
+           05 HB-CR                    PIC 9(2).
+           05 HB-RC                    PIC 9(2).
+
+      * HISTORIQUE DES RETOURNB CALCULES, MEME PRINCIPE QUE HISTOB
+       FD  HISTONB.
+       01  ENR-HISTONB.
+           05 HNB-CLETOT.
+              10 HNB-JANIPT            PIC 9(4).
+              10 HNB-ACODIR.
+                 15 HNB-CCODEP         PIC X(2).
+                 15 HNB-CCODIR         PIC X(1).
+              10 HNB-CCOCOM            PIC X(3).
+              10 HNB-DLETSR            PIC X(1).
+              10 HNB-ANUPRO.
+                 15 HNB-CGROUP         PIC X(1).
+                 15 HNB-DNUMCP         PIC 9(5).
+           05 HNB-RETOUR               PIC X(600).
+           05 HNB-CR                   PIC 9(2).
+           05 HNB-RC                   PIC 9(2).
+
+      * EXPORT VERS LA COMPTABILITE HELIOS, UN ENREGISTREMENT PAR
+      * ARTICLE TAXE, BATI ET NON BATI CONFONDUS
+       FD  HELIOS.
+       01  ENR-HELIOS.
+           COPY XHELIO REPLACING 'X' BY HE.
+
+      * BILAN, UN ENREGISTREMENT PAR EXECUTION DU LOT, DU NOMBRE DE
+      * RECHERCHES DE TAUX PASSEES PAR TAUDIS (VSAM) CONTRE BASE
+      * TAUX (DL/I), POUR SUIVRE LA REPARTITION ROLE GENERAL /
+      * CONTENTIEUX-SUPPLEMENTAIRE DANS LE TEMPS
+       FD  ROUTAUD.
+       01  ENR-ROUTAUD.
+           05 RA-DATJOU            PIC 9(8).
+           05 RA-CCODEP            PIC X(2).
+           05 RA-CCODIR            PIC X(1).
+           05 RA-NBVOIE-TAUDIS     PIC 9(9).
+           05 RA-NBVOIE-BASETAUX   PIC 9(9).
+
+      * BILAN DE CAMPAGNE, UN ENREGISTREMENT PAR EXECUTION DU LOT,
+      * REPRIS PAR BILANNAT POUR CONSOLIDER LE BILAN NATIONAL TOUTES
+      * DIRECTIONS CONFONDUES EN FIN DE CAMPAGNE
+       FD  BILANCAM.
+       01  ENR-BILANCAM.
+           COPY XBILAN REPLACING 'X' BY BC.
+
+      * ARCHIVE DES BASES/TAUX RECONSTITUEES PAR ARTICLE BATI, UNE
+      * LIGNE PAR ARTICLE ET PAR EXECUTION, REPRISE PAR LE LOT DE
+      * PURGE/CONSERVATION DECENNALE
+       FD  ARCHIVEB.
+       01  ENR-ARCHIVEB.
+           COPY XBASEB REPLACING 'X' BY AB.
+
+      * ARCHIVE DES BASES/TAUX RECONSTITUEES PAR ARTICLE NON BATI,
+      * MEME PRINCIPE QUE ARCHIVEB
+       FD  ARCHIVNB.
+       01  ENR-ARCHIVNB.
+           02 EL-ARCHIVNB OCCURS 5.
+           COPY XBASNB REPLACING 'X' BY ANB.
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'EFIBAT3 00 DU 08/08/26'.
+
+       01  EL-FS                   PIC X(2).
+           88 EL-OK                     VALUE '00'.
+           88 EL-FIN                    VALUE '10'.
+       01  SL-FS                   PIC X(2).
+           88 SL-OK                     VALUE '00'.
+       01  CK-FS                   PIC X(2).
+           88 CK-OK                     VALUE '00'.
+           88 CK-INEXISTANT              VALUE '35' '05'.
+       01  JT-FS                   PIC X(2).
+           88 JT-OK                     VALUE '00'.
+       01  HB-FS                   PIC X(2).
+           88 HB-OK                     VALUE '00'.
+       01  HNB-FS                  PIC X(2).
+           88 HNB-OK                    VALUE '00'.
+       01  HE-FS                   PIC X(2).
+           88 HE-OK                     VALUE '00'.
+       01  RA-FS                   PIC X(2).
+           88 RA-OK                     VALUE '00'.
+       01  BC-FS                   PIC X(2).
+           88 BC-OK                     VALUE '00'.
+       01  AB-FS                   PIC X(2).
+           88 AB-OK                     VALUE '00'.
+       01  ANB-FS                  PIC X(2).
+           88 ANB-OK                    VALUE '00'.
+
+       01  W-BASES-B.
+           COPY XBASEB REPLACING 'X' BY W-BASES-B.
+       01  W-BASES-NB.
+           02 EL-W-BASES-NB OCCURS 5.
+           COPY XBASNB REPLACING 'X' BY W-BASES-NB.
+
+       01  W-SWITCHES.
+           05 W-FIN-LOT             PIC X(1) VALUE 'N'.
+              88 W-FIN-LOT-ATTEINTE      VALUE 'O'.
+
+       01  CKPT-INTERVALLE          PIC 9(5) COMP VALUE 00100.
+       01  W-NBLUS                  PIC 9(9) COMP VALUE 0.
+       01  W-NBTRAITES              PIC 9(9) COMP VALUE 0.
+       01  W-NBANOM                 PIC 9(9) COMP VALUE 0.
+       01  W-NBASAUTER              PIC 9(9) COMP VALUE 0.
+       01  W-CPTINTERVALLE          PIC 9(5) COMP VALUE 0.
+       01  W-NBVOIE-TAUDIS          PIC 9(9) COMP VALUE 0.
+       01  W-NBVOIE-BASETAUX        PIC 9(9) COMP VALUE 0.
+       01  W-NBART-BATI             PIC 9(9) COMP VALUE 0.
+       01  W-NBART-NONBATI          PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-COTIS            PIC S9(12) COMP VALUE 0.
+       01  W-TOTAL-FRAIS            PIC S9(12) COMP VALUE 0.
+
+      * CODES RETOUR (CR) REPERTORIES PAR DECODCR, PLUS UN CUMUL
+      * 'AUTRE' (CODE 99) POUR TOUT CODE NON REPERTORIE, AFIN DE
+      * FOURNIR LA DISTRIBUTION DES ANOMALIES DU BILAN DE CAMPAGNE
+       01  W-ANOCOD-INIT.
+           05 FILLER               PIC 9(2) VALUE 00.
+           05 FILLER               PIC 9(2) VALUE 12.
+           05 FILLER               PIC 9(2) VALUE 16.
+           05 FILLER               PIC 9(2) VALUE 18.
+           05 FILLER               PIC 9(2) VALUE 20.
+           05 FILLER               PIC 9(2) VALUE 21.
+           05 FILLER               PIC 9(2) VALUE 22.
+           05 FILLER               PIC 9(2) VALUE 23.
+           05 FILLER               PIC 9(2) VALUE 24.
+           05 FILLER               PIC 9(2) VALUE 25.
+           05 FILLER               PIC 9(2) VALUE 50.
+           05 FILLER               PIC 9(2) VALUE 55.
+           05 FILLER               PIC 9(2) VALUE 90.
+           05 FILLER               PIC 9(2) VALUE 99.
+       01  W-ANOCOD-TABLE REDEFINES W-ANOCOD-INIT.
+           05 W-ANOCOD              PIC 9(2) OCCURS 14.
+       01  W-ANONB-TABLE.
+           05 W-ANONB               PIC 9(9) COMP OCCURS 14 VALUE 0.
+       01  IND-ANO                  PIC 9(2) COMP.
+       01  W-SW-ANO                 PIC X(1).
+           88 IND-TROUVE-ANO            VALUE '1'.
+           88 IND-NON-TROUVE-ANO        VALUE '0'.
+
+       01  CKPT-ENR.
+           COPY CKPTA3.
+
+      * VUE DE L'ENTREE POUR LECTURE DE LA CLE ET DU CODE BATI
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB              PIC X(1).
+              88 W-BATI                  VALUE '2'.
+              88 W-NONBATI                VALUE '1'.
+           05 W-DAN                 PIC 9(4).
+           05 W-CC2DEP              PIC X(2).
+           05 W-CCODIR              PIC X(1).
+           05 W-CCOCOM              PIC X(3).
+           05 FILLER                PIC X(589).
+
+      * ZONES D'APPEL DES PILOTES ANNEE CTXTA3B / CTXTA3N
+       01  W-ENTREE-CTX             PIC X(600).
+       01  W-SORTIE-CTX             PIC X(600).
+       01  W-CRM                    PIC 9(2).
+           88 W-CRM-ANOM-TAUX           VALUES 20 21 22 23.
+       01  W-RCM                    PIC 9(2).
+
+      * VUES DE L'ENTREE POUR RETROUVER LE CODE IFP LORS DE LA TRACE
+      * D'UNE ANOMALIE DE RECHERCHE TAUDIS/BASE TAUX (CCOIFP N'EST PAS
+      * A LA MEME POSITION EN BATI ET EN NON BATI)
+       01  EB-VUE.
+           COPY XCOMBAT REPLACING 'X' BY EB.
+       01  EN-VUE.
+           COPY XCOMNBA REPLACING 'X' BY EN.
+
+      * VUES DE LA SORTIE CALCULETTE POUR ALIMENTER L'EXPORT HELIOS
+       01  RB-VUE.
+           COPY XRETB REPLACING 'X' BY RB.
+       01  RNB-VUE.
+           COPY XRETNB REPLACING 'X' BY RNB.
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           PERFORM 1000-INITIALISATION
+               THRU 1000-INITIALISATION-EXIT.
+
+           PERFORM 2000-TRAITEMENT-LOT
+               THRU 2000-TRAITEMENT-LOT-EXIT
+               UNTIL W-FIN-LOT-ATTEINTE.
+
+           PERFORM 9000-TERMINAISON
+               THRU 9000-TERMINAISON-EXIT.
+
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-INITIALISATION.
+      *---------------------------------------------------------
+           OPEN INPUT ENTREE-LOT.
+
+           INITIALIZE CKPT-ENR.
+           OPEN INPUT CTLPOINT.
+           IF CK-INEXISTANT
+               CLOSE CTLPOINT
+           ELSE
+               READ CTLPOINT INTO CKPT-ENR
+               CLOSE CTLPOINT
+           END-IF.
+
+      * UNE RELANCE (POINT DE REPRISE NON VIDE) NE DOIT PAS ECRASER
+      * LES SORTIES DEJA PRODUITES LORS DE L'EXECUTION INTERROMPUE :
+      * LES FICHIERS SEQUENTIELS SONT ALORS OUVERTS EN EXTEND ET LES
+      * FICHIERS INDEXES EN E/S, AU LIEU DE OUTPUT
+           IF CKPT-NBTRAITE OF CKPT-ENR > 0
+               OPEN EXTEND SORTIE-LOT
+               OPEN EXTEND JOURNAL-TAUX
+               OPEN I-O    HISTOB
+               OPEN I-O    HISTONB
+               OPEN EXTEND HELIOS
+               OPEN EXTEND ROUTAUD
+               OPEN EXTEND BILANCAM
+               OPEN EXTEND ARCHIVEB
+               OPEN EXTEND ARCHIVNB
+
+               MOVE CKPT-NBART-BATI OF CKPT-ENR    TO W-NBART-BATI
+               MOVE CKPT-NBART-NONBATI OF CKPT-ENR TO W-NBART-NONBATI
+               MOVE CKPT-TOTAL-COTIS OF CKPT-ENR   TO W-TOTAL-COTIS
+               MOVE CKPT-TOTAL-FRAIS OF CKPT-ENR   TO W-TOTAL-FRAIS
+               PERFORM VARYING IND-ANO FROM 1 BY 1 UNTIL IND-ANO > 14
+                   MOVE CKPT-ANONB OF CKPT-ENR (IND-ANO)
+                       TO W-ANONB (IND-ANO)
+               END-PERFORM
+
+               MOVE CKPT-NBTRAITE OF CKPT-ENR TO W-NBASAUTER
+               PERFORM 1100-SAUTER-ENTREE
+                   THRU 1100-SAUTER-ENTREE-EXIT
+                   W-NBASAUTER TIMES
+           ELSE
+               OPEN OUTPUT SORTIE-LOT
+               OPEN OUTPUT JOURNAL-TAUX
+               OPEN OUTPUT HISTOB
+               OPEN OUTPUT HISTONB
+               OPEN OUTPUT HELIOS
+               OPEN OUTPUT ROUTAUD
+               OPEN OUTPUT BILANCAM
+               OPEN OUTPUT ARCHIVEB
+               OPEN OUTPUT ARCHIVNB
+           END-IF.
+       1000-INITIALISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       1100-SAUTER-ENTREE.
+      *---------------------------------------------------------
+      * POSITIONNE LE FICHIER D'ENTREE APRES LES ENREGISTREMENTS
+      * DEJA TRAITES LORS D'UNE PRECEDENTE EXECUTION DU LOT
+           READ ENTREE-LOT
+               AT END SET W-FIN-LOT-ATTEINTE TO TRUE
+           END-READ.
+           IF EL-OK
+               ADD 1 TO W-NBLUS
+               ADD 1 TO W-NBTRAITES
+           END-IF.
+       1100-SAUTER-ENTREE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-TRAITEMENT-LOT.
+      *---------------------------------------------------------
+           READ ENTREE-LOT INTO W-ENTREE-VUE
+               AT END SET W-FIN-LOT-ATTEINTE TO TRUE
+           END-READ.
+
+           IF NOT W-FIN-LOT-ATTEINTE
+               ADD 1 TO W-NBLUS
+               PERFORM 3000-CALCUL-COTISATION
+                   THRU 3000-CALCUL-COTISATION-EXIT
+               ADD 1 TO W-NBTRAITES
+               MOVE W-NBTRAITES  TO CKPT-NBTRAITE
+               MOVE W-DAN        TO CKPT-DERDAN
+               MOVE W-CC2DEP     TO CKPT-DERDEP
+               MOVE W-CCODIR     TO CKPT-DERDIR
+               MOVE W-CCOCOM     TO CKPT-DERCOM
+               SET CKPT-EN-COURS TO TRUE
+               ADD 1 TO W-CPTINTERVALLE
+               IF W-CPTINTERVALLE >= CKPT-INTERVALLE
+                   PERFORM 4000-ECRIRE-CHECKPOINT
+                       THRU 4000-ECRIRE-CHECKPOINT-EXIT
+                   MOVE 0 TO W-CPTINTERVALLE
+               END-IF
+           END-IF.
+       2000-TRAITEMENT-LOT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3000-CALCUL-COTISATION.
+      *---------------------------------------------------------
+           MOVE W-ENTREE-VUE TO W-ENTREE-CTX.
+           INITIALIZE W-SORTIE-CTX W-CRM W-RCM.
+
+           IF W-BATI
+               CALL 'CTXTA3B' USING W-ENTREE-CTX W-SORTIE-CTX
+                                    W-CRM W-RCM W-BASES-B
+                   ON EXCEPTION
+                       MOVE 24 TO W-CRM
+                       MOVE 01 TO W-RCM
+               END-CALL
+           ELSE
+               CALL 'CTXTA3N' USING W-ENTREE-CTX W-SORTIE-CTX
+                                    W-CRM W-RCM W-BASES-NB
+                   ON EXCEPTION
+                       MOVE 24 TO W-CRM
+                       MOVE 01 TO W-RCM
+               END-CALL
+           END-IF.
+
+           IF W-BATI
+               ADD 1 TO W-NBART-BATI
+           ELSE
+               ADD 1 TO W-NBART-NONBATI
+           END-IF.
+
+           PERFORM 3500-CUMULER-ANOMALIE
+               THRU 3500-CUMULER-ANOMALIE-EXIT.
+
+           IF W-CRM NOT = 0
+               ADD 1 TO W-NBANOM
+               IF W-CRM-ANOM-TAUX
+                   PERFORM 3100-TRACER-ANOMALIE-TAUX
+                       THRU 3100-TRACER-ANOMALIE-TAUX-EXIT
+               END-IF
+           END-IF.
+
+           MOVE W-SORTIE-CTX TO SL-RETOUR.
+           MOVE W-CRM        TO SL-CR.
+           MOVE W-RCM        TO SL-RC.
+           WRITE ENR-SORTIE-LOT.
+
+           PERFORM 3200-HISTORISER-RETOUR
+               THRU 3200-HISTORISER-RETOUR-EXIT.
+
+           PERFORM 3300-EXPORTER-HELIOS
+               THRU 3300-EXPORTER-HELIOS-EXIT.
+       3000-CALCUL-COTISATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3200-HISTORISER-RETOUR.
+      *---------------------------------------------------------
+      * CONSERVE UNE COPIE INDEXEE DU RETOURB/RETOURNB CALCULE, CLEE
+      * COMME XBASEB/XBASNB, POUR POUVOIR EXPLIQUER UNE COTISATION
+      * DEJA LIQUIDEE SANS REJOUER LE CALCUL
+           IF W-BATI
+               MOVE W-ENTREE-CTX  TO EB-VUE
+               MOVE W-DAN         TO HB-JANIPT
+               MOVE W-CC2DEP      TO HB-CCODEP
+               MOVE W-CCODIR      TO HB-CCODIR
+               MOVE W-CCOCOM      TO HB-CCOCOM
+               MOVE EB-DSRPAR     TO HB-DLETSR
+               MOVE EB-CGROUP     TO HB-CGROUP
+               MOVE EB-NNUPRO     TO HB-DNUMCP
+               MOVE W-SORTIE-CTX  TO HB-RETOUR
+               MOVE W-CRM         TO HB-CR
+               MOVE W-RCM         TO HB-RC
+               WRITE ENR-HISTOB
+                   INVALID KEY CONTINUE
+               END-WRITE
+               MOVE HB-CLETOT     TO W-BASES-B-CLE
+               MOVE W-BASES-B     TO ENR-ARCHIVEB
+               WRITE ENR-ARCHIVEB
+           ELSE
+               MOVE W-ENTREE-CTX  TO EN-VUE
+               MOVE W-DAN         TO HNB-JANIPT
+               MOVE W-CC2DEP      TO HNB-CCODEP
+               MOVE W-CCODIR      TO HNB-CCODIR
+               MOVE W-CCOCOM      TO HNB-CCOCOM
+               MOVE EN-DSRPAR     TO HNB-DLETSR
+               MOVE EN-CGROUP     TO HNB-CGROUP
+               MOVE EN-NNUPRO     TO HNB-DNUMCP
+               MOVE W-SORTIE-CTX  TO HNB-RETOUR
+               MOVE W-CRM         TO HNB-CR
+               MOVE W-RCM         TO HNB-RC
+               WRITE ENR-HISTONB
+                   INVALID KEY CONTINUE
+               END-WRITE
+               MOVE W-BASES-NB    TO ENR-ARCHIVNB
+               WRITE ENR-ARCHIVNB
+           END-IF.
+       3200-HISTORISER-RETOUR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3300-EXPORTER-HELIOS.
+      *---------------------------------------------------------
+      * PRODUIT, A PARTIR DE RETOURB/RETOURNB, L'ENREGISTREMENT
+      * D'EXPORT COMPTABLE HELIOS, AFIN QUE LE RAPPROCHEMENT NE
+      * DEPENDE PAS DE L'EXTRACTION SEPAREE FAITE PAR MAJIC2
+           INITIALIZE ENR-HELIOS.
+           MOVE W-DAN        TO HE-DAN.
+           MOVE W-CC2DEP     TO HE-CC2DEP.
+           MOVE W-CCODIR     TO HE-CCODIR.
+           MOVE W-CCOCOM     TO HE-CCOCOM.
+           MOVE W-CCOBNB     TO HE-CCOBNB.
+           MOVE W-CRM        TO HE-CR.
+           MOVE W-RCM        TO HE-RC.
+
+           IF W-BATI
+               MOVE W-SORTIE-CTX    TO RB-VUE
+               PERFORM 3400-COMPTER-VOIE-TAUX
+                   THRU 3400-COMPTER-VOIE-TAUX-EXIT
+               MOVE RB-DSRPAR       TO HE-DSRPAR
+               MOVE RB-CGROUP       TO HE-CGROUP
+               MOVE RB-NNUPRO       TO HE-NNUPRO
+               MOVE RB-CCOIFP       TO HE-CCOIFP
+               MOVE RB-CCPPER       TO HE-CCPPER
+               MOVE RB-MCTCOM       TO HE-MCTCOM
+               MOVE RB-MCTDEP       TO HE-MCTDEP
+               MOVE RB-MCTREG       TO HE-MCTREG
+               MOVE RB-MCTSYN       TO HE-MCTSYN
+               MOVE RB-MCTCU        TO HE-MCTCU
+               MOVE RB-MCTTSE       TO HE-MCTTSE
+               MOVE RB-MCBT13 (1)   TO HE-MCBT13 (1)
+               MOVE RB-MCBT13 (2)   TO HE-MCBT13 (2)
+               MOVE RB-MCBT13 (3)   TO HE-MCBT13 (3)
+               MOVE RB-MCOGE3       TO HE-MCOGE3
+               MOVE RB-MCOTA3       TO HE-MCOTA3
+               MOVE RB-MFA300       TO HE-MFA300
+               MOVE RB-MFN300       TO HE-MFN300
+               MOVE RB-MFA800       TO HE-MFA800
+               MOVE RB-MFN800       TO HE-MFN800
+               MOVE RB-TCTHFR       TO HE-TCTHFR
+               MOVE RB-TCTFRA       TO HE-TCTFRA
+               MOVE RB-TCTDU        TO HE-TCTDU
+           ELSE
+               MOVE W-SORTIE-CTX    TO RNB-VUE
+               PERFORM 3400-COMPTER-VOIE-TAUX
+                   THRU 3400-COMPTER-VOIE-TAUX-EXIT
+               MOVE RNB-DSRPAR      TO HE-DSRPAR
+               MOVE RNB-CGROUP      TO HE-CGROUP
+               MOVE RNB-NNUPRO      TO HE-NNUPRO
+               MOVE RNB-CCOIFP      TO HE-CCOIFP
+               MOVE RNB-CCPPER      TO HE-CCPPER
+               MOVE RNB-MCTCOM      TO HE-MCTCOM
+               MOVE RNB-MCTDEP      TO HE-MCTDEP
+               MOVE RNB-MCTREG      TO HE-MCTREG
+               MOVE RNB-MCTSYN      TO HE-MCTSYN
+               MOVE RNB-MCTCU       TO HE-MCTCU
+               MOVE RNB-MCTTSE      TO HE-MCTTSE
+               MOVE RNB-MCNT13 (1)  TO HE-MCBT13 (1)
+               MOVE RNB-MCNT13 (2)  TO HE-MCBT13 (2)
+               MOVE RNB-MCNT13 (3)  TO HE-MCBT13 (3)
+               MOVE RNB-MCOGE3      TO HE-MCOGE3
+               MOVE RNB-MFA300      TO HE-MFA300
+               MOVE RNB-MFN300      TO HE-MFN300
+               MOVE RNB-MFA800      TO HE-MFA800
+               MOVE RNB-MFN800      TO HE-MFN800
+               MOVE RNB-TCTHFR      TO HE-TCTHFR
+               MOVE RNB-TCTFRA      TO HE-TCTFRA
+               MOVE RNB-TCTDU       TO HE-TCTDU
+           END-IF.
+
+           ADD HE-TCTDU  TO W-TOTAL-COTIS.
+           ADD HE-TCTFRA TO W-TOTAL-FRAIS.
+
+           WRITE ENR-HELIOS.
+       3300-EXPORTER-HELIOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3400-COMPTER-VOIE-TAUX.
+      *---------------------------------------------------------
+      * COMPTABILISE LA VOIE DE RECUPERATION DES TAUX EFFECTIVEMENT
+      * EMPRUNTEE PAR LA CALCULETTE (RB-GVOIE/RNB-GVOIE), POUR LE
+      * BILAN TAUDIS/BASE TAUX EDITE EN FIN DE LOT SUR ROUTAUD
+           IF W-BATI
+               EVALUATE RB-GVOIE
+                   WHEN 'T' ADD 1 TO W-NBVOIE-TAUDIS
+                   WHEN 'B' ADD 1 TO W-NBVOIE-BASETAUX
+               END-EVALUATE
+           ELSE
+               EVALUATE RNB-GVOIE
+                   WHEN 'T' ADD 1 TO W-NBVOIE-TAUDIS
+                   WHEN 'B' ADD 1 TO W-NBVOIE-BASETAUX
+               END-EVALUATE
+           END-IF.
+       3400-COMPTER-VOIE-TAUX-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3500-CUMULER-ANOMALIE.
+      *---------------------------------------------------------
+      * ALIMENTE LA DISTRIBUTION DES CODES ANOMALIE (CR) DU BILAN DE
+      * CAMPAGNE, CODE PAR CODE Y COMPRIS LE CODE 00 (PAS D'ANOMALIE),
+      * AFIN QUE LA DISTRIBUTION RECOUVRE LA TOTALITE DES ARTICLES
+           SET IND-NON-TROUVE-ANO TO TRUE.
+           PERFORM VARYING IND-ANO FROM 1 BY 1
+                   UNTIL IND-ANO > 14 OR IND-TROUVE-ANO
+               IF W-CRM = W-ANOCOD (IND-ANO)
+                   ADD 1 TO W-ANONB (IND-ANO)
+                   SET IND-TROUVE-ANO TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT IND-TROUVE-ANO
+               ADD 1 TO W-ANONB (14)
+           END-IF.
+       3500-CUMULER-ANOMALIE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       3100-TRACER-ANOMALIE-TAUX.
+      *---------------------------------------------------------
+      * UNE RECHERCHE TAUDIS/BASE TAUX (DIRECTION, COMMUNE, IFP) A
+      * ECHOUE : ON TRACE LA CLE ET LE COMPTE-RENDU DANS LE JOURNAL
+      * AFIN DE POUVOIR SUIVRE LES COMMUNES EN ECHEC SANS ATTENDRE
+      * UNE RECLAMATION DU CONTRIBUABLE
+           MOVE W-DAN        TO JT-DAN.
+           STRING W-CC2DEP W-CCODIR DELIMITED BY SIZE
+               INTO JT-CODDIR.
+           MOVE W-CCOCOM     TO JT-CCOCOM.
+           IF W-BATI
+               MOVE W-ENTREE-CTX TO EB-VUE
+               MOVE EB-CCOIFP    TO JT-CCOIFP
+           ELSE
+               MOVE W-ENTREE-CTX TO EN-VUE
+               MOVE EN-CCOIFP    TO JT-CCOIFP
+           END-IF.
+           MOVE W-CRM        TO JT-CR.
+           MOVE W-RCM        TO JT-RC.
+           ACCEPT JT-DATJOU FROM DATE YYYYMMDD.
+           ACCEPT JT-HEUJOU FROM TIME.
+           WRITE ENR-JOURNAL-TAUX.
+       3100-TRACER-ANOMALIE-TAUX-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       4000-ECRIRE-CHECKPOINT.
+      *---------------------------------------------------------
+      * LE FICHIER DE POINT DE REPRISE EST REECRIT EN ENTIER A
+      * CHAQUE INTERVALLE : IL NE CONTIENT QU'UN ENREGISTREMENT
+           MOVE W-NBART-BATI        TO CKPT-NBART-BATI.
+           MOVE W-NBART-NONBATI     TO CKPT-NBART-NONBATI.
+           MOVE W-TOTAL-COTIS       TO CKPT-TOTAL-COTIS.
+           MOVE W-TOTAL-FRAIS       TO CKPT-TOTAL-FRAIS.
+           PERFORM VARYING IND-ANO FROM 1 BY 1 UNTIL IND-ANO > 14
+               MOVE W-ANONB (IND-ANO) TO CKPT-ANONB (IND-ANO)
+           END-PERFORM.
+
+           OPEN OUTPUT CTLPOINT.
+           WRITE ENR-CTLPOINT FROM CKPT-ENR.
+           CLOSE CTLPOINT.
+       4000-ECRIRE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-TERMINAISON.
+      *---------------------------------------------------------
+           SET CKPT-OK TO TRUE.
+           PERFORM 4000-ECRIRE-CHECKPOINT
+               THRU 4000-ECRIRE-CHECKPOINT-EXIT.
+
+           INITIALIZE ENR-ROUTAUD.
+           ACCEPT RA-DATJOU FROM DATE YYYYMMDD.
+           MOVE W-CC2DEP            TO RA-CCODEP.
+           MOVE W-CCODIR            TO RA-CCODIR.
+           MOVE W-NBVOIE-TAUDIS     TO RA-NBVOIE-TAUDIS.
+           MOVE W-NBVOIE-BASETAUX   TO RA-NBVOIE-BASETAUX.
+           WRITE ENR-ROUTAUD.
+
+           PERFORM 9100-ECRIRE-BILAN
+               THRU 9100-ECRIRE-BILAN-EXIT.
+
+           CLOSE ENTREE-LOT.
+           CLOSE SORTIE-LOT.
+           CLOSE JOURNAL-TAUX.
+           CLOSE HISTOB.
+           CLOSE HISTONB.
+           CLOSE HELIOS.
+           CLOSE ROUTAUD.
+           CLOSE BILANCAM.
+           CLOSE ARCHIVEB.
+           CLOSE ARCHIVNB.
+
+           DISPLAY 'EFIBAT3 - ENREGISTREMENTS LUS     : ' W-NBLUS.
+           DISPLAY 'EFIBAT3 - ENREGISTREMENTS TRAITES : ' W-NBTRAITES.
+           DISPLAY 'EFIBAT3 - ANOMALIES DETECTEES      : ' W-NBANOM.
+           DISPLAY 'EFIBAT3 - VOIE TAUDIS (VSAM)       : '
+               W-NBVOIE-TAUDIS.
+           DISPLAY 'EFIBAT3 - VOIE BASE TAUX (DL/I)    : '
+               W-NBVOIE-BASETAUX.
+       9000-TERMINAISON-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9100-ECRIRE-BILAN.
+      *---------------------------------------------------------
+      * PRODUIT L'ENREGISTREMENT DE BILAN DE CAMPAGNE DE CETTE
+      * EXECUTION DU LOT, REPRIS PAR BILANNAT POUR LE BILAN NATIONAL
+           INITIALIZE ENR-BILANCAM.
+           ACCEPT BC-DATJOU FROM DATE YYYYMMDD.
+           MOVE W-DAN               TO BC-JAN.
+           MOVE W-CC2DEP            TO BC-CC2DEP.
+           MOVE W-CCODIR            TO BC-CCODIR.
+           MOVE W-NBART-BATI        TO BC-NBARBA.
+           MOVE W-NBART-NONBATI     TO BC-NBARNB.
+           MOVE W-TOTAL-COTIS       TO BC-TOTCOT.
+           MOVE W-TOTAL-FRAIS       TO BC-TOTFRA.
+           PERFORM VARYING IND-ANO FROM 1 BY 1 UNTIL IND-ANO > 14
+               MOVE W-ANOCOD (IND-ANO) TO BC-ANOCOD (IND-ANO)
+               MOVE W-ANONB (IND-ANO)  TO BC-ANONB (IND-ANO)
+           END-PERFORM.
+           WRITE ENR-BILANCAM.
+       9100-ECRIRE-BILAN-EXIT.
+           EXIT.
