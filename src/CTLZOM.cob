@@ -0,0 +1,157 @@
+      *********************************************************
+      * PROGRAMME CTLZOM                                      *
+      * LANGAGE COBOL                                         *
+      *                                                       *
+      * CONTROLE PREALABLE, AVANT LE LANCEMENT DE LA CAMPAGNE  *
+      * DE TAXATION, DE LA COHERENCE ENTRE LE ZONAGE OM        *
+      * (GTAUOM) ET LES BASES OM (MBAOM) PORTES PAR CHAQUE     *
+      * ARTICLE BATI DE L'EXTRAIT COMBAT. CE CONTROLE EST      *
+      * LE MEME QUE CELUI FAIT ARTICLE PAR ARTICLE DANS        *
+      * EFITA3B8 (CR=12/RC=5 ET RC=6), MAIS REJOUE ICI SUR     *
+      * TOUT L'EXTRAIT AVANT LE CALCUL, POUR SIGNALER UNE      *
+      * MAUVAISE AFFECTATION DE ZONAGE SUR TOUTE UN IMMEUBLE   *
+      * EN UNE SEULE PASSE, PLUTOT QUE SOUS FORME D'AUTANT     *
+      * D'ANOMALIES CR/RC EPARPILLEES DANS LE LOT.             *
+      *                                                         *
+      * SEULS LES ARTICLES BATIS (CCOBNB='2') PORTENT UN        *
+      * ZONAGE OM ; LES ARTICLES NON BATIS SONT IGNORES.        *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLZOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ENTREE-LOT  ASSIGN  TO  ENTRLOT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS EL-FS.
+           SELECT  RAPPORT     ASSIGN  TO  RAPPORT
+                               ORGANIZATION SEQUENTIAL
+                               FILE STATUS RP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE-LOT.
+       01  ENR-ENTREE-LOT            PIC X(600).
+
+       FD  RAPPORT.
+       01  ENR-RAPPORT               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  VERSION             PIC X(23) VALUE 'CTLZOM  00 DU 08/08/26'.
+
+       01  EL-FS                     PIC X(2).
+           88 EL-OK                      VALUE '00'.
+           88 EL-FIN                     VALUE '10'.
+       01  RP-FS                     PIC X(2).
+
+       01  W-ENTREE-VUE.
+           05 W-CCOBNB               PIC X(1).
+              88 W-BATI                    VALUE '2'.
+           05 FILLER                 PIC X(599).
+
+       01  COMBAT-CTL-VUE.
+           COPY XCOMBAT REPLACING 'X' BY CTL.
+
+       01  W-NBART                   PIC 9(9) VALUE 0.
+       01  W-NBANOM                  PIC 9(9) VALUE 0.
+       01  IND                       PIC S9(4) BINARY.
+
+       01  LIGNE-ENTETE              PIC X(132) VALUE
+           'DIR COM  ANUPRO          ZONE BAOM  ANOMALIE'.
+       01  LIGNE-DETAIL.
+           05 LD-DEPDIR              PIC X(4).
+           05 FILLER                 PIC X(1).
+           05 LD-COM                 PIC X(3).
+           05 FILLER                 PIC X(3).
+           05 LD-ANUPRO              PIC X(6).
+           05 FILLER                 PIC X(4).
+           05 LD-ZONE                PIC X(2).
+           05 FILLER                 PIC X(1).
+           05 LD-BAOM                PIC -(9)9.
+           05 FILLER                 PIC X(2).
+           05 LD-LIBANOM             PIC X(40).
+           05 FILLER                 PIC X(46).
+
+       01  LIGNE-TOTAUX.
+           05 FILLER                 PIC X(20) VALUE
+              'ARTICLES BATIS LUS :'.
+           05 LT-NBART               PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(5) VALUE SPACE.
+           05 FILLER                 PIC X(12) VALUE 'ANOMALIES :'.
+           05 LT-NBANOM              PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(68).
+
+       PROCEDURE DIVISION.
+      *=========================================================
+       0000-MAINLINE.
+      *=========================================================
+           OPEN INPUT ENTREE-LOT.
+           OPEN OUTPUT RAPPORT.
+           WRITE ENR-RAPPORT FROM LIGNE-ENTETE.
+
+           PERFORM 1000-TRAITER-ENREGISTREMENT
+               THRU 1000-TRAITER-ENREGISTREMENT-EXIT
+               UNTIL EL-FIN.
+
+           MOVE W-NBART  TO LT-NBART.
+           MOVE W-NBANOM TO LT-NBANOM.
+           WRITE ENR-RAPPORT FROM LIGNE-TOTAUX.
+
+           CLOSE ENTREE-LOT RAPPORT.
+           GOBACK.
+
+      *---------------------------------------------------------
+       1000-TRAITER-ENREGISTREMENT.
+      *---------------------------------------------------------
+           READ ENTREE-LOT INTO W-ENTREE-VUE
+               AT END SET EL-FIN TO TRUE
+           END-READ.
+           IF EL-OK AND W-BATI
+               MOVE ENR-ENTREE-LOT TO COMBAT-CTL-VUE
+               ADD 1 TO W-NBART
+               PERFORM 2000-CONTROLER-ZONAGE-OM
+                   THRU 2000-CONTROLER-ZONAGE-OM-EXIT
+                   VARYING IND FROM 1 BY 1 UNTIL IND > 7
+           END-IF.
+       1000-TRAITER-ENREGISTREMENT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       2000-CONTROLER-ZONAGE-OM.
+      *---------------------------------------------------------
+           IF CTL-GTAUOM(IND) NOT = SPACES
+           AND CTL-MBAOM(IND) = 0
+               ADD 1 TO W-NBANOM
+               PERFORM 9000-EDITER-ANOMALIE
+                   THRU 9000-EDITER-ANOMALIE-EXIT
+               MOVE 'ZONE RENSEIGNEE, BASE OM NULLE OU ABSENTE'
+                   TO LD-LIBANOM
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+           IF CTL-GTAUOM(IND) = SPACES
+           AND CTL-MBAOM(IND) NOT = 0
+               ADD 1 TO W-NBANOM
+               PERFORM 9000-EDITER-ANOMALIE
+                   THRU 9000-EDITER-ANOMALIE-EXIT
+               MOVE 'BASE OM RENSEIGNEE, ZONE ABSENTE'
+                   TO LD-LIBANOM
+               WRITE ENR-RAPPORT FROM LIGNE-DETAIL
+           END-IF.
+       2000-CONTROLER-ZONAGE-OM-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+       9000-EDITER-ANOMALIE.
+      *---------------------------------------------------------
+           MOVE CTL-CC2DEP    TO LD-DEPDIR (1:2).
+           MOVE CTL-CCODIR    TO LD-DEPDIR (3:1).
+           MOVE CTL-CCOCOM    TO LD-COM.
+           MOVE CTL-CGROUP    TO LD-ANUPRO (1:1).
+           MOVE CTL-NNUPRO    TO LD-ANUPRO (2:5).
+           MOVE CTL-GTAUOM(IND) TO LD-ZONE.
+           MOVE CTL-MBAOM(IND)  TO LD-BAOM.
+       9000-EDITER-ANOMALIE-EXIT.
+           EXIT.
