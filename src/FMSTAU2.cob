@@ -36,16 +36,61 @@
 
       * SAUVEGARDE CODE DIRECTION ENTREE
        01 W-ACODIR-ENTREE               PIC X(03).
+
+      * CACHE DE LA DERNIERE CLE LUE AVEC SUCCES : EVITE DE REFAIRE LES
+      * ACCES DL/I DIRECTION/COMMUNE/IFP QUAND UN LOT EST TRIE PAR
+      * DIRECTION, COMMUNE PUIS IFP (CAS LE PLUS COURANT DES GROS LOTS)
+       01 W-DER-CLE.
+           05  W-DER-AN                 PIC 9(4) VALUE ZERO.
+           05  W-DER-DIR                PIC X(3) VALUE SPACE.
+           05  W-DER-COM                PIC 9(3) VALUE ZERO.
+           05  W-DER-IFP                PIC X(3) VALUE SPACE.
+       01 W-CACHE-ETAT                  PIC X VALUE 'N'.
+           88 CACHE-INITIALISE              VALUE 'O'.
+       01 W-MEME-DIR                    PIC X VALUE 'N'.
+           88 MEME-DIR                      VALUE 'O'.
+       01 W-MEME-COM                    PIC X VALUE 'N'.
+           88 MEME-COM                      VALUE 'O'.
+       01 W-MEME-IFP                    PIC X VALUE 'N'.
+           88 MEME-IFP                      VALUE 'O'.
+      * SAUVEGARDE DES SEGMENTS DE LA DERNIERE LECTURE REUSSIE
+       01 XB35-DER                      PIC X(398) VALUE SPACE.
+       01 XB40-DER                      PIC X(249) VALUE SPACE.
+       01 XB45-DER                      PIC X(400) VALUE SPACE.
+       01 XB50-DER                      PIC X(413) VALUE SPACE.
+       01 XB51-DER                      PIC X(213) VALUE SPACE.
+       01 XB47-DER                      PIC X(113) VALUE SPACE.
       * DERNIER CARACTERE MIN DU CODE DIRECTION POUR LES DEPARTEMENTS
        01 DEPT-DIR-MIN     PIC 9.
-           88 DEPT-DIR-N2  VALUE 1.
-           88 DEPT-DIR-N5  VALUE 4.
       * DERNIER CARACTERE MAX DU CODE DIRECTION POUR LES DEPARTEMENTS
        01 DEPT-DIR-MAX     PIC 9.
-           88 DEPT-DIR-X2  VALUE 2.
-           88 DEPT-DIR-X5  VALUE 8.
       * TROISIEME ET DERNIER CARACTERE DU CODE DIRECTION
        01 IND-DIR  PIC 9.
+      * TABLE DES DEPARTEMENTS ECLATES EN PLUSIEURS DIRECTIONS (PELP) :
+      * BORNES MIN/MAX DU DERNIER CARACTERE DU CODE DIRECTION A PARCOURIR
+      * POUR RETROUVER LA DIRECTION DE RATTACHEMENT D'UNE COMMUNE.
+      * UN NOUVEAU DEPARTEMENT ECLATE SE RAJOUTE ICI SANS TOUCHER AU CODE.
+       01 PELP-DEPT-TABLE-INIT.
+           05 FILLER          PIC X(2) VALUE '75'.
+           05 FILLER          PIC 9    VALUE 4.
+           05 FILLER          PIC 9    VALUE 8.
+           05 FILLER          PIC X(2) VALUE '13'.
+           05 FILLER          PIC 9    VALUE 1.
+           05 FILLER          PIC 9    VALUE 2.
+           05 FILLER          PIC X(2) VALUE '59'.
+           05 FILLER          PIC 9    VALUE 1.
+           05 FILLER          PIC 9    VALUE 2.
+           05 FILLER          PIC X(2) VALUE '92'.
+           05 FILLER          PIC 9    VALUE 1.
+           05 FILLER          PIC 9    VALUE 2.
+       01 PELP-DEPT-TABLE REDEFINES PELP-DEPT-TABLE-INIT.
+           05 PELP-DEPT           OCCURS 4.
+              10 PELP-DEPT-CODEP     PIC X(2).
+              10 PELP-DEPT-DIR-MIN   PIC 9.
+              10 PELP-DEPT-DIR-MAX   PIC 9.
+       01 IND-PELP-DEPT    PIC 9 COMP.
+       01 W-PELP-DEPT-ETAT          PIC X VALUE 'N'.
+           88 PELP-DEPT-TROUVE          VALUE 'O'.
       * INDICATEUR DE FIN DE BOUCLE
        01                  PIC 9.
            88 NOTOK        VALUE 0.
@@ -164,10 +209,11 @@
       **************************************************************
         PELP-DEPT-MULTI-DSF.
             MOVE FIE01-ACODIR TO W-ACODIR-ENTREE
+            PERFORM RECH-PELP-DEPT
       *   RECHERCHE DE LA COMMUNE DANS LA BASE TAUX
       *********************************************
             IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO AND
-               (FIE01-CODEP = '75' OR '13' OR '59' OR '92')
+               PELP-DEPT-TROUVE
                                      AND FIE01-CCOCOM NOT = ZERO)
                 PERFORM PELP-COM
             END-IF
@@ -178,6 +224,11 @@
       **************************************************************
         RECUP-SEG.
       *
+      *   TEST DU CACHE : LA DIRECTION/COMMUNE/IFP DEMANDEE EST-ELLE
+      *   CELLE DU DERNIER ARTICLE LU AVEC SUCCES ?
+      *********************************************
+            PERFORM TEST-CACHE
+      *
       *   RECHERCHE DE L'ANNEE DANS LA BASE TAUX
       ******************************************
             IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO)
@@ -185,16 +236,29 @@
             END-IF
       *
       *   RECHERCHE DE LA DIRECTION DANS LA BASE TAUX
+      *   (INCHANGEE DEPUIS LE DERNIER ARTICLE : REUTILISATION DU CACHE)
       ***********************************************
             IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO
                            AND FIE01-ACODIR NOT = SPACE)
-              PERFORM RECH-DIR
+              IF MEME-DIR
+                 MOVE XB35-DER TO XB35
+              ELSE
+                 PERFORM RECH-DIR
+              END-IF
             END-IF
       *
       *   RECHERCHE DE LA COMMUNE DANS LA BASE TAUX
+      *   (INCHANGEE DEPUIS LE DERNIER ARTICLE : REUTILISATION DU CACHE,
+      *   Y COMPRIS LIBELLES EPCI/TEOM/SYNDICAT ET ADRESSE MEL COMMUNE,
+      *   IDENTIQUES POUR TOUS LES ARTICLES DE LA COMMUNE)
       *********************************************
             IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO AND
                 FIE01-ACODIR NOT = SPACE AND FIE01-CCOCOM NOT = ZERO)
+              IF MEME-COM
+                 MOVE XB40-DER TO XB40
+                 MOVE XB47-DER TO XB47
+                 MOVE XB51-DER TO XB51
+              ELSE
                 PERFORM RECH-COM
       *  RECHERCHE DU LIBELLE GROUPEMENT EPCI SI CODE RENSEIGNE
                 IF (CR NOT > 2 AND XB40-CTYGC NOT = SPACE
@@ -206,16 +270,39 @@
                              AND XB40-CCOSYN NOT = SPACE)
                     PERFORM RECH-LTEOM
                 END-IF
+      *  RECHERCHE DES LIBELLES SYNDICATS (CODE IFP "Z  ")
+                IF CR NOT > 2
+                    PERFORM RECH-LSYN
+                END-IF
+      *  RECHERCHE DE L'ADRESSE MEL COMMUNE (CODE IFP "Y  ")
+                IF CR NOT > 2
+                    PERFORM RECH-LMEL
+                END-IF
+              END-IF
+      *  LE CACHE COMMUNE EST ALIMENTE ICI, AVANT LA RECHERCHE DU CODE
+      *  IFP SUITE CI-DESSOUS : CELLE-CI SURCHARGE DIRECTEMENT DANS XB40
+      *  DES POSTES (PBBOM*/ACO*/JCOIN*/JCORI*) PROPRES A L'IFP DE
+      *  L'ARTICLE COURANT, QUI NE SONT PAS INVARIANTS AU NIVEAU DE LA
+      *  COMMUNE. SI LE CACHE ETAIT ALIMENTE APRES CETTE SURCHARGE, UN
+      *  ARTICLE SUIVANT DE LA MEME COMMUNE MAIS D'UN AUTRE IFP (POUR
+      *  LEQUEL LA RECHERCHE DU CODE IFP SUITE NE S'EXECUTE PAS, OU
+      *  ECHOUE) HERITERAIT A TORT DES TAUX OM DE L'IFP PRECEDENT
+               MOVE XB40 TO XB40-DER
             END-IF
       *
       *   RECHERCHE DU CODE IFP DANS LA BASE TAUX
+      *   (INCHANGEE DEPUIS LE DERNIER ARTICLE : REUTILISATION DU CACHE)
       ********************************************
             IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO AND
                 FIE01-ACODIR NOT = SPACE AND FIE01-CCOCOM NOT = ZERO
                                          AND FIE01-CCOIFP NOT = SPACE)
-              PERFORM RECH-IFP
+              IF MEME-IFP
+                 MOVE XB45-DER TO XB45
+              ELSE
+                 PERFORM RECH-IFP
+              END-IF
       *   RECHERCHE DU CODE IFP SUITE DANS LA BASE TAUX
-              IF FIE01-JANIPT > 2015
+              IF FIE01-JANIPT > 2015 AND NOT MEME-IFP
                  PERFORM RECH-IFP-SUITE
       *  RECHERCHE DU LIBELLE GROUPEMENT TEOM SI CODE RENSEIGNE
       *  A PARTIR DE 2016, LE CODE GROUPEMENT TEOM EST AU NIVEAU SR
@@ -225,7 +312,12 @@
                  END-IF
               END-IF
       * RECHERCHE DES LIBELLES TSE POUR RESTITUTION DU RESULTAT DANS XB50
-              PERFORM RECH-LIB
+      * (INVARIANTES POUR TOUTE LA COMMUNE : RATTACHEES AU CACHE COMMUNE)
+              IF MEME-COM
+                 MOVE XB50-DER TO XB50
+              ELSE
+                 PERFORM RECH-LIB
+              END-IF
       * CAS DU CHANGEMENT DE DEPARTEMENT POUR UNE COMMUNE : RECHERCHE DU
       * SEGMENT DIRECTION D'ORIGINE
               IF (CR NOT > 2 AND XB45-CCDDIR NOT = SPACE)
@@ -233,18 +325,19 @@
               END-IF
             END-IF
       *
-      *   RECHERCHE DES LIBELLES SYNDICATS (CODE IFP "Z  ")
+      *   MISE A JOUR DU CACHE POUR LE PROCHAIN ARTICLE
       ***************************************************
-            IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO AND
-                FIE01-ACODIR NOT = SPACE AND FIE01-CCOCOM NOT = ZERO)
-              PERFORM RECH-LSYN
-            END-IF
-      *
-      *   RECHERCHE DE L'ADRESSE MEL COMMUNE (CODE IFP "Y  ")
-      ***************************************************
-            IF (CR NOT > 2 AND FIE01-JANIPT NOT = ZERO AND
-                FIE01-ACODIR NOT = SPACE AND FIE01-CCOCOM NOT = ZERO)
-              PERFORM RECH-LMEL
+            IF CR NOT > 2
+               MOVE XB35          TO XB35-DER
+               MOVE XB45          TO XB45-DER
+               MOVE XB50          TO XB50-DER
+               MOVE XB51          TO XB51-DER
+               MOVE XB47          TO XB47-DER
+               MOVE FIE01-JANIPT  TO W-DER-AN
+               MOVE FIE01-ACODIR  TO W-DER-DIR
+               MOVE FIE01-CCOCOM  TO W-DER-COM
+               MOVE FIE01-CCOIFP  TO W-DER-IFP
+               SET CACHE-INITIALISE TO TRUE
             END-IF
       *
       *   RESTITUTION DES INFORMATIONS
@@ -262,6 +355,39 @@
 
       ********      FONCTIONS APPELEES PAR PERFORM
 
+      *   RECHERCHE DU DEPARTEMENT DANS LA TABLE DES DEPARTEMENTS
+      *   ECLATES EN PLUSIEURS DIRECTIONS (PELP-DEPT-TABLE)
+      *********************************************
+       RECH-PELP-DEPT.
+            MOVE 'N'       TO W-PELP-DEPT-ETAT
+            MOVE 1         TO IND-PELP-DEPT
+            PERFORM UNTIL IND-PELP-DEPT > 4 OR PELP-DEPT-TROUVE
+                IF FIE01-CODEP = PELP-DEPT-CODEP (IND-PELP-DEPT)
+                   SET PELP-DEPT-TROUVE TO TRUE
+                ELSE
+                   ADD 1 TO IND-PELP-DEPT
+                END-IF
+            END-PERFORM
+            .
+      *
+      *  TEST DE CORRESPONDANCE ENTRE LA CLE DEMANDEE ET LA CLE DU
+      *  DERNIER ARTICLE LU AVEC SUCCES (CACHE DIRECTION/COMMUNE/IFP)
+       TEST-CACHE.
+              MOVE 'N' TO W-MEME-DIR W-MEME-COM W-MEME-IFP
+              IF CACHE-INITIALISE
+                 IF FIE01-JANIPT = W-DER-AN AND
+                    FIE01-ACODIR = W-DER-DIR
+                    SET MEME-DIR TO TRUE
+                    IF FIE01-CCOCOM = W-DER-COM
+                       SET MEME-COM TO TRUE
+                       IF FIE01-CCOIFP = W-DER-IFP
+                          SET MEME-IFP TO TRUE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+                .
+      *
       *  RECHERCHE DE L'ARTICLE ANNEE DANS LA BASE TAUX
       *
        RECH-ANNEE.
@@ -367,6 +493,7 @@
                    MOVE XB46-PBBOMC     TO XB40-PBBOMC
                    MOVE XB46-PBBOMD     TO XB40-PBBOMD
                    MOVE XB46-PBBOME     TO XB40-PBBOME
+                   MOVE XB46-PBBOMF     TO XB40-PBBOMF
                    MOVE XB46-NTXOM      TO XB40-NTXOM
                    MOVE XB46-ACOSYN     TO XB40-ACOSYN
                    MOVE XB46-ACOGOM     TO XB40-ACOGOM
@@ -493,13 +620,8 @@
       *
       *  RECHERCHE DE LA DIRECTION A LAQUELLE EST RATTACHEE LA COMMUNE
        PELP-COM.
-              IF FIE01-CODEP = '75'
-                 SET DEPT-DIR-N5   TO TRUE
-                 SET DEPT-DIR-X5   TO TRUE
-              ELSE
-                 SET DEPT-DIR-N2   TO TRUE
-                 SET DEPT-DIR-X2   TO TRUE
-              END-IF
+              MOVE PELP-DEPT-DIR-MIN (IND-PELP-DEPT) TO DEPT-DIR-MIN
+              MOVE PELP-DEPT-DIR-MAX (IND-PELP-DEPT) TO DEPT-DIR-MAX
               SET NOTOK            TO TRUE
       *--- BOUCLE DE RECHERCHE SUR TOUTES LES DIRECTIONS ASSOCIEES AU
       *--- AU DEPARTEMENT
