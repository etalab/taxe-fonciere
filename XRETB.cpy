@@ -35,12 +35,12 @@
       * COTISATION GROUP. A FISCAL. PROPRE
            10 'X'-MCTTSE    PIC S9(10).
       * COTISATION TAXE SPECIALE EQUIPEMENT
-           10 'X'-MCBT13    PIC S9(10) OCCURS 2.
+           10 'X'-MCBT13    PIC S9(10) OCCURS 3.
       * COTISATION BATI TSE EPF 1
            10 'X'-MCBTSA    PIC 9(10).
       * COTISATION AMALGAMEE BATI T.S.E NOUV
-           10 'X'-FILLER    PIC X(40).
-           10 'X'-ACTOM OCCURS 6.
+           10 'X'-FILLER    PIC X(30).
+           10 'X'-ACTOM OCCURS 7.
       * COTISATIONS ORDURES MENAGERES
               15 'X'-GTAUOM    PIC X(2).
       * REGIME DE LA TAXE ENLEVEMENT DES OM
@@ -74,6 +74,12 @@
       * MONTANT FRAIS NON VALEUR A 9%
            10 'X'-TCTOM     PIC 9(10).
       * TOTAL COTISATIONS ORDURES MENAGERES
+      * BASES AYANT SERVI AU CALCUL DES COTISATIONS CI-DESSUS, POUR LE
+      * CONTROLE DE COHERENCE BASES/COTISATIONS EN SORTIE DE LOT
+           10 'X'-BBCOM     PIC S9(10).
+           10 'X'-BBDEP     PIC S9(10).
+           10 'X'-BBSYN     PIC S9(10).
+           10 'X'-BBCU      PIC S9(10).
            10 'X'-MVLTIM    PIC S9(10).
       * MONTANT TEOMI
            10 'X'-MCOGE3    PIC S9(10).
@@ -84,4 +90,16 @@
       * CODE COMMUNE ABSORBEE
            10 'X'-CCPPER    PIC X(3).
       * CODE TRESORERIE
-           10 'X'-FILLER    PIC X(238).
+           10 'X'-GMODE     PIC X(1).
+      * INDICATEUR MODE DE CALCUL : 'T' = MODE TEST (RESULTAT A NE
+      * PAS HISTORISER NI EXPORTER COMME UNE LIQUIDATION REELLE),
+      * ESPACE = CALCUL REEL
+           10 'X'-GVOIE     PIC X(1).
+      * VOIE DE RECUPERATION DES TAUX EFFECTIVEMENT EMPRUNTEE :
+      * 'T' = TAUDIS (EFITAUX2), 'B' = BASE TAUX (FMSTAU2), ESPACE =
+      * AUCUNE RECHERCHE (TAUX REPRIS DE L'ARTICLE BATI/NON BATI
+      * JUMEAU DEJA TRAITE)
+           10 'X'-GCTXTA    PIC X(1).
+      * CONTEXTE DE TAXATION DE L'ARTICLE, REPRIS DE COMBAT-GCTXTA :
+      * 'G' = ROLE GENERAL, 'S' = ROLE SUPPLEMENTAIRE, 'C' = CONTENTIEUX
+           10 'X'-FILLER    PIC X(183).
