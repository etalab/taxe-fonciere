@@ -37,13 +37,14 @@
            05 'X'-TAUCU                       PIC S9(4)V9(6).
            05 'X'-TAUGEM                      PIC S9(4)V9(6).
            05 'X'-TAUTSE                      PIC S9(4)V9(6).
-           05 'X'-TAUTSEN                     PIC S9(4)V9(6) OCCURS 2.
+           05 'X'-TAUTSEN                     PIC S9(4)V9(6) OCCURS 3.
            05 'X'-PNBTST                      PIC S9(4)V9(6).
            05 'X'-TAUCHAGR                    PIC S9(4)V9(6).
            05 'X'-TAUSMAGR                    PIC S9(4)V9(6).
            05 'X'-TAUBAPSA                    PIC S9(4)V9(6).
            05 'X'-TAUCAAA                     PIC S9(4)V9(6).
            05 'X'-TAUTXADD                    PIC S9(4)V9(6).
+           05 'X'-TAUPOS                      PIC S9(4)V9(6).
       ****************************************
       ***---- BASES PAR COLLECTIVITES    --***
       ****************************************
@@ -54,11 +55,11 @@
            05 'X'-BNBCU                       PIC S9(010).
            05 'X'-BNBGEM                      PIC S9(010).
            05 'X'-BNBTSE                      PIC S9(010).
-           05 'X'-BNBTSEN                     PIC S9(010) OCCURS 2.
+           05 'X'-BNBTSEN                     PIC S9(010) OCCURS 3.
            05 'X'-BNBAGR                      PIC S9(010).
            05 'X'-BNBBAP                      PIC S9(010).
            05 'X'-BNBCAA                      PIC S9(010).
-           05 'X'-FILLER6                     PIC X(010).
+           05 'X'-BNBPOS                      PIC S9(010).
       ****************************************
       ***---- BASE DEG PRE + JA          --***
       ***---- SERVIE UNIQUEMENT SUR G JA --***
@@ -74,13 +75,14 @@
            05 'X'-COTICU                      PIC S9(010).
            05 'X'-MCOGE3                      PIC S9(010).
            05 'X'-COTITSE                     PIC S9(010).
-           05 'X'-COTITSEN                    PIC S9(010) OCCURS 2.
+           05 'X'-COTITSEN                    PIC S9(010) OCCURS 3.
            05 'X'-MCNTSA                      PIC S9(010).
            05 'X'-COTIAGR                     PIC S9(010).
            05 'X'-COTISMAG                    PIC S9(010).
            05 'X'-COTIBAP                     PIC S9(010).
            05 'X'-DPROCAA                     PIC S9(010).
            05 'X'-DFIXCAA                     PIC S9(005).
+           05 'X'-COTIPOS                     PIC S9(010).
       ****************************************
       ***---- FRAIS                      --***
       ****************************************
@@ -109,6 +111,19 @@
            05 'X'-MFAJAE                      PIC S9(10).
            05 'X'-MFNJAE                      PIC S9(10).
       ****************************************
+      ***---- BASES COTIS FRAIS CAL. AGR.--***
+      ***----(SERVIS UNIQUEMENT SUR G CA)--***
+      ****************************************
+           05 'X'-MBKECO                      PIC S9(10).
+           05 'X'-MBKESY                      PIC S9(10).
+           05 'X'-MBKEIC                      PIC S9(10).
+           05 'X'-MCNKCO                      PIC S9(10).
+           05 'X'-MCNKSY                      PIC S9(10).
+           05 'X'-MCNKIC                      PIC S9(10).
+           05 'X'-MCNKAE                      PIC S9(10).
+           05 'X'-MFAKAE                      PIC S9(10).
+           05 'X'-MFNKAE                      PIC S9(10).
+      ****************************************
       ***---- FRAIS TOTAUX               --***
       ****************************************
            05 'X'-FRAIS-TOTAUX                PIC 9(12).
@@ -117,4 +132,4 @@
       ****************************************
            05 'X'-CCOIFP                      PIC X(003).
            05 'X'-CCPPER                      PIC X(003).
-           05 'X'-FILLER                      PIC X(306).
+           05 'X'-FILLER                      PIC X(296).
