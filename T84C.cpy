@@ -172,6 +172,14 @@
       * DELIBERATIONS JEUNES AGRICULTEURS AU NIVEAU DE L'EPCI
       * ANNEE D'INSTALLATION (FGCINX) - ANNEE RETOUR IMPOS (JGCRIX)
               10 'X'-AGRJA.
+      * N-6
+                15 'X'-FILLER PIC X.
+                15 'X'-JGCIN7 PIC 9(4).
+                15 'X'-JGCRI7 PIC 9(4).
+      * N-5
+                15 'X'-FILLER PIC X.
+                15 'X'-JGCIN6 PIC 9(4).
+                15 'X'-JGCRI6 PIC 9(4).
       * N-4
                 15 'X'-FILLER PIC X.
                 15 'X'-JGCIN5 PIC 9(4).
@@ -193,7 +201,7 @@
                 15 'X'-JGCIN1 PIC 9(4).
                 15 'X'-JGCRI1 PIC 9(4).
               10 'X'-AGRJAR REDEFINES  'X'-AGRJA.
-                15 'X'-AGRJAO OCCURS 5.
+                15 'X'-AGRJAO OCCURS 7.
                   20 'X'-FILLER PIC X.
                   20 'X'-GRINSN PIC 9(4).
                   20 'X'-GRRIMN PIC 9(4).
@@ -217,4 +225,4 @@
               10 'X'-FILLER PIC X.
               10 'X'-CNTSE           PIC 9(3)V9(6).
       * LIBRE
-              10 'X'-FILLER PIC X(2269).
+              10 'X'-FILLER PIC X(2251).
