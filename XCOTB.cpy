@@ -41,10 +41,10 @@
               10 'X'-TAUTAS        PIC S9(4)V9(6).
               10 'X'-TAUGEM        PIC S9(4)V9(6).
               10 'X'-TAUTSE        PIC S9(4)V9(6).
-              10 'X'-TAUTSEN       PIC S9(4)V9(6) OCCURS 2.
+              10 'X'-TAUTSEN       PIC S9(4)V9(6) OCCURS 3.
            05 'X'-PTBTST        PIC S9(4)V9(6).
            05 'X'-TABTAUOM.
-              20 'X'-TAUOM1        PIC S9(4)V9(6) OCCURS 6.
+              20 'X'-TAUOM1        PIC S9(4)V9(6) OCCURS 7.
            05 'X'-TAUOMI        PIC 9(12)V9(6).
            05 'X'-FILLER        PIC X(2).
       ****************************************
@@ -58,8 +58,8 @@
            05 'X'-BBTAS         PIC S9(10).
            05 'X'-BBGEM         PIC S9(10).
            05 'X'-BBTSE         PIC S9(10).
-           05 'X'-BBTSEN        PIC S9(10) OCCURS 2.
-           05 'X'-TAB-OM OCCURS 6.
+           05 'X'-BBTSEN        PIC S9(10) OCCURS 3.
+           05 'X'-TAB-OM OCCURS 7.
               10 'X'-GTAUOM        PIC X(2).
               10 'X'-BBTEOM        PIC S9(10).
            05 'X'-BBTEIOM       PIC 9V9(15).
@@ -75,12 +75,12 @@
            05 'X'-MCOTA3        PIC S9(10).
            05 'X'-MCOGE3        PIC S9(10).
            05 'X'-COTITSE       PIC S9(10).
-           05 'X'-COTITSEN      PIC S9(10) OCCURS 2.
+           05 'X'-COTITSEN      PIC S9(10) OCCURS 3.
            05 'X'-MCBTSA        PIC S9(10).
            05 'X'-FILLER7       PIC X(124).
            05 'X'-COTIS-OMI     PIC S9(10).
            05 'X'-TAB-COTIS-OM.
-              10 'X'-COTIS-OM      PIC S9(10) OCCURS 6.
+              10 'X'-COTIS-OM      PIC S9(10) OCCURS 7.
       ****************************************
       ***----     FRAIS                  --***
       ****************************************
