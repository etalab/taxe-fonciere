@@ -33,6 +33,11 @@
       * ZONE UTILISEE POUR LA VENTILATION DES FRAIS :
        01 W-FRAIS-A-REPARTIR     PIC  S9(10).
 
+      * ZONES UTILISEES POUR LE DEGREVEMENT PRES ET LANDES (POSTE 4) :
+       01 W-COTIPLJA             PIC  S9(10).
+       01 W-MDGFAP               PIC  S9(10).
+       01 W-MDGFNV               PIC  S9(10).
+
 
       * CONSTANTES
       * ----------
@@ -49,8 +54,37 @@
        01  W-LIMBASCAAA-P        PIC  S9(2).
        01  W-LIMBASCAAA-N        PIC  S9(2).
 
+      * DEPARTEMENTS DE DROIT LOCAL OU S'APPLIQUE LE DROIT FIXE CAAA
+      * (ALSACE-MOSELLE) : LISTE A COMPLETER ICI SI LE PERIMETRE
+      * CHANGE, SANS TOUCHER A LA LOGIQUE DE CALCUL
+       01  W-CCODEP-DFIXCAA      PIC  X(2).
+           88 W-DFIXCAA-ELIGIBLE     VALUE '57' '67' '68'.
+
+      * PLAGE DE VRAISEMBLANCE DES BASES, CONTROLEE AVANT LE CALCUL
+      * DE CHAQUE COTISATION (PROTECTION CONTRE UNE BASE NEGATIVE
+      * ANORMALE ISSUE D'UNE CORRECTION DE ROLE DEMESUREE)
+       01  W-LIMBASE-P           PIC  S9(10).
+       01  W-LIMBASE-N           PIC  S9(10).
+
+      * PLAFOND LEGAL DE LA COTISATION GEMAPI (PRODUIT VOTE
+      * RAPPORTE A LA POPULATION DE LA COMMUNE)
+       01  W-TXPLAFGEM           PIC  9(2)V99.
+       01  W-PLAFGEM             PIC  S9(10).
+
+      * CUMUL DE LA COTISATION GEMAPI PAR COMMUNE, POUR LE
+      * PLAFONNEMENT COMMUNE PAR COMMUNE (LES ARTICLES D'UNE MEME
+      * COMMUNE ETANT PRESENTES CONSECUTIVEMENT). REMIS A ZERO A
+      * CHAQUE CHANGEMENT D'ANNEE, DE DIRECTION OU DE COMMUNE.
+       01  W-GEM-AN              PIC 9(4)    VALUE 0.
+       01  W-GEM-DIR.
+           05 W-GEM-CC2DEP       PIC X(2)    VALUE SPACE.
+           05 W-GEM-CODDIR       PIC X       VALUE SPACE.
+       01  W-GEM-COM             PIC X(3)    VALUE SPACE.
+       01  W-CUMGEM              PIC S9(10)  VALUE 0.
+
       * VARIABLES D'AGREGATION
        01  W-COTDEGJA            PIC  S9(10).
+       01  W-COTDEGCA            PIC  S9(10).
        01  W-COTIS-BRUTE         PIC  S9(12).
 
       *
@@ -79,6 +113,12 @@
        01  ZES.
              05 ZESTAUX PIC X(400) OCCURS 7.
 
+      * SEGMENT COMMUNE DE LA BASE TAUX DL/I (CHEMIN FMSTAU2), UTILISE
+      * POUR RECALER PAR NOM DE ZONE LES POSTES QUE LE CALQUE BRUT
+      * ZESTAUX(3)->TAU-C-COM NE PLACE PAS AU MEME OCTET QUE XBXTDCOM
+       01 XB40-VUE.
+          COPY XB40.
+
       * ZONES INTERMEDIAIRES
        01 COTISNB GLOBAL.
           02 EL-COTISNB OCCURS 5.
@@ -105,8 +145,13 @@
        01  RCM                      PIC 99.
       *     PARM INDIQUANT QUI APPELLE : 'M' POUR CROISIC SINON MAJIC
        01  PARM                     PIC X.
+      *     RETOUR DE LA VUE BASES/TAUX RECONSTITUEE (ARCHIVAGE)
+       01  BASENM.
+           02 EL-BASENM OCCURS 5.
+           COPY XBASNB   REPLACING 'X' BY BASENM.
       /
-       PROCEDURE DIVISION USING COMNONBAM RETOURNBM  CRM RCM PARM.
+       PROCEDURE DIVISION USING COMNONBAM RETOURNBM  CRM RCM PARM
+                                 BASENM.
       *=======================================================
 
       ***********************************************************
@@ -115,7 +160,9 @@
 
            INITIALIZE      RETOURNB BASENB COTISNB
            MOVE 0   TO  CR   RC
+           MOVE ZERO TO  W-COTIPLJA  W-MDGFAP  W-MDGFNV
            MOVE COMNONBAM TO COMNONBAT
+           MOVE COMNONBA-GCTXTA TO RETOURNB-GCTXTA
            MOVE  0.0300   TO        W-F300FRS
            MOVE  0.0100   TO        W-F300ARN
            MOVE  0.0800   TO        W-F800FRS
@@ -128,6 +175,9 @@
            MOVE  -2       TO        W-DFIXCAAA-N
            MOVE   8       TO        W-LIMBASCAAA-P
            MOVE  -8       TO        W-LIMBASCAAA-N
+           MOVE  40.00    TO        W-TXPLAFGEM
+           MOVE  999999999   TO     W-LIMBASE-P
+           MOVE  -999999     TO     W-LIMBASE-N
 
 
 
@@ -158,6 +208,7 @@
               COMNONBA-MBAGE3     NOT NUMERIC OR
               COMNONBA-MBNT13(1)  NOT NUMERIC OR
               COMNONBA-MBNT13(2)  NOT NUMERIC OR
+              COMNONBA-MBNT13(3)  NOT NUMERIC OR
               COMNONBA-MBACA      NOT NUMERIC OR
               COMNONBA-MBACAA     NOT NUMERIC OR
               COMNONBA-MBJCOM     NOT NUMERIC OR
@@ -165,12 +216,21 @@
               COMNONBA-MBJCU      NOT NUMERIC OR
               COMNONBA-MBJT13(1)  NOT NUMERIC OR
               COMNONBA-MBJT13(2)  NOT NUMERIC OR
+              COMNONBA-MBJT13(3)  NOT NUMERIC OR
               COMNONBA-MBJDEP     NOT NUMERIC OR
               COMNONBA-MB1PRE     NOT NUMERIC OR
               COMNONBA-MBJPRE     NOT NUMERIC OR
               COMNONBA-MBJECO     NOT NUMERIC OR
               COMNONBA-MBJESY     NOT NUMERIC OR
-              COMNONBA-MBJEIC     NOT NUMERIC
+              COMNONBA-MBJEIC     NOT NUMERIC OR
+              COMNONBA-MBKCOM     NOT NUMERIC OR
+              COMNONBA-MBKSYN     NOT NUMERIC OR
+              COMNONBA-MBKCU      NOT NUMERIC OR
+              COMNONBA-MBKECO     NOT NUMERIC OR
+              COMNONBA-MBKESY     NOT NUMERIC OR
+              COMNONBA-MBKEIC     NOT NUMERIC OR
+              COMNONBA-MBABAP     NOT NUMERIC OR
+              COMNONBA-MBAPOS     NOT NUMERIC
               MOVE   12      TO        CR
               MOVE   11      TO        RC
            END-IF
@@ -191,9 +251,10 @@
       * LA RECUPERATION DES TAUX SE FAIT SOIT AVEC LE SS-PRG :     *
       *  - EFITAUX2 QUAND L'APPEL EST FAIT PAR CROISIC (ROLE       *
       *      GENERAL DE TF), AVEC LA VARIABLE PARM VALORISEE A 'M' *
+      *      OU L'ARTICLE PORTANT LE CONTEXTE COMNONBA-GCTXTA='G'  *
       *  - FMSTAU2 QUAND L'APPEL EST FAIT PAR MAJIC ( IMPOSITIONS  *
       *      SUPPLEMENTAIRES TF OU CONTENTIEUX TF ) AVEC UN PARM   *
-      *      NON VALORISE A 'M'                                    *
+      *      NON VALORISE A 'M', SOIT COMNONBA-GCTXTA A 'S' OU 'C' *
       **************************************************************
 
            EVALUATE TRUE ALSO TRUE ALSO TRUE ALSO TRUE
@@ -203,7 +264,8 @@
                   COMNONBA-CCOIFP  = TAU-R-CCOIFP
                                CONTINUE
              WHEN OTHER
-                IF   PARM = 'M'
+                IF   PARM = 'M' OR COMNONBA-CTX-ROLE-GENERAL
+                    MOVE 'T' TO RETOURNB-GVOIE
                     CALL 'EFITAUX2' USING
       *             PARM ENTREE (ANNEE DIRECTION COMMUNE IFP TRESORERIE)
                       COMNONBA-DAN
@@ -218,6 +280,7 @@
                     ON EXCEPTION MOVE 24 TO CR MOVE 01 TO RC
                     END-CALL
                ELSE
+                    MOVE 'B' TO RETOURNB-GVOIE
                     CALL 'FMSTAU2' USING
       *             PARM ENTREE (ANNEE DIRECTION COMMUNE IFP)
                       COMNONBA-DAN
@@ -234,6 +297,7 @@
                     MOVE ZESTAUX(4)       TO  TAU-R-ROL1
                     MOVE TAU-R1-TAUTSE-NB TO  TAU-R1-TAUTSE-NB
                     MOVE TAU-R1-PNBTGP    TO  TAU-R1-PNBTGP
+                    MOVE TAU-R1-PNBT3E    TO  TAU-R1-PNBT3E
                     MOVE TAU-R-ROL1       TO  ZESTAUX(4)
                 END-IF
 
@@ -243,7 +307,37 @@
                MOVE ZESTAUX(4) TO TAU-R-ROL
              END-EVALUATE
 
+      **************************************************************
+      * LE CHEMIN FMSTAU2/DL-I RENVOIE LE SEGMENT XB40, DONT LA      *
+      * DISPOSITION N'EST PAS IDENTIQUE OCTET A OCTET A CELLE DE     *
+      * XBXTDCOM (MEME CONSTAT DEJA FAIT DANS EFITA3B8) : LE CALQUE  *
+      * BRUT CI-DESSUS PLACE NPOCOM AU MAUVAIS OCTET. NPOCOM EXISTE  *
+      * BIEN SUR XB40 SOUS CE MEME NOM : ON LE RECALE ICI PAR NOM    *
+      * DE ZONE                                                      *
+      **************************************************************
+             IF RETOURNB-GVOIE = 'B'
+                MOVE ZESTAUX(3)   TO XB40-VUE
+                MOVE XB40-NPOCOM  TO TAU-C-NPOCOM
+             END-IF
 
+      **************************************************************
+      * SIMULATION "QUE SE PASSERAIT-IL SI" AVANT DELIBERATION :    *
+      * QUAND L'APPELANT A VALORISE PARM A 'S' ET ACTIVE LE         *
+      * SIMULATEUR DANS COMNONBAT (GSIMUL='O'), LES TAUX PROPOSES   *
+      * REMPLACENT LES TAUX COMMUNAL/SYNDICAT/EPCI/TSE/GEMAPI       *
+      * QUI VIENNENT D'ETRE RECUPERES, AVANT LE CALCUL DE LA        *
+      * COTISATION. LE RESTE DU CONTEXTE (ANNEE, BASES, TAUX        *
+      * DEPARTEMENTAUX) N'EST PAS MODIFIE                           *
+      **************************************************************
+             IF PARM = 'S' AND COMNONBA-SIMUL-ACTIF
+                MOVE COMNONBA-STAUCOM     TO TAU-R-TAUCOM-NB
+                MOVE COMNONBA-STAUSYN     TO TAU-R-TAUSYNDSFP-NB
+                MOVE COMNONBA-STAUCU      TO TAU-R-TAUCUDFPVN-NB
+                MOVE COMNONBA-STAUTSEN(1) TO TAU-R-TAUTSE-NB
+                MOVE COMNONBA-STAUTSEN(2) TO TAU-R-PNBTGP
+                MOVE COMNONBA-STAUTSEN(3) TO TAU-R-PNBT3E
+                MOVE COMNONBA-STAUGEM     TO TAU-R-PNBGEM
+             END-IF
 
 
       *************************************************************
@@ -255,12 +349,13 @@
       * POSTE 2 : N'EST PLUS UTILISE                              *
       * POSTE 3 : N'EST PLUS UTILISE                              *
       * POSTE 4 : CONTIENT LES ELEMENTS DU DEGREVEMENT JEUNES AGR *
-      * POSTE 5 : N'EST PLUS UTILISE                              *
+      * POSTE 5 : CONTIENT LES ELEMENTS DU DEGREVEMENT CALAMITES  *
+      *           AGRICOLES                                      *
       *                                                           *
-      * LES POSTES 2, 3 ET 5 CONTENAIENT AUPARAVANT DES ELEMENTS  *
-      * QUI ONT ETE AGGREGES DANS LES POSTES 1 ET 4. LA STRUCTURE *
-      * EN 5 POSTES A ETE GARDEE POUR NE PAS FAIRE DE MAINTENANCE *
-      * SUR LES DIFFERENTES APPLICATIONS APPELELANT CE SOUS PRG   *
+      * LES POSTES 2 ET 3 CONTENAIENT AUPARAVANT DES ELEMENTS QUI *
+      * ONT ETE AGGREGES DANS LE POSTE 1. LA STRUCTURE EN 5 POSTES*
+      * A ETE GARDEE POUR NE PAS FAIRE DE MAINTENANCE SUR LES     *
+      * DIFFERENTES APPLICATIONS APPELELANT CE SOUS PRG           *
       *                                                           *
       *************************************************************
 
@@ -312,6 +407,10 @@
               MOVE  TAU-R-PNBTGP           TO   BASENB-TAUTSEN(1 2)
                                                 COTISNB-TAUTSEN(1 2)
 
+      * TAUX TSE 3
+              MOVE  TAU-R-PNBT3E           TO   BASENB-TAUTSEN(1 3)
+                                                COTISNB-TAUTSEN(1 3)
+
       * TAUX TAXE ADDITIONNELLE
               MOVE  TAU-R-PNBTXA           TO   BASENB-TAUTXADD(1)
                                                 COTISNB-TAUTXADD(1)
@@ -328,6 +427,19 @@
               MOVE  TAU-D-TAUSMAGR-NB      TO   BASENB-TAUSMAGR(1)
                                                 COTISNB-TAUSMAGR(1)
 
+      * TAUX BAPSA
+              MOVE  TAU-D-TAUBAP405-NB     TO   BASENB-TAUBAPSA(1)
+                                                COTISNB-TAUBAPSA(1)
+
+      * TAUX MAJORATION POS (TERRAIN A BATIR)
+              IF TAU-C-GMJPOS = 'P'
+                 MOVE  TAU-C-PMJPO         TO   BASENB-TAUPOS(1)
+                                                COTISNB-TAUPOS(1)
+              ELSE
+                 MOVE  ZERO                TO   BASENB-TAUPOS(1)
+                                                COTISNB-TAUPOS(1)
+              END-IF
+
       *
       *  ALIMENTATION DES BASES
       *
@@ -360,6 +472,10 @@
               MOVE COMNONBA-MBNT13(2)     TO   BASENB-BNBTSEN(1 2)
                                                COTISNB-BNBTSEN(1 2)
 
+      * BASE TSE 3
+              MOVE COMNONBA-MBNT13(3)     TO   BASENB-BNBTSEN(1 3)
+                                               COTISNB-BNBTSEN(1 3)
+
       * BASE CHAMBRE D'AGRICULTURE
               MOVE COMNONBA-MBACA         TO   BASENB-BNBAGR(1)
                                                COTISNB-BNBAGR(1)
@@ -368,6 +484,101 @@
               MOVE COMNONBA-MBACAA        TO   BASENB-BNBCAA(1)
                                                COTISNB-BNBCAA(1)
 
+      * BASE BAPSA
+              MOVE COMNONBA-MBABAP        TO   BASENB-BNBBAP(1)
+                                               COTISNB-BNBBAP(1)
+
+      * BASE MAJORATION POS (TERRAIN A BATIR)
+              MOVE COMNONBA-MBAPOS        TO   BASENB-BNBPOS(1)
+                                               COTISNB-BNBPOS(1)
+
+      **************************************************************
+      * CONTROLE DE VRAISEMBLANCE DES BASES : UNE BASE HORS DE LA   *
+      * PLAGE PLAUSIBLE (NOTAMMENT UNE BASE NEGATIVE DEMESUREE SUITE*
+      * A UNE CORRECTION DE ROLE) EST ECRETEE A LA BORNE FRANCHIE   *
+      * ET L'ANOMALIE EST SIGNALEE EN CR/RC SANS INTERROMPRE LE     *
+      * CALCUL DES AUTRES COTISATIONS                               *
+      **************************************************************
+              IF COTISNB-BNBCOM(1) > W-LIMBASE-P
+                 OR COTISNB-BNBCOM(1) < W-LIMBASE-N
+                 IF COTISNB-BNBCOM(1) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBCOM(1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBCOM(1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 01 TO RC
+              END-IF
+
+              IF COTISNB-BNBDEP(1) > W-LIMBASE-P
+                 OR COTISNB-BNBDEP(1) < W-LIMBASE-N
+                 IF COTISNB-BNBDEP(1) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBDEP(1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBDEP(1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 02 TO RC
+              END-IF
+
+              IF COTISNB-BNBSYN(1) > W-LIMBASE-P
+                 OR COTISNB-BNBSYN(1) < W-LIMBASE-N
+                 IF COTISNB-BNBSYN(1) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBSYN(1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBSYN(1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 03 TO RC
+              END-IF
+
+              IF COTISNB-BNBCU(1)  > W-LIMBASE-P
+                 OR COTISNB-BNBCU(1)  < W-LIMBASE-N
+                 IF COTISNB-BNBCU(1)  > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBCU(1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBCU(1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 04 TO RC
+              END-IF
+
+              IF COTISNB-BNBGEM(1) > W-LIMBASE-P
+                 OR COTISNB-BNBGEM(1) < W-LIMBASE-N
+                 IF COTISNB-BNBGEM(1) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBGEM(1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBGEM(1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 05 TO RC
+              END-IF
+
+              IF COTISNB-BNBTSEN(1 1) > W-LIMBASE-P
+                 OR COTISNB-BNBTSEN(1 1) < W-LIMBASE-N
+                 IF COTISNB-BNBTSEN(1 1) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBTSEN(1 1)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBTSEN(1 1)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 06 TO RC
+              END-IF
+
+              IF COTISNB-BNBTSEN(1 2) > W-LIMBASE-P
+                 OR COTISNB-BNBTSEN(1 2) < W-LIMBASE-N
+                 IF COTISNB-BNBTSEN(1 2) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBTSEN(1 2)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBTSEN(1 2)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 07 TO RC
+              END-IF
+
+              IF COTISNB-BNBTSEN(1 3) > W-LIMBASE-P
+                 OR COTISNB-BNBTSEN(1 3) < W-LIMBASE-N
+                 IF COTISNB-BNBTSEN(1 3) > W-LIMBASE-P
+                    MOVE W-LIMBASE-P TO COTISNB-BNBTSEN(1 3)
+                 ELSE
+                    MOVE W-LIMBASE-N TO COTISNB-BNBTSEN(1 3)
+                 END-IF
+                 MOVE 55 TO CR  MOVE 08 TO RC
+              END-IF
+
       *
       * CALCUL DES COTISATION DE TAXE FONCIERE NON BATIE
       *
@@ -392,6 +603,40 @@
               COMPUTE  COTISNB-MCOGE3 (1)  ROUNDED =
                        COTISNB-BNBGEM(1) * COTISNB-TAUGEM(1) / 100
 
+      **************************************************************
+      * PLAFONNEMENT LEGAL DE LA COTISATION GEMAPI : LE PRODUIT     *
+      * VOTE NE PEUT EXCEDER, POUR L'ENSEMBLE DES ARTICLES D'UNE    *
+      * MEME COMMUNE, LE PLAFOND RAPPORTE A LA POPULATION DE LA     *
+      * COMMUNE (NPOCOM DE L'ARTICLE COMMUNE TAUDIS). LE CUMUL      *
+      * GEMAPI EST REMIS A ZERO A CHAQUE CHANGEMENT D'ANNEE, DE     *
+      * DIRECTION OU DE COMMUNE. QUAND LE CUMUL DEPASSE LE PLAFOND, *
+      * LA COTISATION DE L'ARTICLE COURANT EST ECRETEE A HAUTEUR DU *
+      * DEPASSEMENT ET L'ANOMALIE EST SIGNALEE EN CR/RC SANS        *
+      * INTERROMPRE LE CALCUL DES AUTRES COTISATIONS                *
+      **************************************************************
+              IF COMNONBA-DAN    NOT = W-GEM-AN
+              OR COMNONBA-AC3DIR NOT = W-GEM-DIR
+              OR COMNONBA-CCOCOM NOT = W-GEM-COM
+                 MOVE COMNONBA-DAN    TO W-GEM-AN
+                 MOVE COMNONBA-AC3DIR TO W-GEM-DIR
+                 MOVE COMNONBA-CCOCOM TO W-GEM-COM
+                 MOVE 0               TO W-CUMGEM
+              END-IF
+
+              IF TAU-C-NPOCOM NOT NUMERIC OR TAU-C-NPOCOM = 0
+                 CONTINUE
+              ELSE
+                 COMPUTE W-PLAFGEM = TAU-C-NPOCOM * W-TXPLAFGEM
+                 ADD COTISNB-MCOGE3 (1) TO W-CUMGEM
+                 IF W-CUMGEM > W-PLAFGEM
+                    COMPUTE COTISNB-MCOGE3 (1) = COTISNB-MCOGE3 (1)
+                                           - (W-CUMGEM - W-PLAFGEM)
+                    MOVE W-PLAFGEM TO W-CUMGEM
+                    MOVE 50 TO CR
+                    MOVE 01 TO RC
+                 END-IF
+              END-IF
+
       * COTISATION TSE 1
               COMPUTE  COTISNB-COTITSEN (1 1) ROUNDED =
                    COTISNB-BNBTSEN(1 1) * COTISNB-TAUTSEN(1 1) / 100
@@ -400,9 +645,14 @@
               COMPUTE  COTISNB-COTITSEN (1 2) ROUNDED =
                    COTISNB-BNBTSEN(1 2) * COTISNB-TAUTSEN(1 2) / 100
 
-      * COTISATION AMALGAMEE TSE1 + TSE 2
+      * COTISATION TSE 3
+              COMPUTE  COTISNB-COTITSEN (1 3) ROUNDED =
+                   COTISNB-BNBTSEN(1 3) * COTISNB-TAUTSEN(1 3) / 100
+
+      * COTISATION AMALGAMEE TSE1 + TSE 2 + TSE 3
               COMPUTE  COTISNB-MCNTSA  (1) ROUNDED =
                    COTISNB-COTITSEN (1 1) + COTISNB-COTITSEN (1 2)
+                   + COTISNB-COTITSEN (1 3)
 
       * COTISATION CHAMBRE CONSULAIRE ST MARTIN
               COMPUTE  COTISNB-COTISMAG(1) ROUNDED =
@@ -412,12 +662,18 @@
               COMPUTE  COTISNB-COTIAGR (1) ROUNDED =
                    COTISNB-BNBAGR(1) * COTISNB-TAUCHAGR(1) / 100
 
+      * COTISATION BAPSA
+              COMPUTE  COTISNB-COTIBAP (1) ROUNDED =
+                   COTISNB-BNBBAP(1) * COTISNB-TAUBAPSA(1) / 100
+
       * COTISATION DROIT FIXE CAAA
       *    APPLICATION DU DROIT FIXE : CE DROIT FIXE NE S'APPLIQUE QUE
-      *                                DANS LE DEPARTEMENT 57 ET SI LA
-      *                                BASE CAAA > 8 EUROS.
+      *                                DANS LES DEPARTEMENTS DE DROIT
+      *                                LOCAL (W-DFIXCAA-ELIGIBLE) ET
+      *                                SI LA BASE CAAA > 8 EUROS.
       *    ATTENTION AUX BASES NEGATIVES POUR APPLIQUER LES SEUILS
-              IF COTISNB-CCODEP(1)  = '57'
+              MOVE COTISNB-CCODEP(1) TO W-CCODEP-DFIXCAA
+              IF W-DFIXCAA-ELIGIBLE
                  IF COTISNB-BNBCAA(1) > 0
                     IF COTISNB-BNBCAA(1) < W-LIMBASCAAA-P
                         CONTINUE
@@ -442,6 +698,13 @@
                        COTISNB-BNBCAA(1) * COTISNB-TAUCAAA(1) / 100
               END-IF
 
+      * MAJORATION POS (TERRAIN A BATIR)
+      * SEULEMENT SI LA COMMUNE A UN POS EN VIGUEUR (GMJPOS = 'P')
+              IF TAU-C-GMJPOS = 'P' AND COTISNB-TAUPOS(1) NOT = 0
+                 COMPUTE  COTISNB-COTIPOS(1) ROUNDED =
+                       COTISNB-BNBPOS(1) * COTISNB-TAUPOS(1) / 100
+              END-IF
+
 
       *
       * CALCUL DES FRAIS
@@ -452,14 +715,17 @@
                                     + COTISNB-COTICU(1)
                                     + COTISNB-COTIDEP(1)
                                     + COTISNB-MCOGE3(1)
+                                    + COTISNB-COTIPOS(1)
 
       *    DETERMINATION DE LA BASE DE CALCUL DES FRAIS A 8% :
               COMPUTE W-TOTCOT8 (1) = COTISNB-COTISYN(1)
                                     + COTISNB-COTIAGR(1)
+                                    + COTISNB-COTIBAP(1)
 
       *    DETERMINATION DE LA BASE DE CALCUL DES FRAIS A 9% :
               COMPUTE W-TOTCOT9 (1) = COTISNB-COTITSEN (1 1)
                                     + COTISNB-COTITSEN (1 2)
+                                    + COTISNB-COTITSEN (1 3)
 
       * CALCUL FRAIS 3%
       * (FRAIS ASSIETTE : 1% - FRAIS DGVT/NON VALEUR : 2%)
@@ -539,9 +805,16 @@
               IF COMNONBA-MBJCOM  NOT = 0 OR
                  COMNONBA-MBJSYN  NOT = 0 OR
                  COMNONBA-MBJCU   NOT = 0 OR
+                 COMNONBA-MBJDEP  NOT = 0 OR
+                 COMNONBA-MBJTSE  NOT = 0 OR
+                 COMNONBA-MBJT13(1) NOT = 0 OR
+                 COMNONBA-MBJT13(2) NOT = 0 OR
+                 COMNONBA-MBJT13(3) NOT = 0 OR
                  COMNONBA-MBJECO  NOT = 0 OR
                  COMNONBA-MBJESY  NOT = 0 OR
-                 COMNONBA-MBJEIC  NOT = 0
+                 COMNONBA-MBJEIC  NOT = 0 OR
+                 COMNONBA-MB1PRE  NOT = 0 OR
+                 COMNONBA-MBJPRE  NOT = 0
 
 
                 MOVE COMNONBA-AIDFIC     TO   BASENB-CLE(4)
@@ -570,6 +843,22 @@
                 MOVE   COMNONBA-MBJCU   TO  BASENB-BNBCU(4)
                                             COTISNB-BNBCU(4)
 
+      * BASE DEPARTEMENTALE DEGREVEMENT JA COLLECTIVITE
+                MOVE   COMNONBA-MBJDEP  TO  BASENB-BNBDEP(4)
+                                            COTISNB-BNBDEP(4)
+
+      * BASE TSE DEGREVEMENT JA COLLECTIVITE
+                MOVE   COMNONBA-MBJTSE  TO  BASENB-BNBTSE(4)
+                                            COTISNB-BNBTSE(4)
+
+      * BASE TSE EPF DEGREVEMENT JA COLLECTIVITE
+                MOVE   COMNONBA-MBJT13(1) TO BASENB-BNBTSEN(4 1)
+                                             COTISNB-BNBTSEN(4 1)
+                MOVE   COMNONBA-MBJT13(2) TO BASENB-BNBTSEN(4 2)
+                                             COTISNB-BNBTSEN(4 2)
+                MOVE   COMNONBA-MBJT13(3) TO BASENB-BNBTSEN(4 3)
+                                             COTISNB-BNBTSEN(4 3)
+
       * BASE COMMUNALE DEGREVEMENT JA ETAT
                 MOVE   COMNONBA-MBJECO  TO  BASENB-MBJECO(4)
                                             COTISNB-MBJECO(4)
@@ -582,6 +871,13 @@
                 MOVE   COMNONBA-MBJEIC  TO  BASENB-MBJEIC(4)
                                             COTISNB-MBJEIC(4)
 
+      * BASE DEPARTEMENTALE DEGREVEMENT PRES ET LANDES, CUMULEE AVEC
+      * LA PART SPECIFIQUE JEUNES AGRICULTEURS (BASE SERVIE UNIQUEMENT
+      * SUR LE POSTE 4)
+                COMPUTE  BASENB-BNBPLJA(4)  =
+                         COMNONBA-MB1PRE  +  COMNONBA-MBJPRE
+                MOVE     BASENB-BNBPLJA(4) TO COTISNB-BNBPLJA(4)
+
 
       *
       *  CALCUL DU DEGREVEMENT JEUNES AGRICULTEURS
@@ -599,6 +895,25 @@
                  COMPUTE  COTISNB-COTICU (4) ROUNDED =
                           COTISNB-BNBCU (4) * COTISNB-TAUCU (1) / 100
 
+      * DEGREVEMENT JA DEPARTEMENTAL PART COLLECTIVITES
+                 COMPUTE  COTISNB-COTIDEP (4) ROUNDED =
+                          COTISNB-BNBDEP(4) * COTISNB-TAUDEP(1) / 100
+
+      * DEGREVEMENT PRES ET LANDES (TAUX DEPARTEMENTAL DU POSTE 1)
+                 COMPUTE  W-COTIPLJA ROUNDED =
+                          COTISNB-BNBPLJA(4) * COTISNB-TAUDEP(1) / 100
+
+      * DEGREVEMENT JA TSE PART COLLECTIVITES
+                 COMPUTE  COTISNB-COTITSEN (4 1) ROUNDED =
+                          COTISNB-BNBTSEN(4 1) *
+                          COTISNB-TAUTSEN(1 1) / 100
+                 COMPUTE  COTISNB-COTITSEN (4 2) ROUNDED =
+                          COTISNB-BNBTSEN(4 2) *
+                          COTISNB-TAUTSEN(1 2) / 100
+                 COMPUTE  COTISNB-COTITSEN (4 3) ROUNDED =
+                          COTISNB-BNBTSEN(4 3) *
+                          COTISNB-TAUTSEN(1 3) / 100
+
       * DEGREVEMENT JA COMMUNAL PART ETAT
                  COMPUTE  COTISNB-MCNJCO (4) ROUNDED =
                           COTISNB-MBJECO(4) * COTISNB-TAUCOM(1) / 100
@@ -622,8 +937,10 @@
       *
 
       *    DETERMINATION DE LA BASE DE CALCUL DES FRAIS A 3% :
+      *    (LA PART DEPARTEMENTALE REJOINT CETTE BASE COMME AU POSTE 1)
                  COMPUTE W-TOTCOT3  (4)  =  COTISNB-COTICOM (4) +
                                             COTISNB-COTICU  (4) +
+                                            COTISNB-COTIDEP (4) +
                                             COTISNB-MCNJCO  (4) +
                                             COTISNB-MCNJIC  (4)
 
@@ -643,6 +960,139 @@
                  COMPUTE  COTISNB-MFNJAE(4) ROUNDED   =
                     W-FRAIS-A-REPARTIR  -  COTISNB-MFAJAE(4)
 
+      *
+      * CALCUL DES FRAIS RELATIFS AU DGVT PRES ET LANDES ( A 3% )
+      * (LA COTISATION PRES ET LANDES N'EST PAS MELANGEE AUX AUTRES
+      *  COTISATIONS JA ETAT, ELLE EST RESTITUEE SEPAREMENT EN MDGPLA)
+      *
+                 COMPUTE  W-MDGFAP ROUNDED   =
+                          W-COTIPLJA  *  W-F300ARN
+                 COMPUTE  W-FRAIS-A-REPARTIR ROUNDED   =
+                          W-COTIPLJA  *  W-F300FRS
+                 COMPUTE  W-MDGFNV ROUNDED   =
+                    W-FRAIS-A-REPARTIR  -  W-MDGFAP
+
+              END-IF
+
+
+
+      ***********************************************************
+      * ALIMENTATION DU POSTE 5 CORRESPONDANT AUX ELEMENTS DU   *
+      *                         DEGREVEMENT CALAMITES AGRICOLES *
+      * CE POSTE D'IMPOSITION EST CREE AU BESOIN.               *
+      *                                                         *
+      * ATTENTION, LES TAUX PROVIENNENT DU POSTE 1              *
+      *                                                         *
+      ***********************************************************
+
+              IF COMNONBA-MBKCOM  NOT = 0 OR
+                 COMNONBA-MBKSYN  NOT = 0 OR
+                 COMNONBA-MBKCU   NOT = 0 OR
+                 COMNONBA-MBKECO  NOT = 0 OR
+                 COMNONBA-MBKESY  NOT = 0 OR
+                 COMNONBA-MBKEIC  NOT = 0
+
+
+                MOVE COMNONBA-AIDFIC     TO   BASENB-CLE(5)
+                                              COTISNB-CLE(5)
+                MOVE COMNONBA-ANUPRO     TO   BASENB-ANUPRO(5)
+                                              COTISNB-ANUPRO(5)
+                MOVE COMNONBA-CCOBNB     TO   BASENB-ACODNB(5)
+                                              COTISNB-ACODNB(5)
+
+                MOVE  'G'      TO   BASENB-IMPOT(5)  COTISNB-IMPOT(5)
+                MOVE  'CA'     TO   BASENB-GNEXPS(5) COTISNB-GNEXPS(5)
+
+      *
+      *  ALIMENTATION DES BASES
+      *
+
+      * BASE COMMUNALE DEGREVEMENT CALAMITES AGRICOLES COLLECTIVITES
+                MOVE   COMNONBA-MBKCOM  TO  BASENB-BNBCOM(5)
+                                            COTISNB-BNBCOM(5)
+
+      * BASE SYNDICAT COMMUNAL DEGREVEMENT CALAMITES AGRICOLES COLLECT.
+                MOVE   COMNONBA-MBKSYN  TO  BASENB-BNBSYN(5)
+                                            COTISNB-BNBSYN(5)
+
+      * BASE EPCI DEGREVEMENT CALAMITES AGRICOLES COLLECTIVITE
+                MOVE   COMNONBA-MBKCU   TO  BASENB-BNBCU(5)
+                                            COTISNB-BNBCU(5)
+
+      * BASE COMMUNALE DEGREVEMENT CALAMITES AGRICOLES ETAT
+                MOVE   COMNONBA-MBKECO  TO  BASENB-MBKECO(5)
+                                            COTISNB-MBKECO(5)
+
+      * BASE SYNDICAT COMMUNAL DEGREVEMENT CALAMITES AGRICOLES ETAT
+                MOVE   COMNONBA-MBKESY  TO  BASENB-MBKESY(5)
+                                            COTISNB-MBKESY(5)
+
+      * BASE EPCI DEGREVEMENT CALAMITES AGRICOLES ETAT
+                MOVE   COMNONBA-MBKEIC  TO  BASENB-MBKEIC(5)
+                                            COTISNB-MBKEIC(5)
+
+
+      *
+      *  CALCUL DU DEGREVEMENT CALAMITES AGRICOLES
+      *
+
+      * DEGREVEMENT CALAMITES AGRICOLES COMMUNAL PART COLLECTIVITES
+                 COMPUTE  COTISNB-COTICOM (5) ROUNDED =
+                          COTISNB-BNBCOM(5) * COTISNB-TAUCOM(1) / 100
+
+      * DEGREVEMENT CALAMITES AGRICOLES SYNDICAT COMMUNAL PART COLLECT.
+                 COMPUTE  COTISNB-COTISYN (5) ROUNDED =
+                          COTISNB-BNBSYN(5) * COTISNB-TAUSYN(1) / 100
+
+      * DEGREVEMENT CALAMITES AGRICOLES EPCI PART COLLECTIVITES
+                 COMPUTE  COTISNB-COTICU (5) ROUNDED =
+                          COTISNB-BNBCU (5) * COTISNB-TAUCU (1) / 100
+
+      * DEGREVEMENT CALAMITES AGRICOLES COMMUNAL PART ETAT
+                 COMPUTE  COTISNB-MCNKCO (5) ROUNDED =
+                          COTISNB-MBKECO(5) * COTISNB-TAUCOM(1) / 100
+
+      * DEGREVEMENT CALAMITES AGRICOLES SYNDICAT COMMUNAL PART ETAT
+                 COMPUTE  COTISNB-MCNKSY (5) ROUNDED =
+                          COTISNB-MBKESY(5) * COTISNB-TAUSYN(1) / 100
+
+      * DEGREVEMENT CALAMITES AGRICOLES EPCI PART ETAT
+                 COMPUTE  COTISNB-MCNKIC (5) ROUNDED =
+                          COTISNB-MBKEIC(5) * COTISNB-TAUCU(1) / 100
+
+      * DGVT CAL.AGR. ETAT AMALGAMEE (PART COMMUNALE + SYND COMMUNAL
+      * + EPCI)
+                 COMPUTE  COTISNB-MCNKAE (5) = COTISNB-MCNKCO (5) +
+                                               COTISNB-MCNKSY (5) +
+                                               COTISNB-MCNKIC (5)
+
+
+      *
+      * CALCUL DES FRAIS RELATIFS AU DGVT CALAMITES AGRICOLES
+      *
+
+      *    DETERMINATION DE LA BASE DE CALCUL DES FRAIS A 3% :
+                 COMPUTE W-TOTCOT3  (5)  =  COTISNB-COTICOM (5) +
+                                            COTISNB-COTICU  (5) +
+                                            COTISNB-MCNKCO  (5) +
+                                            COTISNB-MCNKIC  (5)
+
+      *    DETERMINATION DE LA BASE DE CALCUL DES FRAIS A 8% :
+                 COMPUTE W-TOTCOT8  (5)  =  COTISNB-COTISYN (5) +
+                                            COTISNB-MCNKSY  (5)
+
+      *   CALCUL DES FRAIS D'ASSIETTE AMALGAMES ( A 1% ET 4,4% )
+                 COMPUTE  COTISNB-MFAKAE(5) ROUNDED   =
+                   ( W-TOTCOT3(5) * W-F300ARN )  +
+                   ( W-TOTCOT8(5) * W-F800ARN )
+      *   CALCUL DES FRAIS TOTAUX AMALGAMES ( A 3% ET 8% )
+                 COMPUTE  W-FRAIS-A-REPARTIR ROUNDED   =
+                   ( W-TOTCOT3(5) * W-F300FRS )  +
+                   ( W-TOTCOT8(5) * W-F800FRS )
+      *   FRAIS DE DGVT ET NON VALEUR = FRAIS TOTAUX - FRAIS ASSIETTE
+                 COMPUTE  COTISNB-MFNKAE(5) ROUNDED   =
+                    W-FRAIS-A-REPARTIR  -  COTISNB-MFAKAE(5)
+
               END-IF
 
 
@@ -665,22 +1115,33 @@
               MOVE    COTISNB-COTIDEP(1)    TO RETOURNB-MCTDEP
       *     EPCI
               MOVE    COTISNB-COTICU(1)     TO RETOURNB-MCTCU
+      * BASES AYANT SERVI AU CALCUL (CONTROLE BASES/COTISATIONS)
+              MOVE    COTISNB-BNBCOM(1)     TO RETOURNB-BBCOM
+              MOVE    COTISNB-BNBDEP(1)     TO RETOURNB-BBDEP
+              MOVE    COTISNB-BNBSYN(1)     TO RETOURNB-BBSYN
+              MOVE    COTISNB-BNBCU(1)      TO RETOURNB-BBCU
       *     GEMAPI
               MOVE    COTISNB-MCOGE3(1)     TO RETOURNB-MCOGE3
       *     TSE 1
               MOVE    COTISNB-COTITSEN(1 1) TO RETOURNB-MCNT13(1)
       *     TSE 2
               MOVE    COTISNB-COTITSEN(1 2) TO RETOURNB-MCNT13(2)
-      *     TSE AMALGAMEE (TSE 1 + TSE 2)
+      *     TSE 3
+              MOVE    COTISNB-COTITSEN(1 3) TO RETOURNB-MCNT13(3)
+      *     TSE AMALGAMEE (TSE 1 + TSE 2 + TSE 3)
               MOVE    COTISNB-MCNTSA (1)    TO RETOURNB-MCNTSA
       *     CHAMBRE D'AGRICULTURE
               MOVE    COTISNB-COTIAGR(1)    TO RETOURNB-MCTCA
+      *     BAPSA
+              MOVE    COTISNB-COTIBAP(1)    TO RETOURNB-MCTBAP
       *     CHAMBRE CONSULAIRE SAINT MARTIN (971127)
               MOVE    COTISNB-COTISMAG(1)   TO RETOURNB-MCTCAS
       *     DROIT PROPORTIONNEL CAAA
               MOVE    COTISNB-DPROCAA(1)    TO RETOURNB-MCTCAP
       *     DROIT FIXE CAAA
               MOVE    COTISNB-DFIXCAA(1)    TO RETOURNB-MCTCAD
+      *     MAJORATION POS (TERRAIN A BATIR)
+              MOVE    COTISNB-COTIPOS(1)    TO RETOURNB-MCNPOS
 
       * FRAIS DE GESTION DE LA FDL
       *     FRAIS A 3%
@@ -703,6 +1164,14 @@
               MOVE    COTISNB-COTISYN(4)    TO RETOURNB-MDJSYN
       *     DEGVT EPCI PART COLLECTIVITES LOCALES
               MOVE    COTISNB-COTICU(4)     TO RETOURNB-MDJCU
+      *     DEGVT DEPARTEMENT PART COLLECTIVITES LOCALES
+              MOVE    COTISNB-COTIDEP(4)    TO RETOURNB-MDJDEP
+      *     DEGVT TSE EPF PART COLLECTIVITES LOCALES (LA ZONE TSE
+      *     GLOBALE MDJTSE N'EST JAMAIS ALIMENTEE : COMME AU POSTE 1,
+      *     SEULE LA VENTILATION PAR EPF (TAUTSEN/COTITSEN) EST TAUXEE)
+              MOVE    COTISNB-COTITSEN(4 1) TO RETOURNB-MDJT13(1)
+              MOVE    COTISNB-COTITSEN(4 2) TO RETOURNB-MDJT13(2)
+              MOVE    COTISNB-COTITSEN(4 3) TO RETOURNB-MDJT13(3)
       *     DEGVT JA AMALGAME PART ETAT
               MOVE    COTISNB-MCNJAE(4)     TO RETOURNB-MCNJAE
 
@@ -712,6 +1181,30 @@
       *     FRAIS DE DGVT NON VALEUR
               MOVE    COTISNB-MFNJAE(4)     TO RETOURNB-MFNJ1E
 
+      * DEGREVEMENT PRES ET LANDES
+      *     MONTANT DEGREVEMENT PRES ET LANDES
+              MOVE    W-COTIPLJA            TO RETOURNB-MDGPLA
+      *     FRAIS D'ASSIETTE PRES
+              MOVE    W-MDGFAP              TO RETOURNB-MDGFAP
+      *     FRAIS DE DGVT NON VALEUR PRES
+              MOVE    W-MDGFNV              TO RETOURNB-MDGFNV
+
+      * DEGREVEMENT CALAMITES AGRICOLES
+      *     DEGVT COMMUNE PART COLLECTIVITES LOCALES
+              MOVE    COTISNB-COTICOM(5)    TO RETOURNB-MDKCOM
+      *     DEGVT SYNDICAT COMMUNAL PART COLLECTIVITES LOCALES
+              MOVE    COTISNB-COTISYN(5)    TO RETOURNB-MDKSYN
+      *     DEGVT EPCI PART COLLECTIVITES LOCALES
+              MOVE    COTISNB-COTICU(5)     TO RETOURNB-MDKCU
+      *     DEGVT CALAMITES AGRICOLES AMALGAME PART ETAT
+              MOVE    COTISNB-MCNKAE(5)     TO RETOURNB-MCNKAE
+
+      * FRAIS RELATIFS AU DEGREVEMENT CALAMITES AGRICOLES
+      *     FRAIS D'ASSIETTE
+              MOVE    COTISNB-MFAKAE(5)     TO RETOURNB-MFAK1E
+      *     FRAIS DE DGVT NON VALEUR
+              MOVE    COTISNB-MFNKAE(5)     TO RETOURNB-MFNK1E
+
 
 
       * CALCUL ET ALIMENTATION DES DONNEES AGGREGEES
@@ -733,13 +1226,29 @@
               COMPUTE W-COTDEGJA = COTISNB-COTICOM(4)
                                  + COTISNB-COTISYN(4)
                                  + COTISNB-COTICU(4)
+                                 + COTISNB-COTIDEP(4)
+                                 + COTISNB-COTITSEN(4 1)
+                                 + COTISNB-COTITSEN(4 2)
+                                 + COTISNB-COTITSEN(4 3)
                                  + COTISNB-MCNJAE(4)
                                  + COTISNB-MFAJAE(4)
                                  + COTISNB-MFNJAE(4)
-
-      *   ALIMENTATION COTISATION BRUTE (HORS FRAIS) - DGVT JA
+                                 + W-COTIPLJA
+                                 + W-MDGFAP
+                                 + W-MDGFNV
+
+      *   TOTAL  DEG CALAMITES AGRICOLES (AVEC   FRAIS)
+              COMPUTE W-COTDEGCA = COTISNB-COTICOM(5)
+                                 + COTISNB-COTISYN(5)
+                                 + COTISNB-COTICU(5)
+                                 + COTISNB-MCNKAE(5)
+                                 + COTISNB-MFAKAE(5)
+                                 + COTISNB-MFNKAE(5)
+
+      *   ALIMENTATION COTISATION BRUTE (HORS FRAIS) - DGVT JA + CA
               COMPUTE RETOURNB-TCTHFR ROUNDED = W-COTIS-BRUTE
                                               - W-COTDEGJA
+                                              - W-COTDEGCA
 
       *   ALIMENTATION TOTAL DES FRAIS
               COMPUTE RETOURNB-TCTFRA         =  RETOURNB-MFA300
@@ -755,16 +1264,30 @@
               COMPUTE RETOURNB-TCTDU          = W-COTIS-BRUTE
                                               + RETOURNB-TCTFRA
                                               - W-COTDEGJA
+                                              - W-COTDEGCA
 
       **************************************************************
       * FIN DU IF CR NOT > 0                                       *
       **************************************************************
            END-IF
 
+      **************************************************************
+      * MODE TEST (QA) : L'APPELANT VALORISE PARM A 'T' POUR FAIRE  *
+      * TOURNER LE CALCUL COMPLET SANS QUE LE RESULTAT PUISSE ETRE  *
+      * PRIS POUR UNE LIQUIDATION REELLE. LA CALCULETTE N'A ELLE-   *
+      * MEME AUCUN EFFET DE BORD (PAS DE FICHIER OUVERT ICI) ; LE   *
+      * SEUL MARQUEUR EST PORTE PAR RETOURNB-GMODE, QUE LE          *
+      * PROGRAMME APPELANT DOIT VERIFIER AVANT TOUTE HISTORISATION  *
+      **************************************************************
+           IF PARM = 'T'
+              MOVE 'T' TO RETOURNB-GMODE
+           END-IF
+
       **************************************************************
       *          RETOUR                                            *
       **************************************************************
            MOVE RETOURNB TO RETOURNBM
+           MOVE BASENB   TO BASENM
            MOVE CR TO CRM MOVE RC TO RCM
            GOBACK
            .
