@@ -63,14 +63,26 @@
       *                             /TAUX BATI GEMAPI
                15         'X'-PNBGEM PICTURE 9(4)V9(6).
       *                             /TAUX NON BATI GEMAPI
-               15         'X'-FILLER PICTURE X(50).
+               15         'X'-PTBT3E PICTURE 9(4)V9(6).
+      *                             /TAUX BATI TSE 3EME ETABLISSEMENT
+               15         'X'-PNBT3E PICTURE 9(4)V9(6).
+      *                             /TAUX NON BATI TSE 3EME ETABLISSEMENT
+               15         'X'-GTOGRB PICTURE X(1).
+      *                             /top integration fusion/rattach EPCI bati
+               15         'X'-GTOGRN PICTURE X(1).
+      *                             /top integration fusion/rattach EPCI nbati
+               15         'X'-DNUSRN PICTURE X(9).
+      *                             /SIREN DU GROUPEMENT EPCI
+               15         'X'-FILLER PICTURE X(13).
                15         'X'-ACOETS PICTURE X(4)
-                               OCCURS 002.
+                               OCCURS 003.
       *                             /CODE ORGANISME BENEFICIAIRE TSE
                15         'X'-DNUTSE PICTURE 9(2)
-                               OCCURS 002.
+                               OCCURS 003.
       *                             /Num{ro de poste TSE nouvelle
-               15         'X'-FILLER PICTURE X(21).
+               15         'X'-DSIREG PICTURE X(14).
+      *                             /SIRET DU GROUPEMENT EPCI
+               15         'X'-FILLER PICTURE X(7).
                15         'X'-CCDDIR.
       *                             /CODE DIRECTION
                 20        'X'-CO2DEP PICTURE X(2).
