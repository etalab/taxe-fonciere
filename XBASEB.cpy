@@ -40,9 +40,9 @@
               10 'X'-TAUGEM                  PIC S9(4)V9(6).
               10 'X'-TAUTAS                  PIC S9(4)V9(6).
               10 'X'-TAUTSE                  PIC S9(4)V9(6).
-              10 'X'-TAUTSEN                 PIC S9(4)V9(6) OCCURS 2.
+              10 'X'-TAUTSEN                 PIC S9(4)V9(6) OCCURS 3.
               10 'X'-TABTAUOM.
-                 20 'X'-TAUOM1               PIC S9(4)V9(6) OCCURS 6.
+                 20 'X'-TAUOM1               PIC S9(4)V9(6) OCCURS 7.
            05 'X'-TAUOMI                     PIC 9(12)V9(6).
            05 'X'-PTBTST                     PIC S9(4)V9(6).
       ****************************************
@@ -80,7 +80,7 @@
            05 'X'-REDTSE  REDEFINES 'X'-BBTSE.
               10 'X'-TSEDIZ                  PIC 9(9).
               10 'X'-TSEFRS                  PIC S9.
-           05 'X'-TAB-BBTSEN OCCURS 2.
+           05 'X'-TAB-BBTSEN OCCURS 3.
               10 'X'-BBTSEN                  PIC S9(10).
               10 'X'-REDTSEN REDEFINES 'X'-BBTSEN.
                  20 'X'-TSENDIZ              PIC 9(9).
@@ -88,7 +88,7 @@
            05 'X'-FILLER                     PIC 9(10).
            05 'X'-FILLER                     PIC 9(10).
       * CODE TAUX OM
-           05 'X'-TAB-OM OCCURS 6.
+           05 'X'-TAB-OM OCCURS 7.
               10 'X'-GTAUOM                  PIC X(2).
               10 'X'-BBTEOM                  PIC S9(10).
               10 'X'-REDTEOM REDEFINES 'X'-BBTEOM.
@@ -122,4 +122,5 @@
                  20 'X'-TUNFRS               PIC S9.
               10 'X'-CCOIFP                  PIC X(3).
               10 'X'-CCPPER                  PIC X(3).
-           05 'X'-FILLER                     PIC X(127).
+           05 'X'-BBTEIOM                    PIC 9V9(15).
+           05 'X'-FILLER                     PIC X(111).
